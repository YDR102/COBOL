@@ -25,6 +25,9 @@
       *
            SELECT FSALIDA3 ASSIGN TO FSALIDA3
            FILE STATUS FS-FSALIDA3.
+      *
+           SELECT FSALIDA4 ASSIGN TO FSALIDA4
+           FILE STATUS FS-FSALIDA4.
        DATA DIVISION.
       *
        FILE SECTION.
@@ -35,7 +38,7 @@
       *
        FD ENTRADA2
            RECORDING MODE IS F.
-       01  REG-ENTRADA2                           PIC X(55).
+       01  REG-ENTRADA2                           PIC X(65).
       *
        FD FSALIDA1
            RECORDING MODE IS F.
@@ -48,6 +51,10 @@
        FD FSALIDA3
            RECORDING MODE IS F.
        01  REG-FSALIDA3                           PIC X(55).
+      *
+       FD FSALIDA4
+           RECORDING MODE IS F.
+       01  REG-FSALIDA4                           PIC X(30).
       *
        WORKING-STORAGE SECTION.
       *
@@ -57,10 +64,14 @@
            05  FS-FSALIDA1                        PIC X(02).
            05  FS-FSALIDA2                        PIC X(02).
            05  FS-FSALIDA3                        PIC X(02).
+           05  FS-FSALIDA4                        PIC X(02).
       *
        01  WK-VARIABLES.
            05 CLAVE1                              PIC X(10).
            05 CLAVE2                              PIC X(10).
+           05 WK-DIFERENCIA                       PIC S9(8)V99.
+           05 WK-DIFERENCIA-TOTAL                 PIC S9(8)V99.
+           05 WK-DIFERENCIA-TOTAL-ED              PIC -Z(7)9,99.
       *
        01  CN-CONTADORES.
            05  CN-REG-LEIDOS-ENTRADA1             PIC 9(03).
@@ -68,6 +79,7 @@
            05  CN-REG-ESCRIT-FSALIDA1             PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA2             PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA3             PIC 9(03).
+           05  CN-REG-ESCRIT-FSALIDA4             PIC 9(03).
       *
        01  CT-CONTANTES.
            05  CT-00                              PIC X(02) VALUE '00'.
@@ -109,6 +121,7 @@
                 10  MES                           PIC X(02).
                 10  FILLER                        PIC X(01) VALUE '-'.
                 10  ANNO                          PIC X(04).
+           05 SALDO-NAC                           PIC 9(8)V99.
            05 SUCURSAL-NAC                        PIC 9(4).
            05 ESTADO-NAC                          PIC X(01).
       *
@@ -159,6 +172,14 @@
            05 SUCURSAL-SN                         PIC 9(4).
            05 ESTADO-SN                           PIC X(01).
       *
+      *COPY DEL FICHERO DE ENTRADA FSALIDA4
+      *
+      *COPY CPYCONC6.
+       01 REG-DESCUADRE.
+           05 ID-CLIENTE-DES                      PIC X(10).
+           05 SALDO-CEN-DES                       PIC 9(8)V99.
+           05 SALDO-NAC-DES                       PIC 9(8)V99.
+      *
       ******************************************************************
       ** PROCEDURE DIVISION                                           **
       ******************************************************************
@@ -191,6 +212,7 @@
                       WK-VARIABLES
                       SOLO-CENTRAL
                       SOLO-NACIONAL
+                      REG-DESCUADRE
       *
            MOVE ID-CLIENTE-CEN    TO CLAVE1
            MOVE ID-CLIENTE-NAC    TO CLAVE2
@@ -221,6 +243,7 @@
            OPEN OUTPUT FSALIDA1
            OPEN OUTPUT FSALIDA2
            OPEN OUTPUT FSALIDA3
+           OPEN OUTPUT FSALIDA4
       *
            IF FS-ENTRADA1 NOT = CT-00
               DISPLAY 'ERROR AL ABRIR ENTRADA1'
@@ -266,6 +289,15 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FSALIDA4 NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FSALIDA4'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA4
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -295,6 +327,14 @@
       *
               PERFORM 2200-ESCRIBIR-FSALIDA-1
                  THRU 2200-ESCRIBIR-FSALIDA-1-EXIT
+      *
+              IF SALDO-CEN NOT = SALDO-NAC
+                 PERFORM 2100-INFORMAR-SALIDA-4
+                    THRU 2100-INFORMAR-SALIDA-4-EXIT
+      *
+                 PERFORM 2200-ESCRIBIR-FSALIDA-4
+                    THRU 2200-ESCRIBIR-FSALIDA-4-EXIT
+              END-IF
       *
               PERFORM 9000-LEER-ENTRADA1
                  THRU 9000-LEER-ENTRADA1-EXIT
@@ -379,6 +419,49 @@
            EXIT.
       *
       ******************************************************************
+      * 2100-INFORMAR-SALIDA-4                                         *
+      ******************************************************************
+      *
+       2100-INFORMAR-SALIDA-4.
+      *
+           MOVE ID-CLIENTE-CEN         TO ID-CLIENTE-DES
+           MOVE SALDO-CEN              TO SALDO-CEN-DES
+           MOVE SALDO-NAC              TO SALDO-NAC-DES
+      *
+           .
+      *
+       2100-INFORMAR-SALIDA-4-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-ESCRIBIR-FSALIDA-4                                        *
+      ******************************************************************
+      *
+       2200-ESCRIBIR-FSALIDA-4.
+      *
+           WRITE REG-FSALIDA4        FROM REG-DESCUADRE
+      *
+           IF FS-FSALIDA4 NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA4'
+              DISPLAY 'PARRAFO: 2200-ESCRIBIR-FSALIDA-4'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA4
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              COMPUTE WK-DIFERENCIA = SALDO-CEN - SALDO-NAC
+              ADD WK-DIFERENCIA        TO WK-DIFERENCIA-TOTAL
+      *
+              INITIALIZE REG-DESCUADRE
+              ADD CT-1                 TO CN-REG-ESCRIT-FSALIDA4
+           END-IF
+      *
+           .
+      *
+       2200-ESCRIBIR-FSALIDA-4-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 2100-INFORMAR-SALIDA-2                                         *
       ******************************************************************
       *
@@ -472,6 +555,8 @@
               THRU 3100-CERRAR-FICHEROS-EXIT
            PERFORM 3200-MOSTRAR-ESTADISTICAS
               THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
+           PERFORM 3300-RESUMEN-CONCILIACION
+              THRU 3300-RESUMEN-CONCILIACION-EXIT
            STOP RUN
       *
            .
@@ -490,6 +575,7 @@
            CLOSE FSALIDA1
            CLOSE FSALIDA2
            CLOSE FSALIDA3
+           CLOSE FSALIDA4
       *
            IF FS-ENTRADA1 NOT = CT-00
               DISPLAY 'ERROR AL CERRAR ENTRADA1'
@@ -529,6 +615,15 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FSALIDA4 NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FSALIDA4'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA4
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -554,6 +649,8 @@
                    '                      *'
            DISPLAY '*REG FSALIDA3: ' CN-REG-ESCRIT-FSALIDA3 '          '
                    '                      *'
+           DISPLAY '*REG FSALIDA4: ' CN-REG-ESCRIT-FSALIDA4 '          '
+                   '                      *'
            DISPLAY '***************************************************'
       *
            .
@@ -562,6 +659,37 @@
            EXIT.
       *
       ******************************************************************
+      * 3300-RESUMEN-CONCILIACION                                      *
+      ******************************************************************
+      *
+       3300-RESUMEN-CONCILIACION.
+      *
+           MOVE WK-DIFERENCIA-TOTAL    TO WK-DIFERENCIA-TOTAL-ED
+      *
+           DISPLAY '***************************************************'
+           DISPLAY '*    RESUMEN DE CONCILIACION DEL DIA              *'
+           DISPLAY '***************************************************'
+           DISPLAY '*REG FICHERO1: ' CN-REG-LEIDOS-ENTRADA1 '          '
+                   '                      *'
+           DISPLAY '*REG FICHERO2: ' CN-REG-LEIDOS-ENTRADA2 '          '
+                   '                      *'
+           DISPLAY '*CONCILIADOS : ' CN-REG-ESCRIT-FSALIDA1 '          '
+                   '                      *'
+           DISPLAY '*SOLO FICHER1: ' CN-REG-ESCRIT-FSALIDA2 '          '
+                   '                      *'
+           DISPLAY '*SOLO FICHER2: ' CN-REG-ESCRIT-FSALIDA3 '          '
+                   '                      *'
+           DISPLAY '*DESCUADRES  : ' CN-REG-ESCRIT-FSALIDA4 '          '
+                   '                      *'
+           DISPLAY '*DIF.NETA IMP: ' WK-DIFERENCIA-TOTAL-ED '    *'
+           DISPLAY '***************************************************'
+      *
+           .
+      *
+       3300-RESUMEN-CONCILIACION-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 9000-LEER-ENTRADA1                                             *
       ******************************************************************
       *
