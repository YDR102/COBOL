@@ -0,0 +1,7 @@
+       01 CPYVENFI.
+          05 DATOS-VEN.
+                  10 POLIZA-VEN              PIC X(9).
+                  10 TIPO-PRODUCTO-VEN       PIC X(5).
+                  10 PRIMA-VEN               PIC S9(13)V9(2).
+                  10 FECHA-INICIO-VEN        PIC X(10).
+                  10 FECHA-VENCIMIENTO-VEN   PIC X(10).
