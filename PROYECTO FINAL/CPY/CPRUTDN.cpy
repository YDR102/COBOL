@@ -0,0 +1,14 @@
+       01 CPRUTDN.
+           05 ENTRADA-RUT.
+                10 DNI-NIF-E                 PIC X(09).
+           05 SALIDA-RUT.
+                10 DNI-NIF-VALIDO            PIC X(01).
+                   88 SI-DNI-NIF-VALIDO             VALUE 'S'.
+                   88 NO-DNI-NIF-VALIDO             VALUE 'N'.
+                10 LETRA-CALCULADA           PIC X(01).
+           05 ERRORES-RUT.
+                10 COD-RETORNO               PIC X(02).
+                10 COD-SUBRETORNO            PIC X(02).
+                10 PARRAFO                   PIC X(30).
+                10 TABLA                     PIC X(30).
+                10 DESCRIPCION               PIC X(50).
