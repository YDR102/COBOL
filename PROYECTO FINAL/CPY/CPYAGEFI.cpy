@@ -0,0 +1,8 @@
+       01 CPYAGEFI.
+          05 DATOS-AGE.
+                  10 NUM-AGENTE-AGE          PIC X(9).
+                  10 DNI-AG-AGE              PIC X(9).
+                  10 NUMERO-POLIZA-AGE       PIC X(9).
+                  10 BASE-IMPORTE-AGE        PIC S9(13)V9(2).
+                  10 PORCENTAJE-AGE          PIC 9(02)V9(02).
+                  10 COMISION-AGE            PIC S9(13)V9(2).
