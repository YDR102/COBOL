@@ -7,6 +7,11 @@
                   10 INDEMNIZACION-S       PIC S9(13)V9(2).
                   10 NUMERO-POLIZA-S       PIC X(9).
                   10 DNI-PERITO-S          PIC X(9).
+                  10 MOTIVO-RECHAZO-S      PIC X(2).
+                     88 RECHAZO-COBERTURA-EXCLUIDA    VALUE '01'.
+                     88 RECHAZO-FRAUDE                VALUE '02'.
+                     88 RECHAZO-DOCUMENTACION         VALUE '03'.
+                     88 RECHAZO-OTROS                 VALUE '04'.
           05 ERRORES.
                   10 COD-RETORNO            PIC X(02).
                   10 COD-SUBRETORNO         PIC S9(09).
