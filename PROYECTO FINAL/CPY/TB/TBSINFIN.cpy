@@ -16,7 +16,8 @@
              ACPTADO                        CHAR(1) NOT NULL,
              INDEMNIZACION                  DECIMAL(15, 2) NOT NULL,
              NUMERO_POLIZA                  CHAR(9) NOT NULL,
-             DNI_PERITO                     CHAR(9) NOT NULL
+             DNI_PERITO                     CHAR(9) NOT NULL,
+             MOTIVO_RECHAZO                 CHAR(2)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE SINIESTROS_PEPITO_SEG              *
@@ -43,6 +44,9 @@
       *    *************************************************************
       *                       DNI_PERITO
            10 TB-DNI-PERITO        PIC X(9).
+      *    *************************************************************
+      *                       MOTIVO_RECHAZO
+           10 TB-MOTIVO-RECHAZO    PIC X(2).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 8       *
       ******************************************************************
