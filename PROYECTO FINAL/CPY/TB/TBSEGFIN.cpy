@@ -16,7 +16,15 @@
              FECHA_VENCIMIENTO              DATE NOT NULL,
              COND_PART                      VARCHAR(2000) NOT NULL,
              OBSERVACIONES                  VARCHAR(500),
-             DNI_CL                         CHAR(9) NOT NULL
+             DNI_CL                         CHAR(9) NOT NULL,
+             COBERTURA1_TIPO                CHAR(2),
+             COBERTURA1_IMPORTE             DECIMAL(13, 2),
+             COBERTURA2_TIPO                CHAR(2),
+             COBERTURA2_IMPORTE             DECIMAL(13, 2),
+             COBERTURA3_TIPO                CHAR(2),
+             COBERTURA3_IMPORTE             DECIMAL(13, 2),
+             COBERTURA4_TIPO                CHAR(2),
+             COBERTURA4_IMPORTE             DECIMAL(13, 2)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE SEGUROS_PEPITO_SEG                 *
@@ -54,6 +62,34 @@
       *    *************************************************************
       *                       DNI_CL
            10 TB-DNI-CL            PIC X(9).
+      *    *************************************************************
+      *                       COBERTURA1_TIPO
+           10 TB-COBERTURA1-TIPO   PIC X(2).
+      *    *************************************************************
+      *                       COBERTURA1_IMPORTE
+           10 TB-COBERTURA1-IMPORTE
+              PIC S9(13)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       COBERTURA2_TIPO
+           10 TB-COBERTURA2-TIPO   PIC X(2).
+      *    *************************************************************
+      *                       COBERTURA2_IMPORTE
+           10 TB-COBERTURA2-IMPORTE
+              PIC S9(13)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       COBERTURA3_TIPO
+           10 TB-COBERTURA3-TIPO   PIC X(2).
+      *    *************************************************************
+      *                       COBERTURA3_IMPORTE
+           10 TB-COBERTURA3-IMPORTE
+              PIC S9(13)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       COBERTURA4_TIPO
+           10 TB-COBERTURA4-TIPO   PIC X(2).
+      *    *************************************************************
+      *                       COBERTURA4_IMPORTE
+           10 TB-COBERTURA4-IMPORTE
+              PIC S9(13)V9(2) USAGE COMP-3.
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 15      *
       ******************************************************************
