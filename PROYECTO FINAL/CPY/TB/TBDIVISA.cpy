@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(DIVISAS)                                          *
+      *        LIBRARY(IBMUSER.COBOL.COPYS(TBDIVISA))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DV-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DIVISAS TABLE
+           ( ID                             INTEGER NOT NULL,
+             DIVISA                         CHAR(3) NOT NULL,
+             NOM_DIVISA                     CHAR(25) NOT NULL,
+             CAMBIO                         DECIMAL(8, 5) NOT NULL,
+             FECHAVIG                       DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DIVISAS                             *
+      ******************************************************************
+       01  DCLDIVISAS.
+      *    *************************************************************
+      *                       ID
+           10 DV-ID                PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       DIVISA
+           10 DV-DIVISA            PIC X(3).
+      *    *************************************************************
+      *                       NOM_DIVISA
+           10 DV-NOM-DIVISA        PIC X(25).
+      *    *************************************************************
+      *                       CAMBIO
+           10 DV-CAMBIO            PIC S9(3)V9(5) USAGE COMP-3.
+      *    *************************************************************
+      *                       FECHAVIG
+           10 DV-FECHAVIG          PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
