@@ -0,0 +1,10 @@
+       01 DATOS-CONTROL.
+          05 FECHA-CONTROL              PIC 9(08).
+          05 FILLER                     PIC X(02) VALUE SPACES.
+          05 PROGRAMA-CONTROL           PIC X(08).
+          05 FILLER                     PIC X(02) VALUE SPACES.
+          05 REG-LEIDOS-CONTROL         PIC ZZZZ9.
+          05 FILLER                     PIC X(02) VALUE SPACES.
+          05 REG-ESCRITOS-CONTROL       PIC ZZZZ9.
+          05 FILLER                     PIC X(02) VALUE SPACES.
+          05 REG-RECHAZADOS-CONTROL     PIC ZZZZ9.
