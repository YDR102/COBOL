@@ -0,0 +1,10 @@
+       01 MCPAGRFI.
+          05 DATOS-AGR.
+                  10 NUM-AGENTE-AGR          PIC X(009).
+                  10 DNI-AGR                 PIC X(009).
+                  10 NOMBRE-AGR              PIC X(025).
+                  10 APE-1-AGR               PIC X(025).
+                  10 APE-2-AGR               PIC X(025).
+                  10 TLF-AGR                 PIC X(010).
+                  10 DNI-CLI-AGR             PIC X(009).
+                  10 FILLER                  PIC X(467).
