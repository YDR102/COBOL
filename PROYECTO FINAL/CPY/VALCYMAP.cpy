@@ -0,0 +1,25 @@
+       01 VALCYMAP.
+          05 DATOS-VAL.
+                  10 NUMERO-POLIZA-VAL1     PIC X(9).
+                  10 TIPO-VAL1              PIC X(2).
+                  10 FECHA-INICIO-VAL1      PIC X(10).
+                  10 FECHA-VENCIMIENTO-VAL1 PIC X(10).
+                  10 COND-PART-VAL1         PIC X(2000).
+                  10 OBSERVACIONES-VAL1     PIC X(500).
+                  10 DNI-CL-VAL1            PIC X(9).
+                  10 COBERTURA1-TIPO-VAL1    PIC X(2).
+                  10 COBERTURA1-IMPORTE-VAL1 PIC S9(13)V9(2).
+                  10 COBERTURA2-TIPO-VAL1    PIC X(2).
+                  10 COBERTURA2-IMPORTE-VAL1 PIC S9(13)V9(2).
+                  10 COBERTURA3-TIPO-VAL1    PIC X(2).
+                  10 COBERTURA3-IMPORTE-VAL1 PIC S9(13)V9(2).
+                  10 COBERTURA4-TIPO-VAL1    PIC X(2).
+                  10 COBERTURA4-IMPORTE-VAL1 PIC S9(13)V9(2).
+                  10 MOTIVO-RECHAZO-VAL1    PIC X(20).
+          05 ERRORES.
+                  10 COD-RETORNO            PIC X(02).
+                  10 COD-SUBRETORNO         PIC S9(09).
+                  10 PARRAFO                PIC X(30).
+                  10 TABLA                  PIC X(25).
+                  10 DESCRIPCION            PIC X(30).
+                  10 SQLCODE-E              PIC -999.
