@@ -0,0 +1,7 @@
+       01 MCPCLIFI.
+          05 DATOS-CLI-M.
+                  10 DNI-CLI-M               PIC X(009).
+                  10 NOMBRE-CLI-M            PIC X(075).
+                  10 DIRECCION-CLI-M         PIC X(100).
+                  10 TELEFONO-CLI-M          PIC X(010).
+                  10 OBSERVACIONES-CLI-M     PIC X(500).
