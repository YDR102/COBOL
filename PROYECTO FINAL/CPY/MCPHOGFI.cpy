@@ -0,0 +1,9 @@
+       01 MCPHOGFI.
+          05 DATOS-HOG.
+                  10 POLIZA-HOG              PIC X(009).
+                  10 PRIMA-HOG               PIC X(021).
+                  10 CONTINENTE-HOG          PIC X(021).
+                  10 CONTENIDO-HOG           PIC X(021).
+                  10 COBERTURAS-HOG          PIC X(488).
+                  10 FECHA-INICIO-HOG        PIC X(010).
+                  10 FECHA-VENCIMIENTO-HOG   PIC X(010).
