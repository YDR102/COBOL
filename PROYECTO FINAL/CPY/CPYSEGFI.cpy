@@ -7,6 +7,14 @@
                   10 COND-PART-S             PIC X(2000).
                   10 OBSERVACIONES-S         PIC X(500).
                   10 DNI-CL-S                PIC X(9).
+                  10 COBERTURA1-TIPO-S       PIC X(2).
+                  10 COBERTURA1-IMPORTE-S    PIC S9(13)V9(2).
+                  10 COBERTURA2-TIPO-S       PIC X(2).
+                  10 COBERTURA2-IMPORTE-S    PIC S9(13)V9(2).
+                  10 COBERTURA3-TIPO-S       PIC X(2).
+                  10 COBERTURA3-IMPORTE-S    PIC S9(13)V9(2).
+                  10 COBERTURA4-TIPO-S       PIC X(2).
+                  10 COBERTURA4-IMPORTE-S    PIC S9(13)V9(2).
           05 ERRORES.
                   10 COD-RETORNO            PIC X(02).
                   10 COD-SUBRETORNO         PIC S9(09).
