@@ -0,0 +1,9 @@
+       01 MCPAUTFI.
+          05 DATOS-AUT.
+                  10 POLIZA-AUT              PIC X(009).
+                  10 PRIMA-AUT               PIC X(021).
+                  10 EDAD-AUT                PIC X(003).
+                  10 CATEGORIA-AUT           PIC X(021).
+                  10 COBERTURAS-AUT          PIC X(505).
+                  10 FECHA-INICIO-AUT        PIC X(010).
+                  10 FECHA-VENCIMIENTO-AUT   PIC X(010).
