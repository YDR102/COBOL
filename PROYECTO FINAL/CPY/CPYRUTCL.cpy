@@ -5,7 +5,7 @@
           05 REPAGINACION.
              10 DNI-REP                           PIC X(09).
           05 SALIDA.
-             10 SALIDA-TB OCCURS 3.
+             10 SALIDA-TB OCCURS 999.
                 15  DNI-CL                        PIC X(9).
                 15  NOMBRE-CL                     PIC X(25).
                 15  APELLIDO-1                    PIC X(25).
@@ -17,6 +17,10 @@
                 15  CIUDAD                        PIC X(25).
                 15  TELEFONO                      PIC X(10).
                 15  OBSERVACIONES                 PIC X(500).
+                15  CONSENTIMIENTO-MKT             PIC X(1).
+                    88  SI-CONSIENTE-MKT                  VALUE 'S'.
+                    88  NO-CONSIENTE-MKT                  VALUE 'N'.
+                15  FECHA-CONSENT-MKT              PIC X(10).
           05 SALIDA-CONTROL.
              10 MAS-DATOS                         PIC X(01).
              10 NUM-ELEM-S                        PIC 9(03).
