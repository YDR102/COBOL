@@ -0,0 +1,24 @@
+       01 CPYCLISA.
+          05 SALIDA-CLI.
+                  10 DNI-CL-S                PIC X(9).
+                  10 NOMBRE-CL-S             PIC X(25).
+                  10 APELLIDO-1-S            PIC X(25).
+                  10 APELLIDO-2-S            PIC X(25).
+                  10 CLASE-VIA-S             PIC X(25).
+                  10 NOMBRE-VIA-S            PIC X(55).
+                  10 NUMERO-VIA-S            PIC S9(9).
+                  10 COD-POSTAL-S            PIC X(5).
+                  10 CIUDAD-S                PIC X(25).
+                  10 TELEFONO-S              PIC X(10).
+                  10 OBSERVACIONES-S         PIC X(500).
+                  10 CONSENTIMIENTO-MKT-S    PIC X(1).
+                     88 SI-CONSIENTE-MKT-S          VALUE 'S'.
+                     88 NO-CONSIENTE-MKT-S          VALUE 'N'.
+                  10 FECHA-CONSENT-MKT-S     PIC X(10).
+          05 ERRORES.
+                  10 COD-RETORNO            PIC X(02).
+                  10 COD-SUBRETORNO         PIC S9(09).
+                  10 PARRAFO                PIC X(30).
+                  10 TABLA                  PIC X(25).
+                  10 DESCRIPCION            PIC X(30).
+                  10 SQLCODE-E              PIC -999.
