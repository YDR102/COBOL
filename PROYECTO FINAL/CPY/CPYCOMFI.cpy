@@ -0,0 +1,5 @@
+       01 CPYCOMFI.
+          05 DATOS-COM.
+                  10 ID-COM                  PIC 9(9).
+                  10 NUMERO-POLIZA-COM       PIC X(9).
+                  10 NOMBRE-COMPANIA-COM     PIC X(25).
