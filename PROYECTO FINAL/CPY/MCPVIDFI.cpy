@@ -0,0 +1,8 @@
+       01 MCPVIDFI.
+          05 DATOS-VID.
+                  10 POLIZA-VID              PIC X(009).
+                  10 PRIMA-VID               PIC X(021).
+                  10 EDAD-VID                PIC X(003).
+                  10 COBERTURAS-VID          PIC X(496).
+                  10 FECHA-INICIO-VID        PIC X(010).
+                  10 FECHA-VENCIMIENTO-VID   PIC X(010).
