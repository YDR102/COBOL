@@ -28,6 +28,8 @@
        FILE-CONTROL.
            SELECT FENTRADA ASSIGN TO FENTRADA
            FILE STATUS FS-FENTRADA.
+           SELECT FEXCEP ASSIGN TO FEXCEP
+           FILE STATUS FS-FEXCEP.
       *
       ******************************************************************
       ** DATA DIVISION                                                **
@@ -41,21 +43,39 @@
            RECORDING MODE IS F.
        01  REG-FENTRADA               PIC X(0694).
       * CLIENTES
+      *
+       FD FEXCEP
+           RECORDING MODE IS F.
+       01  REG-FEXCEP                 PIC X(0008).
+      * MATRICULAS RECHAZADAS POR CLAVE DUPLICADA EN EMPLEADOS
       *
        WORKING-STORAGE SECTION.
       *
        01  FS-FILE-STATUS.
            05  FS-FENTRADA            PIC X(02).
+           05  FS-FEXCEP              PIC X(02).
       *
        01  CN-CONTADORES.
            05  CN-REG-LEIDOS-FENTRADA PIC 9(03).
+           05  CN-REG-ESCRIT-FEXCEP   PIC 9(03).
+      *
+       01  DATOS-EXCEP.
+           05  MATRICULA-EXCEP            PIC X(04).
+           05  SQLCODE-EXCEP              PIC -999.
       *
        01  WK-SQLCODE                   PIC -999.
+      *
+       01  WK-VARIABLES.
+           05  WK-NUM-COMMIT-E           PIC 9(03).
+           05  WK-CONT-COMMIT            PIC 9(03).
       *
        01  SW-SWITCHES.
            05  SW-FIN-FENTRADA        PIC X(01).
                88  SW-SI-FIN-FENTRADA VALUE 'S'.
                88  SW-NO-FIN-FENTRADA VALUE 'N'.
+           05  SW-REANUDAR            PIC X(01).
+               88  SI-REANUDAR            VALUE 'S'.
+               88  NO-REANUDAR            VALUE 'N'.
       *
       *COPY DEL FICHERO DE ENTRADA FENTRADA
        COPY CPYEREPO.
@@ -78,6 +98,12 @@
               INCLUDE TBDAREPO
            END-EXEC.
       *
+      *--------DCLGEN DAHISTOR------------*
+      *
+           EXEC SQL
+              INCLUDE TBDAHIST
+           END-EXEC.
+      *
       ******************************************************************
       ** PROCEDURE DIVISION                                           **
       ******************************************************************
@@ -109,14 +135,29 @@
                       CPY-CPYEREPO
                       DCLEMPLEADOS
                       DCLDAREPOS
+                      DCLDAHISTOR
+                      DATOS-EXCEP
+                      WK-VARIABLES
+      *
+           MOVE 'OK'                     TO DH-ESTADO-FINAL
       *
            SET SW-NO-FIN-FENTRADA        TO TRUE
+           SET NO-REANUDAR               TO TRUE
+      *
+           PERFORM 1150-LEER-SYSIN
+              THRU 1150-LEER-SYSIN-EXIT
+      *
+           PERFORM 1160-INICIAR-HISTORIAL
+              THRU 1160-INICIAR-HISTORIAL-EXIT
+      *
+           PERFORM 1170-CONSULTAR-DAREPOS
+              THRU 1170-CONSULTAR-DAREPOS-EXIT
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
       *
-           PERFORM 1200-CONSULTAR-DAREPOS
-              THRU 1200-CONSULTAR-DAREPOS-EXIT
+           PERFORM 1200-POSICIONAR-FENTRADA
+              THRU 1200-POSICIONAR-FENTRADA-EXIT
       *
            .
       *
@@ -139,6 +180,24 @@
               DISPLAY 'NOMBRE FICHERO: FENTRADA'
               DISPLAY 'FILE STATUS: ' FS-FENTRADA
       *
+              MOVE 'KO'                     TO DH-ESTADO-FINAL
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF SI-REANUDAR
+              OPEN EXTEND FEXCEP
+           ELSE
+              OPEN OUTPUT FEXCEP
+           END-IF
+      *
+           IF FS-FEXCEP NOT = '00'
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FEXCEP'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FEXCEP'
+              DISPLAY 'FILE STATUS: ' FS-FEXCEP
+      *
+              MOVE 'KO'                     TO DH-ESTADO-FINAL
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
@@ -149,20 +208,61 @@
            EXIT.
       *
       ******************************************************************
-      ** 1200-CONSULTAR-DAREPOS                                       **
+      ** 1150-LEER-SYSIN                                              **
+      ** LEEMOS POR SYSIN EL INTERVALO DE REGISTROS ENTRE CADA COMMIT.**
+      ** SI NO SE INFORMA, SE COMMITEA REGISTRO A REGISTRO POR DEFECTO*
+      ******************************************************************
+      *
+       1150-LEER-SYSIN.
+      *
+           ACCEPT WK-NUM-COMMIT-E FROM SYSIN
+      *
+           IF WK-NUM-COMMIT-E = 0 OR WK-NUM-COMMIT-E = SPACES
+              MOVE 1                TO WK-NUM-COMMIT-E
+              DISPLAY 'LOADCLI: INTERVALO DE COMMIT POR DEFECTO: 001'
+           ELSE
+              DISPLAY 'LOADCLI: INTERVALO DE COMMIT: ' WK-NUM-COMMIT-E
+           END-IF
+      *
+           .
+       1150-LEER-SYSIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1160-INICIAR-HISTORIAL                                       **
+      ** DAMOS DE ALTA EL REGISTRO DE HISTORICO DE ESTA EJECUCION CON **
+      ** LA FECHA DE INICIO, A FALTA DE COMPLETARLO EN 3000-FIN.      **
+      ******************************************************************
+      *
+       1160-INICIAR-HISTORIAL.
+      *
+           MOVE 'LOADCLI'                   TO DH-NOMBRE-PGM
+      *
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :DH-FECHA-INICIO
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           .
+      *
+       1160-INICIAR-HISTORIAL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1170-CONSULTAR-DAREPOS                                       **
       ** CONSULTAMOS A LA TABLA DAREPOS CON EL NOMBRE DE NUESTRO PGM  **
-      ** PARA RECUPERAR EL ESTADO DE LA ULTIMA EJECUCION. SI ES OK    **
-      ** EMPEZAREMOS A PROCESAR EL FICHERO DESDE EL REGISTRO 1, SI ES **
-      ** KO, REELEREMOS EL FICHERO DE ENTRADA HASTA POSICIONARME EN EL**
-      ** REGISTRO SIGUIENTE AL ULTIMO QUE SE PROCESO CORRECTAMENTE. SI**
-      ** LA CONSULTA NOS DEVUELVE UN NOT FOUND, INSERTAREMOS EL PGM   **
-      ** EN LA DAREPOS (SIMBOLIZA QUE ES LA PRIMERA VEZ QUE SE EJECUTA**
-      ** ESTE PROCESO).                                               **
+      ** PARA RECUPERAR EL ESTADO DE LA ULTIMA EJECUCION Y FIJAR SI   **
+      ** ESTAMOS REANUDANDO UNA EJECUCION ANTERIOR, ANTES DE ABRIR LOS**
+      ** FICHEROS, PARA PODER ABRIR FEXCEP EN MODO EXTEND CUANDO      **
+      ** PROCEDA. SI LA CONSULTA NOS DEVUELVE UN NOT FOUND,           **
+      ** INSERTAREMOS EL PGM EN LA DAREPOS (SIMBOLIZA QUE ES LA       **
+      ** PRIMERA VEZ QUE SE EJECUTA ESTE PROCESO).                    **
       ******************************************************************
       *
-       1200-CONSULTAR-DAREPOS.
+       1170-CONSULTAR-DAREPOS.
       *
-           MOVE 'PGMREPOS'                  TO TB-NOMBRE-PGM
+           MOVE 'LOADCLI'                   TO TB-NOMBRE-PGM
       *
            EXEC SQL
                SELECT ESTADO
@@ -177,39 +277,59 @@
                WHEN 0
                     EVALUATE TB-ESTADO
                         WHEN 'KO'
-                             PERFORM 9000-LEER-FENTRADA
-                                THRU 9000-LEER-FENTRADA-EXIT
-                               UNTIL MATRICULA-E > TB-VALOR-CLAVE-TEXT
+                             SET SI-REANUDAR     TO TRUE
                         WHEN 'OK'
-                             PERFORM 9000-LEER-FENTRADA
-                                THRU 9000-LEER-FENTRADA-EXIT
+                             CONTINUE
                         WHEN OTHER
                              DISPLAY 'ERROR: ESTADO INCORRECTO EN DAREP'
-                             DISPLAY 'PARRAFO: 1200-CONSULTAR-DAREPOS'
+                             DISPLAY 'PARRAFO: 1170-CONSULTAR-DAREPOS'
                              DISPLAY 'TABLA: DAREPOS'
       *
+                             MOVE 'KO'           TO DH-ESTADO-FINAL
                              PERFORM 3000-FIN
                                 THRU 3000-FIN-EXIT
                     END-EVALUATE
                WHEN 100
                     PERFORM 1210-INSERTAR-DAREPOS
                        THRU 1210-INSERTAR-DAREPOS-EXIT
-      *
-                    PERFORM 9000-LEER-FENTRADA
-                       THRU 9000-LEER-FENTRADA-EXIT
                WHEN OTHER
                     DISPLAY 'ERROR: ERROR TECNICO EN BBDD'
-                    DISPLAY 'PARRAFO: 1200-CONSULTAR-DAREPOS'
+                    DISPLAY 'PARRAFO: 1170-CONSULTAR-DAREPOS'
                     DISPLAY 'TABLA: DAREPOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
       *
            .
       *
-       1200-CONSULTAR-DAREPOS-EXIT.
+       1170-CONSULTAR-DAREPOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1200-POSICIONAR-FENTRADA                                     **
+      ** SI ESTAMOS REANUDANDO UNA EJECUCION ANTERIOR ('KO'),         **
+      ** RELEEMOS EL FICHERO DE ENTRADA HASTA POSICIONARNOS EN EL     **
+      ** REGISTRO SIGUIENTE AL ULTIMO QUE SE PROCESO CORRECTAMENTE.   **
+      ** EN CASO CONTRARIO, EMPEZAMOS A PROCESAR DESDE EL REGISTRO 1. **
+      ******************************************************************
+      *
+       1200-POSICIONAR-FENTRADA.
+      *
+           IF SI-REANUDAR
+              PERFORM 9000-LEER-FENTRADA
+                 THRU 9000-LEER-FENTRADA-EXIT
+                UNTIL MATRICULA-E > TB-VALOR-CLAVE-TEXT
+           ELSE
+              PERFORM 9000-LEER-FENTRADA
+                 THRU 9000-LEER-FENTRADA-EXIT
+           END-IF
+      *
+           .
+      *
+       1200-POSICIONAR-FENTRADA-EXIT.
            EXIT.
       *
       ******************************************************************
@@ -244,6 +364,7 @@
                     DISPLAY 'TABLA: DAREPOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
                WHEN OTHER
@@ -252,6 +373,7 @@
                     DISPLAY 'TABLA: DAREPOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -263,9 +385,10 @@
       *
       ******************************************************************
       ** 2000-PROCESO                                                 **
-      ** INSERTAMOS EL ULTIMO REGISTRO EN LA TABLA EMPLEADOS. A       **
-      ** CONTINUACION ACTUALIZAMOS LA DAREPOS CON EL VALOR CLAVE DEL  **
-      ** REGISTRO QUE ACABAMOS DE INSERTAR EN LA TABLA EMPLEADOS.     **
+      ** INSERTAMOS EL ULTIMO REGISTRO EN LA TABLA EMPLEADOS. CADA    **
+      ** WK-NUM-COMMIT-E REGISTROS ACTUALIZAMOS LA DAREPOS CON EL     **
+      ** VALOR CLAVE DEL REGISTRO INSERTADO Y COMMITEAMOS, EN LUGAR   **
+      ** DE HACERLO REGISTRO A REGISTRO.                              **
       ******************************************************************
       *
        2000-PROCESO.
@@ -273,8 +396,14 @@
            PERFORM 2100-INSERT-EMPLEADOS
               THRU 2100-INSERT-EMPLEADOS-EXIT
       *
-           PERFORM 2200-UPDATE-DAREPOS
-              THRU 2200-UPDATE-DAREPOS-EXIT
+           ADD 1                         TO WK-CONT-COMMIT
+      *
+           IF WK-CONT-COMMIT >= WK-NUM-COMMIT-E
+              PERFORM 2200-UPDATE-DAREPOS
+                 THRU 2200-UPDATE-DAREPOS-EXIT
+      *
+              MOVE 0                     TO WK-CONT-COMMIT
+           END-IF
       *
            PERFORM 9000-LEER-FENTRADA
               THRU 9000-LEER-FENTRADA-EXIT
@@ -329,19 +458,21 @@
                WHEN 0
                     CONTINUE
                WHEN -803
-                    DISPLAY 'ERROR: REG. DUPLICADO EN BBDD'
+                    DISPLAY 'ERROR: REG. DUPLICADO EN BBDD - A FEXCEP'
                     DISPLAY 'PARRAFO: 2100-INSERT-EMPLEADOS'
                     DISPLAY 'TABLA: EMPLEADOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
-                    PERFORM 3000-FIN
-                       THRU 3000-FIN-EXIT
+                    MOVE SQLCODE               TO SQLCODE-EXCEP
+                    PERFORM 2110-ESCRIBIR-FEXCEP
+                       THRU 2110-ESCRIBIR-FEXCEP-EXIT
                WHEN OTHER
                     DISPLAY 'ERROR: ERROR TECNICO EN BBDD'
                     DISPLAY 'PARRAFO: 2100-INSERT-EMPLEADOS'
                     DISPLAY 'TABLA: EMPLEADOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -352,6 +483,36 @@
            EXIT.
       *
       ******************************************************************
+      ** 2110-ESCRIBIR-FEXCEP                                         **
+      ** ESCRIBIMOS LA MATRICULA DUPLICADA Y SU SQLCODE EN EL FICHERO **
+      ** DE EXCEPCIONES EN LUGAR DE ABORTAR LA CARGA.                 **
+      ******************************************************************
+      *
+       2110-ESCRIBIR-FEXCEP.
+      *
+           MOVE MATRICULA-E               TO MATRICULA-EXCEP
+      *
+           WRITE REG-FEXCEP          FROM DATOS-EXCEP
+      *
+           IF FS-FEXCEP NOT = '00'
+              DISPLAY 'ERROR AL ESCRIBIR EN FEXCEP'
+              DISPLAY 'PARRAFO: 2110-ESCRIBIR-FEXCEP'
+              DISPLAY 'FILE STATUS: ' FS-FEXCEP
+      *
+              MOVE 'KO'                     TO DH-ESTADO-FINAL
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-EXCEP
+              ADD 1                  TO CN-REG-ESCRIT-FEXCEP
+           END-IF
+      *
+           .
+      *
+       2110-ESCRIBIR-FEXCEP-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       ** 2200-UPDATE-DAREPOS                                          **
       ** ACTUALIZAMOS EL VALOR DE LA CLAVE EN LA DAREPOS CON LA        *
       ** MATRICULA QUE ACABAMOS DE INSSERTAR EN LA TABLA EMPLEADOS.   **
@@ -382,6 +543,7 @@
                     DISPLAY 'TABLA: EMPLEADOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
                WHEN OTHER
@@ -390,6 +552,7 @@
                     DISPLAY 'TABLA: EMPLEADOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -409,6 +572,9 @@
       *
            PERFORM 3100-CERRAR-FICHEROS
               THRU 3100-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3300-INSERTAR-HISTORIAL
+              THRU 3300-INSERTAR-HISTORIAL-EXIT
       *
            PERFORM 3200-MOSTRAR-ESTADISTICAS
               THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
@@ -436,6 +602,15 @@
               DISPLAY 'NOMBRE FICHERO: FENTRADA'
               DISPLAY 'FILE STATUS: ' FS-FENTRADA
            END-IF
+      *
+           CLOSE FEXCEP
+      *
+           IF FS-FEXCEP NOT = '00'
+              DISPLAY 'ERROR AL CERRAR EL FICHERO FEXCEP'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FEXCEP'
+              DISPLAY 'FILE STATUS: ' FS-FEXCEP
+           END-IF
       *
            .
       *
@@ -455,6 +630,8 @@
            DISPLAY '*******************************'
            DISPLAY '*REG.LEIDOS FENTRADA: 'CN-REG-LEIDOS-FENTRADA '   '
                    '  *'
+           DISPLAY '*REG.ESCRITOS FEXCEP: 'CN-REG-ESCRIT-FEXCEP '   '
+                   '  *'
            DISPLAY '*******************************'
       *
            .
@@ -463,6 +640,53 @@
            EXIT.
       *
       ******************************************************************
+      ** 3300-INSERTAR-HISTORIAL                                      **
+      ** COMPLETAMOS Y DAMOS DE ALTA EL REGISTRO DE HISTORICO DE ESTA **
+      ** EJECUCION EN LA TABLA DAHISTOR, QUEDANDO CONSTANCIA DE CUANDO**
+      ** SE EJECUTO EL PGM Y CUANTOS REGISTROS SE PROCESARON.         **
+      ******************************************************************
+      *
+       3300-INSERTAR-HISTORIAL.
+      *
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :DH-FECHA-FIN
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           MOVE CN-REG-LEIDOS-FENTRADA      TO DH-REG-PROCESADOS
+      *
+           EXEC SQL
+               INSERT INTO DAHISTOR
+                      (NOMBRE_PGM
+                      ,FECHA_INICIO
+                      ,FECHA_FIN
+                      ,REG_PROCESADOS
+                      ,ESTADO_FINAL)
+                      VALUES(
+                       :DH-NOMBRE-PGM
+                      ,:DH-FECHA-INICIO
+                      ,:DH-FECHA-FIN
+                      ,:DH-REG-PROCESADOS
+                      ,:DH-ESTADO-FINAL)
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL INSERTAR EN DAHISTOR'
+              DISPLAY 'PARRAFO: 3300-INSERTAR-HISTORIAL'
+              DISPLAY 'SQLCODE: ' SQLCODE
+           ELSE
+              EXEC SQL
+                  COMMIT
+              END-EXEC
+           END-IF
+      *
+           .
+      *
+       3300-INSERTAR-HISTORIAL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       ** 9000-LEER-FENTRADA                                           **
       ** LEEMOS REGISTRO DEL FICHERO FENTRADA CONTROLANDO SU FILE     **
       ** STATUS.                                                      **
@@ -486,6 +710,7 @@
                     DISPLAY 'NOMBRE FICHERO: FENTRADA'
                     DISPLAY 'FILE STATUS: ' FS-FENTRADA
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -523,6 +748,7 @@
                     DISPLAY 'TABLA: EMPLEADOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
                WHEN OTHER
@@ -531,6 +757,7 @@
                     DISPLAY 'TABLA: EMPLEADOS'
                     DISPLAY 'SQLCODE: ' SQLCODE
       *
+                    MOVE 'KO'                TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
