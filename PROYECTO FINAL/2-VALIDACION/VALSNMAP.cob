@@ -33,15 +33,15 @@
       *
        FD ENTRADA2
            RECORDING MODE IS F.
-       01  REG-ENTRADA2                                     PIC X(2530).
+       01  REG-ENTRADA2                                     PIC X(2608).
       *
        FD FSALIDA
            RECORDING MODE IS F.
-       01  REG-FSALIDA                                      PIC X(2573).
+       01  REG-FSALIDA                                      PIC X(2641).
       *
        FD DESCARTE
            RECORDING MODE IS F.
-       01  REG-DESCARTE                                     PIC X(2530).
+       01  REG-DESCARTE                                     PIC X(2628).
       *
        WORKING-STORAGE SECTION.
       *
@@ -54,6 +54,13 @@
        01  WK-VARIABLES.
            05 CLAVE1                               PIC X(05).
            05 CLAVE2                               PIC X(05).
+           05 WK-FECHA-HOY-AAAAMMDD                PIC 9(08).
+           05 WK-FECHA-HOY.
+              10 WK-FECHA-HOY-AAAA                 PIC 9(04).
+              10 FILLER                            PIC X(01) VALUE '-'.
+              10 WK-FECHA-HOY-MM                   PIC 9(02).
+              10 FILLER                            PIC X(01) VALUE '-'.
+              10 WK-FECHA-HOY-DD                   PIC 9(02).
       *
        01  CN-CONTADORES.
            05  CN-REG-LEIDOS-ENTRADA1              PIC 9(03).
@@ -66,6 +73,10 @@
            05  CT-10                               PIC X(02) VALUE '10'.
            05  CT-1                                PIC 9(02) VALUE 1.
            05  CT-COMPARADOR                   PIC X(10) VALUE 'MAPFRE'.
+           05  CT-MOTIVO-NO-ENCONTRADA   PIC X(20) VALUE
+               'POLIZA NO ENCONTRADA'.
+           05  CT-MOTIVO-CADUCADA        PIC X(20) VALUE
+               'POLIZA CADUCADA'.
       *
        01  SW-SWITCHES.
            05  SW-FIN-ENTRADA1                     PIC X(01).
@@ -74,6 +85,9 @@
            05  SW-FIN-ENTRADA2                     PIC X(01).
                88  SW-SI-FIN-ENTRADA2                         VALUE 'S'.
                88  SW-NO-FIN-ENTRADA2                         VALUE 'N'.
+           05  SW-POLIZA-ENCONTRADA                PIC X(01).
+               88  SW-SI-POLIZA-ENCONTRADA                    VALUE 'S'.
+               88  SW-NO-POLIZA-ENCONTRADA                    VALUE 'N'.
       *
       *COPY DEL FICHERO DE ENTRADA ENTRADA1
       *
@@ -101,7 +115,7 @@
       *
            PERFORM 2000-PROCESO
               THRU 2000-PROCESO-EXIT
-             UNTIL SW-SI-FIN-ENTRADA1 OR SW-SI-FIN-ENTRADA2
+             UNTIL SW-SI-FIN-ENTRADA1 AND SW-SI-FIN-ENTRADA2
       *
            PERFORM 3000-FIN
               THRU 3000-FIN-EXIT
@@ -117,11 +131,12 @@
            INITIALIZE FS-FILE-STATUS
                       CN-CONTADORES
                       DATOS-COM
-                      DATOS-SEG
+                      SALIDA-SEG
                       DATOS-VAL
       *
            SET SW-NO-FIN-ENTRADA1               TO TRUE
            SET SW-NO-FIN-ENTRADA2               TO TRUE
+           SET SW-NO-POLIZA-ENCONTRADA          TO TRUE
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
@@ -212,13 +227,21 @@
       *
        2100-INFORMAR-SALIDA.
       *
-           MOVE NUMERO-POLIZA-SEG      TO NUMERO-POLIZA-VAL1
-           MOVE TIPO-SEG               TO TIPO-VAL1
-           MOVE FECHA-INICIO-SEG       TO FECHA-INICIO-VAL1
-           MOVE FECHA-VENCIMIENTO-SEG  TO FECHA-VENCIMIENTO-VAL1
-           MOVE COND-PART-SEG          TO COND-PART-VAL1
-           MOVE OBSERVACIONES-SEG      TO OBSERVACIONES-VAL1
-           MOVE DNI-CL-SEG             TO DNI-CL-VAL1
+           MOVE NUMERO-POLIZA-S      TO NUMERO-POLIZA-VAL1
+           MOVE TIPO-S               TO TIPO-VAL1
+           MOVE FECHA-INICIO-S       TO FECHA-INICIO-VAL1
+           MOVE FECHA-VENCIMIENTO-S  TO FECHA-VENCIMIENTO-VAL1
+           MOVE COND-PART-S          TO COND-PART-VAL1
+           MOVE OBSERVACIONES-S      TO OBSERVACIONES-VAL1
+           MOVE DNI-CL-S             TO DNI-CL-VAL1
+           MOVE COBERTURA1-TIPO-S    TO COBERTURA1-TIPO-VAL1
+           MOVE COBERTURA1-IMPORTE-S TO COBERTURA1-IMPORTE-VAL1
+           MOVE COBERTURA2-TIPO-S    TO COBERTURA2-TIPO-VAL1
+           MOVE COBERTURA2-IMPORTE-S TO COBERTURA2-IMPORTE-VAL1
+           MOVE COBERTURA3-TIPO-S    TO COBERTURA3-TIPO-VAL1
+           MOVE COBERTURA3-IMPORTE-S TO COBERTURA3-IMPORTE-VAL1
+           MOVE COBERTURA4-TIPO-S    TO COBERTURA4-TIPO-VAL1
+           MOVE COBERTURA4-IMPORTE-S TO COBERTURA4-IMPORTE-VAL1
       *
            .
       *
@@ -226,6 +249,32 @@
            EXIT.
       *
       ******************************************************************
+      * 2150-DETERMINAR-MOTIVO-RECHAZO                                 *
+      * CALCULA EL MOTIVO POR EL QUE EL SINIESTRO QUEDA SIN POLIZA     *
+      * ASOCIADA: POLIZA CADUCADA SI LA FECHA DE VENCIMIENTO YA PASO,  *
+      * POLIZA NO ENCONTRADA EN CUALQUIER OTRO CASO.                   *
+      ******************************************************************
+      *
+       2150-DETERMINAR-MOTIVO-RECHAZO.
+      *
+           ACCEPT WK-FECHA-HOY-AAAAMMDD FROM DATE YYYYMMDD
+      *
+           MOVE WK-FECHA-HOY-AAAAMMDD(1:4) TO WK-FECHA-HOY-AAAA
+           MOVE WK-FECHA-HOY-AAAAMMDD(5:2) TO WK-FECHA-HOY-MM
+           MOVE WK-FECHA-HOY-AAAAMMDD(7:2) TO WK-FECHA-HOY-DD
+      *
+           IF FECHA-VENCIMIENTO-S < WK-FECHA-HOY
+              MOVE CT-MOTIVO-CADUCADA      TO MOTIVO-RECHAZO-VAL1
+           ELSE
+              MOVE CT-MOTIVO-NO-ENCONTRADA TO MOTIVO-RECHAZO-VAL1
+           END-IF
+      *
+           .
+      *
+       2150-DETERMINAR-MOTIVO-RECHAZO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 2200-ESCRIBIR-FSALIDA                                          *
       ******************************************************************
       *
@@ -277,11 +326,18 @@
       *
       ******************************************************************
       * 2400-MATCHING                                          *
+      * UNA POLIZA PUEDE TENER VARIOS SINIESTROS CON LA MISMA CLAVE1, *
+      * POR LO QUE EN CADA COINCIDENCIA SOLO AVANZAMOS ENTRADA1       *
+      * (SINIESTROS) Y MANTENEMOS LA POLIZA ACTUAL HASTA AGOTARLOS.   *
+      * SOLO SE RECHAZA LA POLIZA SI, AL AGOTARSE, NO HUBO NINGUNA    *
+      * COINCIDENCIA PARA ELLA.                                       *
       ******************************************************************
       *
        2400-MATCHING.
       *
            IF CLAVE1 = CLAVE2
+              SET SW-SI-POLIZA-ENCONTRADA TO TRUE
+      *
               PERFORM 2100-INFORMAR-SALIDA
                  THRU 2100-INFORMAR-SALIDA-EXIT
       *
@@ -290,21 +346,25 @@
       *
               PERFORM 9000-LEER-ENTRADA1
                  THRU 9000-LEER-ENTRADA1-EXIT
-      *
-              PERFORM 9100-LEER-ENTRADA2
-                 THRU 9100-LEER-ENTRADA2-EXIT
            ELSE
               IF CLAVE1 < CLAVE2
                  DISPLAY 'CLAVE1 NO EXISTE EN FICHERO2'
                  PERFORM 9000-LEER-ENTRADA1
                     THRU 9000-LEER-ENTRADA1-EXIT
               ELSE
-                 DISPLAY 'CLAVE2 NO EXISTE EN FICHERO1'
-                 PERFORM 2100-INFORMAR-SALIDA
-                    THRU 2100-INFORMAR-SALIDA-EXIT
+                 IF SW-NO-POLIZA-ENCONTRADA
+                    DISPLAY 'CLAVE2 NO EXISTE EN FICHERO1'
+                    PERFORM 2100-INFORMAR-SALIDA
+                       THRU 2100-INFORMAR-SALIDA-EXIT
+
+                    PERFORM 2150-DETERMINAR-MOTIVO-RECHAZO
+                       THRU 2150-DETERMINAR-MOTIVO-RECHAZO-EXIT
+
+                    PERFORM 2300-ESCRIBIR-DESCARTE
+                       THRU 2300-ESCRIBIR-DESCARTE-EXIT
+                 END-IF
 
-                 PERFORM 2300-ESCRIBIR-DESCARTE
-                    THRU 2300-ESCRIBIR-DESCARTE-EXIT
+                 SET SW-NO-POLIZA-ENCONTRADA TO TRUE
 
                  PERFORM 9100-LEER-ENTRADA2
                     THRU 9100-LEER-ENTRADA2-EXIT
@@ -406,6 +466,7 @@
                     ADD CT-1               TO CN-REG-LEIDOS-ENTRADA1
                     MOVE NUMERO-POLIZA-COM  TO CLAVE1
                WHEN CT-10
+                    MOVE HIGH-VALUES       TO CLAVE1
                     SET SW-SI-FIN-ENTRADA1 TO TRUE
                WHEN OTHER
                     DISPLAY 'ERROR AL ABRIR EL FICHERO ENTRADA1'
@@ -427,13 +488,14 @@
       *
        9100-LEER-ENTRADA2.
       *
-           READ ENTRADA2 INTO DATOS-SEG
+           READ ENTRADA2 INTO SALIDA-SEG
       *
            EVALUATE FS-ENTRADA2
                WHEN CT-00
                     ADD CT-1               TO CN-REG-LEIDOS-ENTRADA2
-                    MOVE NUMERO-POLIZA-SEG TO CLAVE2
+                    MOVE NUMERO-POLIZA-S TO CLAVE2
                WHEN CT-10
+                    MOVE HIGH-VALUES       TO CLAVE2
                     SET SW-SI-FIN-ENTRADA2 TO TRUE
                WHEN OTHER
                     DISPLAY 'ERROR AL ABRIR EL FICHERO ENTRADA2'
