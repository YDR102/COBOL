@@ -22,6 +22,12 @@
       *
            SELECT DESCARTE ASSIGN TO DESCARTE
            FILE STATUS FS-DESCARTE.
+      *
+           SELECT FREPORTE ASSIGN TO FREPORTE
+           FILE STATUS FS-FREPORTE.
+      *
+           SELECT FRECHAZO ASSIGN TO FRECHAZO
+           FILE STATUS FS-FRECHAZO.
       *
        DATA DIVISION.
       *
@@ -29,21 +35,29 @@
       *
        FD ENTRADA1
            RECORDING MODE IS F.
-       01  REG-ENTRADA1                                     PIC X(2540).
+       01  REG-ENTRADA1                                     PIC X(2608).
       * SEGUROS
       *
        FD ENTRADA2
            RECORDING MODE IS F.
-       01  REG-ENTRADA2                                     PIC X(713).
+       01  REG-ENTRADA2                                     PIC X(724).
       * CLIENTES
       *
        FD FSALIDA
            RECORDING MODE IS F.
-       01  REG-FSALIDA                                      PIC X(713).
+       01  REG-FSALIDA                                      PIC X(724).
       *
        FD DESCARTE
            RECORDING MODE IS F.
-       01  REG-DESCARTE                                     PIC X(713).
+       01  REG-DESCARTE                                     PIC X(724).
+      *
+       FD FREPORTE
+           RECORDING MODE IS F.
+       01  REG-FREPORTE                                     PIC X(040).
+      *
+       FD FRECHAZO
+           RECORDING MODE IS F.
+       01  REG-FRECHAZO                                     PIC X(093).
       *
        WORKING-STORAGE SECTION.
       *
@@ -52,6 +66,27 @@
            05  FS-ENTRADA2                         PIC X(02).
            05  FS-FSALIDA                          PIC X(02).
            05  FS-DESCARTE                         PIC X(02).
+           05  FS-FREPORTE                         PIC X(02).
+           05  FS-FRECHAZO                         PIC X(02).
+      *
+      * LINEA DEL INFORME DE RECONCILIACION DE COBERTURA
+       01  DATOS-REPORTE.
+           05  DNI-REPORTE                         PIC X(09).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  ESTADO-REPORTE                      PIC X(15).
+           05  FILLER                    PIC X(14) VALUE SPACES.
+       01  DATOS-REPORTE-RESUMEN REDEFINES DATOS-REPORTE.
+           05  ETIQUETA-RESUMEN                    PIC X(25).
+           05  VALOR-RESUMEN                       PIC ZZZZ9.
+           05  FILLER                              PIC X(10).
+      *
+      * LINEA DE RECHAZO POR CONSENTIMIENTO DE MARKETING NO VALIDO
+       01  DATOS-RECHAZO.
+           05  DNI-RECHAZO                        PIC X(09).
+           05  COD-RETORNO-RECHAZO                PIC X(02).
+           05  COD-SUBRETORNO-RECHAZO             PIC X(02).
+           05  PARRAFO-RECHAZO                    PIC X(30).
+           05  DESCRIPCION-RECHAZO                PIC X(50).
       *
        01  WK-VARIABLES.
            05 CLAVE1                               PIC X(09).
@@ -62,11 +97,24 @@
            05  CN-REG-LEIDOS-ENTRADA2              PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA               PIC 9(03).
            05  CN-REG-ESCRIT-DESCARTES             PIC 9(03).
+           05  CN-CLIENTES-CON-POLIZA              PIC 9(05).
+           05  CN-CLIENTES-SIN-POLIZA              PIC 9(05).
+           05  CN-REG-ESCRIT-FRECHAZO              PIC 9(03).
       *
        01  CT-CONTANTES.
            05  CT-00                               PIC X(02) VALUE '00'.
            05  CT-10                               PIC X(02) VALUE '10'.
            05  CT-1                                PIC 9(02) VALUE 1.
+           05  CT-RUT                              PIC X(08) VALUE
+               'RUTVALDN'.
+           05  CT-CON-POLIZA                       PIC X(15) VALUE
+               'CON POLIZA'.
+           05  CT-SIN-POLIZA                       PIC X(15) VALUE
+               'SIN POLIZA'.
+           05  CT-CONSENT-INVALIDO                 PIC X(50) VALUE
+               'CONSENTIMIENTO MARKETING NO VALIDO'.
+           05  CT-DNI-INVALIDO                     PIC X(50) VALUE
+               'DNI/NIF CON LETRA DE CONTROL NO VALIDA'.
       *
        01  SW-SWITCHES.
            05  SW-FIN-ENTRADA1                     PIC X(01).
@@ -75,6 +123,9 @@
            05  SW-FIN-ENTRADA2                     PIC X(01).
                88  SW-SI-FIN-ENTRADA2                         VALUE 'S'.
                88  SW-NO-FIN-ENTRADA2                         VALUE 'N'.
+           05  SW-CLIENTE-CON-POLIZA               PIC X(01).
+               88  SW-SI-CLIENTE-CON-POLIZA                   VALUE 'S'.
+               88  SW-NO-CLIENTE-CON-POLIZA                   VALUE 'N'.
       *
       *COPY DEL FICHERO DE ENTRADA ENTRADA1
       *
@@ -86,6 +137,9 @@
       *COPY CLAVE2
        COPY CPYSEGFI.
       *
+      *ESTRUCTURA DE COMUNICACION CON LA RUTINA DE VALIDACION DE DNI/NIF
+       COPY CPRUTDN.
+      *
       ******************************************************************
       ** PROCEDURE DIVISION                                           **
       ******************************************************************
@@ -112,11 +166,14 @@
       *
            INITIALIZE FS-FILE-STATUS
                       CN-CONTADORES
-                      DATOS-SEG
+                      SALIDA-SEG
                       CPYCLISA
+                      DATOS-REPORTE
+                      CPRUTDN
       *
            SET SW-NO-FIN-ENTRADA1               TO TRUE
            SET SW-NO-FIN-ENTRADA2               TO TRUE
+           SET SW-NO-CLIENTE-CON-POLIZA         TO TRUE
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
@@ -142,6 +199,8 @@
            OPEN INPUT ENTRADA2
            OPEN OUTPUT FSALIDA
            OPEN OUTPUT DESCARTE
+           OPEN OUTPUT FREPORTE
+           OPEN OUTPUT FRECHAZO
       *
            IF FS-ENTRADA1 NOT = CT-00
               DISPLAY 'ERROR AL ABRIR ENTRADA1'
@@ -178,6 +237,24 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FREPORTE NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FREPORTE'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FRECHAZO'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -186,27 +263,44 @@
       *
       ******************************************************************
       * 2000-PROCESO                                                   *
+      * UN CLIENTE PUEDE TENER VARIAS POLIZAS CON LA MISMA CLAVE1, POR *
+      * LO QUE EN CADA COINCIDENCIA SOLO AVANZAMOS ENTRADA1 (SEGUROS) Y*
+      * MANTENEMOS EL CLIENTE ACTUAL HASTA QUE SUS POLIZAS SE AGOTEN.  *
+      * SOLO SE INFORMA "SIN POLIZA" SI, AL AGOTARSE, NO HUBO NINGUNA  *
+      * COINCIDENCIA PARA ESE CLIENTE.                                 *
       ******************************************************************
       *
        2000-PROCESO.
       *
            IF CLAVE1 = CLAVE2
 
+              SET SW-SI-CLIENTE-CON-POLIZA TO TRUE
+
               PERFORM 2200-ESCRIBIR-DESCARTE
                  THRU 2200-ESCRIBIR-DESCARTE-EXIT
 
-              PERFORM 9100-LEER-ENTRADA2
-                 THRU 9100-LEER-ENTRADA2-EXIT
+              PERFORM 2250-ESCRIBIR-REPORTE-CON-POLIZA
+                 THRU 2250-ESCRIBIR-REPORTE-CON-POLIZA-EXIT
+
+              PERFORM 9000-LEER-ENTRADA1
+                 THRU 9000-LEER-ENTRADA1-EXIT
            ELSE
               IF CLAVE1 < CLAVE2
                  DISPLAY 'CLAVE1 NO EXISTE EN FICHERO2'
                  PERFORM 9000-LEER-ENTRADA1
                     THRU 9000-LEER-ENTRADA1-EXIT
               ELSE
-                 DISPLAY 'CLAVE2 NO EXISTE EN FICHERO1'
+                 IF SW-NO-CLIENTE-CON-POLIZA
+                    DISPLAY 'CLAVE2 NO EXISTE EN FICHERO1'
 
-                 PERFORM 2100-ESCRIBIR-FSALIDA
-                    THRU 2100-ESCRIBIR-FSALIDA-EXIT
+                    PERFORM 2100-ESCRIBIR-FSALIDA
+                       THRU 2100-ESCRIBIR-FSALIDA-EXIT
+
+                    PERFORM 2150-ESCRIBIR-REPORTE-SIN-POLIZA
+                       THRU 2150-ESCRIBIR-REPORTE-SIN-POLIZA-EXIT
+                 END-IF
+
+                 SET SW-NO-CLIENTE-CON-POLIZA TO TRUE
 
                  PERFORM 9100-LEER-ENTRADA2
                     THRU 9100-LEER-ENTRADA2-EXIT
@@ -244,6 +338,35 @@
            EXIT.
       *
       ******************************************************************
+      * 2150-ESCRIBIR-REPORTE-SIN-POLIZA                               *
+      * ANOTA EN EL INFORME DE RECONCILIACION EL CLIENTE SIN POLIZA    *
+      ******************************************************************
+      *
+       2150-ESCRIBIR-REPORTE-SIN-POLIZA.
+      *
+           MOVE CLAVE2              TO DNI-REPORTE
+           MOVE CT-SIN-POLIZA       TO ESTADO-REPORTE
+      *
+           WRITE REG-FREPORTE       FROM DATOS-REPORTE
+      *
+           IF FS-FREPORTE NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FREPORTE'
+              DISPLAY 'PARRAFO: 2150-ESCRIBIR-REPORTE-SIN-POLIZA'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-REPORTE
+              ADD CT-1              TO CN-CLIENTES-SIN-POLIZA
+           END-IF
+      *
+           .
+      *
+       2150-ESCRIBIR-REPORTE-SIN-POLIZA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 2200-ESCRIBIR-DESCARTE                                         *
       ******************************************************************
       *
@@ -269,11 +392,43 @@
            EXIT.
       *
       ******************************************************************
+      * 2250-ESCRIBIR-REPORTE-CON-POLIZA                               *
+      * ANOTA EN EL INFORME DE RECONCILIACION EL CLIENTE CON POLIZA    *
+      ******************************************************************
+      *
+       2250-ESCRIBIR-REPORTE-CON-POLIZA.
+      *
+           MOVE CLAVE1              TO DNI-REPORTE
+           MOVE CT-CON-POLIZA       TO ESTADO-REPORTE
+      *
+           WRITE REG-FREPORTE       FROM DATOS-REPORTE
+      *
+           IF FS-FREPORTE NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FREPORTE'
+              DISPLAY 'PARRAFO: 2250-ESCRIBIR-REPORTE-CON-POLIZA'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-REPORTE
+              ADD CT-1              TO CN-CLIENTES-CON-POLIZA
+           END-IF
+      *
+           .
+      *
+       2250-ESCRIBIR-REPORTE-CON-POLIZA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 3000-FIN                                                       *
       ******************************************************************
       *
        3000-FIN.
       *
+           PERFORM 3050-ESCRIBIR-RESUMEN-REPORTE
+              THRU 3050-ESCRIBIR-RESUMEN-REPORTE-EXIT
+
            PERFORM 3100-CERRAR-FICHEROS
               THRU 3100-CERRAR-FICHEROS-EXIT
 
@@ -287,6 +442,31 @@
            EXIT.
       *
       ******************************************************************
+      * 3050-ESCRIBIR-RESUMEN-REPORTE                                  *
+      * ESCRIBE LAS LINEAS DE RESUMEN DEL INFORME DE RECONCILIACION   *
+      * CON EL TOTAL DE CLIENTES CON POLIZA Y SIN POLIZA.              *
+      ******************************************************************
+      *
+       3050-ESCRIBIR-RESUMEN-REPORTE.
+      *
+           IF FS-FREPORTE = CT-00
+              MOVE 'TOTAL CLIENTES CON POLIZA' TO ETIQUETA-RESUMEN
+              MOVE CN-CLIENTES-CON-POLIZA       TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE-RESUMEN
+      *
+              MOVE 'TOTAL CLIENTES SIN POLIZA' TO ETIQUETA-RESUMEN
+              MOVE CN-CLIENTES-SIN-POLIZA       TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE-RESUMEN
+      *
+              INITIALIZE DATOS-REPORTE
+           END-IF
+      *
+           .
+      *
+       3050-ESCRIBIR-RESUMEN-REPORTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 3100-CERRAR-FICHEROS                                           *
       ******************************************************************
       *
@@ -296,6 +476,8 @@
            CLOSE ENTRADA2
            CLOSE FSALIDA
            CLOSE DESCARTE
+           CLOSE FREPORTE
+           CLOSE FRECHAZO
       *
            IF FS-ENTRADA1 NOT = CT-00
               DISPLAY 'ERROR AL CERRAR ENTRADA1'
@@ -320,6 +502,18 @@
               DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
               DISPLAY 'FILE STATUS: ' FS-DESCARTE
            END-IF
+      *
+           IF FS-FREPORTE NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FREPORTE'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+           END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FRECHAZO'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+           END-IF
       *
            .
       *
@@ -339,6 +533,9 @@
            DISPLAY '*REG  ENTRADA2:      *' CN-REG-LEIDOS-ENTRADA2
            DISPLAY '*REG   FSALIDA:      *' CN-REG-ESCRIT-FSALIDA
            DISPLAY '*REG DESCARTES:      *' CN-REG-ESCRIT-DESCARTES
+           DISPLAY '*CLIENTES CON POLIZA:*' CN-CLIENTES-CON-POLIZA
+           DISPLAY '*CLIENTES SIN POLIZA:*' CN-CLIENTES-SIN-POLIZA
+           DISPLAY '*REG  FRECHAZO:      *' CN-REG-ESCRIT-FRECHAZO
            DISPLAY '**********************'
       *
            .
@@ -352,12 +549,12 @@
       *
        9000-LEER-ENTRADA1.
       *
-           READ ENTRADA1 INTO DATOS-SEG
+           READ ENTRADA1 INTO SALIDA-SEG
       *
            EVALUATE FS-ENTRADA1
                WHEN CT-00
                     ADD CT-1                TO CN-REG-LEIDOS-ENTRADA1
-                    MOVE DNI-CL-SEG         TO CLAVE1
+                    MOVE DNI-CL-S OF SALIDA-SEG TO CLAVE1
                WHEN CT-10
                     MOVE HIGH-VALUES        TO CLAVE1
                     SET SW-SI-FIN-ENTRADA1  TO TRUE
@@ -386,7 +583,13 @@
            EVALUATE FS-ENTRADA2
                WHEN CT-00
                     ADD CT-1               TO CN-REG-LEIDOS-ENTRADA2
-                    MOVE DNI-CL-S          TO CLAVE2
+                    MOVE DNI-CL-S OF SALIDA-CLI TO CLAVE2
+      *
+                    PERFORM 9150-VALIDAR-CONSENTIMIENTO
+                       THRU 9150-VALIDAR-CONSENTIMIENTO-EXIT
+      *
+                    PERFORM 9160-VALIDAR-DNI
+                       THRU 9160-VALIDAR-DNI-EXIT
                WHEN CT-10
                     MOVE HIGH-VALUES       TO CLAVE2
                     SET SW-SI-FIN-ENTRADA2 TO TRUE
@@ -403,3 +606,78 @@
       *
        9100-LEER-ENTRADA2-EXIT.
            EXIT.
+      *
+      ******************************************************************
+      * 9150-VALIDAR-CONSENTIMIENTO                                    *
+      * COMPRUEBA QUE EL CLIENTE LEIDO TRAE UN VALOR ESTRUCTURADO DE   *
+      * CONSENTIMIENTO DE MARKETING ('S' O 'N'); SI NO, SE DEJA        *
+      * CONSTANCIA EN FRECHAZO SIN INTERRUMPIR EL EMPAREJAMIENTO.      *
+      ******************************************************************
+      *
+       9150-VALIDAR-CONSENTIMIENTO.
+      *
+           IF NOT SI-CONSIENTE-MKT-S AND NOT NO-CONSIENTE-MKT-S
+              MOVE CLAVE2                 TO DNI-RECHAZO
+              MOVE CT-10                  TO COD-RETORNO-RECHAZO
+              MOVE '9150-VALIDAR-CONSENTIMIENTO'
+                                           TO PARRAFO-RECHAZO
+              MOVE CT-CONSENT-INVALIDO    TO DESCRIPCION-RECHAZO
+      *
+              WRITE REG-FRECHAZO          FROM DATOS-RECHAZO
+      *
+              IF FS-FRECHAZO NOT = CT-00
+                 DISPLAY 'ERROR AL ESCRIBIR FRECHAZO'
+                 DISPLAY 'PARRAFO: 9150-VALIDAR-CONSENTIMIENTO'
+                 DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+                 PERFORM 3000-FIN
+                    THRU 3000-FIN-EXIT
+              ELSE
+                 INITIALIZE DATOS-RECHAZO
+                 ADD CT-1                 TO CN-REG-ESCRIT-FRECHAZO
+              END-IF
+           END-IF
+      *
+           .
+      *
+       9150-VALIDAR-CONSENTIMIENTO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9160-VALIDAR-DNI                                               *
+      * INVOCA LA RUTINA COMPARTIDA DE VALIDACION DE LETRA DE CONTROL  *
+      * DE DNI/NIF (RUTVALDN); SI EL DNI NO ES VALIDO SE DEJA          *
+      * CONSTANCIA EN FRECHAZO SIN INTERRUMPIR EL EMPAREJAMIENTO.      *
+      ******************************************************************
+      *
+       9160-VALIDAR-DNI.
+      *
+           MOVE CLAVE2                 TO DNI-NIF-E
+      *
+           CALL CT-RUT USING CPRUTDN
+      *
+           IF NO-DNI-NIF-VALIDO
+              MOVE CLAVE2                 TO DNI-RECHAZO
+              MOVE COD-RETORNO OF CPRUTDN TO COD-RETORNO-RECHAZO
+              MOVE '9160-VALIDAR-DNI'     TO PARRAFO-RECHAZO
+              MOVE CT-DNI-INVALIDO        TO DESCRIPCION-RECHAZO
+      *
+              WRITE REG-FRECHAZO          FROM DATOS-RECHAZO
+      *
+              IF FS-FRECHAZO NOT = CT-00
+                 DISPLAY 'ERROR AL ESCRIBIR FRECHAZO'
+                 DISPLAY 'PARRAFO: 9160-VALIDAR-DNI'
+                 DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+                 PERFORM 3000-FIN
+                    THRU 3000-FIN-EXIT
+              ELSE
+                 INITIALIZE DATOS-RECHAZO
+                 ADD CT-1                 TO CN-REG-ESCRIT-FRECHAZO
+              END-IF
+           END-IF
+      *
+           .
+      *
+       9160-VALIDAR-DNI-EXIT.
+           EXIT.
