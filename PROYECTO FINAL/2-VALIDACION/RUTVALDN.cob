@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   RUTVALDN.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 09/08/2025.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      * OBLIGATORIO, PARA DECLARAR LOS FICHEROS DE ENTRADA Y SALIDA
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     F I L E  S E C T I O N                                     *
+      ******************************************************************
+      *
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CT-00                     PIC X(02) VALUE '00'.
+          05 CT-10                     PIC X(02) VALUE '10'.
+          05 CT-20                     PIC X(02) VALUE '20'.
+          05 CT-TABLA-LETRAS           PIC X(23)
+             VALUE 'TRWAGMYFPDXBNJZSQVHLCKE'.
+          05 CT-MSG-LETRA              PIC X(50)
+             VALUE 'LETRA DE CONTROL DEL DNI/NIF NO VALIDA'.
+          05 CT-MSG-FORMATO            PIC X(50)
+             VALUE 'FORMATO DE DNI/NIF NO VALIDO'.
+      *
+       01 WK-VARIABLES.
+          05 WK-LETRA-INICIAL          PIC X(01).
+          05 WK-PREFIJO-NIE            PIC X(01).
+          05 WK-NUMERO-TEXTO           PIC X(08).
+          05 WK-NUMERO                 PIC 9(08).
+          05 WK-LETRA-INFORMADA        PIC X(01).
+          05 WK-COCIENTE               PIC 9(06).
+          05 WK-RESTO                  PIC 9(02).
+      *
+      ******************************************************************
+      *     L I N K A G E   S E C T I O N                              *
+      ******************************************************************
+       LINKAGE SECTION.
+      *ESTRUCTURA DE COMUNICACION DE MI RUTINA
+           COPY CPRUTDN.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION USING CPRUTDN.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE ERRORES-RUT
+                      WK-VARIABLES
+      *
+           SET NO-DNI-NIF-VALIDO   TO TRUE
+           MOVE SPACES             TO LETRA-CALCULADA
+      *
+           MOVE CT-00              TO COD-RETORNO
+           MOVE CT-00              TO COD-SUBRETORNO
+           MOVE 'MITABLA'          TO TABLA
+      *
+           MOVE DNI-NIF-E (1:1)    TO WK-LETRA-INICIAL
+           MOVE DNI-NIF-E (9:1)    TO WK-LETRA-INFORMADA
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      *     CALCULA LA LETRA DE CONTROL DE UN DNI (8 DIGITOS + LETRA)  *
+      *     O DE UN NIE (X/Y/Z + 7 DIGITOS + LETRA) SEGUN EL ALGORITMO *
+      *     OFICIAL: RESTO DE DIVIDIR LA PARTE NUMERICA ENTRE 23 COMO  *
+      *     INDICE DE LA TABLA DE LETRAS.                              *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE WK-LETRA-INICIAL
+              WHEN 'X'
+                   MOVE '0'             TO WK-PREFIJO-NIE
+              WHEN 'Y'
+                   MOVE '1'             TO WK-PREFIJO-NIE
+              WHEN 'Z'
+                   MOVE '2'             TO WK-PREFIJO-NIE
+              WHEN OTHER
+                   MOVE SPACES          TO WK-PREFIJO-NIE
+           END-EVALUATE
+      *
+           IF WK-PREFIJO-NIE NOT = SPACES
+              STRING WK-PREFIJO-NIE          DELIMITED BY SIZE
+                     DNI-NIF-E (2:7)         DELIMITED BY SIZE
+                INTO WK-NUMERO-TEXTO
+           ELSE
+              IF WK-LETRA-INICIAL IS NUMERIC
+                 MOVE DNI-NIF-E (1:8) TO WK-NUMERO-TEXTO
+              ELSE
+                 MOVE SPACES          TO WK-NUMERO-TEXTO
+              END-IF
+           END-IF
+      *
+           IF WK-NUMERO-TEXTO NOT NUMERIC
+              MOVE CT-20              TO COD-RETORNO
+              MOVE '2000-PROCESO'     TO PARRAFO
+              MOVE CT-MSG-FORMATO     TO DESCRIPCION
+           ELSE
+              MOVE WK-NUMERO-TEXTO    TO WK-NUMERO
+      *
+              DIVIDE WK-NUMERO BY 23  GIVING WK-COCIENTE
+                                      REMAINDER WK-RESTO
+      *
+              MOVE CT-TABLA-LETRAS (WK-RESTO + 1:1)
+                                      TO LETRA-CALCULADA
+      *
+              IF LETRA-CALCULADA = WK-LETRA-INFORMADA
+                 SET SI-DNI-NIF-VALIDO  TO TRUE
+                 MOVE CT-00             TO COD-RETORNO
+              ELSE
+                 MOVE CT-10             TO COD-RETORNO
+                 MOVE '2000-PROCESO'    TO PARRAFO
+                 MOVE CT-MSG-LETRA      TO DESCRIPCION
+              END-IF
+           END-IF
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           GOBACK.
+       3000-FIN-EXIT.
+           EXIT.
