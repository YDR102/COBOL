@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   RUTVALCF.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      * OBLIGATORIO, PARA DECLARAR LOS FICHEROS DE ENTRADA Y SALIDA
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     F I L E  S E C T I O N                                     *
+      ******************************************************************
+      *
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CT-00                     PIC X(02) VALUE '00'.
+          05 CT-10                     PIC X(02) VALUE '10'.
+          05 CT-20                     PIC X(02) VALUE '20'.
+          05 CT-TABLA-CONTROL          PIC X(10) VALUE 'JABCDEFGHI'.
+          05 CT-MSG-DIGITO             PIC X(50)
+             VALUE 'DIGITO/LETRA DE CONTROL DEL CIF NO VALIDO'.
+          05 CT-MSG-FORMATO            PIC X(50)
+             VALUE 'FORMATO DE CIF NO VALIDO'.
+      *
+       01 WK-VARIABLES.
+          05 WK-LETRA-INICIAL          PIC X(01).
+          05 WK-LETRA-INFORMADA        PIC X(01).
+          05 WK-DIGITOS-TEXTO          PIC X(07).
+          05 WK-DIGITOS                PIC 9(07).
+          05 WK-DIGITOS-TAB REDEFINES WK-DIGITOS.
+             10 WK-DIGITO              PIC 9(01) OCCURS 7.
+          05 WK-IND                    PIC 9(01).
+          05 WK-IND-PAR                PIC 9(01).
+          05 WK-RESTO-IND              PIC 9(01).
+          05 WK-DOBLE                  PIC 9(02).
+          05 WK-SUMA-PAR               PIC 9(03).
+          05 WK-SUMA-IMPAR             PIC 9(03).
+          05 WK-SUMA-TOTAL             PIC 9(03).
+          05 WK-COCIENTE               PIC 9(03).
+          05 WK-RESTO                  PIC 9(01).
+          05 WK-DIGITO-CONTROL         PIC 9(01).
+          05 WK-DIGITO-CONTROL-X       PIC X(01).
+          05 WK-LETRA-CONTROL          PIC X(01).
+          05 WK-TIPO-CONTROL           PIC X(01).
+             88 TIPO-CONTROL-NUMERICO        VALUE 'N'.
+             88 TIPO-CONTROL-ALFABETICO      VALUE 'L'.
+             88 TIPO-CONTROL-CUALQUIERA      VALUE 'C'.
+      *
+      ******************************************************************
+      *     L I N K A G E   S E C T I O N                              *
+      ******************************************************************
+       LINKAGE SECTION.
+      *ESTRUCTURA DE COMUNICACION DE MI RUTINA
+           COPY CPRUTCF.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION USING CPRUTCF.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE ERRORES-RUT
+                      WK-VARIABLES
+      *
+           SET NO-CIF-VALIDO       TO TRUE
+           MOVE SPACES             TO DIGITO-CALCULADO
+      *
+           MOVE CT-00              TO COD-RETORNO
+           MOVE CT-00              TO COD-SUBRETORNO
+           MOVE 'CLIENTES_DB2'     TO TABLA
+      *
+           MOVE CIF-E (1:1)        TO WK-LETRA-INICIAL
+           MOVE CIF-E (2:7)        TO WK-DIGITOS-TEXTO
+           MOVE CIF-E (9:1)        TO WK-LETRA-INFORMADA
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      *     CALCULA EL DIGITO/LETRA DE CONTROL DE UN CIF (LETRA +      *
+      *     7 DIGITOS + DIGITO O LETRA DE CONTROL) SEGUN EL ALGORITMO  *
+      *     OFICIAL: LOS DIGITOS EN POSICION IMPAR SE DUPLICAN Y SE    *
+      *     SUMAN SUS CIFRAS, LOS DE POSICION PAR SE SUMAN TAL CUAL, Y *
+      *     EL DIGITO DE CONTROL ES EL COMPLEMENTO A 10 DE LA SUMA     *
+      *     TOTAL MODULO 10. SEGUN LA LETRA INICIAL, EL CONTROL DEBE   *
+      *     SER NUMERICO, ALFABETICO, O CUALQUIERA DE LOS DOS.         *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           IF WK-DIGITOS-TEXTO NOT NUMERIC
+              MOVE CT-20              TO COD-RETORNO
+              MOVE '2000-PROCESO'     TO PARRAFO
+              MOVE CT-MSG-FORMATO     TO DESCRIPCION
+           ELSE
+              MOVE WK-DIGITOS-TEXTO   TO WK-DIGITOS
+      *
+              INITIALIZE WK-SUMA-PAR
+                         WK-SUMA-IMPAR
+      *
+              PERFORM 2100-SUMAR-DIGITO
+                 THRU 2100-SUMAR-DIGITO-EXIT
+                VARYING WK-IND FROM 1 BY 1 UNTIL WK-IND > 7
+      *
+              COMPUTE WK-SUMA-TOTAL = WK-SUMA-PAR + WK-SUMA-IMPAR
+      *
+              DIVIDE WK-SUMA-TOTAL BY 10 GIVING WK-COCIENTE
+                                         REMAINDER WK-RESTO
+      *
+              IF WK-RESTO = 0
+                 MOVE 0               TO WK-DIGITO-CONTROL
+              ELSE
+                 COMPUTE WK-DIGITO-CONTROL = 10 - WK-RESTO
+              END-IF
+      *
+              MOVE WK-DIGITO-CONTROL  TO WK-DIGITO-CONTROL-X
+              MOVE CT-TABLA-CONTROL (WK-DIGITO-CONTROL + 1:1)
+                                      TO WK-LETRA-CONTROL
+      *
+              PERFORM 2150-CLASIFICAR-LETRA
+                 THRU 2150-CLASIFICAR-LETRA-EXIT
+      *
+              PERFORM 2200-VALIDAR-CONTROL
+                 THRU 2200-VALIDAR-CONTROL-EXIT
+           END-IF
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2100-SUMAR-DIGITO                                          *
+      *     ACUMULA CADA DIGITO DEL CIF SEGUN SU POSICION SEA PAR O    *
+      *     IMPAR, DUPLICANDO Y SUMANDO LAS CIFRAS EN LAS IMPARES.     *
+      ******************************************************************
+       2100-SUMAR-DIGITO.
+      *
+           DIVIDE WK-IND BY 2 GIVING WK-IND-PAR
+                                REMAINDER WK-RESTO-IND
+      *
+           IF WK-RESTO-IND = 1
+              COMPUTE WK-DOBLE = WK-DIGITO (WK-IND) * 2
+              IF WK-DOBLE > 9
+                 COMPUTE WK-DOBLE = WK-DOBLE - 9
+              END-IF
+              ADD WK-DOBLE             TO WK-SUMA-IMPAR
+           ELSE
+              ADD WK-DIGITO (WK-IND)   TO WK-SUMA-PAR
+           END-IF
+      *
+           .
+       2100-SUMAR-DIGITO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2150-CLASIFICAR-LETRA                                      *
+      *     SEGUN LA LETRA INICIAL DEL CIF, DETERMINA SI EL CARACTER   *
+      *     DE CONTROL DEBE SER NUMERICO, ALFABETICO O CUALQUIERA DE   *
+      *     LOS DOS, SEGUN LA NORMATIVA OFICIAL DEL CIF.               *
+      ******************************************************************
+       2150-CLASIFICAR-LETRA.
+      *
+           EVALUATE WK-LETRA-INICIAL
+              WHEN 'A'
+              WHEN 'B'
+              WHEN 'E'
+              WHEN 'H'
+                   SET TIPO-CONTROL-NUMERICO    TO TRUE
+              WHEN 'K'
+              WHEN 'L'
+              WHEN 'M'
+              WHEN 'N'
+              WHEN 'P'
+              WHEN 'Q'
+              WHEN 'R'
+              WHEN 'S'
+              WHEN 'W'
+                   SET TIPO-CONTROL-ALFABETICO  TO TRUE
+              WHEN OTHER
+                   SET TIPO-CONTROL-CUALQUIERA  TO TRUE
+           END-EVALUATE
+      *
+           .
+       2150-CLASIFICAR-LETRA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2200-VALIDAR-CONTROL                                       *
+      *     COMPARA LA LETRA/DIGITO INFORMADO CONTRA EL CALCULADO,     *
+      *     TENIENDO EN CUENTA QUE SEGUN LA LETRA INICIAL DEL CIF EL   *
+      *     CONTROL DEBE SER NUMERICO, ALFABETICO, O CUALQUIERA.       *
+      ******************************************************************
+       2200-VALIDAR-CONTROL.
+      *
+           EVALUATE TRUE
+              WHEN TIPO-CONTROL-NUMERICO
+                   MOVE WK-DIGITO-CONTROL-X TO DIGITO-CALCULADO
+                   IF WK-LETRA-INFORMADA = WK-DIGITO-CONTROL-X
+                      SET SI-CIF-VALIDO     TO TRUE
+                      MOVE CT-00            TO COD-RETORNO
+                   ELSE
+                      MOVE CT-10            TO COD-RETORNO
+                      MOVE '2200-VALIDAR-CONTROL' TO PARRAFO
+                      MOVE CT-MSG-DIGITO    TO DESCRIPCION
+                   END-IF
+              WHEN TIPO-CONTROL-ALFABETICO
+                   MOVE WK-LETRA-CONTROL    TO DIGITO-CALCULADO
+                   IF WK-LETRA-INFORMADA = WK-LETRA-CONTROL
+                      SET SI-CIF-VALIDO     TO TRUE
+                      MOVE CT-00            TO COD-RETORNO
+                   ELSE
+                      MOVE CT-10            TO COD-RETORNO
+                      MOVE '2200-VALIDAR-CONTROL' TO PARRAFO
+                      MOVE CT-MSG-DIGITO    TO DESCRIPCION
+                   END-IF
+              WHEN OTHER
+                   MOVE WK-LETRA-CONTROL    TO DIGITO-CALCULADO
+                   IF WK-LETRA-INFORMADA = WK-LETRA-CONTROL
+                      OR WK-LETRA-INFORMADA = WK-DIGITO-CONTROL-X
+                      SET SI-CIF-VALIDO     TO TRUE
+                      MOVE CT-00            TO COD-RETORNO
+                   ELSE
+                      MOVE CT-10            TO COD-RETORNO
+                      MOVE '2200-VALIDAR-CONTROL' TO PARRAFO
+                      MOVE CT-MSG-DIGITO    TO DESCRIPCION
+                   END-IF
+           END-EVALUATE
+      *
+           .
+       2200-VALIDAR-CONTROL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           GOBACK.
+       3000-FIN-EXIT.
+           EXIT.
