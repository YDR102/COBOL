@@ -0,0 +1,405 @@
+      ******************************************************************
+      *                     C  T  L  P  R  O  C                        *
+      ******************************************************************
+      *     I D E N T I F I C A T I O N  D I V I S I O N               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   CTLPROC.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *
+      * CONTROL DE LA CADENA COMPLETA DE PROYECTO FINAL (EXTRACCION,
+      * VALIDACION, TRANSFORMACION Y CARGA). SUSTITUYE AL REPOSICIONA-
+      * MIENTO MANUAL FASE A FASE, APOYANDOSE EN LA MISMA TABLA DAREPOS
+      * QUE YA USAN EXTCLI, EXTCOM Y LOADCLI PARA SU PROPIO REPOSICIO-
+      * NAMIENTO, PERO A NIVEL DE FASE EN LUGAR DE A NIVEL DE PROGRAMA.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * NO PRECISA FICHEROS, SOLO ACCESO A LA BBDD DE CONTROL
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CA-OK                     PIC X(02) VALUE 'OK'.
+          05 CA-KO                     PIC X(02) VALUE 'KO'.
+          05 CA-MODO-CONSULTAR         PIC X(01) VALUE 'C'.
+          05 CA-MODO-ACTUALIZAR        PIC X(01) VALUE 'A'.
+      *
+      * CLAVES DE LAS 4 FASES DE LA CADENA EN LA TABLA DAREPOS
+       01 CA-FASES.
+          05 CA-FASE-1                 PIC X(08) VALUE 'FASE1'.
+          05 CA-FASE-2                 PIC X(08) VALUE 'FASE2'.
+          05 CA-FASE-3                 PIC X(08) VALUE 'FASE3'.
+          05 CA-FASE-4                 PIC X(08) VALUE 'FASE4'.
+      *
+       01 CA-DESCRIPCIONES.
+          05 CA-DESC-FASE-1            PIC X(40)
+             VALUE '1-EXTRACCION'.
+          05 CA-DESC-FASE-2            PIC X(40)
+             VALUE '2-VALIDACION'.
+          05 CA-DESC-FASE-3            PIC X(40)
+             VALUE '3-TRANSFORMACION'.
+          05 CA-DESC-FASE-4            PIC X(40)
+             VALUE '4-CARGA'.
+      *
+       01 CA-PROGRAMAS.
+          05 CA-PROG-FASE-1            PIC X(40)
+             VALUE 'EXTCLI, EXTCOM, EXTSIN'.
+          05 CA-PROG-FASE-2            PIC X(40)
+             VALUE 'VALCNMAP, VALSNMAP'.
+          05 CA-PROG-FASE-3            PIC X(40)
+             VALUE 'RUTAGEN, TRACLIM, TRASEGM'.
+          05 CA-PROG-FASE-4            PIC X(40)
+             VALUE 'LOADCLI'.
+      *
+       01 WK-VARIABLES.
+          05 WK-MODO-E                 PIC X(01).
+          05 WK-FASE-E                 PIC X(08).
+          05 WK-ESTADO-E                PIC X(02).
+          05 WK-FASE-PENDIENTE         PIC X(08).
+      *
+       01 WK-FASE-ACTUAL.
+          05 WK-FASE-ACTUAL-CLAVE      PIC X(08).
+          05 WK-FASE-ACTUAL-DESC       PIC X(40).
+          05 WK-FASE-ACTUAL-PROG       PIC X(40).
+      *
+       01 SW-SWITCHES.
+          05 SW-FASE-ENCONTRADA        PIC X(01) VALUE 'N'.
+             88 SI-FASE-ENCONTRADA               VALUE 'S'.
+             88 NO-FASE-ENCONTRADA               VALUE 'N'.
+      *
+      *---------------SQLCA---------------*
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+      *--------DCLGEN DAREPOS-------------*
+      *
+           EXEC SQL
+               INCLUDE TBDAREPO
+           END-EXEC.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      ******************************************************************
+      *     1000-INICIO                                                *
+      *     INICIALIZAMOS VARIABLES Y LEEMOS EL MODO DE EJECUCION.     *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE WK-VARIABLES
+                      WK-FASE-ACTUAL
+                      DCLDAREPOS
+      *
+           SET NO-FASE-ENCONTRADA        TO TRUE
+      *
+           PERFORM 1100-LEER-SYSIN
+              THRU 1100-LEER-SYSIN-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      ******************************************************************
+      *     1100-LEER-SYSIN                                            *
+      *     SE LEE POR SYSIN EL MODO DE EJECUCION: 'C' PARA CONSULTAR  *
+      *     CUAL ES LA SIGUIENTE FASE PENDIENTE DE LA CADENA (VALOR    *
+      *     POR DEFECTO SI NO SE INFORMA), 'A' PARA ACTUALIZAR EL      *
+      *     ESTADO DE UNA FASE YA EJECUTADA POR EL OPERADOR. EN MODO   *
+      *     'A' SE LEEN A CONTINUACION LA CLAVE DE FASE Y EL ESTADO.   *
+      ******************************************************************
+       1100-LEER-SYSIN.
+      *
+           ACCEPT WK-MODO-E FROM SYSIN
+      *
+           IF WK-MODO-E = CA-MODO-ACTUALIZAR
+              ACCEPT WK-FASE-E   FROM SYSIN
+              ACCEPT WK-ESTADO-E FROM SYSIN
+              DISPLAY 'CTLPROC: MODO ACTUALIZAR FASE ' WK-FASE-E
+                      ' A ESTADO ' WK-ESTADO-E
+           ELSE
+              MOVE CA-MODO-CONSULTAR     TO WK-MODO-E
+              DISPLAY 'CTLPROC: MODO CONSULTAR SIGUIENTE FASE'
+           END-IF
+      *
+           .
+       1100-LEER-SYSIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      *     EN MODO CONSULTAR RECORREMOS LAS 4 FASES EN ORDEN Y NOS    *
+      *     PARAMOS EN LA PRIMERA QUE NO ESTE EN OK, QUE ES DESDE      *
+      *     DONDE HAY QUE REANUDAR LA CADENA. EN MODO ACTUALIZAR SE    *
+      *     DEJA CONSTANCIA DEL RESULTADO DE LA FASE QUE EL OPERADOR   *
+      *     ACABA DE EJECUTAR.                                         *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           EVALUATE WK-MODO-E
+               WHEN CA-MODO-ACTUALIZAR
+                    PERFORM 2700-ACTUALIZAR-FASE
+                       THRU 2700-ACTUALIZAR-FASE-EXIT
+               WHEN OTHER
+                    MOVE CA-FASE-1          TO WK-FASE-ACTUAL-CLAVE
+                    MOVE CA-DESC-FASE-1     TO WK-FASE-ACTUAL-DESC
+                    MOVE CA-PROG-FASE-1     TO WK-FASE-ACTUAL-PROG
+                    PERFORM 2500-COMPROBAR-FASE
+                       THRU 2500-COMPROBAR-FASE-EXIT
+      *
+                    IF NO-FASE-ENCONTRADA
+                       MOVE CA-FASE-2       TO WK-FASE-ACTUAL-CLAVE
+                       MOVE CA-DESC-FASE-2  TO WK-FASE-ACTUAL-DESC
+                       MOVE CA-PROG-FASE-2  TO WK-FASE-ACTUAL-PROG
+                       PERFORM 2500-COMPROBAR-FASE
+                          THRU 2500-COMPROBAR-FASE-EXIT
+                    END-IF
+      *
+                    IF NO-FASE-ENCONTRADA
+                       MOVE CA-FASE-3       TO WK-FASE-ACTUAL-CLAVE
+                       MOVE CA-DESC-FASE-3  TO WK-FASE-ACTUAL-DESC
+                       MOVE CA-PROG-FASE-3  TO WK-FASE-ACTUAL-PROG
+                       PERFORM 2500-COMPROBAR-FASE
+                          THRU 2500-COMPROBAR-FASE-EXIT
+                    END-IF
+      *
+                    IF NO-FASE-ENCONTRADA
+                       MOVE CA-FASE-4       TO WK-FASE-ACTUAL-CLAVE
+                       MOVE CA-DESC-FASE-4  TO WK-FASE-ACTUAL-DESC
+                       MOVE CA-PROG-FASE-4  TO WK-FASE-ACTUAL-PROG
+                       PERFORM 2500-COMPROBAR-FASE
+                          THRU 2500-COMPROBAR-FASE-EXIT
+                    END-IF
+      *
+                    IF NO-FASE-ENCONTRADA
+                       PERFORM 2600-INFORMAR-PIPELINE-COMPLETA
+                          THRU 2600-INFORMAR-PIPELINE-COMPLETA-EXIT
+                    END-IF
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      ******************************************************************
+      *     2500-COMPROBAR-FASE                                        *
+      *     CONSULTAMOS EN DAREPOS EL ESTADO DE LA FASE INDICADA EN    *
+      *     WK-FASE-ACTUAL-CLAVE. SI NO EXISTE TODAVIA (NOT FOUND) SE  *
+      *     DA DE ALTA COMO PENDIENTE (KO), YA QUE ES LA PRIMERA VEZ   *
+      *     QUE EL CONTROL SE EJECUTA PARA ESTA CADENA.                *
+      ******************************************************************
+       2500-COMPROBAR-FASE.
+      *
+           MOVE WK-FASE-ACTUAL-CLAVE        TO TB-NOMBRE-PGM
+      *
+           EXEC SQL
+               SELECT ESTADO
+                 INTO :TB-ESTADO
+                 FROM DAREPOS
+                WHERE NOMBRE_PGM = :TB-NOMBRE-PGM
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    IF TB-ESTADO NOT = CA-OK
+                       SET SI-FASE-ENCONTRADA    TO TRUE
+                       MOVE WK-FASE-ACTUAL-CLAVE TO WK-FASE-PENDIENTE
+                       PERFORM 2900-INFORMAR-FASE-PENDIENTE
+                          THRU 2900-INFORMAR-FASE-PENDIENTE-EXIT
+                    END-IF
+               WHEN 100
+                    PERFORM 2510-INSERTAR-FASE
+                       THRU 2510-INSERTAR-FASE-EXIT
+      *
+                    SET SI-FASE-ENCONTRADA       TO TRUE
+                    MOVE WK-FASE-ACTUAL-CLAVE    TO WK-FASE-PENDIENTE
+                    PERFORM 2900-INFORMAR-FASE-PENDIENTE
+                       THRU 2900-INFORMAR-FASE-PENDIENTE-EXIT
+               WHEN OTHER
+                    DISPLAY 'ERROR: ERROR TECNICO EN BBDD'
+                    DISPLAY 'PARRAFO: 2500-COMPROBAR-FASE'
+                    DISPLAY 'TABLA: DAREPOS'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2500-COMPROBAR-FASE-EXIT.
+           EXIT.
+      ******************************************************************
+      *     2510-INSERTAR-FASE                                         *
+      *     ALTA INICIAL DE UNA FASE EN DAREPOS, PENDIENTE (KO), LA    *
+      *     PRIMERA VEZ QUE EL CONTROL DE LA CADENA SE EJECUTA.        *
+      ******************************************************************
+       2510-INSERTAR-FASE.
+      *
+           MOVE CA-KO                       TO TB-ESTADO
+           INITIALIZE TB-VALOR-CLAVE
+      *
+           EXEC SQL
+               INSERT INTO DAREPOS
+                      (NOMBRE_PGM
+                      ,ESTADO
+                      ,VALOR_CLAVE)
+                      VALUES(
+                       :TB-NOMBRE-PGM
+                      ,:TB-ESTADO
+                      ,:TB-VALOR-CLAVE)
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    EXEC SQL
+                        COMMIT
+                    END-EXEC
+               WHEN OTHER
+                    DISPLAY 'ERROR: ERROR TECNICO EN BBDD'
+                    DISPLAY 'PARRAFO: 2510-INSERTAR-FASE'
+                    DISPLAY 'TABLA: DAREPOS'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2510-INSERTAR-FASE-EXIT.
+           EXIT.
+      ******************************************************************
+      *     2600-INFORMAR-PIPELINE-COMPLETA                            *
+      *     LAS 4 FASES ESTAN EN OK: NO QUEDA NADA PENDIENTE DE        *
+      *     REANUDAR EN LA CADENA.                                     *
+      ******************************************************************
+       2600-INFORMAR-PIPELINE-COMPLETA.
+      *
+           DISPLAY 'CTLPROC: LAS 4 FASES DE LA CADENA ESTAN EN OK'
+           DISPLAY 'CTLPROC: NO HAY NADA PENDIENTE DE EJECUTAR'
+      *
+           .
+       2600-INFORMAR-PIPELINE-COMPLETA-EXIT.
+           EXIT.
+      ******************************************************************
+      *     2700-ACTUALIZAR-FASE                                       *
+      *     EL OPERADOR INFORMA POR SYSIN EL RESULTADO DE LA FASE QUE  *
+      *     ACABA DE EJECUTAR (OK/KO), Y SE DEJA CONSTANCIA EN DAREPOS.*
+      ******************************************************************
+       2700-ACTUALIZAR-FASE.
+      *
+           MOVE WK-FASE-E                   TO TB-NOMBRE-PGM
+           MOVE WK-ESTADO-E                 TO TB-ESTADO
+           INITIALIZE TB-VALOR-CLAVE
+      *
+           EXEC SQL
+               UPDATE DAREPOS
+                  SET ESTADO = :TB-ESTADO
+                WHERE NOMBRE_PGM = :TB-NOMBRE-PGM
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    EXEC SQL
+                        COMMIT
+                    END-EXEC
+                    DISPLAY 'CTLPROC: FASE ' WK-FASE-E
+                            ' ACTUALIZADA A ' WK-ESTADO-E
+               WHEN 100
+                    DISPLAY 'ERROR: FASE NO DADA DE ALTA EN DAREPOS'
+                    DISPLAY 'PARRAFO: 2700-ACTUALIZAR-FASE'
+                    DISPLAY 'TABLA: DAREPOS'
+                    DISPLAY 'FASE: ' WK-FASE-E
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+               WHEN OTHER
+                    DISPLAY 'ERROR: ERROR TECNICO EN BBDD'
+                    DISPLAY 'PARRAFO: 2700-ACTUALIZAR-FASE'
+                    DISPLAY 'TABLA: DAREPOS'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2700-ACTUALIZAR-FASE-EXIT.
+           EXIT.
+      ******************************************************************
+      *     2900-INFORMAR-FASE-PENDIENTE                               *
+      *     INFORMAMOS AL OPERADOR/PLANIFICADOR DE CUAL ES LA SIGUIENTE*
+      *     FASE A (RE)EJECUTAR Y QUE PROGRAMAS LA COMPONEN.           *
+      ******************************************************************
+       2900-INFORMAR-FASE-PENDIENTE.
+      *
+           DISPLAY 'CTLPROC: SIGUIENTE FASE A EJECUTAR: '
+                   WK-FASE-ACTUAL-CLAVE
+           DISPLAY 'CTLPROC: DESCRIPCION: ' WK-FASE-ACTUAL-DESC
+           DISPLAY 'CTLPROC: PROGRAMAS:   ' WK-FASE-ACTUAL-PROG
+      *
+           .
+       2900-INFORMAR-FASE-PENDIENTE-EXIT.
+           EXIT.
+      ******************************************************************
+      *     3000-FIN                                                   *
+      *     MOSTRAMOS EL RESULTADO DE LA EJECUCION Y FINALIZAMOS.      *
+      ******************************************************************
+       3000-FIN.
+      *
+           EVALUATE TRUE
+               WHEN WK-MODO-E = CA-MODO-ACTUALIZAR
+                    DISPLAY '***************************************'
+                    DISPLAY '** C T L P R O C - ACTUALIZACION FIN **'
+                    DISPLAY '***************************************'
+               WHEN SI-FASE-ENCONTRADA
+                    DISPLAY '***************************************'
+                    DISPLAY '** C T L P R O C - FASE PENDIENTE    **'
+                    DISPLAY '***************************************'
+                    DISPLAY '* FASE PENDIENTE: ' WK-FASE-PENDIENTE
+               WHEN OTHER
+                    DISPLAY '***************************************'
+                    DISPLAY '** C T L P R O C - CADENA COMPLETA   **'
+                    DISPLAY '***************************************'
+           END-EVALUATE
+      *
+           STOP RUN
+      *
+           .
+       3000-FIN-EXIT.
+           EXIT.
