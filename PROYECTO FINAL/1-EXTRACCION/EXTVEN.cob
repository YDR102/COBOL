@@ -0,0 +1,645 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. EXTVEN.
+       AUTHOR. DAVID.
+       DATE-WRITTEN. 25/06/2025.
+      *
+      ******************************************************************
+      ** ENVIRONMENT DIVISION                                         **
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+           SELECT FCONTROL ASSIGN TO FCONTROL
+           FILE STATUS FS-FCONTROL.
+      *
+      ******************************************************************
+      ** DATA DIVISION                                                **
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                PIC X(049).
+      *
+       FD FCONTROL
+           RECORDING MODE IS F.
+       01  REG-FCONTROL               PIC X(039).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FSALIDA             PIC X(02).
+           05  FS-FCONTROL            PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-LEIDOS-HOGAR        PIC 9(03).
+           05  CN-LEIDOS-VIDA         PIC 9(03).
+           05  CN-ESCRITOS            PIC 9(03).
+      *
+       01  CT-CONSTANTES.
+           05 CT-00                   PIC X(02) VALUE '00'.
+           05 CT-10                   PIC X(02) VALUE '10'.
+           05 CT-99                   PIC X(02) VALUE '99'.
+           05 CT-TIPO-HOGAR           PIC X(05) VALUE 'HOGAR'.
+           05 CT-TIPO-VIDA            PIC X(05) VALUE 'VIDA'.
+      *
+       01  WK-VARIABLES.
+           05  WK-SQLCODE             PIC -999.
+           05  WK-PGM                 PIC X(08) VALUE 'EXTVEN'.
+           05  WK-RECHAZADOS          PIC 9(03) VALUE 0.
+           05  WK-FECHA-HOY-AAAAMMDD  PIC 9(08).
+           05  WK-FECHA-HOY.
+               10 WK-FECHA-HOY-AAAA   PIC 9(04).
+               10 FILLER              PIC X(01) VALUE '-'.
+               10 WK-FECHA-HOY-MM     PIC 9(02).
+               10 FILLER              PIC X(01) VALUE '-'.
+               10 WK-FECHA-HOY-DD     PIC 9(02).
+      *
+       01 SW-SWITCHES.
+          05 SW-FIN-CURSOR-HOGAR       PIC X(01).
+             88 SI-FIN-CURSOR-HOGAR    VALUE 'S'.
+             88 NO-FIN-CURSOR-HOGAR    VALUE 'N'.
+          05 SW-FIN-CURSOR-VIDA        PIC X(01).
+             88 SI-FIN-CURSOR-VIDA     VALUE 'S'.
+             88 NO-FIN-CURSOR-VIDA     VALUE 'N'.
+      *
+       01 ERRORES.
+             05 COD-RETORNO            PIC X(02).
+             05 COD-SUBRETORNO         PIC S9(09).
+             05 PARRAFO                PIC X(30).
+             05 TABLA                  PIC X(25).
+             05 DESCRIPCION            PIC X(30).
+             05 SQLCODE-E              PIC -999.
+      *
+      *COPY DEL FICHERO DE SALIDA FSALIDA
+       COPY CPYVENFI.
+      *
+      *COPY DEL FICHERO DE CONTROL FCONTROL
+       COPY CPYCTRL.
+      *
+      *-- INCLUIMOS DCLGEN TABLA HOGAR_MAPFRE
+           EXEC SQL
+                  INCLUDE TBHOGFIN
+           END-EXEC.
+      *
+      *-- INCLUIMOS DCLGEN TABLA VIDA_MAPFRE
+           EXEC SQL
+                  INCLUDE TBVIDFIN
+           END-EXEC.
+      *
+      *-- INCLUIMOS COPY DE COMUNICACION CON DB2
+           EXEC SQL
+                  INCLUDE SQLCA
+           END-EXEC.
+      *
+      *-------------- DEFINIMOS LOS CURSORES ---------
+      *    SE CONSIDERA VENCIDA TODA POLIZA CUYA FECHA_VENCIMIENTO HA
+      *    PASADO Y QUE NO TIENE UNA POLIZA SUCESORA (MISMA POLIZA CON
+      *    FECHA_INICIO POSTERIOR) EN LA TABLA
+           EXEC SQL
+               DECLARE CUR-HOGAR-VENCIDAS CURSOR FOR
+                  SELECT H1.POLIZA,
+                         H1.PRIMA,
+                         H1.FECHA_INICIO,
+                         H1.FECHA_VENCIMIENTO
+                    FROM HOGAR_MAPFRE H1
+                   WHERE H1.FECHA_VENCIMIENTO < :WK-FECHA-HOY
+                     AND NOT EXISTS
+                         (SELECT 1
+                            FROM HOGAR_MAPFRE H2
+                           WHERE H2.POLIZA = H1.POLIZA
+                             AND H2.FECHA_INICIO > H1.FECHA_VENCIMIENTO)
+                    ORDER BY H1.POLIZA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE CUR-VIDA-VENCIDAS CURSOR FOR
+                  SELECT V1.POLIZA,
+                         V1.PRIMA,
+                         V1.FECHA_INICIO,
+                         V1.FECHA_VENCIMIENTO
+                    FROM VIDA_MAPFRE V1
+                   WHERE V1.FECHA_VENCIMIENTO < :WK-FECHA-HOY
+                     AND NOT EXISTS
+                         (SELECT 1
+                            FROM VIDA_MAPFRE V2
+                           WHERE V2.POLIZA = V1.POLIZA
+                             AND V2.FECHA_INICIO > V1.FECHA_VENCIMIENTO)
+                    ORDER BY V1.POLIZA
+           END-EXEC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO-HOGAR
+              THRU 2000-PROCESO-HOGAR-EXIT
+             UNTIL SI-FIN-CURSOR-HOGAR
+      *
+           PERFORM 2100-PROCESO-VIDA
+              THRU 2100-PROCESO-VIDA-EXIT
+             UNTIL SI-FIN-CURSOR-VIDA
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      * 1000-INICIO.                                                   *
+      * INICIALIZAR VARIABLES                                          *
+      * APERTURA DE FICHEROS                                           *
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      DCLHOGAR-MAPFRE
+                      DCLVIDA-MAPFRE
+                      DATOS-VEN
+      *
+           SET NO-FIN-CURSOR-HOGAR TO TRUE
+           SET NO-FIN-CURSOR-VIDA  TO TRUE
+      *
+           ACCEPT WK-FECHA-HOY-AAAAMMDD FROM DATE YYYYMMDD
+      *
+           MOVE WK-FECHA-HOY-AAAAMMDD(1:4) TO WK-FECHA-HOY-AAAA
+           MOVE WK-FECHA-HOY-AAAAMMDD(5:2) TO WK-FECHA-HOY-MM
+           MOVE WK-FECHA-HOY-AAAAMMDD(7:2) TO WK-FECHA-HOY-DD
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+      *
+           PERFORM 1200-ABRIR-CURSORES
+              THRU 1200-ABRIR-CURSORES-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR-HOGAR
+              THRU 9000-LEER-CURSOR-HOGAR-EXIT
+      *
+           PERFORM 9100-LEER-CURSOR-VIDA
+              THRU 9100-LEER-CURSOR-VIDA-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS.                                           *
+      *  ABRIMOS EL FICHERO Y SALIDA COMPROBANDO SU FILE STATUS.       *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN OUTPUT FSALIDA
+      *
+           IF FS-FSALIDA  NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           OPEN OUTPUT FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1200-ABRIR-CURSORES                                        *
+      * ABRE LOS CURSORES DE POLIZAS VENCIDAS DE HOGAR Y VIDA. SI HAY  *
+      * ERROR AL ABRIR, GUARDA INFORMACION DEL ERROR Y FINALIZA.       *
+      ******************************************************************
+       1200-ABRIR-CURSORES.
+      *
+           DISPLAY '-------------OPEN CURSOR HOGAR'
+           EXEC SQL
+               OPEN CUR-HOGAR-VENCIDAS
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'OPEN'                 TO PARRAFO
+                   MOVE 'HOGAR-MAPFRE'         TO TABLA
+                   MOVE '1200-ABRIR-CURSORES'  TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           DISPLAY '-------------OPEN CURSOR VIDA'
+           EXEC SQL
+               OPEN CUR-VIDA-VENCIDAS
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'OPEN'                 TO PARRAFO
+                   MOVE 'VIDA-MAPFRE'          TO TABLA
+                   MOVE '1200-ABRIR-CURSORES'  TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       1200-ABRIR-CURSORES-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESO-HOGAR.                                            *
+      * ESCRIBE EN FSALIDA LA POLIZA DE HOGAR VENCIDA ACTUAL Y LEE LA  *
+      * SIGUIENTE DEL CURSOR.                                          *
+      ******************************************************************
+      *
+       2000-PROCESO-HOGAR.
+      *
+           PERFORM 2200-ESCRIBIR-FSALIDA-HOGAR
+              THRU 2200-ESCRIBIR-FSALIDA-HOGAR-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR-HOGAR
+              THRU 9000-LEER-CURSOR-HOGAR-EXIT
+      *
+           .
+      *
+       2000-PROCESO-HOGAR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-PROCESO-VIDA.                                             *
+      * ESCRIBE EN FSALIDA LA POLIZA DE VIDA VENCIDA ACTUAL Y LEE LA   *
+      * SIGUIENTE DEL CURSOR.                                          *
+      ******************************************************************
+      *
+       2100-PROCESO-VIDA.
+      *
+           PERFORM 2300-ESCRIBIR-FSALIDA-VIDA
+              THRU 2300-ESCRIBIR-FSALIDA-VIDA-EXIT
+      *
+           PERFORM 9100-LEER-CURSOR-VIDA
+              THRU 9100-LEER-CURSOR-VIDA-EXIT
+      *
+           .
+      *
+       2100-PROCESO-VIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-ESCRIBIR-FSALIDA-HOGAR.                                   *
+      * MUEVE LOS DATOS DE LA POLIZA DE HOGAR VENCIDA A LA ESTRUCTURA  *
+      * DE SALIDA Y ESCRIBE EL REGISTRO EN FSALIDA.                    *
+      ******************************************************************
+      *
+       2200-ESCRIBIR-FSALIDA-HOGAR.
+      *
+           MOVE TB-POLIZA OF DCLHOGAR-MAPFRE            TO POLIZA-VEN
+           MOVE CT-TIPO-HOGAR                           TO
+                TIPO-PRODUCTO-VEN
+           MOVE TB-PRIMA OF DCLHOGAR-MAPFRE             TO PRIMA-VEN
+           MOVE TB-FECHA-INICIO OF DCLHOGAR-MAPFRE      TO
+                FECHA-INICIO-VEN
+           MOVE TB-FECHA-VENCIMIENTO OF DCLHOGAR-MAPFRE TO
+                FECHA-VENCIMIENTO-VEN
+      *
+           WRITE REG-FSALIDA        FROM DATOS-VEN
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FSALIDA'
+              DISPLAY 'PARRAFO: 2200-ESCRIBIR-FSALIDA-HOGAR'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-VEN
+              ADD 1                  TO CN-ESCRITOS
+           END-IF
+      *
+           .
+      *
+       2200-ESCRIBIR-FSALIDA-HOGAR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-ESCRIBIR-FSALIDA-VIDA.                                    *
+      * MUEVE LOS DATOS DE LA POLIZA DE VIDA VENCIDA A LA ESTRUCTURA   *
+      * DE SALIDA Y ESCRIBE EL REGISTRO EN FSALIDA.                    *
+      ******************************************************************
+      *
+       2300-ESCRIBIR-FSALIDA-VIDA.
+      *
+           MOVE TB-POLIZA OF DCLVIDA-MAPFRE              TO POLIZA-VEN
+           MOVE CT-TIPO-VIDA                             TO
+                TIPO-PRODUCTO-VEN
+           MOVE TB-PRIMA OF DCLVIDA-MAPFRE               TO PRIMA-VEN
+           MOVE TB-FECHA-INICIO OF DCLVIDA-MAPFRE        TO
+                FECHA-INICIO-VEN
+           MOVE TB-FECHA-VENCIMIENTO OF DCLVIDA-MAPFRE   TO
+                FECHA-VENCIMIENTO-VEN
+      *
+           WRITE REG-FSALIDA        FROM DATOS-VEN
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FSALIDA'
+              DISPLAY 'PARRAFO: 2300-ESCRIBIR-FSALIDA-VIDA'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-VEN
+              ADD 1                  TO CN-ESCRITOS
+           END-IF
+      *
+           .
+      *
+       2300-ESCRIBIR-FSALIDA-VIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FIN.                                                      *
+      * CIERRA LOS FICHEROS Y CURSORES, MUESTRA ESTADISTICAS Y FINALIZA*
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3250-ESCRIBIR-FCONTROL
+              THRU 3250-ESCRIBIR-FCONTROL-EXIT
+      *
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3200-CERRAR-CURSORES
+              THRU 3200-CERRAR-CURSORES-EXIT
+      *
+           PERFORM 3300-MOSTRAR-ESTADISTICAS
+              THRU 3300-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-FICHEROS.                                          *
+      ******************************************************************
+      *
+       3100-CERRAR-FICHEROS.
+      *
+           CLOSE FSALIDA
+      *
+           IF FS-FSALIDA  NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           CLOSE FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
+      *
+           .
+      *
+       3100-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3200-CERRAR-CURSORES                                       *
+      * CIERRA LOS CURSORES DE POLIZAS VENCIDAS DE HOGAR Y VIDA. SI    *
+      * HAY ERROR AL CERRAR, GUARDA INFORMACION Y FINALIZA.            *
+      ******************************************************************
+       3200-CERRAR-CURSORES.
+      *
+           DISPLAY '---------CERRAR CURSOR HOGAR'
+      *
+           EXEC SQL
+              CLOSE CUR-HOGAR-VENCIDAS
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'CLOSE'                TO PARRAFO
+                   MOVE 'HOGAR-MAPFRE'         TO TABLA
+                   MOVE '3200-CERRAR-CURSORES' TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           DISPLAY '---------CERRAR CURSOR VIDA'
+      *
+           EXEC SQL
+              CLOSE CUR-VIDA-VENCIDAS
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'CLOSE'                TO PARRAFO
+                   MOVE 'VIDA-MAPFRE'          TO TABLA
+                   MOVE '3200-CERRAR-CURSORES' TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       3200-CERRAR-CURSORES-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3250-ESCRIBIR-FCONTROL                                     *
+      * ESCRIBE EL REGISTRO DE CONTROL DE FIN DE TRABAJO CON LA FECHA, *
+      * EL PROGRAMA Y LOS TOTALES DE LEIDOS/ESCRITOS/RECHAZADOS.       *
+      ******************************************************************
+       3250-ESCRIBIR-FCONTROL.
+      *
+           MOVE WK-FECHA-HOY-AAAAMMDD    TO FECHA-CONTROL
+           MOVE WK-PGM                   TO PROGRAMA-CONTROL
+           MOVE CN-LEIDOS-HOGAR          TO REG-LEIDOS-CONTROL
+           MOVE CN-ESCRITOS              TO REG-ESCRITOS-CONTROL
+           MOVE WK-RECHAZADOS            TO REG-RECHAZADOS-CONTROL
+      *
+           WRITE REG-FCONTROL FROM DATOS-CONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FCONTROL'
+              DISPLAY 'PARRAFO: 3250-ESCRIBIR-FCONTROL'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
+      *
+           .
+       3250-ESCRIBIR-FCONTROL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3300-MOSTRAR-ESTADISTICAS.                                     *
+      ******************************************************************
+      *
+       3300-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '*****************************'
+           DISPLAY '*       ESTADISTICAS        *'
+           DISPLAY '*****************************'
+           DISPLAY '*POL. HOGAR VENCIDAS:       *' CN-LEIDOS-HOGAR
+           DISPLAY '*POL. VIDA VENCIDAS:        *' CN-LEIDOS-VIDA
+           DISPLAY '*REG.ESCRITOS:              *' CN-ESCRITOS
+           DISPLAY '*****************************'
+           DISPLAY '                             '
+           DISPLAY '*****************************'
+           DISPLAY '* SE HA PRODUCIDO UN ERROR  *'
+           DISPLAY '*****************************'
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' COD-RETORNO
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' COD-SUBRETORNO
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' PARRAFO
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' DESCRIPCION
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' TABLA
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' SQLCODE-E
+           DISPLAY '*****************************'
+      *
+           .
+      *
+       3300-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     9000-LEER-CURSOR-HOGAR                                     *
+      * LEE LA SIGUIENTE POLIZA DE HOGAR VENCIDA USANDO EL CURSOR. SI  *
+      * LLEGA AL FINAL, ACTIVA EL FIN DE CURSOR. SI HAY ERROR, GUARDA  *
+      * INFORMACION Y FINALIZA EL PROGRAMA.                            *
+      ******************************************************************
+       9000-LEER-CURSOR-HOGAR.
+      *
+           DISPLAY '-----------FETCH CURSOR HOGAR'
+      *
+           EXEC SQL
+              FETCH CUR-HOGAR-VENCIDAS
+               INTO :TB-POLIZA OF DCLHOGAR-MAPFRE,
+                    :TB-PRIMA OF DCLHOGAR-MAPFRE,
+                    :TB-FECHA-INICIO OF DCLHOGAR-MAPFRE,
+                    :TB-FECHA-VENCIMIENTO OF DCLHOGAR-MAPFRE
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   ADD 1                       TO CN-LEIDOS-HOGAR
+              WHEN 100
+                   SET SI-FIN-CURSOR-HOGAR     TO TRUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'FETCH'                TO PARRAFO
+                   MOVE 'HOGAR-MAPFRE'         TO TABLA
+                   MOVE '9000-LEER-CURSOR-HOGAR' TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       9000-LEER-CURSOR-HOGAR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     9100-LEER-CURSOR-VIDA                                      *
+      * LEE LA SIGUIENTE POLIZA DE VIDA VENCIDA USANDO EL CURSOR. SI   *
+      * LLEGA AL FINAL, ACTIVA EL FIN DE CURSOR. SI HAY ERROR, GUARDA  *
+      * INFORMACION Y FINALIZA EL PROGRAMA.                            *
+      ******************************************************************
+       9100-LEER-CURSOR-VIDA.
+      *
+           DISPLAY '-----------FETCH CURSOR VIDA'
+      *
+           EXEC SQL
+              FETCH CUR-VIDA-VENCIDAS
+               INTO :TB-POLIZA OF DCLVIDA-MAPFRE,
+                    :TB-PRIMA OF DCLVIDA-MAPFRE,
+                    :TB-FECHA-INICIO OF DCLVIDA-MAPFRE,
+                    :TB-FECHA-VENCIMIENTO OF DCLVIDA-MAPFRE
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   ADD 1                       TO CN-LEIDOS-VIDA
+              WHEN 100
+                   SET SI-FIN-CURSOR-VIDA      TO TRUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'FETCH'                TO PARRAFO
+                   MOVE 'VIDA-MAPFRE'          TO TABLA
+                   MOVE '9100-LEER-CURSOR-VIDA' TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       9100-LEER-CURSOR-VIDA-EXIT.
+           EXIT.
