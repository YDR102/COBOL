@@ -18,6 +18,12 @@
       *
            SELECT FSALIDA ASSIGN TO FSALIDA
            FILE STATUS FS-FSALIDA.
+      *
+           SELECT FCONTROL ASSIGN TO FCONTROL
+           FILE STATUS FS-FCONTROL.
+      *
+           SELECT FREPORTE ASSIGN TO FREPORTE
+           FILE STATUS FS-FREPORTE.
       *
       ******************************************************************
       ** DATA DIVISION                                                **
@@ -29,25 +35,57 @@
       *
        FD FSALIDA
            RECORDING MODE IS F.
-       01  REG-FSALIDA                PIC X(108).
+       01  REG-FSALIDA                PIC X(110).
+      *
+       FD FCONTROL
+           RECORDING MODE IS F.
+       01  REG-FCONTROL               PIC X(039).
+      *
+       FD FREPORTE
+           RECORDING MODE IS F.
+       01  REG-FREPORTE                PIC X(040).
       *
        WORKING-STORAGE SECTION.
       *
        01  FS-FILE-STATUS.
            05  FS-FSALIDA             PIC X(02).
+           05  FS-FCONTROL            PIC X(02).
+           05  FS-FREPORTE            PIC X(02).
+      *
+       01  DATOS-REPORTE.
+           05  ETIQUETA-RESUMEN                    PIC X(25).
+           05  VALOR-RESUMEN                       PIC ZZZZ9.
+           05  FILLER                              PIC X(10).
       *
        01  CN-CONTADORES.
            05  CN-LEIDOS              PIC 9(03).
            05  CN-ESCRITOS            PIC 9(03).
            05  CN-EXTRAIDOS           PIC 9(03).
+           05  CN-RECHAZO-COBERTURA   PIC 9(05).
+           05  CN-RECHAZO-FRAUDE      PIC 9(05).
+           05  CN-RECHAZO-DOCUMENTACION PIC 9(05).
+           05  CN-RECHAZO-OTROS       PIC 9(05).
       *
        01  CT-CONSTANTES.
            05 CT-00                   PIC X(02) VALUE '00'.
            05 CT-10                   PIC X(02) VALUE '10'.
            05 CT-99                   PIC X(02) VALUE '99'.
+           05 CT-RECHAZO-COBERTURA    PIC X(25) VALUE
+              'TOTAL RECHAZO COBERTURA'.
+           05 CT-RECHAZO-FRAUDE       PIC X(25) VALUE
+              'TOTAL RECHAZO FRAUDE'.
+           05 CT-RECHAZO-DOCUMENTACION PIC X(25) VALUE
+              'TOTAL RECHAZO DOCUMENTAC'.
+           05 CT-RECHAZO-OTROS        PIC X(25) VALUE
+              'TOTAL RECHAZO OTROS'.
       *
        01  WK-VARIABLES.
            05  WK-SQLCODE             PIC -999.
+           05  WK-FECHA-DESDE         PIC X(10).
+           05  WK-FECHA-HASTA         PIC X(10).
+           05  WK-PGM                 PIC X(08) VALUE 'EXTSIN'.
+           05  WK-RECHAZADOS          PIC 9(03).
+           05  WK-FECHA-HOY-AAAAMMDD  PIC 9(08).
       *
        01 SW-SWITCHES.
           05 SW-FIN-CURSOR             PIC X(01).
@@ -65,6 +103,9 @@
       *COPY DEL FICHERO DE SALIDA FSALIDA
        COPY CPYSINFI.
       *
+      *COPY DEL FICHERO DE CONTROL FCONTROL
+       COPY CPYCTRL.
+      *
       *-- INCLUIMOS DCLGEN TABLA PRODUCTOS
            EXEC SQL
                   INCLUDE TBSINFIN
@@ -84,8 +125,11 @@
                          ACPTADO,
                          INDEMNIZACION,
                          NUMERO_POLIZA,
-                         DNI_PERITO
+                         DNI_PERITO,
+                         MOTIVO_RECHAZO
                     FROM SINIESTROS_PEPITO_SEG
+                   WHERE FECHA_SINIESTRO BETWEEN :WK-FECHA-DESDE
+                                             AND :WK-FECHA-HASTA
                     ORDER BY ID_SINIETRO
            END-EXEC.
       *
@@ -119,12 +163,16 @@
                       CN-CONTADORES
                       DCLSINIESTROS-PEPITO-SEG
                       DATOS-SIN
+                      DATOS-REPORTE
       *
            SET NO-FIN-CURSOR       TO TRUE
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
 
+           PERFORM 1150-LEER-SYSIN
+              THRU 1150-LEER-SYSIN-EXIT
+
            PERFORM 1200-ABRIR-CURSOR
               THRU 1200-ABRIR-CURSOR-EXIT
 
@@ -154,6 +202,30 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           OPEN OUTPUT FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           OPEN OUTPUT FREPORTE
+      *
+           IF FS-FREPORTE NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FREPORTE'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FREPORTE'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -161,6 +233,29 @@
            EXIT.
       *
       ******************************************************************
+      * 1150-LEER-SYSIN.                                               *
+      * LEE DE SYSIN EL RANGO DE FECHAS PARA FILTRAR LOS SINIESTROS.   *
+      * SI NO SE INFORMAN, SE EXTRAEN TODOS LOS SINIESTROS.            *
+      ******************************************************************
+      *
+       1150-LEER-SYSIN.
+      *
+           ACCEPT WK-FECHA-DESDE FROM SYSIN
+           ACCEPT WK-FECHA-HASTA FROM SYSIN
+      *
+           IF WK-FECHA-DESDE = SPACES OR LOW-VALUES
+              MOVE '0001-01-01'    TO WK-FECHA-DESDE
+           END-IF
+      *
+           IF WK-FECHA-HASTA = SPACES OR LOW-VALUES
+              MOVE '9999-12-31'    TO WK-FECHA-HASTA
+           END-IF
+      *
+           .
+       1150-LEER-SYSIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     1200-ABRIR-CURSOR                                          *
       * ABRE EL CURSOR PARA LEER REGISTROS DE LA TABLA EN LA BASE      *
       * DE DATOS. SI HAY ERROR AL ABRIR, GUARDA INFORMACION DEL        *
@@ -232,6 +327,7 @@
            MOVE TB-INDEMNIZACION   TO INDEMNIZACION-SIN
            MOVE TB-NUMERO-POLIZA   TO NUMERO-POLIZA-SIN
            MOVE TB-DNI-PERITO      TO DNI-PERITO-SIN
+           MOVE TB-MOTIVO-RECHAZO  TO MOTIVO-RECHAZO-SIN
 
            WRITE REG-FSALIDA        FROM DATOS-SIN
       *
@@ -244,6 +340,11 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            ELSE
+              IF ACPTADO-SIN = 'N'
+                 PERFORM 2250-CLASIFICAR-RECHAZO
+                    THRU 2250-CLASIFICAR-RECHAZO-EXIT
+              END-IF
+      *
               INITIALIZE DATOS-SIN
               ADD 1                  TO CN-ESCRITOS
            END-IF
@@ -254,11 +355,40 @@
            EXIT.
       *
       ******************************************************************
+      * 2250-CLASIFICAR-RECHAZO.                                       *
+      * CONTABILIZA LOS SINIESTROS RECHAZADOS SEGUN SU MOTIVO DE       *
+      * RECHAZO PARA EL INFORME DE RECHAZOS.                           *
+      ******************************************************************
+      *
+       2250-CLASIFICAR-RECHAZO.
+      *
+           EVALUATE TRUE
+              WHEN RECHAZO-COBERTURA-EXCLUIDA
+                   ADD 1              TO CN-RECHAZO-COBERTURA
+              WHEN RECHAZO-FRAUDE
+                   ADD 1              TO CN-RECHAZO-FRAUDE
+              WHEN RECHAZO-DOCUMENTACION
+                   ADD 1              TO CN-RECHAZO-DOCUMENTACION
+              WHEN OTHER
+                   ADD 1              TO CN-RECHAZO-OTROS
+           END-EVALUATE
+      *
+           .
+       2250-CLASIFICAR-RECHAZO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 3000-FIN.                                                      *
       * CIERRA LOS FICHEROS Y CURSORES, MUESTRA ESTADISTICAS Y FINALIZA*
       ******************************************************************
       *
        3000-FIN.
+      *
+           PERFORM 3250-ESCRIBIR-FCONTROL
+              THRU 3250-ESCRIBIR-FCONTROL-EXIT
+      *
+           PERFORM 3050-ESCRIBIR-RESUMEN-REPORTE
+              THRU 3050-ESCRIBIR-RESUMEN-REPORTE-EXIT
       *
            PERFORM 3100-CERRAR-FICHEROS
               THRU 3100-CERRAR-FICHEROS-EXIT
@@ -290,6 +420,24 @@
               DISPLAY 'FICHERO: FSALIDA'
               DISPLAY 'FILE STATUS: ' FS-FSALIDA
            END-IF
+      *
+           CLOSE FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
+      *
+           CLOSE FREPORTE
+      *
+           IF FS-FREPORTE NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FICHERO FREPORTE'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FREPORTE'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+           END-IF
       *
            .
       *
@@ -330,6 +478,67 @@
            EXIT.
       *
       ******************************************************************
+      *     3250-ESCRIBIR-FCONTROL                                     *
+      * ESCRIBE EL REGISTRO DE CONTROL DE FIN DE TRABAJO CON LA FECHA, *
+      * EL PROGRAMA Y LOS TOTALES DE LEIDOS/ESCRITOS/RECHAZADOS.       *
+      ******************************************************************
+       3250-ESCRIBIR-FCONTROL.
+      *
+           SUBTRACT CN-ESCRITOS FROM CN-LEIDOS GIVING WK-RECHAZADOS
+      *
+           ACCEPT WK-FECHA-HOY-AAAAMMDD FROM DATE YYYYMMDD
+      *
+           MOVE WK-FECHA-HOY-AAAAMMDD    TO FECHA-CONTROL
+           MOVE WK-PGM                   TO PROGRAMA-CONTROL
+           MOVE CN-LEIDOS                TO REG-LEIDOS-CONTROL
+           MOVE CN-ESCRITOS              TO REG-ESCRITOS-CONTROL
+           MOVE WK-RECHAZADOS            TO REG-RECHAZADOS-CONTROL
+      *
+           WRITE REG-FCONTROL FROM DATOS-CONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FCONTROL'
+              DISPLAY 'PARRAFO: 3250-ESCRIBIR-FCONTROL'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
+      *
+           .
+       3250-ESCRIBIR-FCONTROL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3050-ESCRIBIR-RESUMEN-REPORTE                              *
+      * ESCRIBE EN FREPORTE EL RESUMEN DE SINIESTROS RECHAZADOS        *
+      * AGRUPADOS POR MOTIVO DE RECHAZO.                               *
+      ******************************************************************
+       3050-ESCRIBIR-RESUMEN-REPORTE.
+      *
+           IF FS-FREPORTE = CT-00
+              MOVE CT-RECHAZO-COBERTURA      TO ETIQUETA-RESUMEN
+              MOVE CN-RECHAZO-COBERTURA      TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              MOVE CT-RECHAZO-FRAUDE         TO ETIQUETA-RESUMEN
+              MOVE CN-RECHAZO-FRAUDE         TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              MOVE CT-RECHAZO-DOCUMENTACION  TO ETIQUETA-RESUMEN
+              MOVE CN-RECHAZO-DOCUMENTACION  TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              MOVE CT-RECHAZO-OTROS          TO ETIQUETA-RESUMEN
+              MOVE CN-RECHAZO-OTROS          TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              INITIALIZE DATOS-REPORTE
+           END-IF
+      *
+           .
+       3050-ESCRIBIR-RESUMEN-REPORTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 3300-MOSTRAR-ESTADISTICAS.                                     *
       ******************************************************************
       *
@@ -340,6 +549,11 @@
            DISPLAY '*****************************'
            DISPLAY '*REG.EXTRAIDOS:             *' CN-EXTRAIDOS
            DISPLAY '*REG.ESCRITOS:              *' CN-ESCRITOS
+           DISPLAY '*RECHAZO COBERTURA:         *' CN-RECHAZO-COBERTURA
+           DISPLAY '*RECHAZO FRAUDE:            *' CN-RECHAZO-FRAUDE
+           DISPLAY '*RECHAZO DOC:               *'
+                   CN-RECHAZO-DOCUMENTACION
+           DISPLAY '*RECHAZO OTROS:             *' CN-RECHAZO-OTROS
            DISPLAY '*****************************'
            DISPLAY '                             '
            DISPLAY '*****************************'
@@ -376,12 +590,13 @@
                     :TB-ACPTADO,
                     :TB-INDEMNIZACION,
                     :TB-NUMERO-POLIZA,
-                    :TB-DNI-PERITO
+                    :TB-DNI-PERITO,
+                    :TB-MOTIVO-RECHAZO
            END-EXEC.
       *
            EVALUATE SQLCODE
               WHEN 0
-                   CONTINUE
+                   ADD 1                       TO CN-LEIDOS
               WHEN 100
                    SET SI-FIN-CURSOR           TO TRUE
               WHEN OTHER
