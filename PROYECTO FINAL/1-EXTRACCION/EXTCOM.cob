@@ -18,6 +18,9 @@
       *
            SELECT FSALIDA ASSIGN TO FSALIDA
            FILE STATUS FS-FSALIDA.
+      *
+           SELECT FCONTROL ASSIGN TO FCONTROL
+           FILE STATUS FS-FCONTROL.
       *
       ******************************************************************
       ** DATA DIVISION                                                **
@@ -30,11 +33,16 @@
        FD FSALIDA
            RECORDING MODE IS F.
        01  REG-FSALIDA                PIC X(043).
+      *
+       FD FCONTROL
+           RECORDING MODE IS F.
+       01  REG-FCONTROL               PIC X(039).
       *
        WORKING-STORAGE SECTION.
       *
        01  FS-FILE-STATUS.
            05  FS-FSALIDA             PIC X(02).
+           05  FS-FCONTROL            PIC X(02).
       *
        01  CN-CONTADORES.
            05  CN-LEIDOS              PIC 9(03).
@@ -48,6 +56,12 @@
       *
        01  WK-VARIABLES.
            05  WK-SQLCODE             PIC -999.
+           05  WK-PGM                 PIC X(08) VALUE 'EXTCOM'.
+           05  WK-ID-DESDE            PIC S9(9) USAGE COMP VALUE 0.
+           05  WK-ID-MAXIMO           PIC S9(9) USAGE COMP VALUE 0.
+           05  WK-ID-TEXTO            PIC 9(9).
+           05  WK-RECHAZADOS          PIC 9(03).
+           05  WK-FECHA-HOY-AAAAMMDD  PIC 9(08).
       *
        01 SW-SWITCHES.
           05 SW-FIN-CURSOR             PIC X(01).
@@ -65,23 +79,34 @@
       *COPY DEL FICHERO DE SALIDA FSALIDA
        COPY CPYCOMFI.
       *
+      *COPY DEL FICHERO DE CONTROL FCONTROL
+       COPY CPYCTRL.
+      *
       *-- INCLUIMOS DCLGEN TABLA PRODUCTOS
            EXEC SQL
                   INCLUDE TBCOMFIN
            END-EXEC.
       *
+      *-- INCLUIMOS DCLGEN TABLA DAREPOS (MARCA DE AGUA DE LA EXTRACCION)
+           EXEC SQL
+                  INCLUDE TBDAREPO
+           END-EXEC.
+      *
       *-- INCLUIMOS COPY DE COMUNICACION CON DB2
            EXEC SQL
                   INCLUDE SQLCA
            END-EXEC.
       *
       *-------------- DEFINIMOS LOS CURSORES ---------
+      *    SOLO SE EXTRAEN LAS COMPANIAS NUEVAS O MODIFICADAS DESDE LA
+      *    ULTIMA EJECUCION CORRECTA (MARCA DE AGUA EN DAREPOS)
            EXEC SQL
                DECLARE CUR-COMPANIAS-SEGUROS CURSOR FOR
                   SELECT ID,
                          NUMERO_POLIZA,
                          NOMBRE_COMPANIA
                     FROM COMPANIAS-SEGUROS
+                    WHERE ID > :WK-ID-DESDE
                     ORDER BY ID
            END-EXEC.
       *
@@ -119,6 +144,9 @@
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
 
+           PERFORM 1150-CONSULTAR-DAREPOS
+              THRU 1150-CONSULTAR-DAREPOS-EXIT
+
            PERFORM 1200-ABRIR-CURSOR
               THRU 1200-ABRIR-CURSOR-EXIT
 
@@ -147,6 +175,18 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           OPEN OUTPUT FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -154,6 +194,68 @@
            EXIT.
       *
       ******************************************************************
+      *     1150-CONSULTAR-DAREPOS                                     *
+      ******************************************************************
+       1150-CONSULTAR-DAREPOS.
+      *
+           MOVE WK-PGM TO TB-NOMBRE-PGM
+           DISPLAY 'EXTCOM: CONSULTANDO ULTIMA MARCA DE AGUA'
+      *
+           EXEC SQL
+               SELECT ESTADO, VALOR_CLAVE
+               INTO :TB-ESTADO, :TB-VALOR-CLAVE
+               FROM DAREPOS
+               WHERE NOMBRE_PGM = :TB-NOMBRE-PGM
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE FUNCTION NUMVAL(TB-VALOR-CLAVE-TEXT(1:9))
+                       TO WK-ID-DESDE
+               WHEN 100
+                    MOVE 'OK'           TO TB-ESTADO
+                    MOVE '0'            TO TB-VALOR-CLAVE-TEXT
+                    MOVE 1              TO TB-VALOR-CLAVE-LEN
+                    EXEC SQL
+                        INSERT INTO DAREPOS
+                        VALUES (
+                             :TB-NOMBRE-PGM
+                            ,:TB-ESTADO
+                            ,:TB-VALOR-CLAVE)
+                    END-EXEC
+
+                    IF SQLCODE NOT = 0
+                       MOVE CT-99                  TO COD-RETORNO
+                       MOVE CT-99                  TO COD-SUBRETORNO
+                       MOVE 'INSERT'               TO PARRAFO
+                       MOVE 'DAREPOS'              TO TABLA
+                       MOVE '1150-CONSULTAR-DAREPOS' TO DESCRIPCION
+                       MOVE SQLCODE                TO SQLCODE-E
+
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+                    END-IF
+
+                    MOVE 0              TO WK-ID-DESDE
+               WHEN OTHER
+                    MOVE CT-99                  TO COD-RETORNO
+                    MOVE CT-99                  TO COD-SUBRETORNO
+                    MOVE 'SELECT'               TO PARRAFO
+                    MOVE 'DAREPOS'              TO TABLA
+                    MOVE '1150-CONSULTAR-DAREPOS' TO DESCRIPCION
+                    MOVE SQLCODE                TO SQLCODE-E
+
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           MOVE WK-ID-DESDE TO WK-ID-MAXIMO
+      *
+           .
+       1150-CONSULTAR-DAREPOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     1200-ABRIR-CURSOR                                          *
       ******************************************************************
        1200-ABRIR-CURSOR.
@@ -211,6 +313,10 @@
            MOVE TB-NOMBRE-COMPANIA TO NOMBRE-COMPANIA-COM
            MOVE TB-NUMERO-POLIZA   TO NUMERO-POLIZA-COM
 
+           IF TB-ID > WK-ID-MAXIMO
+              MOVE TB-ID           TO WK-ID-MAXIMO
+           END-IF
+
            WRITE REG-FSALIDA        FROM DATOS-COM
       *
            IF FS-FSALIDA NOT = CT-00
@@ -236,12 +342,18 @@
       ******************************************************************
       *
        3000-FIN.
+      *
+           PERFORM 3250-ESCRIBIR-FCONTROL
+              THRU 3250-ESCRIBIR-FCONTROL-EXIT
       *
            PERFORM 3100-CERRAR-FICHEROS
               THRU 3100-CERRAR-FICHEROS-EXIT
       *
            PERFORM 3200-CERRAR-CURSOR
               THRU 3200-CERRAR-CURSOR-EXIT
+      *
+           PERFORM 3400-ACTUALIZAR-DAREPOS
+              THRU 3400-ACTUALIZAR-DAREPOS-EXIT
       *
            PERFORM 3300-MOSTRAR-ESTADISTICAS
               THRU 3300-MOSTRAR-ESTADISTICAS-EXIT
@@ -267,6 +379,15 @@
               DISPLAY 'FICHERO: FSALIDA'
               DISPLAY 'FILE STATUS: ' FS-FSALIDA
            END-IF
+      *
+           CLOSE FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
       *
            .
       *
@@ -304,6 +425,71 @@
            EXIT.
       *
       ******************************************************************
+      *     3400-ACTUALIZAR-DAREPOS                                    *
+      ******************************************************************
+       3400-ACTUALIZAR-DAREPOS.
+      *
+           MOVE 'OK'                      TO TB-ESTADO
+           MOVE WK-ID-MAXIMO               TO WK-ID-TEXTO
+           MOVE WK-ID-TEXTO                TO TB-VALOR-CLAVE-TEXT(1:9)
+           MOVE 9                          TO TB-VALOR-CLAVE-LEN
+      *
+           EXEC SQL
+               UPDATE DAREPOS
+               SET ESTADO = :TB-ESTADO,
+                   VALOR_CLAVE = :TB-VALOR-CLAVE
+               WHERE NOMBRE_PGM = :TB-NOMBRE-PGM
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   EXEC SQL
+                      COMMIT
+                   END-EXEC
+              WHEN OTHER
+                   MOVE CT-99                     TO COD-RETORNO
+                   MOVE CT-99                     TO COD-SUBRETORNO
+                   MOVE 'UPDATE'                  TO PARRAFO
+                   MOVE 'DAREPOS'                 TO TABLA
+                   MOVE '3400-ACTUALIZAR-DAREPOS' TO DESCRIPCION
+                   MOVE SQLCODE                   TO SQLCODE-E
+           END-EVALUATE
+      *
+           .
+       3400-ACTUALIZAR-DAREPOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3250-ESCRIBIR-FCONTROL                                     *
+      * ESCRIBE EL REGISTRO DE CONTROL DE FIN DE TRABAJO CON LA FECHA, *
+      * EL PROGRAMA Y LOS TOTALES DE LEIDOS/ESCRITOS/RECHAZADOS.       *
+      ******************************************************************
+       3250-ESCRIBIR-FCONTROL.
+      *
+           SUBTRACT CN-ESCRITOS FROM CN-LEIDOS GIVING WK-RECHAZADOS
+      *
+           ACCEPT WK-FECHA-HOY-AAAAMMDD FROM DATE YYYYMMDD
+      *
+           MOVE WK-FECHA-HOY-AAAAMMDD    TO FECHA-CONTROL
+           MOVE WK-PGM                   TO PROGRAMA-CONTROL
+           MOVE CN-LEIDOS                TO REG-LEIDOS-CONTROL
+           MOVE CN-ESCRITOS              TO REG-ESCRITOS-CONTROL
+           MOVE WK-RECHAZADOS            TO REG-RECHAZADOS-CONTROL
+      *
+           WRITE REG-FCONTROL FROM DATOS-CONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FCONTROL'
+              DISPLAY 'PARRAFO: 3250-ESCRIBIR-FCONTROL'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
+      *
+           .
+       3250-ESCRIBIR-FCONTROL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 3300-MOSTRAR-ESTADISTICAS.                                     *
       ******************************************************************
       *
@@ -348,7 +534,7 @@
       *
            EVALUATE SQLCODE
               WHEN 0
-                   CONTINUE
+                   ADD 1                       TO CN-LEIDOS
               WHEN 100
                    SET SI-FIN-CURSOR           TO TRUE
               WHEN OTHER
