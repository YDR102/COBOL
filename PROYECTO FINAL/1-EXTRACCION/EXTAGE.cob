@@ -0,0 +1,520 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. EXTAGE.
+       AUTHOR. DAVID.
+       DATE-WRITTEN. 26/06/2025.
+      *
+      ******************************************************************
+      ** ENVIRONMENT DIVISION                                         **
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+           SELECT FCONTROL ASSIGN TO FCONTROL
+           FILE STATUS FS-FCONTROL.
+      *
+      ******************************************************************
+      ** DATA DIVISION                                                **
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                PIC X(061).
+      *
+       FD FCONTROL
+           RECORDING MODE IS F.
+       01  REG-FCONTROL               PIC X(039).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FSALIDA             PIC X(02).
+           05  FS-FCONTROL            PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-LEIDOS              PIC 9(03).
+           05  CN-ESCRITOS            PIC 9(03).
+           05  CN-EXTRAIDOS           PIC 9(03).
+      *
+       01  CT-CONSTANTES.
+           05 CT-00                   PIC X(02) VALUE '00'.
+           05 CT-10                   PIC X(02) VALUE '10'.
+           05 CT-99                   PIC X(02) VALUE '99'.
+           05 CT-PORCENTAJE-DEFECTO   PIC 9(02)V9(02) VALUE 5,00.
+      *
+       01  WK-VARIABLES.
+           05  WK-SQLCODE             PIC -999.
+           05  WK-FECHA-DESDE         PIC X(10).
+           05  WK-FECHA-HASTA         PIC X(10).
+           05  WK-PORCENTAJE-COMISION PIC 9(02)V9(02).
+           05  WK-BASE-IMPORTE        PIC S9(13)V9(2) USAGE COMP-3.
+           05  WK-PGM                 PIC X(08) VALUE 'EXTAGE'.
+           05  WK-RECHAZADOS          PIC 9(03) VALUE 0.
+           05  WK-FECHA-HOY-AAAAMMDD  PIC 9(08).
+      *
+       01 SW-SWITCHES.
+          05 SW-FIN-CURSOR             PIC X(01).
+             88 SI-FIN-CURSOR          VALUE 'S'.
+             88 NO-FIN-CURSOR          VALUE 'N'.
+      *
+       01 ERRORES.
+             05 COD-RETORNO            PIC X(02).
+             05 COD-SUBRETORNO         PIC S9(09).
+             05 PARRAFO                PIC X(30).
+             05 TABLA                  PIC X(25).
+             05 DESCRIPCION            PIC X(30).
+             05 SQLCODE-E              PIC -999.
+      *
+      *COPY DEL FICHERO DE SALIDA FSALIDA
+       COPY CPYAGEFI.
+      *
+      *COPY DEL FICHERO DE CONTROL FCONTROL
+       COPY CPYCTRL.
+      *
+      *-- INCLUIMOS DCLGEN TABLA AGENTES
+           EXEC SQL
+                  INCLUDE TBAGEFIN
+           END-EXEC.
+      *
+      *-- INCLUIMOS DCLGEN TABLA SEGUROS (PARA EL NUMERO DE POLIZA)
+           EXEC SQL
+                  INCLUDE TBSEGFIN
+           END-EXEC.
+      *
+      *-- INCLUIMOS COPY DE COMUNICACION CON DB2
+           EXEC SQL
+                  INCLUDE SQLCA
+           END-EXEC.
+      *
+      *-------------- DEFINIMOS LOS CURSORES ---------
+      *    UNE CADA AGENTE (POR SU DNI_CLI) CON LAS POLIZAS DE
+      *    SEGUROS_PEPITO_SEG QUE VENDIO A ESE CLIENTE, EN EL RANGO DE
+      *    FECHAS DE ALTA INDICADO (CICLO MENSUAL). LA BASE SOBRE LA
+      *    QUE SE CALCULA LA COMISION ES LA SUMA DE LOS IMPORTES DE
+      *    COBERTURA DE LA POLIZA, YA QUE SEGUROS_PEPITO_SEG NO TIENE
+      *    UNA COLUMNA PRIMA PROPIA (LA PRIMA SOLO EXISTE EMBEBIDA EN
+      *    EL TEXTO LIBRE DE COND_PART, QUE TRASEGM YA TRATA APARTE)
+           EXEC SQL
+               DECLARE CUR-COMISIONES-AGENTE CURSOR FOR
+                  SELECT A.NUM_AGENTE,
+                         A.DNI_AG,
+                         S.NUMERO_POLIZA,
+                         COALESCE(S.COBERTURA1_IMPORTE, 0) +
+                         COALESCE(S.COBERTURA2_IMPORTE, 0) +
+                         COALESCE(S.COBERTURA3_IMPORTE, 0) +
+                         COALESCE(S.COBERTURA4_IMPORTE, 0)
+                    FROM AGENTES_MAPFRE A, SEGUROS_PEPITO_SEG S
+                   WHERE A.DNI_CLI = S.DNI_CL
+                     AND S.FECHA_INICIO BETWEEN :WK-FECHA-DESDE
+                                             AND :WK-FECHA-HASTA
+                    ORDER BY A.NUM_AGENTE, S.NUMERO_POLIZA
+           END-EXEC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SI-FIN-CURSOR
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      * 1000-INICIO.                                                   *
+      * INICIALIZAR VARIABLES                                          *
+      * APERTURA DE FICHEROS                                           *
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      DCLAGENTES-MAPFRE
+                      DATOS-AGE
+      *
+           SET NO-FIN-CURSOR       TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+
+           PERFORM 1150-LEER-SYSIN
+              THRU 1150-LEER-SYSIN-EXIT
+
+           PERFORM 1200-ABRIR-CURSOR
+              THRU 1200-ABRIR-CURSOR-EXIT
+
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS.                                           *
+      *  ABRIMOS EL FICHERO Y SALIDA COMPROBANDO SU FILE STATUS.       *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN OUTPUT FSALIDA
+      *
+           IF FS-FSALIDA  NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           OPEN OUTPUT FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1150-LEER-SYSIN.                                               *
+      * LEE DE SYSIN EL RANGO DE FECHAS DE ALTA DE POLIZA (CICLO       *
+      * MENSUAL) Y EL PORCENTAJE DE COMISION A APLICAR. SI NO SE       *
+      * INFORMAN, SE USAN LOS VALORES POR DEFECTO.                     *
+      ******************************************************************
+      *
+       1150-LEER-SYSIN.
+      *
+           ACCEPT WK-FECHA-DESDE FROM SYSIN
+           ACCEPT WK-FECHA-HASTA FROM SYSIN
+           ACCEPT WK-PORCENTAJE-COMISION FROM SYSIN
+      *
+           IF WK-FECHA-DESDE = SPACES OR LOW-VALUES
+              MOVE '0001-01-01'    TO WK-FECHA-DESDE
+           END-IF
+      *
+           IF WK-FECHA-HASTA = SPACES OR LOW-VALUES
+              MOVE '9999-12-31'    TO WK-FECHA-HASTA
+           END-IF
+      *
+           IF WK-PORCENTAJE-COMISION = 0 OR WK-PORCENTAJE-COMISION
+              = SPACES
+              MOVE CT-PORCENTAJE-DEFECTO   TO WK-PORCENTAJE-COMISION
+              DISPLAY 'EXTAGE: PORCENTAJE DE COMISION POR DEFECTO'
+           ELSE
+              DISPLAY 'EXTAGE: PORCENTAJE DE COMISION: '
+                      WK-PORCENTAJE-COMISION
+           END-IF
+      *
+           .
+       1150-LEER-SYSIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1200-ABRIR-CURSOR                                          *
+      * ABRE EL CURSOR PARA LEER LAS POLIZAS VENDIDAS POR CADA AGENTE. *
+      * SI HAY ERROR AL ABRIR, GUARDA INFORMACION DEL ERROR Y          *
+      * FINALIZA EL PROGRAMA.                                          *
+      ******************************************************************
+       1200-ABRIR-CURSOR.
+      *
+           SET NO-FIN-CURSOR TO TRUE
+      *
+           DISPLAY '-------------OPEN CURSOR'
+           EXEC SQL
+               OPEN CUR-COMISIONES-AGENTE
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'OPEN'                 TO PARRAFO
+                   MOVE 'AGENTES-MAPFRE'       TO TABLA
+                   MOVE '1200-ABRIR-CURSOR'    TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       1200-ABRIR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESO.                                                  *
+      * LLAMA AL PARRAFO 2200-ESCRIBIR-FSALIDA PARA ESCRIBIR EL        *
+      * REGISTRO ACTUAL EN FSALIDA, DESPUES LLAMA A 9000-LEER-CURSOR   *
+      * PARA LEER EL SIGUIENTE REGISTRO DE LA BASE DE DATOS            *
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           PERFORM 2200-ESCRIBIR-FSALIDA
+              THRU 2200-ESCRIBIR-FSALIDA-EXIT
+
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-ESCRIBIR-FSALIDA.                                         *
+      * MUEVE LOS DATOS DEL REGISTRO ACTUAL A LA ESTRUCTURA DE         *
+      * SALIDA, CALCULA LA COMISION Y ESCRIBE EL REGISTRO EN FSALIDA.  *
+      ******************************************************************
+      *
+       2200-ESCRIBIR-FSALIDA.
+      *
+           MOVE TB-NUM-AGENTE      TO NUM-AGENTE-AGE
+           MOVE TB-DNI-AG          TO DNI-AG-AGE
+           MOVE TB-NUMERO-POLIZA   TO NUMERO-POLIZA-AGE
+           MOVE WK-BASE-IMPORTE    TO BASE-IMPORTE-AGE
+           MOVE WK-PORCENTAJE-COMISION TO PORCENTAJE-AGE
+      *
+           COMPUTE COMISION-AGE =
+                   (BASE-IMPORTE-AGE * WK-PORCENTAJE-COMISION) / 100
+
+           WRITE REG-FSALIDA        FROM DATOS-AGE
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FSALIDA'
+              DISPLAY 'PARRAFO: 2200-ESCRIBIR-FSALIDA'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-AGE
+              ADD 1                  TO CN-ESCRITOS
+           END-IF
+      *
+           .
+      *
+       2200-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FIN.                                                      *
+      * CIERRA LOS FICHEROS Y CURSORES, MUESTRA ESTADISTICAS Y FINALIZA*
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3250-ESCRIBIR-FCONTROL
+              THRU 3250-ESCRIBIR-FCONTROL-EXIT
+      *
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3200-CERRAR-CURSOR
+              THRU 3200-CERRAR-CURSOR-EXIT
+      *
+           PERFORM 3300-MOSTRAR-ESTADISTICAS
+              THRU 3300-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-FICHEROS.                                          *
+      ******************************************************************
+      *
+       3100-CERRAR-FICHEROS.
+      *
+           CLOSE FSALIDA
+      *
+           IF FS-FSALIDA  NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           CLOSE FCONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FICHERO FCONTROL'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
+      *
+           .
+      *
+       3100-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3200-CERRAR-CURSOR                                         *
+      * CIERRA EL CURSOR CUR-COMISIONES-AGENTE. SI HAY ERROR AL        *
+      * CERRAR, GUARDA INFORMACION DEL ERROR Y FINALIZA EL PROGRAMA.   *
+      ******************************************************************
+       3200-CERRAR-CURSOR.
+      *
+           DISPLAY '---------CERRAR CURSOR'
+      *
+           EXEC SQL
+              CLOSE CUR-COMISIONES-AGENTE
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'CLOSE'                TO PARRAFO
+                   MOVE 'AGENTES-MAPFRE'       TO TABLA
+                   MOVE '3200-CERRAR-CURSOR'   TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       3200-CERRAR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3250-ESCRIBIR-FCONTROL                                     *
+      * ESCRIBE EL REGISTRO DE CONTROL DE FIN DE TRABAJO CON LA FECHA, *
+      * EL PROGRAMA Y LOS TOTALES DE LEIDOS/ESCRITOS/RECHAZADOS.       *
+      ******************************************************************
+       3250-ESCRIBIR-FCONTROL.
+      *
+           SUBTRACT CN-ESCRITOS FROM CN-LEIDOS GIVING WK-RECHAZADOS
+      *
+           ACCEPT WK-FECHA-HOY-AAAAMMDD FROM DATE YYYYMMDD
+      *
+           MOVE WK-FECHA-HOY-AAAAMMDD    TO FECHA-CONTROL
+           MOVE WK-PGM                   TO PROGRAMA-CONTROL
+           MOVE CN-LEIDOS                TO REG-LEIDOS-CONTROL
+           MOVE CN-ESCRITOS              TO REG-ESCRITOS-CONTROL
+           MOVE WK-RECHAZADOS            TO REG-RECHAZADOS-CONTROL
+      *
+           WRITE REG-FCONTROL FROM DATOS-CONTROL
+      *
+           IF FS-FCONTROL NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FCONTROL'
+              DISPLAY 'PARRAFO: 3250-ESCRIBIR-FCONTROL'
+              DISPLAY 'FICHERO: FCONTROL'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
+      *
+           .
+       3250-ESCRIBIR-FCONTROL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3300-MOSTRAR-ESTADISTICAS.                                     *
+      ******************************************************************
+      *
+       3300-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '*****************************'
+           DISPLAY '*       ESTADISTICAS        *'
+           DISPLAY '*****************************'
+           DISPLAY '*REG.EXTRAIDOS:             *' CN-EXTRAIDOS
+           DISPLAY '*REG.ESCRITOS:              *' CN-ESCRITOS
+           DISPLAY '*****************************'
+           DISPLAY '                             '
+           DISPLAY '*****************************'
+           DISPLAY '* SE HA PRODUCIDO UN ERROR  *'
+           DISPLAY '*****************************'
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' COD-RETORNO
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' COD-SUBRETORNO
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' PARRAFO
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' DESCRIPCION
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' TABLA
+           DISPLAY '* DESCRIPCION DEL ERROR:    *' SQLCODE-E
+           DISPLAY '*****************************'
+      *
+           .
+      *
+       3300-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     9000-LEER-CURSOR                                           *
+      * LEE EL SIGUIENTE REGISTRO DE COMISIONES USANDO EL CURSOR. SI   *
+      * LLEGA AL FINAL, ACTIVA EL FIN DE CURSOR. SI HAY ERROR,         *
+      * GUARDA INFORMACION Y FINALIZA EL PROGRAMA.                     *
+      ******************************************************************
+       9000-LEER-CURSOR.
+      *
+           DISPLAY '-----------FETCH CURSOR'
+      *
+           EXEC SQL
+              FETCH CUR-COMISIONES-AGENTE
+               INTO :TB-NUM-AGENTE,
+                    :TB-DNI-AG,
+                    :TB-NUMERO-POLIZA,
+                    :WK-BASE-IMPORTE
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   ADD 1                       TO CN-LEIDOS
+              WHEN 100
+                   SET SI-FIN-CURSOR           TO TRUE
+              WHEN OTHER
+                   MOVE CT-99                  TO COD-RETORNO
+                   MOVE CT-99                  TO COD-SUBRETORNO
+                   MOVE 'FETCH'                TO PARRAFO
+                   MOVE 'AGENTES-MAPFRE'       TO TABLA
+                   MOVE '9000-LEER-CURSOR'     TO DESCRIPCION
+                   MOVE SQLCODE                TO SQLCODE-E
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       9000-LEER-CURSOR-EXIT.
+           EXIT.
