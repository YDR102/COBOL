@@ -25,6 +25,10 @@
            SELECT FSALIDA
               ASSIGN TO FSALIDA
               FILE STATUS IS FS-FSALIDA.
+      *
+           SELECT FCONTROL
+              ASSIGN TO FCONTROL
+              FILE STATUS IS FS-FCONTROL.
       *
       ******************************************************************
       *     DATA DIVISION                                              *
@@ -43,7 +47,15 @@
             RECORDING MODE IS F
             DATA RECORD IS REG-SAL.
 
-       01 REG-SAL             PIC X(688).
+       01 REG-SAL             PIC X(724).
+      *
+       FD FCONTROL
+            BLOCK CONTAINS 0 RECORDS
+            LABEL RECORD ARE STANDARD
+            RECORDING MODE IS F
+            DATA RECORD IS REG-FCONTROL.
+
+       01 REG-FCONTROL        PIC X(039).
       *
       ******************************************************************
       *     W O R K I N G   S T O R A G E                              *
@@ -60,14 +72,20 @@
       *
        01 FS-FILE-STATUS.
           05 FS-FSALIDA                PIC X(02).
+          05 FS-FCONTROL               PIC X(02).
       *
        01 WK-VARIABLES.
           05 WK-REG-RECUPERADOS        PIC 9(03).
           05 WK-REG-LLAMADAS           PIC 9(03).
           05 WK-ESCRITOS-1             PIC 9(03).
+          05 WK-ULTIMA-CLAVE           PIC X(09).
+          05 WK-NUM-ELEM-E             PIC 9(03).
+          05 WK-REG-RECHAZADOS         PIC 9(03).
+          05 WK-FECHA-HOY-AAAAMMDD     PIC 9(08).
       *
        COPY CPYRUTCL.
        COPY CPYCLISA.
+       COPY CPYCTRL.
       *
        01 WK-INDICES.
           05 IND                 PIC 9(03).
@@ -77,6 +95,16 @@
           05 SW-ERROR                  PIC X(01) VALUE 'N'.
              88 SI-ERROR                         VALUE 'S'.
              88 NO-ERROR                         VALUE 'N'.
+      *
+       01 WK-SQLCODE                    PIC -999.
+      *
+      *CPY DE REPOSICIONAMIENTO
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+       EXEC SQL
+           INCLUDE TBDAREPO
+       END-EXEC.
       *
       ******************************************************************
       *     PROCEDURE DIVISION                                         *
@@ -104,12 +132,18 @@
                       CPYCLISA
       *
            SET NO-ERROR          TO TRUE
+      *
+           PERFORM 1150-LEER-SYSIN
+              THRU 1150-LEER-SYSIN-EXIT
       *
            PERFORM 1100-ABRIR-SALIDA
               THRU 1100-ABRIR-SALIDA-EXIT
       *
-           MOVE 3                TO NUM-ELEM-E
+           MOVE WK-NUM-ELEM-E    TO NUM-ELEM-E
            MOVE CA-L             TO OPCION
+      *
+           PERFORM 1200-CONSULTAR-DAREPOS
+              THRU 1200-CONSULTAR-DAREPOS-EXIT
       *
            .
        1000-INICIO-EXIT.
@@ -131,11 +165,118 @@
                    THRU 3000-FIN-EXIT
            END-IF
       *
+           OPEN OUTPUT FCONTROL
+
+           IF FS-FCONTROL NOT = CA-00
+                DISPLAY 'ERROR AL ABRIR FCONTROL'
+                DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+                DISPLAY 'FILE STATUS: ' FS-FCONTROL
+
+                PERFORM 3000-FIN
+                   THRU 3000-FIN-EXIT
+           END-IF
+      *
            .
        1100-ABRIR-SALIDA-EXIT.
            EXIT.
       *
       ******************************************************************
+      *     1150-LEER-SYSIN                                            *
+      ******************************************************************
+       1150-LEER-SYSIN.
+      *
+           ACCEPT WK-NUM-ELEM-E FROM SYSIN
+      *
+           IF WK-NUM-ELEM-E = 0 OR WK-NUM-ELEM-E = SPACES
+              MOVE 3                TO WK-NUM-ELEM-E
+              DISPLAY 'EXTCLI: TAMANO DE LOTE POR DEFECTO: 003'
+           ELSE
+              DISPLAY 'EXTCLI: TAMANO DE LOTE: ' WK-NUM-ELEM-E
+           END-IF
+      *
+           .
+       1150-LEER-SYSIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1200-CONSULTAR-DAREPOS                                     *
+      ******************************************************************
+       1200-CONSULTAR-DAREPOS.
+      *
+           MOVE CA-PGM TO TB-NOMBRE-PGM
+           DISPLAY 'EXTCLI: CONSULTANDO DAREPOS'
+      *
+           EXEC SQL
+               SELECT ESTADO, VALOR_CLAVE
+               INTO :TB-ESTADO, :TB-VALOR-CLAVE
+               FROM DAREPOS
+               WHERE NOMBRE_PGM = :TB-NOMBRE-PGM
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    EVALUATE TB-ESTADO
+                        WHEN 'KO'
+                             DISPLAY 'EXTCLI: REANUDANDO EXTRACCION'
+                             MOVE TB-VALOR-CLAVE-TEXT(1:9) TO DNI-REP
+                        WHEN 'OK'
+                             DISPLAY 'EXTCLI: EXTRACCION COMPLETA'
+                             MOVE SPACES          TO DNI-REP
+                             PERFORM 2600-ACTUALIZAR-DAREPOS
+                                THRU 2600-ACTUALIZAR-DAREPOS-EXIT
+                    END-EVALUATE
+               WHEN 100
+                    DISPLAY 'EXTCLI: PRIMERA EJECUCION'
+                    MOVE SPACES              TO DNI-REP
+                    PERFORM 1300-INSERTAR-DAREPOS
+                       THRU 1300-INSERTAR-DAREPOS-EXIT
+               WHEN OTHER
+                    MOVE SQLCODE TO WK-SQLCODE
+                    DISPLAY 'ERROR AL CONSULTAR DAREPOS'
+                    DISPLAY 'PARRAFO: 1200-CONSULTAR-DAREPOS'
+                    DISPLAY 'SQLCODE: ' WK-SQLCODE
+      *
+                    SET SI-ERROR          TO TRUE
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       1200-CONSULTAR-DAREPOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1300-INSERTAR-DAREPOS                                      *
+      ******************************************************************
+       1300-INSERTAR-DAREPOS.
+      *
+           MOVE 'KO'             TO TB-ESTADO
+           INITIALIZE TB-VALOR-CLAVE
+      *
+           EXEC SQL
+               INSERT INTO DAREPOS
+               VALUES (
+                    :TB-NOMBRE-PGM
+                   ,:TB-ESTADO
+                   ,:TB-VALOR-CLAVE)
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WK-SQLCODE
+              DISPLAY 'ERROR AL INSERTAR DAREPOS'
+              DISPLAY 'PARRAFO: 1300-INSERTAR-DAREPOS'
+              DISPLAY 'SQLCODE: ' WK-SQLCODE
+      *
+              SET SI-ERROR          TO TRUE
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+       1300-INSERTAR-DAREPOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     2000-PROCESO                                               *
       ******************************************************************
        2000-PROCESO.
@@ -190,12 +331,53 @@
                  PERFORM 2500-ESCRIBIR-SALIDA
                      THRU 2500-ESCRIBIR-SALIDA-EXIT
            END-PERFORM
+      *
+           IF NUM-ELEM-S > 0
+              PERFORM 2600-ACTUALIZAR-DAREPOS
+                 THRU 2600-ACTUALIZAR-DAREPOS-EXIT
+           END-IF
       *
            .
        2450-INFORMAR-SALIDA-EXIT.
            EXIT.
       *
       ******************************************************************
+      *     2600-ACTUALIZAR-DAREPOS                                    *
+      ******************************************************************
+       2600-ACTUALIZAR-DAREPOS.
+      *
+           MOVE 'KO'                      TO TB-ESTADO
+           MOVE WK-ULTIMA-CLAVE            TO TB-VALOR-CLAVE-TEXT
+           COMPUTE TB-VALOR-CLAVE-LEN =
+              FUNCTION LENGTH(WK-ULTIMA-CLAVE)
+      *
+           EXEC SQL
+               UPDATE DAREPOS
+               SET ESTADO = :TB-ESTADO,
+                   VALOR_CLAVE = :TB-VALOR-CLAVE
+               WHERE NOMBRE_PGM = :TB-NOMBRE-PGM
+           END-EXEC
+      *
+           IF SQLCODE = 0
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+           ELSE
+              MOVE SQLCODE TO WK-SQLCODE
+              DISPLAY 'ERROR AL ACTUALIZAR DAREPOS'
+              DISPLAY 'PARRAFO: 2600-ACTUALIZAR-DAREPOS'
+              DISPLAY 'SQLCODE: ' WK-SQLCODE
+      *
+              SET SI-ERROR          TO TRUE
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+       2600-ACTUALIZAR-DAREPOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     2500-ESCRIBIR-SALIDA                                       *
       ******************************************************************
        2500-ESCRIBIR-SALIDA.
@@ -214,6 +396,7 @@
                 PERFORM 3000-FIN
                    THRU 3000-FIN-EXIT
            ELSE
+                MOVE DNI-CL-S     TO WK-ULTIMA-CLAVE
                 INITIALIZE CPYCLISA
                 ADD 1             TO WK-ESCRITOS-1
            END-IF
@@ -225,14 +408,18 @@
       *     3000-FIN                                                   *
       ******************************************************************
        3000-FIN.
-      *
-           PERFORM 3100-CERRAR-FICHEROS
-              THRU 3100-CERRAR-FICHEROS-EXIT
       *
            IF NO-ERROR
+              PERFORM 3400-FINALIZAR-DAREPOS
+                 THRU 3400-FINALIZAR-DAREPOS-EXIT
               PERFORM 3200-GRABAR-ESTADIS
                  THRU 3200-GRABAR-ESTADIS-EXIT
-           ELSE
+           END-IF
+      *
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+      *
+           IF NOT NO-ERROR
               PERFORM 3300-GRABA-ERROR
                  THRU 3300-GRABA-ERROR-EXIT
            END-IF
@@ -247,6 +434,7 @@
        3100-CERRAR-FICHEROS.
       *
            CLOSE FSALIDA
+           CLOSE FCONTROL
 
       *
            IF FS-FSALIDA  NOT = CA-00
@@ -255,6 +443,13 @@
               DISPLAY 'FILE STATUS: ' FS-FSALIDA
               SET SI-ERROR    TO TRUE
            END-IF
+      *
+           IF FS-FCONTROL NOT = CA-00
+              DISPLAY 'ERROR AL CERRAR FCONTROL'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+              SET SI-ERROR    TO TRUE
+           END-IF
            .
        3100-CERRAR-FICHEROS-EXIT.
            EXIT.
@@ -268,6 +463,25 @@
            DISPLAY '*  ESTADISTICAS SALIDA        *'
            DISPLAY '* REGISTROS ESCRITOS S1:      *' WK-ESCRITOS-1
            DISPLAY '*******************************'
+      *
+           SUBTRACT WK-ESCRITOS-1 FROM WK-REG-RECUPERADOS
+                                   GIVING WK-REG-RECHAZADOS
+      *
+           ACCEPT WK-FECHA-HOY-AAAAMMDD FROM DATE YYYYMMDD
+      *
+           MOVE WK-FECHA-HOY-AAAAMMDD     TO FECHA-CONTROL
+           MOVE CA-PGM                    TO PROGRAMA-CONTROL
+           MOVE WK-REG-RECUPERADOS         TO REG-LEIDOS-CONTROL
+           MOVE WK-ESCRITOS-1              TO REG-ESCRITOS-CONTROL
+           MOVE WK-REG-RECHAZADOS          TO REG-RECHAZADOS-CONTROL
+      *
+           WRITE REG-FCONTROL FROM DATOS-CONTROL
+      *
+           IF FS-FCONTROL NOT = CA-00
+              DISPLAY 'ERROR AL ESCRIBIR FCONTROL'
+              DISPLAY 'PARRAFO: 3200-GRABAR-ESTADIS'
+              DISPLAY 'FILE STATUS: ' FS-FCONTROL
+           END-IF
       *
            .
        3200-GRABAR-ESTADIS-EXIT.
@@ -293,3 +507,34 @@
        3300-GRABA-ERROR-EXIT.
            EXIT.
       *
+      ******************************************************************
+      *     3400-FINALIZAR-DAREPOS                                     *
+      ******************************************************************
+       3400-FINALIZAR-DAREPOS.
+      *
+           MOVE 'OK'             TO TB-ESTADO
+           INITIALIZE TB-VALOR-CLAVE
+      *
+           EXEC SQL
+               UPDATE DAREPOS
+               SET ESTADO = :TB-ESTADO,
+                   VALOR_CLAVE = :TB-VALOR-CLAVE
+               WHERE NOMBRE_PGM = :TB-NOMBRE-PGM
+           END-EXEC
+      *
+           IF SQLCODE = 0
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              DISPLAY 'EXTCLI: EXTRACCION FINALIZADA OK'
+           ELSE
+              MOVE SQLCODE TO WK-SQLCODE
+              DISPLAY 'ERROR AL FINALIZAR DAREPOS'
+              DISPLAY 'PARRAFO: 3400-FINALIZAR-DAREPOS'
+              DISPLAY 'SQLCODE: ' WK-SQLCODE
+           END-IF
+      *
+           .
+       3400-FINALIZAR-DAREPOS-EXIT.
+           EXIT.
+      *
