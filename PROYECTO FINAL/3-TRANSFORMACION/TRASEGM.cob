@@ -22,13 +22,19 @@
       *
            SELECT FSALIDA3 ASSIGN TO FSALIDA3
            FILE STATUS FS-FSALIDA3.
+      *
+           SELECT FRECHAZO ASSIGN TO FRECHAZO
+           FILE STATUS FS-FRECHAZO.
+      *
+           SELECT FDISCREP ASSIGN TO FDISCREP
+           FILE STATUS FS-FDISCREP.
        DATA DIVISION.
       *
        FILE SECTION.
       *
        FD FENTRADA
            RECORDING MODE IS F.
-       01  REG-FENTRADA                           PIC X(2540).
+       01  REG-FENTRADA                           PIC X(2608).
       *    SEGURO
       *
        FD FSALIDA1
@@ -45,6 +51,16 @@
            RECORDING MODE IS F.
        01  REG-FSALIDA3                           PIC X(0580).
       *    HOGAR
+      *
+       FD FRECHAZO
+           RECORDING MODE IS F.
+       01  REG-FRECHAZO                           PIC X(2640).
+      *    RECHAZOS POR TIPO-S DESCONOCIDO
+      *
+       FD FDISCREP
+           RECORDING MODE IS F.
+       01  REG-FDISCREP                           PIC X(0061).
+      *    POLIZAS CUYA PRIMA LEGACY NO CUADRA CON LA TARIFA VIGENTE
       *
        WORKING-STORAGE SECTION.
       *
@@ -53,6 +69,20 @@
            05  FS-FSALIDA1                        PIC X(02).
            05  FS-FSALIDA2                        PIC X(02).
            05  FS-FSALIDA3                        PIC X(02).
+           05  FS-FRECHAZO                        PIC X(02).
+           05  FS-FDISCREP                        PIC X(02).
+      *
+       01  DATOS-RECHAZO.
+           05  MOTIVO-RECHAZO                     PIC X(30).
+           05  TIPO-S-RECHAZO                     PIC X(02).
+           05  REG-FENTRADA-RECHAZO               PIC X(2608).
+      *
+       01  DATOS-DISCREP.
+           05  NUMERO-POLIZA-DISCREP              PIC X(09).
+           05  TIPO-S-DISCREP                     PIC X(02).
+           05  PRIMA-LEGADO-DISCREP               PIC S9(13)V99.
+           05  PRIMA-CALCULADA-DISCREP            PIC S9(13)V99.
+           05  MOTIVO-DISCREP                     PIC X(20).
       *
        01  WK-VARIABLES.
            05 PALABRA-ACU                         PIC X(10).
@@ -63,12 +93,25 @@
            05 PRIMA-ACU                           PIC X(21).
            05 CONTENIDO-ACU                       PIC X(21).
            05 CONTINENTE-ACU                      PIC X(21).
+      *
+       01  WK-VALIDACION.
+           05 WK-PRIMA-LEGADO-TEXTO               PIC X(21).
+           05 WK-PRIMA-LEGADO                     PIC S9(13)V99.
+           05 WK-PRIMA-CALCULADA                  PIC S9(13)V99.
+           05 WK-SUMA-COBERTURAS                  PIC S9(13)V99.
+           05 WK-POS-NUMVAL                       PIC 9(02).
+           05 WK-SQLCODE                          PIC -999.
+           05 SW-PRIMA-FORMATO                    PIC X(01).
+              88 SI-PRIMA-VALIDA                         VALUE 'S'.
+              88 NO-PRIMA-VALIDA                         VALUE 'N'.
       *
        01  CN-CONTADORES.
            05  CN-REG-LEIDOS-FENTRADA             PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA1             PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA2             PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA3             PIC 9(03).
+           05  CN-REG-ESCRIT-FRECHAZO             PIC 9(03).
+           05  CN-REG-ESCRIT-FDISCREP             PIC 9(03).
       *
        01  CT-CONTANTES.
            05  CT-00                              PIC X(02) VALUE '00'.
@@ -99,6 +142,16 @@
       *
        COPY MCPHOGFI.
       *
+      *COPY DCLGEN DE LA TABLA DE TARIFAS VIGENTES
+      *
+           EXEC SQL
+               INCLUDE TBCOTYZ
+           END-EXEC.
+      *
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
       ******************************************************************
       ** PROCEDURE DIVISION                                           **
       ******************************************************************
@@ -126,10 +179,13 @@
            INITIALIZE FS-FILE-STATUS
                       CN-CONTADORES
                       WK-VARIABLES
+                      WK-VALIDACION
                       DATOS-AUT
                       DATOS-HOG
-                      DATOS-SEG
+                      SALIDA-SEG
                       DATOS-VID
+                      DATOS-RECHAZO
+                      DATOS-DISCREP
       *
            SET SW-NO-FIN-FENTRADA               TO TRUE
       *
@@ -153,6 +209,8 @@
            OPEN OUTPUT FSALIDA1
            OPEN OUTPUT FSALIDA2
            OPEN OUTPUT FSALIDA3
+           OPEN OUTPUT FRECHAZO
+           OPEN OUTPUT FDISCREP
       *
            IF FS-FENTRADA NOT = CT-00
               DISPLAY 'ERROR AL ABRIR FENTRADA'
@@ -189,6 +247,24 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FRECHAZO'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FDISCREP NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FDISCREP'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FDISCREP
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -201,7 +277,7 @@
       *
        2000-PROCESO.
       *
-           EVALUATE TIPO-SEG
+           EVALUATE TIPO-S
                WHEN  '01'
                    PERFORM 2100-INFORMAR-SALIDA-1
                       THRU 2100-INFORMAR-SALIDA-1-EXIT
@@ -224,10 +300,11 @@
                       THRU 2200-ESCRIBIR-FSALIDA-2-EXIT
                    CONTINUE
                WHEN OTHER
-                     DISPLAY 'TIPO DE SEGURO NO V√ÅLIDO: ' TIPO-SEG
+                     DISPLAY 'TIPO DE SEGURO NO V√ÅLIDO: ' TIPO-S
                      DISPLAY 'PARRAFO: 2000-PROCESO'
-                     PERFORM 3000-FIN
-                         THRU 3000-FIN-EXIT
+
+                     PERFORM 2600-ESCRIBIR-FRECHAZO
+                        THRU 2600-ESCRIBIR-FRECHAZO-EXIT
            END-EVALUATE
 
            PERFORM 9000-LEER-FENTRADA
@@ -249,7 +326,7 @@
                       COBERTURA2-ACU
                       COBERTURA3-ACU
 
-           UNSTRING COND-PART-SEG DELIMITED BY ',' OR ': '
+           UNSTRING COND-PART-S DELIMITED BY ',' OR ': '
            INTO PALABRA-ACU, PRIMA-ACU,
                 PALABRA-ACU, EDAD-VID,
                 PALABRA-ACU, COBERTURA1-ACU,
@@ -265,9 +342,14 @@
            INTO PRIMA-VID
            END-UNSTRING.
 
-           MOVE NUMERO-POLIZA-SEG         TO POLIZA-VID
-           MOVE FECHA-INICIO-SEG          TO FECHA-INICIO-VID
-           MOVE FECHA-VENCIMIENTO-SEG     TO FECHA-VENCIMIENTO-VID
+           MOVE PRIMA-VID               TO WK-PRIMA-LEGADO-TEXTO
+
+           PERFORM 2150-VALIDAR-PRIMA
+              THRU 2150-VALIDAR-PRIMA-EXIT
+
+           MOVE NUMERO-POLIZA-S         TO POLIZA-VID
+           MOVE FECHA-INICIO-S          TO FECHA-INICIO-VID
+           MOVE FECHA-VENCIMIENTO-S     TO FECHA-VENCIMIENTO-VID
 
            DISPLAY POLIZA-VID
            DISPLAY PRIMA-VID
@@ -317,9 +399,9 @@
                       COBERTURA2-ACU
                       COBERTURA3-ACU
 
-           DISPLAY COND-PART-SEG
+           DISPLAY COND-PART-S
 
-           UNSTRING COND-PART-SEG DELIMITED BY ',' OR ': '
+           UNSTRING COND-PART-S DELIMITED BY ',' OR ': '
            INTO PALABRA-ACU, PRIMA-ACU,
                 PALABRA-ACU, EDAD-AUT,
                 PALABRA-ACU, CATEGORIA-AUT,
@@ -340,9 +422,14 @@
            INTO PRIMA-AUT
            END-UNSTRING.
 
-           MOVE NUMERO-POLIZA-SEG         TO POLIZA-AUT
-           MOVE FECHA-INICIO-SEG          TO FECHA-INICIO-AUT
-           MOVE FECHA-VENCIMIENTO-SEG     TO FECHA-VENCIMIENTO-AUT
+           MOVE PRIMA-AUT               TO WK-PRIMA-LEGADO-TEXTO
+
+           PERFORM 2150-VALIDAR-PRIMA
+              THRU 2150-VALIDAR-PRIMA-EXIT
+
+           MOVE NUMERO-POLIZA-S         TO POLIZA-AUT
+           MOVE FECHA-INICIO-S          TO FECHA-INICIO-AUT
+           MOVE FECHA-VENCIMIENTO-S     TO FECHA-VENCIMIENTO-AUT
 
            DISPLAY POLIZA-AUT
            DISPLAY PRIMA-AUT
@@ -392,7 +479,7 @@
                       CONTENIDO-ACU
                       CONTINENTE-ACU
 
-           UNSTRING COND-PART-SEG DELIMITED BY ',' OR ': '
+           UNSTRING COND-PART-S DELIMITED BY ',' OR ': '
            INTO PALABRA-ACU, PRIMA-ACU,
                 PALABRA-ACU, CONTINENTE-ACU,
                 PALABRA-ACU, CONTENIDO-ACU,
@@ -418,9 +505,14 @@
            INTO PRIMA-HOG
            END-UNSTRING.
 
-           MOVE NUMERO-POLIZA-SEG         TO POLIZA-HOG
-           MOVE FECHA-INICIO-SEG          TO FECHA-INICIO-HOG
-           MOVE FECHA-VENCIMIENTO-SEG     TO FECHA-VENCIMIENTO-HOG
+           MOVE PRIMA-HOG               TO WK-PRIMA-LEGADO-TEXTO
+
+           PERFORM 2150-VALIDAR-PRIMA
+              THRU 2150-VALIDAR-PRIMA-EXIT
+
+           MOVE NUMERO-POLIZA-S         TO POLIZA-HOG
+           MOVE FECHA-INICIO-S          TO FECHA-INICIO-HOG
+           MOVE FECHA-VENCIMIENTO-S     TO FECHA-VENCIMIENTO-HOG
 
            DISPLAY POLIZA-HOG
            DISPLAY PRIMA-HOG
@@ -460,6 +552,134 @@
            EXIT.
       *
       ******************************************************************
+      * 2150-VALIDAR-PRIMA                                             *
+      * RECALCULA LA PRIMA A PARTIR DE LA SUMA DE COBERTURAS Y LA      *
+      * TARIFA VIGENTE EN COTIZACIONES (POR TIPOCOT) Y LA COMPARA CON  *
+      * LA PRIMA LEGACY YA INFORMADA, SIN INTERRUMPIR LA CARGA.        *
+      ******************************************************************
+      *
+       2150-VALIDAR-PRIMA.
+      *
+           INITIALIZE WK-PRIMA-CALCULADA
+                      WK-PRIMA-LEGADO
+           SET SI-PRIMA-VALIDA            TO TRUE
+      *
+           MOVE TIPO-S (2:1)              TO TB-TIPOCOT
+      *
+           COMPUTE WK-SUMA-COBERTURAS =
+                   COBERTURA1-IMPORTE-S + COBERTURA2-IMPORTE-S
+                 + COBERTURA3-IMPORTE-S + COBERTURA4-IMPORTE-S
+      *
+           EXEC SQL
+               SELECT PORCENTAGE
+                 INTO :TB-PORCENTAGE
+                 FROM COTIZACIONES
+                WHERE TIPOCOT = :TB-TIPOCOT
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   COMPUTE WK-PRIMA-CALCULADA ROUNDED =
+                           WK-SUMA-COBERTURAS * TB-PORCENTAGE / 100
+              WHEN 100
+                   SET NO-PRIMA-VALIDA        TO TRUE
+                   MOVE 'SIN TARIFA VIGENTE'  TO MOTIVO-DISCREP
+              WHEN OTHER
+                   MOVE SQLCODE                TO WK-SQLCODE
+                   MOVE CT-10                  TO COD-RETORNO
+                   MOVE 'COTIZACIONES'         TO TABLA
+                   MOVE '2150-VALIDAR-PRIMA'   TO PARRAFO
+      *
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           IF SI-PRIMA-VALIDA
+              MOVE FUNCTION TEST-NUMVAL (WK-PRIMA-LEGADO-TEXTO)
+                                            TO WK-POS-NUMVAL
+      *
+              IF WK-POS-NUMVAL = 0
+                 COMPUTE WK-PRIMA-LEGADO =
+                         FUNCTION NUMVAL (WK-PRIMA-LEGADO-TEXTO)
+      *
+                 IF WK-PRIMA-LEGADO NOT = WK-PRIMA-CALCULADA
+                    SET NO-PRIMA-VALIDA        TO TRUE
+                    MOVE 'PRIMA NO COINCIDE'   TO MOTIVO-DISCREP
+                 END-IF
+              ELSE
+                 SET NO-PRIMA-VALIDA        TO TRUE
+                 MOVE 'PRIMA NO NUMERICA'   TO MOTIVO-DISCREP
+              END-IF
+           END-IF
+      *
+           IF NO-PRIMA-VALIDA
+              PERFORM 2160-ESCRIBIR-FDISCREP
+                 THRU 2160-ESCRIBIR-FDISCREP-EXIT
+           END-IF
+      *
+           .
+       2150-VALIDAR-PRIMA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2160-ESCRIBIR-FDISCREP                                         *
+      ******************************************************************
+      *
+       2160-ESCRIBIR-FDISCREP.
+      *
+           MOVE NUMERO-POLIZA-S           TO NUMERO-POLIZA-DISCREP
+           MOVE TIPO-S                    TO TIPO-S-DISCREP
+           MOVE WK-PRIMA-LEGADO           TO PRIMA-LEGADO-DISCREP
+           MOVE WK-PRIMA-CALCULADA        TO PRIMA-CALCULADA-DISCREP
+      *
+           WRITE REG-FDISCREP            FROM DATOS-DISCREP
+      *
+           IF FS-FDISCREP NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FDISCREP'
+              DISPLAY 'PARRAFO: 2160-ESCRIBIR-FDISCREP'
+              DISPLAY 'FILE STATUS: ' FS-FDISCREP
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-DISCREP
+              ADD CT-1                    TO CN-REG-ESCRIT-FDISCREP
+           END-IF
+      *
+           .
+       2160-ESCRIBIR-FDISCREP-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2600-ESCRIBIR-FRECHAZO                                         *
+      ******************************************************************
+      *
+       2600-ESCRIBIR-FRECHAZO.
+      *
+           MOVE 'TIPO DE SEGURO NO VALIDO'   TO MOTIVO-RECHAZO
+           MOVE TIPO-S                       TO TIPO-S-RECHAZO
+           MOVE REG-FENTRADA                 TO REG-FENTRADA-RECHAZO
+      *
+           WRITE REG-FRECHAZO        FROM DATOS-RECHAZO
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FRECHAZO'
+              DISPLAY 'PARRAFO: 2600-ESCRIBIR-FRECHAZO'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-RECHAZO
+              ADD CT-1                 TO CN-REG-ESCRIT-FRECHAZO
+           END-IF
+      *
+           .
+      *
+       2600-ESCRIBIR-FRECHAZO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 3000-FIN                                                       *
       ******************************************************************
       *
@@ -486,6 +706,8 @@
            CLOSE FSALIDA1
            CLOSE FSALIDA2
            CLOSE FSALIDA3
+           CLOSE FRECHAZO
+           CLOSE FDISCREP
       *
            IF FS-FENTRADA NOT = CT-00
               DISPLAY 'ERROR AL CERRAR FENTRADA'
@@ -519,6 +741,24 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FRECHAZO'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FDISCREP NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FDISCREP'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FDISCREP
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -538,6 +778,8 @@
            DISPLAY '*REG FSALIDA1:           *' CN-REG-ESCRIT-FSALIDA1
            DISPLAY '*REG FSALIDA2:           *' CN-REG-ESCRIT-FSALIDA2
            DISPLAY '*REG FSALIDA3:           *' CN-REG-ESCRIT-FSALIDA3
+           DISPLAY '*REG FRECHAZO:           *' CN-REG-ESCRIT-FRECHAZO
+           DISPLAY '*REG FDISCREP:           *' CN-REG-ESCRIT-FDISCREP
            DISPLAY '**************************'
       *
            .
@@ -551,7 +793,7 @@
       *
        9000-LEER-FENTRADA.
       *
-           READ FENTRADA INTO DATOS-SEG
+           READ FENTRADA INTO SALIDA-SEG
       *
            EVALUATE FS-FENTRADA
                WHEN CT-00
