@@ -19,13 +19,16 @@
       *
            SELECT FSALIDA2 ASSIGN TO FSALIDA2
            FILE STATUS FS-FSALIDA2.
+      *
+           SELECT FRECHAZO ASSIGN TO FRECHAZO
+           FILE STATUS FS-FRECHAZO.
        DATA DIVISION.
       *
        FILE SECTION.
       *
        FD FENTRADA
            RECORDING MODE IS F.
-       01  REG-FENTRADA                           PIC X(0713).
+       01  REG-FENTRADA                           PIC X(0724).
       *    SEGURO
       *
        FD FSALIDA1
@@ -35,6 +38,10 @@
        FD FSALIDA2
            RECORDING MODE IS F.
        01  REG-FSALIDA2                           PIC X(0579).
+      *
+       FD FRECHAZO
+           RECORDING MODE IS F.
+       01  REG-FRECHAZO                           PIC X(0093).
       *
        WORKING-STORAGE SECTION.
       *
@@ -42,11 +49,20 @@
            05  FS-FENTRADA                        PIC X(02).
            05  FS-FSALIDA1                        PIC X(02).
            05  FS-FSALIDA2                        PIC X(02).
+           05  FS-FRECHAZO                        PIC X(02).
       *
        01  CN-CONTADORES.
            05  CN-REG-LEIDOS-FENTRADA             PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA1             PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA2             PIC 9(03).
+           05  CN-REG-ESCRIT-FRECHAZO             PIC 9(03).
+      *
+       01  DATOS-RECHAZO.
+           05  DNI-RECHAZO                        PIC X(09).
+           05  COD-RETORNO-RECHAZO                PIC X(02).
+           05  COD-SUBRETORNO-RECHAZO             PIC X(02).
+           05  PARRAFO-RECHAZO                    PIC X(30).
+           05  DESCRIPCION-RECHAZO                PIC X(50).
       *
        01  CT-CONTANTES.
            05  CT-00                              PIC X(02) VALUE '00'.
@@ -59,6 +75,9 @@
            05  SW-FIN-FENTRADA                    PIC X(01).
                88  SW-SI-FIN-FENTRADA                       VALUE 'S'.
                88  SW-NO-FIN-FENTRADA                       VALUE 'N'.
+           05  SW-AGENTE-RUT                      PIC X(01).
+               88  SW-SI-AGENTE-RUT                         VALUE 'S'.
+               88  SW-NO-AGENTE-RUT                         VALUE 'N'.
       *
       *COPY DEL FICHERO DE FENTRADA ENTRADA
       *
@@ -105,9 +124,11 @@
            INITIALIZE FS-FILE-STATUS
                       CN-CONTADORES
                       DATOS-CLI-M
+                      DATOS-RECHAZO
                       CPYCLISA
       *
            SET SW-NO-FIN-FENTRADA               TO TRUE
+           SET SW-SI-AGENTE-RUT                 TO TRUE
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
@@ -128,6 +149,7 @@
            OPEN INPUT FENTRADA
            OPEN OUTPUT FSALIDA1
            OPEN OUTPUT FSALIDA2
+           OPEN OUTPUT FRECHAZO
       *
            IF FS-FENTRADA NOT = CT-00
               DISPLAY 'ERROR AL ABRIR FENTRADA'
@@ -146,6 +168,15 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FRECHAZO'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -164,14 +195,18 @@
            PERFORM 2200-ESCRIBIR-FSALIDA1
               THRU 2200-ESCRIBIR-FSALIDA1-EXIT
 
+           SET SW-SI-AGENTE-RUT TO TRUE
+
            PERFORM 2500-LLAMAR-RUTINA
               THRU 2500-LLAMAR-RUTINA-EXIT
 
-           PERFORM 2300-INFORMAR-SALIDA2
-              THRU 2300-INFORMAR-SALIDA2-EXIT
+           IF SW-SI-AGENTE-RUT
+              PERFORM 2300-INFORMAR-SALIDA2
+                 THRU 2300-INFORMAR-SALIDA2-EXIT
 
-           PERFORM 2400-ESCRIBIR-FSALIDA2
-              THRU 2400-ESCRIBIR-FSALIDA2-EXIT
+              PERFORM 2400-ESCRIBIR-FSALIDA2
+                 THRU 2400-ESCRIBIR-FSALIDA2-EXIT
+           END-IF
 
            PERFORM 9000-LEER-FENTRADA
               THRU 9000-LEER-FENTRADA-EXIT
@@ -290,18 +325,21 @@
       *
            CALL CT-RUT USING CPRUTCO
       *
-           EVALUATE COD-RETORNO
+           EVALUATE COD-RETORNO OF ERRORES-RUT
               WHEN CT-00
                    CONTINUE
               WHEN OTHER
-                   DISPLAY COD-RETORNO
-                   DISPLAY COD-SUBRETORNO
-                   DISPLAY PARRAFO
-                   DISPLAY DESCRIPCION
-                   DISPLAY TABLA
+                   DISPLAY 'ERROR: MIRAR FRECHAZO'
+                   DISPLAY COD-RETORNO OF ERRORES-RUT
+                   DISPLAY COD-SUBRETORNO OF ERRORES-RUT
+                   DISPLAY PARRAFO OF ERRORES-RUT
+                   DISPLAY DESCRIPCION OF ERRORES-RUT
+                   DISPLAY TABLA OF ERRORES-RUT
 
-                   PERFORM 3000-FIN
-                      THRU 3000-FIN-EXIT
+                   SET SW-NO-AGENTE-RUT TO TRUE
+
+                   PERFORM 2600-ESCRIBIR-FRECHAZO
+                      THRU 2600-ESCRIBIR-FRECHAZO-EXIT
            END-EVALUATE
       *
            .
@@ -309,6 +347,35 @@
            EXIT.
       *
       ******************************************************************
+      *     2600-ESCRIBIR-FRECHAZO                                     *
+      ******************************************************************
+       2600-ESCRIBIR-FRECHAZO.
+      *
+           MOVE DNI-CL-S                       TO DNI-RECHAZO
+           MOVE COD-RETORNO OF ERRORES-RUT     TO COD-RETORNO-RECHAZO
+           MOVE COD-SUBRETORNO OF ERRORES-RUT  TO COD-SUBRETORNO-RECHAZO
+           MOVE PARRAFO OF ERRORES-RUT         TO PARRAFO-RECHAZO
+           MOVE DESCRIPCION OF ERRORES-RUT     TO DESCRIPCION-RECHAZO
+      *
+           WRITE REG-FRECHAZO        FROM DATOS-RECHAZO
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FRECHAZO'
+              DISPLAY 'PARRAFO: 2600-ESCRIBIR-FRECHAZO'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-RECHAZO
+              ADD CT-1                 TO CN-REG-ESCRIT-FRECHAZO
+           END-IF
+      *
+           .
+       2600-ESCRIBIR-FRECHAZO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 3000-FIN                                                       *
       ******************************************************************
       *
@@ -333,6 +400,8 @@
       *
            CLOSE FENTRADA
            CLOSE FSALIDA1
+           CLOSE FSALIDA2
+           CLOSE FRECHAZO
       *
            IF FS-FENTRADA NOT = CT-00
               DISPLAY 'ERROR AL CERRAR FENTRADA'
@@ -344,6 +413,12 @@
               DISPLAY 'ERROR AL ABRIR FSALIDA1'
               DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
               DISPLAY 'FILE STATUS: ' FS-FSALIDA1
+           END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FRECHAZO'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
       *
            .
       *
@@ -362,6 +437,7 @@
            DISPLAY '*REG FENTRADA:           *' CN-REG-LEIDOS-FENTRADA
            DISPLAY '*REG FSALIDA1:           *' CN-REG-ESCRIT-FSALIDA1
            DISPLAY '*REG FSALIDA2:           *' CN-REG-ESCRIT-FSALIDA2
+           DISPLAY '*REG FRECHAZO:           *' CN-REG-ESCRIT-FRECHAZO
            DISPLAY '**************************'
       *
            .
