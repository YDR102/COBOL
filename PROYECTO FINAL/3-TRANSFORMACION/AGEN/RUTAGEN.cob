@@ -44,9 +44,12 @@
           05 CT-00                     PIC X(02) VALUE '00'.
           05 CT-99                     PIC X(02) VALUE '99'.
           05 CT-88                     PIC X(02) VALUE '88'.
+      *
+       01 CA-CONSTANTES-NUM.
+          05 CT-MAX-OCC                PIC 9(03) VALUE 999.
       *
        01 TABLAS.
-           05 SALIDA-OCC                OCCURS 9 TIMES
+           05 SALIDA-OCC                OCCURS 999 TIMES
                                         INDEXED BY INDEX-TB.
                 10 NUM-AGE-RUT                PIC X(09).
                 10 DNI-AGE-RUT                PIC X(09).
@@ -54,6 +57,43 @@
                 10 APE-1-AGE-RUT              PIC X(25).
                 10 APE-2-AGE-RUT              PIC X(25).
                 10 TLF-AGE-RUT                PIC X(10).
+      *
+       01 SW-SWITCHES.
+          05 SW-TABLA-AGENTES          PIC X(01) VALUE 'N'.
+             88 TABLA-AGENTES-CARGADA     VALUE 'S'.
+             88 TABLA-AGENTES-PENDIENTE   VALUE 'N'.
+          05 SW-FIN-CURSOR-AGE         PIC X(01).
+             88 SI-FIN-CURSOR-AGE         VALUE 'S'.
+             88 NO-FIN-CURSOR-AGE         VALUE 'N'.
+      *
+       01 WK-CONTADORES.
+          05 CONT-AGENTES              PIC 9(03) VALUE 0.
+      *
+       01 WK-INDICES.
+          05 WK-COCIENTE-AGE           PIC 9(03) VALUE 0.
+          05 WK-INDICE-AGENTE          PIC 9(03) VALUE 0.
+      *
+       01 WK-SQLCODE                   PIC -999.
+      *---------------- SQLCA ------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *---------------- DCLGEN -----------------------
+           EXEC SQL
+               INCLUDE TBAGEFIN
+           END-EXEC.
+      *-------------- DEFINIMOS EL CURSOR -------------
+           EXEC SQL
+               DECLARE CURSOR_AGE CURSOR FOR
+                  SELECT NUM_AGENTE
+                         ,DNI_AG
+                         ,NOMBRE
+                         ,APE_1
+                         ,APE_2
+                         ,TELEFONO
+                    FROM AGENTES_MAPFRE
+                    ORDER BY NUM_AGENTE
+           END-EXEC.
       *
       ******************************************************************
       *     L I N K A G E   S E C T I O N                              *
@@ -121,6 +161,9 @@
       *
                PERFORM 2200-INFORMAR-TABLA
                   THRU 2200-INFORMAR-TABLA-EXIT
+      *
+               PERFORM 2250-CALCULAR-INDICE
+                  THRU 2250-CALCULAR-INDICE-EXIT
       *
                PERFORM 2300-INFORMAR-SALIDA
                   THRU 2300-INFORMAR-SALIDA-EXIT
@@ -134,86 +177,148 @@
       ******************************************************************
        2200-INFORMAR-TABLA.
       *
-
-            MOVE '1'           TO NUM-AGE-RUT(1)
-            MOVE '42345240X'   TO DNI-AGE-RUT(1)
-            MOVE 'JUAN'        TO NOMBRE-AGE-RUT(1)
-            MOVE 'PEREZ'       TO APE-1-AGE-RUT(1)
-            MOVE 'GARCIA'      TO APE-2-AGE-RUT(1)
-            MOVE '1234567895'  TO TLF-AGE-RUT(1)
-      *
-            MOVE '2'           TO NUM-AGE-RUT(2)
-            MOVE '14830157Y'   TO DNI-AGE-RUT(2)
-            MOVE 'RAMON'       TO NOMBRE-AGE-RUT(2)
-            MOVE 'BOTA'        TO APE-1-AGE-RUT(2)
-            MOVE 'FUMEIRO'     TO APE-2-AGE-RUT(2)
-            MOVE '1234567895'  TO TLF-AGE-RUT(2)
-      *
-            MOVE '3'           TO NUM-AGE-RUT(3)
-            MOVE '10947269P'   TO DNI-AGE-RUT(3)
-            MOVE 'ELBA'        TO NOMBRE-AGE-RUT(3)
-            MOVE 'GIJON'       TO APE-1-AGE-RUT(3)
-            MOVE 'ROSADO'      TO APE-2-AGE-RUT(3)
-            MOVE '1234567895'  TO TLF-AGE-RUT(3)
-      *
-            MOVE '4'           TO NUM-AGE-RUT(4)
-            MOVE '12345678Z'   TO DNI-AGE-RUT(4)
-            MOVE 'JULIAN'      TO NOMBRE-AGE-RUT(4)
-            MOVE 'GARCIA'      TO APE-1-AGE-RUT(4)
-            MOVE 'PEREZ'       TO APE-2-AGE-RUT(4)
-            MOVE '1234567895'  TO TLF-AGE-RUT(4)
-      *
-            MOVE '5'           TO NUM-AGE-RUT(5)
-            MOVE '98765432A'   TO DNI-AGE-RUT(5)
-            MOVE 'MARIA'       TO NOMBRE-AGE-RUT(5)
-            MOVE 'LOPEZ'       TO APE-1-AGE-RUT(5)
-            MOVE 'MARTINEZ'    TO APE-2-AGE-RUT(5)
-            MOVE '1234567895'  TO TLF-AGE-RUT(5)
-      *
-            MOVE '6'           TO NUM-AGE-RUT(6)
-            MOVE '45678912B'   TO DNI-AGE-RUT(6)
-            MOVE 'CARLOS'      TO NOMBRE-AGE-RUT(6)
-            MOVE 'GOMEZ'       TO APE-1-AGE-RUT(6)
-            MOVE 'HERRERA'     TO APE-2-AGE-RUT(6)
-            MOVE '1234567895'  TO TLF-AGE-RUT(6)
-      *
-            MOVE '7'           TO NUM-AGE-RUT(7)
-            MOVE '32165498C'   TO DNI-AGE-RUT(7)
-            MOVE 'LAURA'       TO NOMBRE-AGE-RUT(7)
-            MOVE 'TORO'        TO APE-1-AGE-RUT(7)
-            MOVE 'REYES'       TO APE-2-AGE-RUT(7)
-            MOVE '1234567895'  TO TLF-AGE-RUT(7)
-      *
-            MOVE '8'           TO NUM-AGE-RUT(8)
-            MOVE '65432109D'   TO DNI-AGE-RUT(8)
-            MOVE 'PEDRO'       TO NOMBRE-AGE-RUT(8)
-            MOVE 'ALVAREZ'     TO APE-1-AGE-RUT(8)
-            MOVE 'CASTELLANO'  TO APE-2-AGE-RUT(8)
-            MOVE '1234567895'  TO TLF-AGE-RUT(8)
-      *
-            MOVE '9'           TO NUM-AGE-RUT(9)
-            MOVE '78912345E'   TO DNI-AGE-RUT(9)
-            MOVE 'SARA'        TO NOMBRE-AGE-RUT(9)
-            MOVE 'MORENO'      TO APE-1-AGE-RUT(9)
-            MOVE 'VILLALBA'    TO APE-2-AGE-RUT(9)
-            MOVE '1234567895'  TO TLF-AGE-RUT(9)
+           IF TABLA-AGENTES-PENDIENTE
+      *
+              PERFORM 2210-ABRIR-CURSOR-AGENTES
+                 THRU 2210-ABRIR-CURSOR-AGENTES-EXIT
       *
+              PERFORM 2220-CARGAR-AGENTES
+                 THRU 2220-CARGAR-AGENTES-EXIT
+                UNTIL SI-FIN-CURSOR-AGE
+      *
+              PERFORM 2230-CERRAR-CURSOR-AGENTES
+                 THRU 2230-CERRAR-CURSOR-AGENTES-EXIT
+      *
+              SET TABLA-AGENTES-CARGADA TO TRUE
+           END-IF
            .
       *
        2200-INFORMAR-TABLA-EXIT.
            EXIT.
       *
       ******************************************************************
+      *     2210-ABRIR-CURSOR-AGENTES                                  *
+      ******************************************************************
+       2210-ABRIR-CURSOR-AGENTES.
+      *
+           SET NO-FIN-CURSOR-AGE   TO TRUE
+           MOVE ZERO               TO CONT-AGENTES
+      *
+           EXEC SQL
+               OPEN CURSOR_AGE
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE SQLCODE                     TO WK-SQLCODE
+                   MOVE CT-99                       TO COD-RETORNO
+                   MOVE 'ABRIENDO'                  TO DESCRIPCION
+                   MOVE '2210-ABRIR-CURSOR-AGENTES' TO PARRAFO
+                   SET SI-FIN-CURSOR-AGE            TO TRUE
+           END-EVALUATE
+           .
+       2210-ABRIR-CURSOR-AGENTES-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2220-CARGAR-AGENTES                                        *
+      ******************************************************************
+       2220-CARGAR-AGENTES.
+      *
+           EXEC SQL
+              FETCH CURSOR_AGE
+               INTO :TB-NUM-AGENTE
+                   ,:TB-DNI-AG
+                   ,:TB-NOMBRE
+                   ,:TB-APE-1
+                   ,:TB-APE-2
+                   ,:TB-TELEFONO
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   IF CONT-AGENTES < CT-MAX-OCC
+                      ADD CT-01           TO CONT-AGENTES
+                      SET INDEX-TB        TO CONT-AGENTES
+                      MOVE TB-NUM-AGENTE  TO NUM-AGE-RUT    (INDEX-TB)
+                      MOVE TB-DNI-AG      TO DNI-AGE-RUT    (INDEX-TB)
+                      MOVE TB-NOMBRE      TO NOMBRE-AGE-RUT (INDEX-TB)
+                      MOVE TB-APE-1       TO APE-1-AGE-RUT  (INDEX-TB)
+                      MOVE TB-APE-2       TO APE-2-AGE-RUT  (INDEX-TB)
+                      MOVE TB-TELEFONO    TO TLF-AGE-RUT    (INDEX-TB)
+                   ELSE
+                      SET SI-FIN-CURSOR-AGE  TO TRUE
+                   END-IF
+              WHEN 100
+                   SET SI-FIN-CURSOR-AGE            TO TRUE
+              WHEN OTHER
+                   MOVE SQLCODE                     TO WK-SQLCODE
+                   MOVE CT-99                       TO COD-RETORNO
+                   MOVE 'LEYENDO'                   TO DESCRIPCION
+                   MOVE '2220-CARGAR-AGENTES'       TO PARRAFO
+                   SET SI-FIN-CURSOR-AGE            TO TRUE
+           END-EVALUATE
+           .
+       2220-CARGAR-AGENTES-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2230-CERRAR-CURSOR-AGENTES                                 *
+      ******************************************************************
+       2230-CERRAR-CURSOR-AGENTES.
+      *
+           EXEC SQL
+              CLOSE CURSOR_AGE
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   MOVE SQLCODE                      TO WK-SQLCODE
+                   MOVE CT-99                        TO COD-RETORNO
+                   MOVE 'CERRANDO'                   TO DESCRIPCION
+                   MOVE '2230-CERRAR-CURSOR-AGENTES' TO PARRAFO
+           END-EVALUATE
+           .
+       2230-CERRAR-CURSOR-AGENTES-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2250-CALCULAR-INDICE                                       *
+      *     NUMERO-ALEA SOLO LLEGA CON UN DIGITO (0-9), PERO LA TABLA  *
+      *     DE AGENTES PUEDE TENER HASTA CT-MAX-OCC FILAS CARGADAS.    *
+      *     SE REPARTE EL DIGITO RECIBIDO ENTRE LOS AGENTES REALMENTE  *
+      *     CARGADOS (MODULO CONT-AGENTES) PARA QUE CUALQUIER FILA,    *
+      *     NO SOLO LA 1-9, PUEDA SER SELECCIONADA.                    *
+      ******************************************************************
+       2250-CALCULAR-INDICE.
+      *
+           IF CONT-AGENTES > 0
+              DIVIDE NUMERO-ALEA BY CONT-AGENTES
+                 GIVING WK-COCIENTE-AGE
+                 REMAINDER WK-INDICE-AGENTE
+              ADD CT-01                  TO WK-INDICE-AGENTE
+           ELSE
+              MOVE CT-01                 TO WK-INDICE-AGENTE
+           END-IF
+           .
+       2250-CALCULAR-INDICE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     2300-INFORMAR-SALIDA                                       *
       ******************************************************************
        2300-INFORMAR-SALIDA.
       *
-            MOVE NUM-AGE-RUT    (NUMERO-ALEA) TO NUM-RUT
-            MOVE DNI-AGE-RUT    (NUMERO-ALEA) TO DNI-RUT
-            MOVE NOMBRE-AGE-RUT (NUMERO-ALEA) TO NOMBRE-RUT
-            MOVE APE-1-AGE-RUT  (NUMERO-ALEA) TO APE-1-RUT
-            MOVE APE-2-AGE-RUT  (NUMERO-ALEA) TO APE-2-RUT
-            MOVE TLF-AGE-RUT    (NUMERO-ALEA) TO TLF-RUT
+            MOVE NUM-AGE-RUT    (WK-INDICE-AGENTE) TO NUM-RUT
+            MOVE DNI-AGE-RUT    (WK-INDICE-AGENTE) TO DNI-RUT
+            MOVE NOMBRE-AGE-RUT (WK-INDICE-AGENTE) TO NOMBRE-RUT
+            MOVE APE-1-AGE-RUT  (WK-INDICE-AGENTE) TO APE-1-RUT
+            MOVE APE-2-AGE-RUT  (WK-INDICE-AGENTE) TO APE-2-RUT
+            MOVE TLF-AGE-RUT    (WK-INDICE-AGENTE) TO TLF-RUT
       *
             DISPLAY 'NUMERO AGR: ' NUM-RUT
             DISPLAY 'DNI AGR: ' DNI-RUT
