@@ -33,9 +33,20 @@
        01  CT-CONTANTES.
            05  CT-00                              PIC X(02) VALUE '00'.
            05  CT-10                              PIC X(02) VALUE '10'.
+           05  CT-99                              PIC X(02) VALUE '99'.
            05  CT-1                               PIC 9(02) VALUE 1.
            05  CT-0                               PIC 9(02) VALUE 0.
+           05  CT-15                              PIC 9(02) VALUE 15.
            05  CT-MAX                          PIC 9(08) VALUE 99999999.
+      *
+       01  WK-VARIABLES.
+           05  WK-IND-CARGA                       PIC 9(02) USAGE COMP.
+           05  WK-SQLCODE-E                       PIC -999.
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-CURSOR-DIVISA               PIC X(01).
+               88  SI-FIN-CURSOR-DIVISA           VALUE 'S'.
+               88  NO-FIN-CURSOR-DIVISA           VALUE 'N'.
       *
       ******************************************************************
       *    T A B L A S         W O R K I N G / I N T E R N A S         *
@@ -47,6 +58,33 @@
                10  TB-DIVISA        PIC X(03).
                10  TB-NOM-DIVISA    PIC X(25).
                10  TB-CAMBIO        PIC 9(03)V9(05).
+      *
+      *-- INCLUIMOS DCLGEN TABLA DIVISAS (COTIZACIONES DE CAMBIO)
+           EXEC SQL
+                  INCLUDE TBDIVISA
+           END-EXEC.
+      *
+      *-- INCLUIMOS COPY DE COMUNICACION CON DB2
+           EXEC SQL
+                  INCLUDE SQLCA
+           END-EXEC.
+      *
+      *-------------- DEFINIMOS LOS CURSORES ---------
+      *    SOLO SE CARGA LA COTIZACION VIGENTE DE CADA DIVISA (LA DE
+      *    FECHAVIG MAS RECIENTE QUE NO SUPERE LA FECHA ACTUAL)
+           EXEC SQL
+               DECLARE CUR-DIVISAS CURSOR FOR
+                  SELECT DV1.DIVISA,
+                         DV1.NOM_DIVISA,
+                         DV1.CAMBIO
+                    FROM DIVISAS DV1
+                    WHERE DV1.FECHAVIG =
+                           (SELECT MAX(DV2.FECHAVIG)
+                              FROM DIVISAS DV2
+                              WHERE DV2.DIVISA = DV1.DIVISA
+                                AND DV2.FECHAVIG <= CURRENT DATE)
+                    ORDER BY DV1.DIVISA
+           END-EXEC.
       ******************************************************************
       *     L I N K A G E   S E C T I O N                              *
       ******************************************************************
@@ -81,9 +119,19 @@
       *
            INITIALIZE ERRORES-RUT
                       SALIDA-RUT
+                      DCLDIVISAS
+                      TB-TABLAS
       *
-           PERFORM 1200-INF-TABLA-WORKING
-              THRU 1200-INF-TABLA-WORKING-EXIT
+           PERFORM 1200-ABRIR-CURSOR-DIVISA
+              THRU 1200-ABRIR-CURSOR-DIVISA-EXIT
+      *
+           PERFORM 1210-CARGAR-TABLA-DIVISA
+              THRU 1210-CARGAR-TABLA-DIVISA-EXIT
+             UNTIL SI-FIN-CURSOR-DIVISA
+                OR WK-IND-CARGA = CT-15
+      *
+           PERFORM 1290-CERRAR-CURSOR-DIVISA
+              THRU 1290-CERRAR-CURSOR-DIVISA-EXIT
       *
            .
       *
@@ -91,48 +139,125 @@
            EXIT.
       *
       ******************************************************************
-      ** 1200-INF-TABLA-WORKING                                       **
-      ** RELLENAMOS LA TABLA WORKING CON LA INFORMACION DE LOS        **
-      ** PRODUCTOS.                                                   **
+      ** 1200-ABRIR-CURSOR-DIVISA                                     **
+      ** ABRIMOS EL CURSOR DE LA TABLA DIVISAS.                       **
       ******************************************************************
       *
-       1200-INF-TABLA-WORKING.
+       1200-ABRIR-CURSOR-DIVISA.
+      *
+           SET NO-FIN-CURSOR-DIVISA  TO TRUE
+           MOVE CT-0                 TO WK-IND-CARGA
       *
-           MOVE 'USD'                  TO TB-DIVISA(1)
-           MOVE 'US DOLLAR'            TO TB-NOM-DIVISA(1)
-           MOVE 1,0452                 TO TB-CAMBIO(1)
+           DISPLAY '-------------OPEN CURSOR DIVISAS'
+           EXEC SQL
+               OPEN CUR-DIVISAS
+           END-EXEC.
       *
-           MOVE 'JPY'                  TO TB-DIVISA(2)
-           MOVE 'JAPANESE YEN'         TO TB-NOM-DIVISA(2)
-           MOVE 140,62                 TO TB-CAMBIO(2)
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EL CURSOR CUR-DIVISAS'
+                   DISPLAY 'PARRAFO: 1200-ABRIR-CURSOR-DIVISA'
+                   DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                   MOVE CT-99                     TO COD-RETORNO
+                   MOVE CT-99                     TO COD-SUBRETORNO
+                   MOVE 'OPEN'                    TO PARRAFO
+                   MOVE 'DIVISAS'                 TO TABLA
+                   MOVE '1200-ABRIR-CURSOR-DIVISA' TO DESCRIPCION
+                   MOVE SQLCODE                   TO WK-SQLCODE-E
+      *
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       1200-ABRIR-CURSOR-DIVISA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1210-CARGAR-TABLA-DIVISA                                     **
+      ** LEEMOS EL CURSOR Y VAMOS RELLENANDO LA TABLA WORKING CON LAS **
+      ** COTIZACIONES VIGENTES DE CADA DIVISA.                        **
+      ******************************************************************
+      *
+       1210-CARGAR-TABLA-DIVISA.
+      *
+           EXEC SQL
+               FETCH CUR-DIVISAS
+                INTO :DV-DIVISA,
+                     :DV-NOM-DIVISA,
+                     :DV-CAMBIO
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   ADD CT-1                  TO WK-IND-CARGA
+                   SET TB-INDICE             TO WK-IND-CARGA
+      *
+                   MOVE DV-DIVISA            TO TB-DIVISA(TB-INDICE)
+                   MOVE DV-NOM-DIVISA        TO TB-NOM-DIVISA(TB-INDICE)
+                   MOVE DV-CAMBIO            TO TB-CAMBIO(TB-INDICE)
+              WHEN 100
+                   SET SI-FIN-CURSOR-DIVISA  TO TRUE
+              WHEN OTHER
+                   DISPLAY 'ERROR AL LEER EL CURSOR CUR-DIVISAS'
+                   DISPLAY 'PARRAFO: 1210-CARGAR-TABLA-DIVISA'
+                   DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                   MOVE CT-99                     TO COD-RETORNO
+                   MOVE CT-99                     TO COD-SUBRETORNO
+                   MOVE 'FETCH'                   TO PARRAFO
+                   MOVE 'DIVISAS'                 TO TABLA
+                   MOVE '1210-CARGAR-TABLA-DIVISA' TO DESCRIPCION
+                   MOVE SQLCODE                   TO WK-SQLCODE-E
+      *
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       1210-CARGAR-TABLA-DIVISA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1290-CERRAR-CURSOR-DIVISA                                    **
+      ** CERRAMOS EL CURSOR DE LA TABLA DIVISAS.                      **
+      ******************************************************************
       *
-           MOVE 'GBP'                  TO TB-DIVISA(3)
-           MOVE 'POUND STERLING'       TO TB-NOM-DIVISA(3)
-           MOVE 0,86578                TO TB-CAMBIO(3)
+       1290-CERRAR-CURSOR-DIVISA.
       *
-           MOVE 'SEK'                  TO TB-DIVISA(4)
-           MOVE 'SWEDISH KRONA'        TO TB-NOM-DIVISA(4)
-           MOVE 10,6220                TO TB-CAMBIO(4)
+           DISPLAY '---------CERRAR CURSOR DIVISAS'
       *
-           MOVE 'TRY'                  TO TB-DIVISA(5)
-           MOVE 'TURKISH LIRA'         TO TB-NOM-DIVISA(5)
-           MOVE 18,0600                TO TB-CAMBIO(5)
+           EXEC SQL
+              CLOSE CUR-DIVISAS
+           END-EXEC.
       *
-           MOVE 'BRL'                  TO TB-DIVISA(6)
-           MOVE 'BRAZILIAN REAL'       TO TB-NOM-DIVISA(6)
-           MOVE 5,3329                 TO TB-CAMBIO(6)
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   DISPLAY 'ERROR AL CERRAR EL CURSOR CUR-DIVISAS'
+                   DISPLAY 'PARRAFO: 1290-CERRAR-CURSOR-DIVISA'
+                   DISPLAY 'SQLCODE: ' SQLCODE
       *
-           MOVE 'INR'                  TO TB-DIVISA(7)
-           MOVE 'INDIAN RUPE'          TO TB-NOM-DIVISA(7)
-           MOVE 81,4832                TO TB-CAMBIO(7)
+                   MOVE CT-99                     TO COD-RETORNO
+                   MOVE CT-99                     TO COD-SUBRETORNO
+                   MOVE 'CLOSE'                   TO PARRAFO
+                   MOVE 'DIVISAS'                 TO TABLA
+                   MOVE '1290-CERRAR-CURSOR-DIVISA' TO DESCRIPCION
+                   MOVE SQLCODE                   TO WK-SQLCODE-E
       *
-           MOVE 'MXN'                  TO TB-DIVISA(8)
-           MOVE 'MAXICAN PESO'         TO TB-NOM-DIVISA(8)
-           MOVE 21,4832                TO TB-CAMBIO(8)
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
       *
            .
       *
-       1200-INF-TABLA-WORKING-EXIT.
+       1290-CERRAR-CURSOR-DIVISA-EXIT.
            EXIT.
       *
       ******************************************************************
