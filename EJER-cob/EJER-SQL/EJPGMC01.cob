@@ -32,6 +32,9 @@
       *
            SELECT FSALIDA ASSIGN TO FSALIDA
            FILE STATUS FS-FSALIDA.
+      *
+           SELECT FRECHAZO ASSIGN TO FRECHAZO
+           FILE STATUS FS-FRECHAZO.
       *
       ******************************************************************
       *     DATA DIVISION                                              *
@@ -53,6 +56,13 @@
             RECORDING MODE IS F
             DATA RECORD IS REG-FSALIDA.
        01  REG-FSALIDA                                       PIC X(114).
+      *
+       FD FRECHAZO
+            BLOCK CONTAINS 0 RECORDS
+            LABEL RECORD ARE STANDARD
+            RECORDING MODE IS F
+            DATA RECORD IS REG-FRECHAZO.
+       01  REG-FRECHAZO                                      PIC X(044).
       *
       ******************************************************************
       *     W O R K I N G   S T O R A G E                              *
@@ -63,11 +73,13 @@
            05  FS-FENTRADA                          PIC X(02).
            05  FS-EMPRESA                          PIC X(02).
            05  FS-FSALIDA                           PIC X(02).
+           05  FS-FRECHAZO                          PIC X(02).
       *
        01  CN-CONTADORES.
            05  CN-REG-LEIDOS-FENTRADA               PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA                PIC 9(03).
            05  CN-REG-LEIDOS-CURSOR                 PIC 9(03).
+           05  CN-REG-ESCRIT-FRECHAZO               PIC 9(03).
       *
        01  SW-SWITCHES.
            05  SW-FIN-FENTRADA                                PIC X(01).
@@ -76,6 +88,9 @@
           05 SW-FIN-CURSOR                                    PIC X(01).
                88 SW-SI-FIN-CURSOR                    VALUE 'S'.
                88 SW-NO-FIN-CURSOR                    VALUE 'N'.
+          05 SW-VALOR-FORMATO                                 PIC X(01).
+               88 SI-VALOR-VALIDO                     VALUE 'S'.
+               88 NO-VALOR-VALIDO                     VALUE 'N'.
       *
        01 CT-CONSTANTES.
           05 CT-RUT                    PIC X(08) VALUE 'EJRUTC01'.
@@ -85,9 +100,28 @@
           05 CT-17                     PIC X(02) VALUE '17'.
           05 CT-18                     PIC X(02) VALUE '18'.
           05 CT-19                     PIC X(02) VALUE '19'.
+          05 CT-TLF                    PIC X(03) VALUE 'TLF'.
+          05 CT-EML                    PIC X(03) VALUE 'EML'.
       *
        01 WK-INDICES.
           05 WK-SQLCODE                   PIC -999.
+      *
+       01 WK-FILTROS.
+          05 WK-PROVINCIA-FILTRO          PIC X(20).
+          05 WK-FECHA-DESDE-FILTRO        PIC X(08).
+      *
+       01 WK-VALIDACION.
+          05 WK-VALOR-VALIDAR             PIC X(20).
+          05 WK-VALOR-TABLA REDEFINES WK-VALOR-VALIDAR.
+             10 WK-VALOR-CARACTER         PIC X(01) OCCURS 20.
+          05 WK-IND-VALOR                 PIC 9(02).
+          05 WK-CONT-ARROBA               PIC 9(02).
+      *
+       01 DATOS-RECHAZO.
+          05 COD-CLIENTE-RECHAZO          PIC X(09).
+          05 TIPO-DIR-ELEC-RECHAZO        PIC X(03).
+          05 VALOR-RECHAZO                PIC X(20).
+          05 DESCRIPCION-RECHAZO          PIC X(12).
 
       *
       *COPY DE COMUNICACION CON LA RUTINA
@@ -124,7 +158,12 @@
                   SELECT TIPO_DIR_ELEC
                          ,VALOR
                          ,COD_CLIENTE
-                    FROM DIRELEC WHERE COD_CLIENTE = :COD-CLIENTE-E
+                    FROM DIRELEC
+                   WHERE COD_CLIENTE = :COD-CLIENTE-E
+                     AND (PROVINCIA = :WK-PROVINCIA-FILTRO
+                          OR :WK-PROVINCIA-FILTRO = ' ')
+                     AND (TIMESTAMP_MODIF >= :WK-FECHA-DESDE-FILTRO
+                          OR :WK-FECHA-DESDE-FILTRO = ' ')
                     ORDER BY COD_CLIENTE
            END-EXEC.
       *
@@ -152,8 +191,14 @@
                       WK-SQLCODE
                       CPY-SALIDA
                       CPY-ENTRADA
+                      WK-FILTROS
+                      WK-VALIDACION
+                      DATOS-RECHAZO
       *
            SET SW-NO-FIN-FENTRADA TO TRUE
+      *
+           PERFORM 1150-LEER-SYSIN
+              THRU 1150-LEER-SYSIN-EXIT
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
@@ -166,12 +211,38 @@
            EXIT.
       *
       ******************************************************************
+      *     1150-LEER-SYSIN                                            *
+      ******************************************************************
+       1150-LEER-SYSIN.
+      *
+           ACCEPT WK-PROVINCIA-FILTRO      FROM SYSIN
+           ACCEPT WK-FECHA-DESDE-FILTRO    FROM SYSIN
+      *
+           IF WK-PROVINCIA-FILTRO = SPACES
+              DISPLAY 'EJPGMC01: SIN FILTRO DE PROVINCIA'
+           ELSE
+              DISPLAY 'EJPGMC01: FILTRO PROVINCIA: ' WK-PROVINCIA-FILTRO
+           END-IF
+      *
+           IF WK-FECHA-DESDE-FILTRO = SPACES
+              DISPLAY 'EJPGMC01: SIN FILTRO DE FECHA'
+           ELSE
+              DISPLAY 'EJPGMC01: FILTRO DESDE FECHA: '
+                      WK-FECHA-DESDE-FILTRO
+           END-IF
+      *
+           .
+       1150-LEER-SYSIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 1100-ABRIR-FICHEROS                                            *
       ******************************************************************
       *
        1100-ABRIR-FICHEROS.
       *
            OPEN OUTPUT FSALIDA
+           OPEN OUTPUT FRECHAZO
            OPEN INPUT  FENTRADA
       *
            IF FS-FENTRADA NOT = CT-00
@@ -191,6 +262,15 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FRECHAZO'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -309,6 +389,101 @@
            EXIT.
       *
       ******************************************************************
+      *     2150-VALIDAR-FORMATO                                       *
+      *     COMPRUEBA EL FORMATO BASICO DEL VALOR LEIDO DE DIRELEC     *
+      *     SEGUN SU TIPO (TELEFONO O CORREO) ANTES DE PROCESARLO.     *
+      ******************************************************************
+       2150-VALIDAR-FORMATO.
+      *
+           SET SI-VALOR-VALIDO        TO TRUE
+           MOVE TB-VALOR               TO WK-VALOR-VALIDAR
+      *
+           EVALUATE TB-TIPO-DIR-ELEC
+              WHEN CT-TLF
+                   PERFORM 2160-VALIDAR-TELEFONO
+                      THRU 2160-VALIDAR-TELEFONO-EXIT
+              WHEN CT-EML
+                   PERFORM 2170-VALIDAR-EMAIL
+                      THRU 2170-VALIDAR-EMAIL-EXIT
+              WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+      *
+           IF NO-VALOR-VALIDO
+              MOVE COD-CLIENTE-E          TO COD-CLIENTE-RECHAZO
+              MOVE TB-TIPO-DIR-ELEC       TO TIPO-DIR-ELEC-RECHAZO
+              MOVE TB-VALOR               TO VALOR-RECHAZO
+              MOVE 'MAL FORMATO'          TO DESCRIPCION-RECHAZO
+      *
+              WRITE REG-FRECHAZO         FROM DATOS-RECHAZO
+      *
+              IF FS-FRECHAZO NOT = CT-00
+                 DISPLAY 'ERROR AL ESCRIBIR FRECHAZO'
+                 DISPLAY 'PARRAFO: 2150-VALIDAR-FORMATO'
+                 DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+      *
+                 PERFORM 3000-FIN
+                    THRU 3000-FIN-EXIT
+              ELSE
+                 INITIALIZE DATOS-RECHAZO
+                 ADD CT-01                TO CN-REG-ESCRIT-FRECHAZO
+              END-IF
+           END-IF
+      *
+           .
+       2150-VALIDAR-FORMATO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2160-VALIDAR-TELEFONO                                      *
+      *     UN TELEFONO NO PUEDE CONTENER LETRAS.                      *
+      ******************************************************************
+       2160-VALIDAR-TELEFONO.
+      *
+           PERFORM 2165-BUSCAR-LETRA
+              THRU 2165-BUSCAR-LETRA-EXIT
+             VARYING WK-IND-VALOR FROM 1 BY 1
+               UNTIL WK-IND-VALOR > 20
+                  OR NO-VALOR-VALIDO
+      *
+           .
+       2160-VALIDAR-TELEFONO-EXIT.
+           EXIT.
+      *
+       2165-BUSCAR-LETRA.
+      *
+           IF (WK-VALOR-CARACTER (WK-IND-VALOR) >= 'A' AND
+               WK-VALOR-CARACTER (WK-IND-VALOR) <= 'Z')
+              OR
+              (WK-VALOR-CARACTER (WK-IND-VALOR) >= 'a' AND
+               WK-VALOR-CARACTER (WK-IND-VALOR) <= 'z')
+              SET NO-VALOR-VALIDO     TO TRUE
+           END-IF
+      *
+           .
+       2165-BUSCAR-LETRA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2170-VALIDAR-EMAIL                                         *
+      *     UN CORREO DEBE CONTENER UNA UNICA ARROBA.                  *
+      ******************************************************************
+       2170-VALIDAR-EMAIL.
+      *
+           MOVE ZERO                   TO WK-CONT-ARROBA
+      *
+           INSPECT WK-VALOR-VALIDAR TALLYING WK-CONT-ARROBA
+                   FOR ALL '@'
+      *
+           IF WK-CONT-ARROBA NOT = CT-01
+              SET NO-VALOR-VALIDO      TO TRUE
+           END-IF
+      *
+           .
+       2170-VALIDAR-EMAIL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     3000-FIN                                                   *
       ******************************************************************
        3000-FIN.
@@ -359,6 +534,7 @@
        3200-CERRAR-FICHEROS.
       *
            CLOSE FSALIDA
+           CLOSE FRECHAZO
            CLOSE FENTRADA
       *
            IF FS-FENTRADA NOT = CT-00
@@ -372,6 +548,12 @@
               DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
               DISPLAY 'FILE STATUS: ' FS-FSALIDA
            END-IF
+      *
+           IF FS-FRECHAZO NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FRECHAZO'
+              DISPLAY 'PARRAFO: 3200-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FRECHAZO
+           END-IF
       *
            .
       *
@@ -393,6 +575,8 @@
                    '                      *'
            DISPLAY '*REG.LEIDOS CURSOR:    ' CN-REG-LEIDOS-CURSOR   '  '
                   '                       *'
+           DISPLAY '*REG.RECHAZADOS:       ' CN-REG-ESCRIT-FRECHAZO '  '
+                  '                       *'
            DISPLAY '***************************************************'
       *
            .
@@ -470,7 +654,11 @@
               WHEN 0
                    ADD CT-01                    TO CN-REG-LEIDOS-CURSOR
       *
-           IF TB-TIPO-DIR-ELEC = 'TLF'
+                   PERFORM 2150-VALIDAR-FORMATO
+                      THRU 2150-VALIDAR-FORMATO-EXIT
+      *
+           IF SI-VALOR-VALIDO
+           IF TB-TIPO-DIR-ELEC = CT-TLF
                 PERFORM 2100-LLAMAR-RUTINA
                    THRU 2100-LLAMAR-RUTINA-EXIT
       *
@@ -479,6 +667,7 @@
            ELSE
                 PERFORM 2200-ESCRIBIR-FSALIDA
                    THRU 2200-ESCRIBIR-FSALIDA-EXIT
+           END-IF
            END-IF
               WHEN 100
                    SET SW-SI-FIN-CURSOR            TO TRUE
