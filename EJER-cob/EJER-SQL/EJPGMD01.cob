@@ -72,6 +72,9 @@
            05  SW-FIN-FENTRADA        PIC X(01).
                88  SW-SI-FIN-FENTRADA VALUE 'S'.
                88  SW-NO-FIN-FENTRADA VALUE 'N'.
+           05  SW-FIN-LISTA           PIC X(01).
+               88  SW-SI-FIN-LISTA    VALUE 'S'.
+               88  SW-NO-FIN-LISTA    VALUE 'N'.
       *
       *-- INCLUIMOS DCLGEN TABLA PRODUCTOS
            EXEC SQL
@@ -92,6 +95,7 @@
       *
       *COPY DEL FICHERO DE SALIDA FSALIDA
        01  ERR-INCIDE.
+           05  EER-TIPOCOT            PIC S9(1)V USAGE COMP-3.
            05  EER-CODIGO             PIC X(02).
            05  EER-DESCRIPCION        PIC X(40).
       *
@@ -106,6 +110,7 @@
       *
            PERFORM 2000-PROCESO
               THRU 2000-PROCESO-EXIT
+             UNTIL SW-SI-FIN-LISTA
       *
            PERFORM 3000-FIN
               THRU 3000-FIN-EXIT
@@ -127,11 +132,13 @@
                       DCLCOTIZACIONES
                       WK-SALIDA
       *
-           PERFORM 1200-LEER-SYSIN
-              THRU 1200-LEER-SYSIN-EXIT
+           SET SW-NO-FIN-LISTA TO TRUE
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
+      *
+           PERFORM 1200-LEER-SYSIN
+              THRU 1200-LEER-SYSIN-EXIT
       *
            .
       *
@@ -181,10 +188,15 @@
            ACCEPT TB-TIPOCOT FROM SYSIN.
 
            IF TB-TIPOCOT = SPACES OR TB-TIPOCOT = LOW-VALUES
-               MOVE CT-10 TO EER-CODIGO
-               MOVE 'TIPO COTIZACION NO INFORMADO' TO EER-DESCRIPCION
-               PERFORM 2300-ESCRIBIR-FINCIDE
-                  THRU 2300-ESCRIBIR-FINCIDE-EXIT
+               IF CN-LEIDOS = 0
+                   MOVE ZERO  TO EER-TIPOCOT
+                   MOVE CT-10 TO EER-CODIGO
+                   MOVE 'TIPO COTIZACION NO INFORMADO'
+                     TO EER-DESCRIPCION
+                   PERFORM 2300-ESCRIBIR-FINCIDE
+                      THRU 2300-ESCRIBIR-FINCIDE-EXIT
+               END-IF
+               SET SW-SI-FIN-LISTA TO TRUE
            END-IF
       *
            .
@@ -201,6 +213,8 @@
       ******************************************************************
       *
        2000-PROCESO.
+      *
+           ADD CT-01                TO CN-LEIDOS
       *
            EXEC SQL
                SELECT TIPOCOT, DESCRIPCION, FECHAVIG, PORCENTAJE
@@ -219,17 +233,22 @@
                       THRU 2200-ESCRIBIR-FSALIDA-EXIT
 
                WHEN 100
+                   MOVE TB-TIPOCOT TO EER-TIPOCOT
                    MOVE CT-88 TO EER-CODIGO
                    MOVE 'COTIZACION NO ENCONTRADA'  TO EER-DESCRIPCION
                    PERFORM 2300-ESCRIBIR-FINCIDE
                       THRU 2300-ESCRIBIR-FINCIDE-EXIT
 
                WHEN OTHER
+                   MOVE TB-TIPOCOT TO EER-TIPOCOT
                    MOVE CT-99 TO EER-CODIGO
                    MOVE 'ERROR DESCONOCIDO EN BBDD' TO EER-DESCRIPCION
                    PERFORM 2300-ESCRIBIR-FINCIDE
                       THRU 2300-ESCRIBIR-FINCIDE-EXIT
            END-EVALUATE
+      *
+           PERFORM 1200-LEER-SYSIN
+              THRU 1200-LEER-SYSIN-EXIT
       *
            .
       *
