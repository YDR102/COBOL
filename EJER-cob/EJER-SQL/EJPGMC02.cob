@@ -0,0 +1,484 @@
+      ******************************************************************
+      *                   E  J  P  G  M  C  0  2                       *
+      ******************************************************************
+      *     I D E N T I F I C A T I O N  D I V I S I O N               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   EJPGMC02.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 09/08/2025.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      * SE DECLARAN LOS FICHEROS DE FENTRADA, FDISCREP Y FEXCEP
+      *
+       FILE-CONTROL.
+      *
+           SELECT FENTRADA  ASSIGN TO FENTRADA
+           FILE STATUS FS-FENTRADA.
+      *
+           SELECT FDISCREP ASSIGN TO FDISCREP
+           FILE STATUS FS-FDISCREP.
+      *
+           SELECT FEXCEP ASSIGN TO FEXCEP
+           FILE STATUS FS-FEXCEP.
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FENTRADA
+            BLOCK CONTAINS 0 RECORDS
+            LABEL RECORD ARE STANDARD
+            RECORDING MODE IS F
+            DATA RECORD IS REG-FENTRADA.
+       01 REG-FENTRADA                                       PIC X(233).
+      *
+       FD FDISCREP
+            BLOCK CONTAINS 0 RECORDS
+            LABEL RECORD ARE STANDARD
+            RECORDING MODE IS F
+            DATA RECORD IS REG-FDISCREP.
+       01  REG-FDISCREP                                      PIC X(060).
+      *
+       FD FEXCEP
+            BLOCK CONTAINS 0 RECORDS
+            LABEL RECORD ARE STANDARD
+            RECORDING MODE IS F
+            DATA RECORD IS REG-FEXCEP.
+       01  REG-FEXCEP                                        PIC X(020).
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FENTRADA                          PIC X(02).
+           05  FS-FDISCREP                          PIC X(02).
+           05  FS-FEXCEP                            PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-REG-LEIDOS-FENTRADA               PIC 9(03).
+           05  CN-REG-INSERTADOS                    PIC 9(03).
+           05  CN-REG-DISCREPANCIAS                 PIC 9(03).
+           05  CN-REG-EXCEP                         PIC 9(03).
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-FENTRADA                      PIC X(01).
+               88  SW-SI-FIN-FENTRADA               VALUE 'S'.
+               88  SW-NO-FIN-FENTRADA               VALUE 'N'.
+      *
+       01 CT-CONSTANTES.
+          05 CT-RUT                    PIC X(08) VALUE 'EJRUTC01'.
+          05 CT-00                     PIC X(02) VALUE '00'.
+          05 CT-10                     PIC X(02) VALUE '10'.
+          05 CT-01                     PIC 9(01) VALUE 1.
+      *
+      * LINEA DE DISCREPANCIA ENTRE LA PROVINCIA DECLARADA EN EL       *
+      * FICHERO DE ENTRADA Y LA PROVINCIA DERIVADA DEL COD_POSTAL      *
+       01 DATOS-DISCREP.
+          05 DNI-DISCREP                   PIC X(09).
+          05 COD-POSTAL-DISCREP            PIC X(05).
+          05 PROVINCIA-DECLAR-DISCREP      PIC X(20).
+          05 PROVINCIA-DERIV-DISCREP       PIC X(20).
+          05 FILLER                        PIC X(06) VALUE SPACES.
+      *
+      * LINEA DE EXCEPCION DE CLIENTE DUPLICADO EN BBDD                *
+       01 DATOS-EXCEP.
+          05 DNI-EXCEP                     PIC X(09).
+          05 SQLCODE-EXCEP                 PIC -999.
+          05 FILLER                        PIC X(07) VALUE SPACES.
+      *
+      *COPY DE ENTRADA (EXTRACTO PLANO DEL CLIENTE A CARGAR)
+       01 CPY-ENTRADA.
+          05 DNI-CL-E                      PIC X(09).
+          05 NOMBRE-CL-E                   PIC X(25).
+          05 APELLIDO-1-E                  PIC X(25).
+          05 APELLIDO-2-E                  PIC X(25).
+          05 CLASE-VIA-E                   PIC X(25).
+          05 NOMBRE-VIA-E                  PIC X(55).
+          05 NUMERO-VIA-E                  PIC 9(09).
+          05 COD-POSTAL-E                  PIC X(05).
+          05 CIUDAD-E                      PIC X(25).
+          05 TELEFONO-E                    PIC X(10).
+          05 PROVINCIA-E                   PIC X(20).
+      *
+      *COPY DE COMUNICACION CON LA RUTINA DE PROVINCIAS
+       COPY EJCPYC01.
+      *---------------- SQLCA ------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *---------------- DCLGEN -----------------------
+           EXEC SQL
+               INCLUDE TBCLIFIN
+           END-EXEC.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SW-SI-FIN-FENTRADA
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE CN-CONTADORES
+                      CPY-ENTRADA
+                      EJCPYC01
+                      DCLCLIENTES-PEPITO-SEG
+      *
+           SET SW-NO-FIN-FENTRADA TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+      *
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS                                            *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN INPUT  FENTRADA
+           OPEN OUTPUT FDISCREP
+           OPEN OUTPUT FEXCEP
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FENTRADA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FDISCREP NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FDISCREP'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FDISCREP
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FEXCEP NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FEXCEP'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FEXCEP
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           PERFORM 2100-DERIVAR-PROVINCIA
+              THRU 2100-DERIVAR-PROVINCIA-EXIT
+      *
+           PERFORM 2200-VALIDAR-PROVINCIA
+              THRU 2200-VALIDAR-PROVINCIA-EXIT
+      *
+           PERFORM 2300-INSERTAR-CLIENTE
+              THRU 2300-INSERTAR-CLIENTE-EXIT
+      *
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-DERIVAR-PROVINCIA                                         *
+      * OBTIENE LA PROVINCIA REAL A PARTIR DEL PREFIJO DEL COD_POSTAL  *
+      * INFORMADO, LLAMANDO A LA RUTINA COMPARTIDA EJRUTC01.           *
+      ******************************************************************
+      *
+       2100-DERIVAR-PROVINCIA.
+      *
+           MOVE COD-POSTAL-E (1:2)    TO PREFIJO-E-RUT
+      *
+           CALL CT-RUT USING EJCPYC01
+      *
+           IF RETORNO-ERR NOT = CT-00
+              DISPLAY 'EJPGMC02: PREFIJO SIN PROVINCIA ASOCIADA'
+              DISPLAY 'DNI: ' DNI-CL-E ' COD-POSTAL: ' COD-POSTAL-E
+              MOVE SPACES             TO PROVINCIA-S-RUT
+           END-IF
+      *
+           .
+       2100-DERIVAR-PROVINCIA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-VALIDAR-PROVINCIA                                         *
+      * COMPARA LA PROVINCIA DECLARADA EN EL FICHERO DE ENTRADA CON LA *
+      * PROVINCIA DERIVADA DEL COD_POSTAL; SI NO COINCIDEN, SE DEJA    *
+      * CONSTANCIA EN FDISCREP Y SE CARGA SIEMPRE CON LA PROVINCIA     *
+      * DERIVADA, QUE ES LA QUE SE CONSIDERA VALIDA.                   *
+      ******************************************************************
+      *
+       2200-VALIDAR-PROVINCIA.
+      *
+           IF PROVINCIA-E NOT = PROVINCIA-S-RUT
+              MOVE DNI-CL-E               TO DNI-DISCREP
+              MOVE COD-POSTAL-E           TO COD-POSTAL-DISCREP
+              MOVE PROVINCIA-E            TO PROVINCIA-DECLAR-DISCREP
+              MOVE PROVINCIA-S-RUT        TO PROVINCIA-DERIV-DISCREP
+      *
+              WRITE REG-FDISCREP         FROM DATOS-DISCREP
+      *
+              IF FS-FDISCREP NOT = CT-00
+                 DISPLAY 'ERROR AL ESCRIBIR FDISCREP'
+                 DISPLAY 'PARRAFO: 2200-VALIDAR-PROVINCIA'
+                 DISPLAY 'FILE STATUS: ' FS-FDISCREP
+      *
+                 PERFORM 3000-FIN
+                    THRU 3000-FIN-EXIT
+              ELSE
+                 INITIALIZE DATOS-DISCREP
+                 ADD CT-01                TO CN-REG-DISCREPANCIAS
+              END-IF
+           END-IF
+      *
+           .
+       2200-VALIDAR-PROVINCIA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-INSERTAR-CLIENTE                                          *
+      * INSERTA EL CLIENTE EN CLIENTES_PEPITO_SEG. LA TABLA NO         *
+      * ALMACENA LA PROVINCIA (SE DERIVA SIEMPRE DEL COD_POSTAL EN     *
+      * TIEMPO DE CONSULTA, COMO HACE EJPGMC01 CON DIRELEC).           *
+      ******************************************************************
+      *
+       2300-INSERTAR-CLIENTE.
+      *
+           MOVE DNI-CL-E             TO TB-DNI-CL
+           MOVE NOMBRE-CL-E          TO TB-NOMBRE-CL
+           MOVE APELLIDO-1-E         TO TB-APELLIDO-1
+           MOVE APELLIDO-2-E         TO TB-APELLIDO-2
+           MOVE CLASE-VIA-E          TO TB-CLASE-VIA
+           MOVE NOMBRE-VIA-E         TO TB-NOMBRE-VIA
+           MOVE NUMERO-VIA-E         TO TB-NUMERO-VIA
+           MOVE COD-POSTAL-E         TO TB-COD-POSTAL
+           MOVE CIUDAD-E             TO TB-CIUDAD
+           MOVE TELEFONO-E           TO TB-TELEFONO
+      *
+           EXEC SQL
+               INSERT INTO CLIENTES_PEPITO_SEG
+                      (DNI_CL
+                      ,NOMBRE_CL
+                      ,APELLIDO_1
+                      ,APELLIDO_2
+                      ,CLASE_VIA
+                      ,NOMBRE_VIA
+                      ,NUMERO_VIA
+                      ,COD_POSTAL
+                      ,CIUDAD
+                      ,TELEFONO)
+                      VALUES(
+                       :TB-DNI-CL
+                      ,:TB-NOMBRE-CL
+                      ,:TB-APELLIDO-1
+                      ,:TB-APELLIDO-2
+                      ,:TB-CLASE-VIA
+                      ,:TB-NOMBRE-VIA
+                      ,:TB-NUMERO-VIA
+                      ,:TB-COD-POSTAL
+                      ,:TB-CIUDAD
+                      ,:TB-TELEFONO)
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD CT-01              TO CN-REG-INSERTADOS
+               WHEN -803
+                    DISPLAY 'ERROR: REG. DUPLICADO EN BBDD - A FEXCEP'
+                    DISPLAY 'PARRAFO: 2300-INSERTAR-CLIENTE'
+                    DISPLAY 'TABLA: CLIENTES_PEPITO_SEG'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    MOVE SQLCODE           TO SQLCODE-EXCEP
+                    PERFORM 2310-ESCRIBIR-FEXCEP
+                       THRU 2310-ESCRIBIR-FEXCEP-EXIT
+               WHEN OTHER
+                    DISPLAY 'ERROR: ERROR TECNICO EN BBDD'
+                    DISPLAY 'PARRAFO: 2300-INSERTAR-CLIENTE'
+                    DISPLAY 'TABLA: CLIENTES_PEPITO_SEG'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2300-INSERTAR-CLIENTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2310-ESCRIBIR-FEXCEP                                           *
+      * ESCRIBIMOS EL DNI DUPLICADO Y SU SQLCODE EN EL FICHERO DE      *
+      * EXCEPCIONES EN LUGAR DE ABORTAR LA CARGA.                      *
+      ******************************************************************
+      *
+       2310-ESCRIBIR-FEXCEP.
+      *
+           MOVE DNI-CL-E                TO DNI-EXCEP
+      *
+           WRITE REG-FEXCEP             FROM DATOS-EXCEP
+      *
+           IF FS-FEXCEP NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FEXCEP'
+              DISPLAY 'PARRAFO: 2310-ESCRIBIR-FEXCEP'
+              DISPLAY 'FILE STATUS: ' FS-FEXCEP
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE DATOS-EXCEP
+              ADD CT-01                 TO CN-REG-EXCEP
+           END-IF
+      *
+           .
+       2310-ESCRIBIR-FEXCEP-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3200-MOSTRAR-ESTADISTICAS
+              THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           STOP RUN.
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-FICHEROS                                           *
+      ******************************************************************
+      *
+       3100-CERRAR-FICHEROS.
+      *
+           CLOSE FENTRADA
+           CLOSE FDISCREP
+           CLOSE FEXCEP
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FENTRADA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+           END-IF
+      *
+           IF FS-FDISCREP NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FDISCREP'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FDISCREP
+           END-IF
+      *
+           IF FS-FEXCEP NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FEXCEP'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FEXCEP
+           END-IF
+      *
+           .
+      *
+       3100-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3200-MOSTRAR-ESTADISTICAS                                      *
+      ******************************************************************
+      *
+       3200-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '***************************************************'
+           DISPLAY '*       ESTADISTICAS DEL PGM EJPGMC02             *'
+           DISPLAY '***************************************************'
+           DISPLAY '*REG.LEIDOS FENTRADA:    ' CN-REG-LEIDOS-FENTRADA
+           DISPLAY '*REG.INSERTADOS:         ' CN-REG-INSERTADOS
+           DISPLAY '*REG.DISCREPANCIAS PROV: ' CN-REG-DISCREPANCIAS
+           DISPLAY '*REG.EXCEPCIONES:        ' CN-REG-EXCEP
+           DISPLAY '***************************************************'
+      *
+           .
+      *
+       3200-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9000-LEER-FENTRADA                                             *
+      ******************************************************************
+      *
+       9000-LEER-FENTRADA.
+      *
+           READ FENTRADA INTO CPY-ENTRADA
+      *
+           EVALUATE FS-FENTRADA
+               WHEN CT-00
+                    ADD CT-01              TO CN-REG-LEIDOS-FENTRADA
+               WHEN CT-10
+                    SET SW-SI-FIN-FENTRADA  TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL FICHERO FENTRADA'
+                    DISPLAY 'PARRAFO: 9000-LEER-FENTRADA'
+                    DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-FENTRADA-EXIT.
+           EXIT.
