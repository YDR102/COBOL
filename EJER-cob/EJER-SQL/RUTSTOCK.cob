@@ -0,0 +1,397 @@
+      ******************************************************************
+      ** R U T S T O C K  PGM QUE GENERA UN LISTADO DE PRODUCTOS CON  **
+      **                  STOCK POR DEBAJO DE UN UMBRAL CONFIGURABLE  **
+      **                  DE REAPROVISIONAMIENTO.                     **
+      ******************************************************************
+      *
+      ******************************************************************
+      ** IDENTIFICATION DIVISION                                      **
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. RUTSTOCK.
+       AUTHOR. DAVID.
+       DATE-WRITTEN. 20/06/2025.
+      *
+      ******************************************************************
+      ** ENVIRONMENT DIVISION                                         **
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+      ******************************************************************
+      ** DATA DIVISION                                                **
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                PIC X(091).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FSALIDA             PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-LEIDOS              PIC 9(03).
+           05  CN-ALERTAS             PIC 9(03).
+      *
+       01  WK-VARIABLES.
+           05  WK-SQLCODE             PIC -999.
+      *
+       01  CONSTANTES.
+           05  CT-00                  PIC X(02) VALUE '00'.
+           05  CT-01                  PIC 9(02) VALUE 1.
+           05  CT-99                  PIC X(02) VALUE '99'.
+           05  CT-UMBRAL-DEFECTO      PIC 9(03) VALUE 10.
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-CURSOR          PIC X(01).
+               88  SI-FIN-CURSOR      VALUE 'S'.
+               88  NO-FIN-CURSOR      VALUE 'N'.
+      *
+      *-- INCLUIMOS COPY DE COMUNICACION CON DB2
+           EXEC SQL
+                  INCLUDE SQLCA
+           END-EXEC.
+      *
+      *-- INCLUIMOS DCLGEN TABLA PRODUCTOS
+           EXEC SQL
+                  INCLUDE TBPRODU
+           END-EXEC.
+      *
+       01  WK-UMBRAL                  PIC 9(03).
+      *
+      *-------------- DEFINIMOS EL CURSOR -------------
+           EXEC SQL
+               DECLARE CURSOR_STOCK CURSOR FOR
+                  SELECT ID_PRODUCTO
+                        ,NOMBRE
+                        ,CATEGORIA
+                        ,STOCK
+                    FROM PRODUCTOS
+                   WHERE STOCK < :WK-UMBRAL
+                    ORDER BY STOCK
+           END-EXEC.
+      *
+      *COPY DEL FICHERO DE SALIDA FSALIDA
+       01  WK-SALIDA.
+           05  WK-ID-PRODUCTO         PIC 9(05).
+           05  WK-NOMBRE              PIC X(50).
+           05  WK-CATEGORIA           PIC X(30).
+           05  WK-STOCK               PIC 9(03).
+           05  WK-UMBRAL-SAL          PIC 9(03).
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SI-FIN-CURSOR
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      * 1000-INICIO.                                                   *
+      * INICIALIZAMOS CAMPOS DE TRABAJO, ABRIMOS EL FICHERO DE SALIDA, *
+      * LEEMOS EL UMBRAL DE REAPROVISIONAMIENTO POR SYSIN Y ABRIMOS    *
+      * EL CURSOR SOBRE LA TABLA PRODUCTOS.                            *
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      DCLPRODUCTOS
+                      WK-SALIDA
+      *
+           SET NO-FIN-CURSOR   TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+      *
+           PERFORM 1200-LEER-SYSIN
+              THRU 1200-LEER-SYSIN-EXIT
+      *
+           PERFORM 1300-ABRIR-CURSOR
+              THRU 1300-ABRIR-CURSOR-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS.                                           *
+      * ABRIMOS EL FICHERO DE SALIDA CONTROLANDO SU FILE STATUS.       *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN OUTPUT FSALIDA
+      *
+           IF FS-FSALIDA  NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1200-LEER-SYSIN.                                               *
+      * LEEMOS EL UMBRAL DE REAPROVISIONAMIENTO; SI NO SE INFORMA SE   *
+      * APLICA EL UMBRAL POR DEFECTO.                                  *
+      ******************************************************************
+      *
+       1200-LEER-SYSIN.
+      *
+           ACCEPT WK-UMBRAL FROM SYSIN
+      *
+           IF WK-UMBRAL = ZERO OR WK-UMBRAL = SPACES
+              MOVE CT-UMBRAL-DEFECTO TO WK-UMBRAL
+              DISPLAY 'RUTSTOCK: UMBRAL POR DEFECTO: ' WK-UMBRAL
+           ELSE
+              DISPLAY 'RUTSTOCK: UMBRAL INFORMADO: ' WK-UMBRAL
+           END-IF
+      *
+           .
+      *
+       1200-LEER-SYSIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1300-ABRIR-CURSOR.                                             *
+      ******************************************************************
+      *
+       1300-ABRIR-CURSOR.
+      *
+           DISPLAY 'RUTSTOCK: ABRIENDO CURSOR_STOCK'
+      *
+           EXEC SQL
+               OPEN CURSOR_STOCK
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR CURSOR_STOCK'
+                   DISPLAY 'PARRAFO: 1300-ABRIR-CURSOR'
+                   MOVE SQLCODE                TO WK-SQLCODE
+                   DISPLAY 'SQLCODE: ' WK-SQLCODE
+      *
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       1300-ABRIR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESO.                                                  *
+      * POR CADA PRODUCTO POR DEBAJO DEL UMBRAL ESCRIBIMOS UNA LINEA   *
+      * EN EL LISTADO DE ALERTAS Y LEEMOS EL SIGUIENTE REGISTRO.       *
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           PERFORM 2200-ESCRIBIR-FSALIDA
+              THRU 2200-ESCRIBIR-FSALIDA-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-ESCRIBIR-FSALIDA.                                         *
+      ******************************************************************
+      *
+       2200-ESCRIBIR-FSALIDA.
+      *
+           MOVE TB-ID-PRODUCTO      TO WK-ID-PRODUCTO
+           MOVE TB-NOMBRE           TO WK-NOMBRE
+           MOVE TB-CATEGORIA        TO WK-CATEGORIA
+           MOVE TB-STOCK            TO WK-STOCK
+           MOVE WK-UMBRAL           TO WK-UMBRAL-SAL
+      *
+           WRITE REG-FSALIDA        FROM WK-SALIDA
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR EN FSALIDA'
+              DISPLAY 'PARRAFO: 2200-ESCRIBIR-FSALIDA'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE WK-SALIDA
+              ADD CT-01            TO CN-ALERTAS
+           END-IF
+      *
+           .
+      *
+       2200-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FIN.                                                      *
+      * CERRAMOS EL CURSOR Y EL FICHERO DE SALIDA, MOSTRAMOS LAS       *
+      * ESTADISTICAS DEL PGM Y FINALIZAMOS.                            *
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3100-CERRAR-CURSOR
+              THRU 3100-CERRAR-CURSOR-EXIT
+      *
+           PERFORM 3200-CERRAR-FICHEROS
+              THRU 3200-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3300-MOSTRAR-ESTADISTICAS
+              THRU 3300-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-CURSOR.                                            *
+      ******************************************************************
+      *
+       3100-CERRAR-CURSOR.
+      *
+           EXEC SQL
+              CLOSE CURSOR_STOCK
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   CONTINUE
+              WHEN OTHER
+                   DISPLAY 'ERROR AL CERRAR CURSOR_STOCK'
+                   DISPLAY 'PARRAFO: 3100-CERRAR-CURSOR'
+                   MOVE SQLCODE                TO WK-SQLCODE
+                   DISPLAY 'SQLCODE: ' WK-SQLCODE
+           END-EVALUATE
+      *
+           .
+      *
+       3100-CERRAR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3200-CERRAR-FICHEROS.                                          *
+      ******************************************************************
+      *
+       3200-CERRAR-FICHEROS.
+      *
+           CLOSE FSALIDA
+      *
+           IF FS-FSALIDA  NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 3200-CERRAR-FICHEROS'
+              DISPLAY 'FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           .
+      *
+       3200-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3300-MOSTRAR-ESTADISTICAS.                                     *
+      ******************************************************************
+      *
+       3300-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '***************************************************'
+           DISPLAY '*       ESTADISTICAS DEL PGM RUTSTOCK             *'
+           DISPLAY '***************************************************'
+           DISPLAY '*UMBRAL APLICADO     : ' WK-UMBRAL
+           DISPLAY '*REG.PRODUCTOS LEIDOS: ' CN-LEIDOS
+           DISPLAY '*REG.ALERTAS ESCRITAS: ' CN-ALERTAS
+           DISPLAY '***************************************************'
+      *
+           .
+      *
+       3300-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9000-LEER-CURSOR.                                              *
+      ******************************************************************
+      *
+       9000-LEER-CURSOR.
+      *
+           EXEC SQL
+              FETCH CURSOR_STOCK
+               INTO :TB-ID-PRODUCTO
+                   ,:TB-NOMBRE
+                   ,:TB-CATEGORIA
+                   ,:TB-STOCK
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   ADD CT-01             TO CN-LEIDOS
+              WHEN 100
+                   SET SI-FIN-CURSOR     TO TRUE
+              WHEN OTHER
+                   DISPLAY 'ERROR AL LEER CURSOR_STOCK'
+                   DISPLAY 'PARRAFO: 9000-LEER-CURSOR'
+                   MOVE SQLCODE                TO WK-SQLCODE
+                   DISPLAY 'SQLCODE: ' WK-SQLCODE
+      *
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-CURSOR-EXIT.
+           EXIT.
