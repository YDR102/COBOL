@@ -50,6 +50,7 @@
       *
        01 CONTADORES.
           05 TB-CONT                   PIC 9(03).
+          05 WK-REG-TOTAL              PIC 9(05).
       *
        01 FS-FILE-STATUS.
           05 FS-FSALIDA                PIC X(02).
@@ -103,9 +104,12 @@
       *     2000-PROCESO                                               *
       ******************************************************************
        2000-PROCESO.
+      *
+           SET SI-MAS-DATOS        TO TRUE
       *
            PERFORM 2100-LLAMAR-RUTINA
               THRU 2100-LLAMAR-RUTINA-EXIT
+             UNTIL NO-MAS-DATOS
       *
            .
        2000-PROCESO-EXIT.
@@ -115,6 +119,8 @@
       *     2100-LLAMAR-RUTINA                                         *
       ******************************************************************
        2100-LLAMAR-RUTINA.
+      *
+           ADD CT-01                TO WK-REG-LLAMADAS
       *
            DISPLAY 'CALL A LA RUTINA'
       *
@@ -135,6 +141,14 @@
                        DISPLAY 'TIPO-ENVIO:    ' TIPO-ENVIO   (TB-CONT)
                        DISPLAY 'COMENTARIOS:   ' COMENTARIOS  (TB-CONT)
                    END-PERFORM
+      *
+                   ADD REG-RECUPERADOS  TO WK-REG-TOTAL
+      *
+                   IF REG-RECUPERADOS > 0
+                      MOVE ID-PEDIDO (REG-RECUPERADOS)
+                        TO ID-PEDIDO-DESDE
+                   END-IF
+      *
               WHEN OTHER
 
                    PERFORM 3000-FIN
@@ -170,7 +184,8 @@
            DISPLAY '*******************************'
            DISPLAY '*  ESTADISTICAS SALIDA        *'
            DISPLAY '* LLAMADAS A LA RUTINA :      *' WK-REG-LLAMADAS
-           DISPLAY '* REGISTROS RECUPERADOS:      *' REG-RECUPERADOS
+           DISPLAY '* REG.RECUPERADOS ULT.PAGINA: *' REG-RECUPERADOS
+           DISPLAY '* REG.RECUPERADOS TOTAL:      *' WK-REG-TOTAL
            DISPLAY '*******************************'
       *
            .
