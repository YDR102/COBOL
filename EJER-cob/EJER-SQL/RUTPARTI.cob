@@ -46,6 +46,7 @@
       *
        01 CA-CONSTANTES-NUM.
           05 CA-0                      PIC 9(01) VALUE 0.
+          05 CT-MAX-OCC                PIC 9(03) VALUE 999.
        01 CA-CONSTANTES.
           05 CT-RUT                    PIC X(08) VALUE 'RUTPARTI'.
           05 CT-10                     PIC X(02) VALUE '10'.
@@ -62,6 +63,7 @@
       *
        01 WK-CONTADORES.
           05 CONT-LEIDOS               PIC 9(3).
+          05 CONT-DESCARTADOS          PIC 9(5).
       *
        01 WK-SQLCODE                   PIC -999.
       *---------------- SQLCA ------------------------
@@ -172,7 +174,8 @@
            PERFORM 9000-LEER-CURSOR
               THRU 9000-LEER-CURSOR-EXIT
       *
-           MOVE CONT-LEIDOS    TO REG-RECUPERADOS
+           MOVE CONT-LEIDOS        TO REG-RECUPERADOS
+           MOVE CONT-DESCARTADOS   TO REG-DESCARTADOS
       *
            .
        2000-PROCESO-EXIT.
@@ -254,8 +257,12 @@
            EVALUATE SQLCODE
               WHEN 0
                    DISPLAY 'HAGO FETCH OK'
-                   PERFORM 2300-INFORMAR-SALIDA
-                      THRU 2300-INFORMAR-SALIDA-EXIT
+                   IF CONT-LEIDOS < CT-MAX-OCC
+                      PERFORM 2300-INFORMAR-SALIDA
+                         THRU 2300-INFORMAR-SALIDA-EXIT
+                   ELSE
+                      ADD CT-01                 TO CONT-DESCARTADOS
+                   END-IF
               WHEN 100
                    SET SI-FIN-CURSOR            TO TRUE
               WHEN OTHER
