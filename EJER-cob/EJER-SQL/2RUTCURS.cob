@@ -54,6 +54,9 @@
           05 CT-99                     PIC X(02) VALUE '99'.
           05 CT-PARR-PRO    PIC X(12) VALUE '2000-PROCESO'.
           05 CT-DESC-ERR    PIC X(12) VALUE 'ERROR SELECT'.
+       01 CA-CONSTANTES-NUM.
+          05 CA-0                      PIC 9(03) VALUE 0.
+          05 CA-NUM-ELEM-DEFECTO       PIC 9(03) VALUE 10.
       *
        01 SW-SWITCHES.
           05 SW-FIN-CURSOR             PIC X(01).
@@ -62,6 +65,10 @@
       *
        01 WK-CONTADORES.
           05 CONT-LEIDOS               PIC 9(3).
+      *
+       01 WK-PAGINACION.
+          05 WK-ID-PEDIDO-DESDE        PIC S9(9) USAGE COMP.
+          05 WK-NUM-ELEM-E             PIC 9(03).
       *
        01 WK-SQLCODE                   PIC -999.
       *---------------- SQLCA ------------------------
@@ -83,6 +90,7 @@
                         ,TIPO_ENVIO
                         ,COMENTARIOS
                     FROM PEDIDOS_CLIENTE
+                   WHERE ID_PEDIDO > :WK-ID-PEDIDO-DESDE
                     ORDER BY ID_PEDIDO
            END-EXEC.
       *
@@ -104,6 +112,7 @@
            PERFORM 2000-PROCESO
               THRU 2000-PROCESO-EXIT
              UNTIL SI-FIN-CURSOR
+                OR CONT-LEIDOS >= WK-NUM-ELEM-E
       *
            PERFORM 3000-FIN
               THRU 3000-FIN-EXIT.
@@ -115,12 +124,21 @@
       *
            INITIALIZE ERRORES-RUT
                       DCLPEDIDOS-CLIENTE
+                      WK-CONTADORES
       *
            MOVE CT-00              TO RETORNO-ERR
            MOVE CT-00              TO SUBRETORNO-ERR
            MOVE CT-00              TO DESCRIPCION-ERR
+      *
+           MOVE ID-PEDIDO-DESDE    TO WK-ID-PEDIDO-DESDE
+           MOVE NUM-ELEM-E         TO WK-NUM-ELEM-E
+      *
+           IF WK-NUM-ELEM-E = CA-0
+              MOVE CA-NUM-ELEM-DEFECTO TO WK-NUM-ELEM-E
+           END-IF
       *
            SET NO-FIN-CURSOR       TO TRUE
+           SET NO-MAS-DATOS        TO TRUE
       *
            PERFORM 1100-ABRIR-CURSOR
               THRU 1100-ABRIR-CURSOR-EXIT
@@ -167,8 +185,6 @@
       *
            PERFORM 9000-LEER-CURSOR
               THRU 9000-LEER-CURSOR-EXIT
-      *
-           MOVE CONT-LEIDOS        TO REG-RECUPERADOS
       *
            .
        2000-PROCESO-EXIT.
@@ -196,6 +212,12 @@
       *     3000-FIN                                                   *
       ******************************************************************
        3000-FIN.
+      *
+           IF SI-FIN-CURSOR
+              SET NO-MAS-DATOS        TO TRUE
+           ELSE
+              SET SI-MAS-DATOS        TO TRUE
+           END-IF
       *
            PERFORM 3100-CERRAR-CURSOR
               THRU 3100-CERRAR-CURSOR-EXIT
@@ -260,6 +282,8 @@
                    PERFORM 3000-FIN
                       THRU 3000-FIN-EXIT
            END-EVALUATE
+      *
+           MOVE CONT-LEIDOS        TO REG-RECUPERADOS
       *
            .
        9000-LEER-CURSOR-EXIT.
