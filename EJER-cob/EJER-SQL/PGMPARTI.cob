@@ -32,6 +32,9 @@
       *
            SELECT EMPRESA ASSIGN TO EMPRESA
            FILE STATUS FS-EMPRESA.
+      *
+           SELECT INSTITUC ASSIGN TO INSTITUC
+           FILE STATUS FS-INSTITUC.
       *
       ******************************************************************
       *     DATA DIVISION                                              *
@@ -53,6 +56,13 @@
             RECORDING MODE IS F
             DATA RECORD IS REG-EMPRESA.
        01  REG-EMPRESA                                       PIC X(125).
+      *
+       FD INSTITUC
+            BLOCK CONTAINS 0 RECORDS
+            LABEL RECORD ARE STANDARD
+            RECORDING MODE IS F
+            DATA RECORD IS REG-INSTITUC.
+       01  REG-INSTITUC                                      PIC X(125).
       *
       ******************************************************************
       *     W O R K I N G   S T O R A G E                              *
@@ -62,10 +72,12 @@
        01  FS-FILE-STATUS.
            05  FS-EMPRESA                          PIC X(02).
            05  FS-PARTICU                          PIC X(02).
+           05  FS-INSTITUC                         PIC X(02).
       *
        01  CN-CONTADORES.
            05  CN-REG-ESCRIT-EMPRESA               PIC 9(03).
            05  CN-REG-ESCRIT-PARTICU               PIC 9(03).
+           05  CN-REG-ESCRIT-INSTITUC              PIC 9(03).
            05 TB-CONT                              PIC 9(05).
       *
        01  SW-SWITCHES.
@@ -80,6 +92,7 @@
           05 CT-01                     PIC 9(01) VALUE 1.
           05 CT-E                      PIC X(01) VALUE 'E'.
           05 CT-P                      PIC X(01) VALUE 'P'.
+          05 CT-I                      PIC X(01) VALUE 'I'.
       *
        01 WK-INDICES.
           05 WK-SQLCODE                   PIC -999.
@@ -104,6 +117,12 @@
            05 NOMBRE-EMP         PIC X(50).
            05 DNI-CIF-EMP        PIC X(15).
            05 EMAIL-EMP          PIC X(50).
+
+       01 CPY-INSTITUC.
+           05 ID-CLIENTE-INS     PIC X(10).
+           05 NOMBRE-INS         PIC X(50).
+           05 DNI-CIF-INS        PIC X(15).
+           05 EMAIL-INS          PIC X(50).
       *
       ******************************************************************
       *     PROCEDURE DIVISION                                         *
@@ -145,6 +164,7 @@
       *
            OPEN OUTPUT PARTICU
            OPEN OUTPUT EMPRESA
+           OPEN OUTPUT INSTITUC
       *
            IF FS-PARTICU NOT = CT-00
               DISPLAY 'ERROR AL ABRIR PARTICU'
@@ -163,6 +183,15 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-INSTITUC NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR INSTITUC'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-INSTITUC
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -197,6 +226,11 @@
                           PERFORM 2400-RESOLUCIO-RUTINA
                              THRU 2400-RESOLUCIO-RUTINA-EXIT
                    END-PERFORM
+      *
+                   IF REG-DESCARTADOS > ZERO
+                      PERFORM 2150-INFORMAR-DESCARTE
+                         THRU 2150-INFORMAR-DESCARTE-EXIT
+                   END-IF
               WHEN OTHER
 
                    PERFORM 3000-FIN
@@ -209,6 +243,23 @@
            EXIT.
       *
       ******************************************************************
+      * 2150-INFORMAR-DESCARTE                                         *
+      ******************************************************************
+      *
+       2150-INFORMAR-DESCARTE.
+      *
+           DISPLAY '****************************************'
+           DISPLAY '* ATENCION: HAY CLIENTES NO PROCESADOS *'
+           DISPLAY '* NO CABEN EN LA TABLA DE ESTA EJECUCION'
+           DISPLAY '* CLIENTES DESCARTADOS: ' REG-DESCARTADOS
+           DISPLAY '****************************************'
+      *
+           .
+      *
+       2150-INFORMAR-DESCARTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 2200-ESCRIBIR-PARTICU                                          *
       ******************************************************************
       *
@@ -261,6 +312,31 @@
            EXIT.
       *
       ******************************************************************
+      * 2350-ESCRIBIR-INSTITUC                                         *
+      ******************************************************************
+      *
+       2350-ESCRIBIR-INSTITUC.
+      *
+           WRITE REG-INSTITUC FROM CPY-INSTITUC
+
+           IF FS-INSTITUC NOT = CT-00
+                DISPLAY 'ERROR AL ESCRIBIR INSTITUC'
+                DISPLAY 'PARRAFO: 2350-ESCRIBIR-INSTITUC'
+                DISPLAY 'FILE STATUS: ' FS-INSTITUC
+      *
+                PERFORM 3000-FIN
+                   THRU 3000-FIN-EXIT
+           ELSE
+                INITIALIZE CPY-INSTITUC
+                ADD CT-01 TO CN-REG-ESCRIT-INSTITUC
+           END-IF
+      *
+           .
+      *
+       2350-ESCRIBIR-INSTITUC-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     2400-RESOLUCIO-RUTINA                                      *
       ******************************************************************
        2400-RESOLUCIO-RUTINA.
@@ -283,6 +359,14 @@
       *
                    PERFORM 2300-ESCRIBIR-EMPRESA
                       THRU 2300-ESCRIBIR-EMPRESA-EXIT
+               WHEN CT-I
+                   MOVE ID-CLIENTE(TB-CONT)   TO ID-CLIENTE-INS
+                   MOVE NOMBRE(TB-CONT)       TO NOMBRE-INS
+                   MOVE DNI-CIF(TB-CONT)      TO DNI-CIF-INS
+                   MOVE EMAIL(TB-CONT)        TO EMAIL-INS
+      *
+                   PERFORM 2350-ESCRIBIR-INSTITUC
+                      THRU 2350-ESCRIBIR-INSTITUC-EXIT
                WHEN OTHER
                        DISPLAY 'TIPO DE CLIENTE NO VALIDO'
                        DISPLAY 'PARRAFO: 2400-RESOLUCIO-RUTINA'
@@ -342,6 +426,7 @@
       *
            CLOSE PARTICU
            CLOSE EMPRESA
+           CLOSE INSTITUC
       *
            IF FS-PARTICU NOT = CT-00
               DISPLAY 'ERROR AL CERRAR PARTICU'
@@ -354,6 +439,12 @@
               DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
               DISPLAY 'FILE STATUS: ' FS-EMPRESA
            END-IF
+      *
+           IF FS-INSTITUC NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR INSTITUC'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-INSTITUC
+           END-IF
       *
            .
       *
@@ -373,6 +464,10 @@
                    '                      *'
            DISPLAY '*REG.ESCRITOS EMPRESA: ' CN-REG-ESCRIT-EMPRESA  '  '
                    '                      *'
+           DISPLAY '*REG.ESCRITOS INSTITUC:' CN-REG-ESCRIT-INSTITUC '  '
+                   '                      *'
+           DISPLAY '*CLIENTES DESCARTADOS: ' REG-DESCARTADOS
+                   '                      *'
            DISPLAY '***************************************************'
       *
            .
