@@ -0,0 +1,659 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  MITCRUD.
+       AUTHOR.      DAVID.
+       DATE-WRITTEN 15/07/2025.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENTRADA ASSIGN TO FENTRADA
+           FILE STATUS FS-FENTRADA.
+      *
+           SELECT FINCIDE  ASSIGN TO FINCIDE
+           FILE STATUS FS-FINCIDE.
+      *
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+           SELECT FCONSUL ASSIGN TO FCONSUL
+           FILE STATUS FS-FCONSUL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FENTRADA
+           RECORDING MODE IS F.
+       01  REG-FENTRADA                                      PIC X(091).
+      *
+       FD FINCIDE
+           RECORDING MODE IS F.
+       01  REG-FINCIDE                                       PIC X(086).
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                                       PIC X(106).
+      *
+       FD FCONSUL
+           RECORDING MODE IS F.
+       01  REG-FCONSUL                                       PIC X(116).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FENTRADA                         PIC X(02).
+           05  FS-FSALIDA                          PIC X(02).
+           05  FS-FINCIDE                          PIC X(02).
+           05  FS-FCONSUL                          PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-REG-LEIDOS-FENTRADA              PIC 9(03).
+           05  CN-REG-ESCRIT-FSALIDA               PIC 9(03).
+           05  CN-REG-ESCRIT-FINCIDE               PIC 9(03).
+           05  CN-REG-ESCRIT-FCONSUL               PIC 9(03).
+      *
+       01  CT-CONTANTES.
+           05  CT-00                               PIC X(02) VALUE '00'.
+           05  CT-10                               PIC X(02) VALUE '10'.
+           05  CT-99                               PIC X(02) VALUE '99'.
+           05  CT-1                                PIC 9(02) VALUE 1.
+           05  CT-100                              PIC 9(03) VALUE 100.
+      *
+       01 TOTAL-CONTADORES                         PIC 9(03).
+      *
+         01  CT-RUT.
+              05  CT-RUT-1                   PIC X(08) VALUE 'RUTMIT1 '.
+              05  CT-RUT-2                   PIC X(08) VALUE 'RUTMIT2 '.
+              05  CT-RUT-3                   PIC X(08) VALUE 'RUTMIT3 '.
+              05  CT-RUT-4                   PIC X(08) VALUE 'RUTMIT4 '.
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-FENTRADA                     PIC X(01).
+               88  SW-SI-FIN-FENTRADA                         VALUE 'S'.
+               88  SW-NO-FIN-FENTRADA                         VALUE 'N'.
+          05 SW-ERROR                            PIC X(01).
+               88  SW-SI-ERROR                                VALUE 'S'.
+               88  SW-NO-ERROR                                VALUE 'N'.
+      *
+      *CPY DE ENTRADA
+       COPY MITCPYE.
+      *
+      *CPY DE SALIDA
+       COPY MITCPYS.
+      *
+      *CPY DE ERRORES
+       COPY MITCPYR.
+      *
+      *CPY DE RUT 1 (ALTA)
+       COPY MITCPY1.
+      *
+      *CPY DE RUT 2 (MODIFICACION)
+       COPY MITCPY2.
+      *
+      *CPY DE RUT 3 (BAJA)
+       COPY MITCPY3.
+      *
+      *CPY DE RUT 4 (CONSULTA)
+       COPY MITCPY4.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SW-SI-FIN-FENTRADA
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      * 1000-INICIO                                                    *
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      MITCPYE
+                      MITCPYS
+                      MITCPYR
+                      MITCPY1
+                      MITCPY2
+                      MITCPY3
+                      MITCPY4
+      *
+           SET SW-NO-FIN-FENTRADA               TO TRUE
+           SET SW-NO-ERROR                      TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS                                            *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN INPUT FENTRADA
+           OPEN OUTPUT FSALIDA
+           OPEN OUTPUT FINCIDE
+           OPEN OUTPUT FCONSUL
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FENTRADA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FINCIDE'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FCONSUL NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FCONSUL'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FCONSUL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESO                                                   *
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           PERFORM 2500-INFORMAR
+              THRU 2500-INFORMAR-EXIT
+      *
+           PERFORM 2600-LLAMADA-RUTINAS
+              THRU 2600-LLAMADA-RUTINAS-EXIT
+      *
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-INFORMAR-SALIDA                                           *
+      ******************************************************************
+      *
+       2100-INFORMAR-SALIDA.
+      *
+           MOVE ACCION-E                       TO ACCION-S
+      *
+           EVALUATE ACCION-E
+              WHEN 'A'
+                   MOVE DNI-1                   TO DNI-S
+                   MOVE NOMBRE-1                TO NOMBRE-S
+                   MOVE APELLIDOS-1             TO APELLIDOS-S
+                   MOVE TIMESTAMP-MODIF-S-1     TO TIMESTAMP-MODIF-S
+                   MOVE USUARIO-MODIF-S-1       TO USUARIO-MODIF-S
+              WHEN 'M'
+                   MOVE DNI-2                   TO DNI-S
+                   MOVE NOMBRE-2                TO NOMBRE-S
+                   MOVE APELLIDOS-2             TO APELLIDOS-S
+                   MOVE TIMESTAMP-MODIF-S-2     TO TIMESTAMP-MODIF-S
+                   MOVE USUARIO-MODIF-S-2       TO USUARIO-MODIF-S
+              WHEN 'B'
+                   MOVE DNI-3                   TO DNI-S
+           END-EVALUATE
+      *
+           .
+      *
+       2100-INFORMAR-SALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-ESCRIBIR-FSALIDA                                          *
+      ******************************************************************
+      *
+       2200-ESCRIBIR-FSALIDA.
+      *
+           WRITE REG-FSALIDA        FROM MITCPYS
+           DISPLAY 'MITCRUD: ESCRIBIENDO REGISTRO EN FSALIDA'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA'
+              DISPLAY 'PARRAFO: 2200-ESCRIBIR-FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE MITCPYS
+              ADD CT-1                  TO CN-REG-ESCRIT-FSALIDA
+           END-IF
+      *
+           .
+      *
+       2200-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2150-INFORMAR-CONSULTA                                         *
+      ******************************************************************
+      *
+       2150-INFORMAR-CONSULTA.
+      *
+           MOVE DNI-4                          TO DNI-S-4
+      *
+           .
+      *
+       2150-INFORMAR-CONSULTA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2250-ESCRIBIR-FCONSUL                                          *
+      ******************************************************************
+      *
+       2250-ESCRIBIR-FCONSUL.
+      *
+           WRITE REG-FCONSUL        FROM SALIDA
+           DISPLAY 'MITCRUD: ESCRIBIENDO REGISTRO EN FCONSUL'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FCONSUL NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FCONSUL'
+              DISPLAY 'PARRAFO: 2250-ESCRIBIR-FCONSUL'
+              DISPLAY 'FILE STATUS: ' FS-FCONSUL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              ADD CT-1                  TO CN-REG-ESCRIT-FCONSUL
+           END-IF
+      *
+           .
+      *
+       2250-ESCRIBIR-FCONSUL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-ESCRIBIR-FINCIDE                                          *
+      ******************************************************************
+      *
+       2300-ESCRIBIR-FINCIDE.
+      *
+           WRITE REG-FINCIDE        FROM MITCPYR
+           DISPLAY 'MITCRUD: ESCRIBIENDO REGISTRO EN FINCIDE'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FINCIDE'
+              DISPLAY 'PARRAFO: 2300-ESCRIBIR-FINCIDE'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE MITCPYR
+              ADD CT-1                  TO CN-REG-ESCRIT-FINCIDE
+           END-IF
+      *
+           .
+      *
+       2300-ESCRIBIR-FINCIDE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2400-INFORMAR-INCIDE                                           *
+      ******************************************************************
+      *
+       2400-INFORMAR-INCIDE.
+      *
+           EVALUATE ACCION-E
+           WHEN 'A'
+               MOVE RETORNO-ERR-1              TO RETORNO
+               MOVE PARRAFO-ERR-1              TO PARRAFO
+               MOVE DESCRIPCION-ERR-1          TO DESCRIPCION
+               MOVE SQLCODE-ERR-1              TO SQLCODE-ERR
+           WHEN 'M'
+               MOVE RETORNO-ERR-2              TO RETORNO
+               MOVE PARRAFO-ERR-2              TO PARRAFO
+               MOVE DESCRIPCION-ERR-2          TO DESCRIPCION
+               MOVE SQLCODE-ERR-2              TO SQLCODE-ERR
+           WHEN 'B'
+               MOVE RETORNO-ERR-3              TO RETORNO
+               MOVE PARRAFO-ERR-3              TO PARRAFO
+               MOVE DESCRIPCION-ERR-3          TO DESCRIPCION
+               MOVE SQLCODE-ERR-3              TO SQLCODE-ERR
+           WHEN 'C'
+               MOVE RETORNO-ERR-4              TO RETORNO
+               MOVE PARRAFO-ERR-4              TO PARRAFO
+               MOVE DESCRIPCION-ERR-4          TO DESCRIPCION
+               MOVE SQLCODE-ERR-4              TO SQLCODE-ERR
+           WHEN OTHER
+               DISPLAY 'ERROR: ACCION NO VALIDA'
+               MOVE CT-99                      TO RETORNO
+               MOVE '2400-INFORMAR-INCIDE'     TO PARRAFO
+               STRING 'ACCION-E NO VALIDA: '   DELIMITED BY SIZE
+                      ACCION-E                 DELIMITED BY SIZE
+                 INTO DESCRIPCION
+               MOVE 0                          TO SQLCODE-ERR
+           END-EVALUATE
+      *
+           .
+      *
+       2400-INFORMAR-INCIDE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2500-INFORMAR                                                  *
+      ******************************************************************
+      *
+       2500-INFORMAR.
+      *
+           EVALUATE ACCION-E
+           WHEN 'A'
+               DISPLAY 'MITCRUD: ACCION A REALIZAR: ALTA'
+               INITIALIZE MITCPY1
+      *
+               MOVE DNI-E                   TO DNI-1
+               MOVE NOMBRE-E                TO NOMBRE-1
+               MOVE APELLIDOS-E             TO APELLIDOS-1
+               MOVE FECNAC-E                TO FECNAC-1
+               MOVE SEXO-E                  TO SEXO-1
+               MOVE USUARIO-E               TO USUARIO-1
+      *
+               CALL CT-RUT-1 USING MITCPY1
+      *
+           WHEN 'M'
+               DISPLAY 'MITCRUD: ACCION A REALIZAR: MODIFICACION'
+               INITIALIZE MITCPY2
+      *
+               MOVE DNI-E                   TO DNI-2
+               MOVE NOMBRE-E                TO NOMBRE-2
+               MOVE APELLIDOS-E             TO APELLIDOS-2
+               MOVE FECNAC-E                TO FECNAC-2
+               MOVE SEXO-E                  TO SEXO-2
+               MOVE USUARIO-E               TO USUARIO-2
+      *
+               CALL CT-RUT-2 USING MITCPY2
+      *
+           WHEN 'B'
+               DISPLAY 'MITCRUD: ACCION A REALIZAR: BAJA'
+               INITIALIZE MITCPY3
+      *
+               MOVE DNI-E                   TO DNI-3
+      *
+               CALL CT-RUT-3 USING MITCPY3
+      *
+           WHEN 'C'
+               DISPLAY 'MITCRUD: ACCION A REALIZAR: CONSULTA'
+               INITIALIZE MITCPY4
+      *
+               MOVE DNI-E                   TO DNI-4
+      *
+               CALL CT-RUT-4 USING MITCPY4
+      *
+           WHEN OTHER
+               DISPLAY 'MITCRUD: ACCION NO VALIDA: ' ACCION-E
+           END-EVALUATE
+      *
+           .
+      *
+       2500-INFORMAR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2600-LLAMADA-RUTINAS                                           *
+      ******************************************************************
+      *
+       2600-LLAMADA-RUTINAS.
+           DISPLAY 'MITCRUD: ACCION A REALIZAR: ' ACCION-E
+           EVALUATE ACCION-E
+               WHEN 'A'
+      *****    EVALUAR EL RETORNO DE LA RUTINA RUTMIT1
+               EVALUATE RETORNO-ERR-1
+                   WHEN CT-00
+                        DISPLAY 'MITCRUD: RUTINA RUTMIT1 OK'
+
+                        PERFORM 2100-INFORMAR-SALIDA
+                           THRU 2100-INFORMAR-SALIDA-EXIT
+
+                        PERFORM 2200-ESCRIBIR-FSALIDA
+                           THRU 2200-ESCRIBIR-FSALIDA-EXIT
+                   WHEN OTHER
+                        DISPLAY 'ERROR: MIRAR FINCIDE'
+
+                        PERFORM 2400-INFORMAR-INCIDE
+                           THRU 2400-INFORMAR-INCIDE-EXIT
+
+                        PERFORM 2300-ESCRIBIR-FINCIDE
+                           THRU 2300-ESCRIBIR-FINCIDE-EXIT
+               END-EVALUATE
+               WHEN 'M'
+      *****    EVALUAR EL RETORNO DE LA RUTINA RUTMIT2
+               EVALUATE RETORNO-ERR-2
+                   WHEN CT-00
+                        DISPLAY 'MITCRUD: RUTINA RUTMIT2 OK'
+
+                        PERFORM 2100-INFORMAR-SALIDA
+                           THRU 2100-INFORMAR-SALIDA-EXIT
+
+                        PERFORM 2200-ESCRIBIR-FSALIDA
+                           THRU 2200-ESCRIBIR-FSALIDA-EXIT
+                   WHEN OTHER
+                        DISPLAY 'ERROR: MIRAR FINCIDE'
+
+                        PERFORM 2400-INFORMAR-INCIDE
+                           THRU 2400-INFORMAR-INCIDE-EXIT
+
+                        PERFORM 2300-ESCRIBIR-FINCIDE
+                           THRU 2300-ESCRIBIR-FINCIDE-EXIT
+               END-EVALUATE
+               WHEN 'B'
+      *****    EVALUAR EL RETORNO DE LA RUTINA RUTMIT3
+               EVALUATE RETORNO-ERR-3
+                   WHEN CT-00
+                        DISPLAY 'MITCRUD: RUTINA RUTMIT3 OK'
+
+                        PERFORM 2100-INFORMAR-SALIDA
+                           THRU 2100-INFORMAR-SALIDA-EXIT
+
+                        PERFORM 2200-ESCRIBIR-FSALIDA
+                           THRU 2200-ESCRIBIR-FSALIDA-EXIT
+                   WHEN OTHER
+                        DISPLAY 'ERROR: MIRAR FINCIDE'
+
+                        PERFORM 2400-INFORMAR-INCIDE
+                           THRU 2400-INFORMAR-INCIDE-EXIT
+
+                        PERFORM 2300-ESCRIBIR-FINCIDE
+                           THRU 2300-ESCRIBIR-FINCIDE-EXIT
+               END-EVALUATE
+               WHEN 'C'
+      *****    EVALUAR EL RETORNO DE LA RUTINA RUTMIT4
+               EVALUATE RETORNO-ERR-4
+                   WHEN CT-00
+                        DISPLAY 'MITCRUD: RUTINA RUTMIT4 OK'
+
+                        PERFORM 2150-INFORMAR-CONSULTA
+                           THRU 2150-INFORMAR-CONSULTA-EXIT
+
+                        PERFORM 2250-ESCRIBIR-FCONSUL
+                           THRU 2250-ESCRIBIR-FCONSUL-EXIT
+                   WHEN OTHER
+                        DISPLAY 'ERROR: MIRAR FINCIDE'
+
+                        PERFORM 2400-INFORMAR-INCIDE
+                           THRU 2400-INFORMAR-INCIDE-EXIT
+
+                        PERFORM 2300-ESCRIBIR-FINCIDE
+                           THRU 2300-ESCRIBIR-FINCIDE-EXIT
+               END-EVALUATE
+               WHEN OTHER
+                    DISPLAY 'ERROR: ACCION NO VALIDA'
+                    DISPLAY 'ERROR: MIRAR FINCIDE'
+
+                    PERFORM 2400-INFORMAR-INCIDE
+                       THRU 2400-INFORMAR-INCIDE-EXIT
+
+                    PERFORM 2300-ESCRIBIR-FINCIDE
+                       THRU 2300-ESCRIBIR-FINCIDE-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       2600-LLAMADA-RUTINAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FIN                                                       *
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3200-MOSTRAR-ESTADISTICAS
+              THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
+
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-FICHEROS                                           *
+      ******************************************************************
+      *
+       3100-CERRAR-FICHEROS.
+      *
+           CLOSE FENTRADA
+           CLOSE FSALIDA
+           CLOSE FINCIDE
+           CLOSE FCONSUL
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FENTRADA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FSALIDA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FINCIDE'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+           END-IF
+      *
+           IF FS-FCONSUL NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FCONSUL'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FCONSUL
+           END-IF
+      *
+           .
+      *
+       3100-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3200-MOSTRAR-ESTADISTICAS                                      *
+      ******************************************************************
+      *
+       3200-MOSTRAR-ESTADISTICAS.
+      *
+           ADD CN-REG-ESCRIT-FSALIDA TO CN-REG-LEIDOS-FENTRADA
+           GIVING TOTAL-CONTADORES
+
+           DISPLAY '***************************'
+           DISPLAY '*  ESTADISTICAS DEL  PGM  *'
+           DISPLAY '***************************'
+           DISPLAY '*REG.LEIDOS     FENTRADA: *' CN-REG-LEIDOS-FENTRADA
+           DISPLAY '*REG.ESCRITOS    FSALIDA: *' CN-REG-ESCRIT-FSALIDA
+           DISPLAY '*REG.ESCRITOS    FINCIDE: *' CN-REG-ESCRIT-FINCIDE
+           DISPLAY '*REG.ESCRITOS    FCONSUL: *' CN-REG-ESCRIT-FCONSUL
+           DISPLAY '*SALIDA TOTAL CONTADORES: *' TOTAL-CONTADORES
+           DISPLAY '***************************'
+      *
+           .
+      *
+       3200-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9000-LEER-FENTRADA                                             *
+      ******************************************************************
+      *
+       9000-LEER-FENTRADA.
+      *
+           READ FENTRADA INTO MITCPYE
+           DISPLAY 'MITCRUD: LEYENDO REGISTRO DE FENTRADA'
+      *
+           EVALUATE FS-FENTRADA
+               WHEN CT-00
+                    ADD CT-1                  TO CN-REG-LEIDOS-FENTRADA
+               WHEN CT-10
+                    SET SW-SI-FIN-FENTRADA TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL FICHERO FENTRADA'
+                    DISPLAY 'PARRAFO: 9000-LEER-FENTRADA'
+                    DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-FENTRADA-EXIT.
+           EXIT.
+      *
