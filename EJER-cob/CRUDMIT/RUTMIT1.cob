@@ -0,0 +1,267 @@
+      ******************************************************************
+      *                      R  U  T  M  I  T  1                       *
+      ******************************************************************
+      *     I D E N T I F I C A T I O N  D I V I S I O N               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   RUTMIT1.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 15/07/2025.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      * OBLIGATORIO, PARA DECLARAR LOS FICHEROS DE ENTRADA Y SALIDA
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CA-0                      PIC 9(01) VALUE 0.
+          05 CA-00                     PIC X(02) VALUE '00'.
+          05 CA-99                     PIC X(02) VALUE '99'.
+          05 CA-88                     PIC X(02) VALUE '88'.
+          05 CA-77                     PIC X(02) VALUE '77'.
+          05 CA-66                     PIC X(02) VALUE '66'.
+          05 CA-55                     PIC X(02) VALUE '55'.
+          05 CA-44                     PIC X(02) VALUE '44'.
+          05 CT-RUT                    PIC X(08) VALUE 'RUTVALDN'.
+          05 CT-DNI-INVALIDO           PIC X(50) VALUE
+             'DNI/NIF CON LETRA DE CONTROL NO VALIDA'.
+      *
+       01 SW-SWITCHES.
+          05 SW-DUPLICADO              PIC X(01).
+             88 SI-DUPLICADO           VALUE 'S'.
+             88 NO-DUPLICADO           VALUE 'N'.
+      *
+       01 WK-VARIABLES.
+          05 WK-CONTADOR               PIC 9(04) USAGE COMP.
+          05 WK-TIMESTAMP              PIC X(26).
+      *---------------- SQLCA ------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *---------------- DCLGEN -----------------------
+           EXEC SQL
+               INCLUDE TBMITAB
+           END-EXEC.
+      *ESTRUCTURA DE COMUNICACION CON LA RUTINA DE VALIDACION DE DNI/NIF
+       COPY CPRUTDN.
+      *
+      ******************************************************************
+      *     L I N K A G E   S E C T I O N                              *
+      ******************************************************************
+       LINKAGE SECTION.
+      *ESTRUCTURA DE COMUNICACION DE MI RUTINA
+       COPY MITCPY1.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION USING MITCPY1.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE ERRORES-1
+                      DCLMITABLA
+      *
+           MOVE CA-00              TO RETORNO-ERR-1
+           MOVE SPACES             TO DESCRIPCION-ERR-1
+           MOVE SPACES             TO PARRAFO-ERR-1
+      *
+           SET NO-DUPLICADO        TO TRUE
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1500-VERIFICAR-DUPLICADO                                   *
+      ******************************************************************
+       1500-VERIFICAR-DUPLICADO.
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WK-CONTADOR
+               FROM MITABLA
+               WHERE DNI = :TB-DNI
+           END-EXEC
+      *
+           IF WK-CONTADOR > 0
+              SET SI-DUPLICADO            TO TRUE
+              MOVE CA-77                  TO RETORNO-ERR-1
+              MOVE '1500-VERIFICAR-DUPLICADO' TO PARRAFO-ERR-1
+              MOVE 'DNI ya existe en MITABLA' TO
+                   DESCRIPCION-ERR-1
+              MOVE 0                      TO SQLCODE-ERR-1
+           END-IF
+      *
+           .
+       1500-VERIFICAR-DUPLICADO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1600-VALIDAR-DNI                                           *
+      * INVOCA LA RUTINA COMPARTIDA DE VALIDACION DE LETRA DE CONTROL  *
+      * DE DNI/NIF (RUTVALDN) ANTES DE DAR DE ALTA EN MITABLA.         *
+      ******************************************************************
+       1600-VALIDAR-DNI.
+      *
+           MOVE TB-DNI                 TO DNI-NIF-E
+      *
+           CALL CT-RUT USING CPRUTDN
+      *
+           IF NO-DNI-NIF-VALIDO
+              MOVE CA-99                  TO RETORNO-ERR-1
+              MOVE '1600-VALIDAR-DNI'     TO PARRAFO-ERR-1
+              MOVE CT-DNI-INVALIDO        TO DESCRIPCION-ERR-1
+              MOVE 0                      TO SQLCODE-ERR-1
+           END-IF
+      *
+           .
+       1600-VALIDAR-DNI-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           MOVE DNI-1              TO TB-DNI
+           MOVE NOMBRE-1           TO TB-NOMBRE
+           MOVE APELLIDOS-1        TO TB-APELLIDOS
+           MOVE FECNAC-1           TO TB-FECNAC
+           MOVE SEXO-1             TO TB-SEXO
+      *
+           PERFORM 1600-VALIDAR-DNI
+              THRU 1600-VALIDAR-DNI-EXIT
+      *
+           IF NO-DNI-NIF-VALIDO
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           PERFORM 1500-VERIFICAR-DUPLICADO
+              THRU 1500-VERIFICAR-DUPLICADO-EXIT
+      *
+           IF SI-DUPLICADO
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :WK-TIMESTAMP
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           MOVE WK-TIMESTAMP       TO TB-TIMESTAMP-MODIF
+           MOVE USUARIO-1          TO TB-USUARIO-MODIF
+      *
+           EXEC SQL
+               INSERT INTO MITABLA
+               VALUES (
+                       :TB-DNI
+                       ,:TB-NOMBRE
+                       ,:TB-APELLIDOS
+                       ,:TB-FECNAC
+                       ,:TB-SEXO
+                       ,:TB-TIMESTAMP-MODIF
+                       ,:TB-USUARIO-MODIF
+               )
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                   DISPLAY 'Insert OK'
+                   MOVE TB-TIMESTAMP-MODIF     TO TIMESTAMP-MODIF-S-1
+                   MOVE TB-USUARIO-MODIF       TO USUARIO-MODIF-S-1
+              WHEN 100
+                   MOVE CA-88                  TO RETORNO-ERR-1
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-1
+                   MOVE 'Insert vacio'         TO DESCRIPCION-ERR-1
+                   MOVE SQLCODE                TO SQLCODE-ERR-1
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -803
+                   MOVE CA-77                  TO RETORNO-ERR-1
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-1
+                   MOVE 'Insert duplicado'     TO DESCRIPCION-ERR-1
+                   MOVE SQLCODE                TO SQLCODE-ERR-1
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -305
+                   MOVE CA-66                  TO RETORNO-ERR-1
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-1
+                   MOVE 'Insert nulo'          TO DESCRIPCION-ERR-1
+                   MOVE SQLCODE                TO SQLCODE-ERR-1
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -180
+                   MOVE CA-55                  TO RETORNO-ERR-1
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-1
+                   MOVE 'Insert fecha invalida' TO DESCRIPCION-ERR-1
+                   MOVE SQLCODE                TO SQLCODE-ERR-1
+
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+              WHEN OTHER
+                   MOVE CA-44                  TO RETORNO-ERR-1
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-1
+                   MOVE 'Insert'               TO DESCRIPCION-ERR-1
+                   MOVE SQLCODE                TO SQLCODE-ERR-1
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           GOBACK.
+       3000-FIN-EXIT.
+           EXIT.
+      *
