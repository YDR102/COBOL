@@ -0,0 +1,191 @@
+      ******************************************************************
+      *                      R  U  T  M  I  T  2                       *
+      ******************************************************************
+      *     I D E N T I F I C A T I O N  D I V I S I O N               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   RUTMIT2.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 15/07/2025.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      * OBLIGATORIO, PARA DECLARAR LOS FICHEROS DE ENTRADA Y SALIDA
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CA-0                      PIC 9(01) VALUE 0.
+          05 CA-00                     PIC X(02) VALUE '00'.
+          05 CA-99                     PIC X(02) VALUE '99'.
+          05 CA-88                     PIC X(02) VALUE '88'.
+          05 CA-77                     PIC X(02) VALUE '77'.
+          05 CA-66                     PIC X(02) VALUE '66'.
+          05 CA-55                     PIC X(02) VALUE '55'.
+          05 CA-44                     PIC X(02) VALUE '44'.
+      *
+       01 WK-VARIABLES.
+          05 WK-TIMESTAMP               PIC X(26).
+      *---------------- SQLCA ------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *---------------- DCLGEN -----------------------
+           EXEC SQL
+               INCLUDE TBMITAB
+           END-EXEC.
+      *
+      ******************************************************************
+      *     L I N K A G E   S E C T I O N                              *
+      ******************************************************************
+       LINKAGE SECTION.
+       COPY MITCPY2.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION USING MITCPY2.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE ERRORES-2
+                      DCLMITABLA
+      *
+           MOVE CA-00              TO RETORNO-ERR-2
+           MOVE SPACES             TO DESCRIPCION-ERR-2
+           MOVE SPACES             TO PARRAFO-ERR-2
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           MOVE DNI-2              TO TB-DNI
+           MOVE NOMBRE-2           TO TB-NOMBRE
+           MOVE APELLIDOS-2        TO TB-APELLIDOS
+           MOVE FECNAC-2           TO TB-FECNAC
+           MOVE SEXO-2             TO TB-SEXO
+      *
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :WK-TIMESTAMP
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           MOVE WK-TIMESTAMP       TO TB-TIMESTAMP-MODIF
+           MOVE USUARIO-2          TO TB-USUARIO-MODIF
+      *
+           EXEC SQL
+               UPDATE MITABLA
+               SET
+                   NOMBRE = :TB-NOMBRE,
+                   APELLIDOS = :TB-APELLIDOS,
+                   FECNAC = :TB-FECNAC,
+                   SEXO = :TB-SEXO,
+                   TIMESTAMP_MODIF = :TB-TIMESTAMP-MODIF,
+                   USUARIO_MODIF = :TB-USUARIO-MODIF
+               WHERE
+                   DNI = :TB-DNI
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                   DISPLAY 'update OK'
+                   MOVE TB-TIMESTAMP-MODIF     TO TIMESTAMP-MODIF-S-2
+                   MOVE TB-USUARIO-MODIF       TO USUARIO-MODIF-S-2
+              WHEN 100
+                   MOVE CA-88                  TO RETORNO-ERR-2
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-2
+                   MOVE 'Update vacio'         TO DESCRIPCION-ERR-2
+                   MOVE SQLCODE                TO SQLCODE-ERR-2
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -803
+                   MOVE CA-77                  TO RETORNO-ERR-2
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-2
+                   MOVE 'Update duplicado'     TO DESCRIPCION-ERR-2
+                   MOVE SQLCODE                TO SQLCODE-ERR-2
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -305
+                   MOVE CA-66                  TO RETORNO-ERR-2
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-2
+                   MOVE 'Update nulo'          TO DESCRIPCION-ERR-2
+                   MOVE SQLCODE                TO SQLCODE-ERR-2
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -180
+                   MOVE CA-55                  TO RETORNO-ERR-2
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-2
+                   MOVE 'Update fecha invalida' TO DESCRIPCION-ERR-2
+                   MOVE SQLCODE                TO SQLCODE-ERR-2
+
+                       PERFORM 3000-FIN
+                          THRU 3000-FIN-EXIT
+              WHEN OTHER
+                   MOVE CA-44                  TO RETORNO-ERR-2
+                   MOVE '2000-PROCESO'         TO PARRAFO-ERR-2
+                   MOVE 'Update'               TO DESCRIPCION-ERR-2
+                   MOVE SQLCODE                TO SQLCODE-ERR-2
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           GOBACK.
+       3000-FIN-EXIT.
+           EXIT.
+      *
