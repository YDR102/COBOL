@@ -58,6 +58,12 @@
           05 SW-FIN-CURSOR             PIC X(01).
              88 SI-FIN-CURSOR          VALUE 'S'.
              88 NO-FIN-CURSOR          VALUE 'N'.
+          05 SW-DUPLICADO              PIC X(01).
+             88 SI-DUPLICADO           VALUE 'S'.
+             88 NO-DUPLICADO           VALUE 'N'.
+      *
+       01 WK-VARIABLES.
+          05 WK-CONTADOR               PIC 9(04) USAGE COMP.
       *---------------- SQLCA ------------------------
            EXEC SQL
                INCLUDE SQLCA
@@ -99,12 +105,39 @@
            MOVE CA-00              TO RETORNO-ERR-1
            MOVE SPACES             TO DESCRIPCION-ERR-1
            MOVE SPACES             TO PARRAFO-ERR-1
+      *
+           SET NO-DUPLICADO        TO TRUE
       *
            .
        1000-INICIO-EXIT.
            EXIT.
       *
       ******************************************************************
+      *     1500-VERIFICAR-DUPLICADO                                   *
+      ******************************************************************
+       1500-VERIFICAR-DUPLICADO.
+      *
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WK-CONTADOR
+               FROM EMPLEADOS
+               WHERE MATRICULA = :TB-MATRICULA
+           END-EXEC
+      *
+           IF WK-CONTADOR > 0
+              SET SI-DUPLICADO            TO TRUE
+              MOVE CA-77                  TO RETORNO-ERR-1
+              MOVE '1500-VERIFICAR-DUPLICADO' TO PARRAFO-ERR-1
+              MOVE 'Empleado ya existe en EMPLEADOS' TO
+                   DESCRIPCION-ERR-1
+              MOVE 0                      TO SQLCODE-ERR-1
+           END-IF
+      *
+           .
+       1500-VERIFICAR-DUPLICADO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     2000-PROCESO                                               *
       ******************************************************************
        2000-PROCESO.
@@ -118,6 +151,15 @@
            MOVE SALARIO-1          TO TB-SALARIO
            MOVE FECHA-INGRESO-1    TO TB-FECHA-INGRESO
            MOVE FECHA-NACIMIENTO-1 TO TB-FECHA-NACIMIENTO
+      *
+           PERFORM 1500-VERIFICAR-DUPLICADO
+              THRU 1500-VERIFICAR-DUPLICADO-EXIT
+      *
+           IF SI-DUPLICADO
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
            EXEC SQL
                INSERT INTO EMPLEADOS
                VALUES (
