@@ -110,14 +110,22 @@
       *
            MOVE MATRICULA-4                     TO TB-MATRICULA
            EXEC SQL
-               SELECT SALARIO, FECHA_NACIMIENTO
-               INTO :TB-SALARIO, :TB-FECHA-NACIMIENTO
+               SELECT APELLIDO, NOMBRE, CATEGORIA, DEPARTAMENTO,
+                      SECCION, SALARIO, FECHA_NACIMIENTO
+               INTO :TB-APELLIDO, :TB-NOMBRE, :TB-CATEGORIA,
+                    :TB-DEPARTAMENTO, :TB-SECCION, :TB-SALARIO,
+                    :TB-FECHA-NACIMIENTO
                FROM EMPLEADOS
                WHERE MATRICULA = :TB-MATRICULA
            END-EXEC
            EVALUATE SQLCODE
               WHEN 0
                    DISPLAY 'Consulta OK'
+                   MOVE TB-APELLIDO             TO APELLIDO-S-4
+                   MOVE TB-NOMBRE               TO NOMBRE-S-4
+                   MOVE TB-CATEGORIA            TO CATEGORIA-S-4
+                   MOVE TB-DEPARTAMENTO         TO DEPARTAMENTO-S-4
+                   MOVE TB-SECCION              TO SECCION-S-4
                    MOVE TB-SALARIO              TO SALARIO-S-4
                    MOVE TB-FECHA-NACIMIENTO     TO FECHA-NACIMIENTO-S-4
               WHEN 100
