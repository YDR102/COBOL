@@ -19,6 +19,9 @@
       *
            SELECT FSALIDA ASSIGN TO FSALIDA
            FILE STATUS FS-FSALIDA.
+      *
+           SELECT FCONSUL ASSIGN TO FCONSUL
+           FILE STATUS FS-FCONSUL.
       *
        DATA DIVISION.
       *
@@ -35,6 +38,10 @@
        FD FSALIDA
            RECORDING MODE IS F.
        01  REG-FSALIDA                                       PIC X(017).
+      *
+       FD FCONSUL
+           RECORDING MODE IS F.
+       01  REG-FCONSUL                                       PIC X(181).
       *
        WORKING-STORAGE SECTION.
       *
@@ -42,11 +49,13 @@
            05  FS-FENTRADA                         PIC X(02).
            05  FS-FSALIDA                          PIC X(02).
            05  FS-FINCIDE                          PIC X(02).
+           05  FS-FCONSUL                          PIC X(02).
       *
        01  CN-CONTADORES.
            05  CN-REG-LEIDOS-FENTRADA              PIC 9(03).
            05  CN-REG-ESCRIT-FSALIDA               PIC 9(03).
            05  CN-REG-ESCRIT-FINCIDE               PIC 9(03).
+           05  CN-REG-ESCRIT-FCONSUL               PIC 9(03).
       *
        01  CT-CONTANTES.
            05  CT-00                               PIC X(02) VALUE '00'.
@@ -92,6 +101,9 @@
       *CPY DE RUT 4
        COPY CRUDCPY4.
       *
+      *CPY DE SALIDA DE CONSULTA
+       COPY CRUDCPYC.
+      *
       ******************************************************************
       ** PROCEDURE DIVISION                                           **
       ******************************************************************
@@ -125,6 +137,7 @@
                       CRUDCPY2
                       CRUDCPY3
                       CRUDCPY4
+                      CRUDCPYC
       *
            SET SW-NO-FIN-FENTRADA               TO TRUE
            SET SW-NO-ERROR                      TO TRUE
@@ -148,6 +161,7 @@
            OPEN INPUT FENTRADA
            OPEN OUTPUT FSALIDA
            OPEN OUTPUT FINCIDE
+           OPEN OUTPUT FCONSUL
       *
            IF FS-FENTRADA NOT = CT-00
               DISPLAY 'ERROR AL ABRIR FENTRADA'
@@ -175,6 +189,15 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FCONSUL NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FCONSUL'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FCONSUL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -246,6 +269,57 @@
            EXIT.
       *
       ******************************************************************
+      * 2150-INFORMAR-CONSULTA                                         *
+      ******************************************************************
+      *
+       2150-INFORMAR-CONSULTA.
+      *
+           DISPLAY 'MOVER ' MATRICULA-4 ' A MATRICULA-C'
+           DISPLAY 'MOVER ' SALARIO-S-4 ' A SALARIO-C'
+           DISPLAY 'MOVER ' FECHA-NACIMIENTO-S-4 ' A FECHA-NACIMIENTO-C'
+
+           MOVE MATRICULA-4                       TO MATRICULA-C
+           MOVE APELLIDO-S-4                      TO APELLIDO-C
+           MOVE NOMBRE-S-4                        TO NOMBRE-C
+           MOVE CATEGORIA-S-4                     TO CATEGORIA-C
+           MOVE DEPARTAMENTO-S-4                  TO DEPARTAMENTO-C
+           MOVE SECCION-S-4                       TO SECCION-C
+           MOVE SALARIO-S-4                       TO SALARIO-C
+           MOVE FECHA-NACIMIENTO-S-4              TO FECHA-NACIMIENTO-C
+      *
+           .
+      *
+       2150-INFORMAR-CONSULTA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2250-ESCRIBIR-FCONSUL                                          *
+      ******************************************************************
+      *
+       2250-ESCRIBIR-FCONSUL.
+      *
+           WRITE REG-FCONSUL        FROM CRUDCPYC
+           DISPLAY 'CRUDPGM: ESCRIBIENDO REGISTRO EN FCONSUL'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FCONSUL NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FCONSUL'
+              DISPLAY 'PARRAFO: 2250-ESCRIBIR-FCONSUL'
+              DISPLAY 'FILE STATUS: ' FS-FCONSUL
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE CRUDCPYC
+              ADD CT-1                  TO CN-REG-ESCRIT-FCONSUL
+           END-IF
+      *
+           .
+      *
+       2250-ESCRIBIR-FCONSUL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 2300-ESCRIBIR-FINCIDE                                          *
       ******************************************************************
       *
@@ -301,6 +375,12 @@
                MOVE SQLCODE-ERR-4              TO SQLCODE-ERR
            WHEN OTHER
                DISPLAY 'ERROR: ACCION NO VALIDA'
+               MOVE CT-99                      TO RETORNO
+               MOVE '2500-INFORMAR'            TO PARRAFO
+               STRING 'ACCION-E NO VALIDA: '   DELIMITED BY SIZE
+                      ACCION-E                 DELIMITED BY SIZE
+                 INTO DESCRIPCION
+               MOVE 0                          TO SQLCODE-ERR
            END-EVALUATE
       *
            .
@@ -364,7 +444,7 @@
                CALL CT-RUT-4 USING CRUDCPY4
       *
            WHEN OTHER
-               DISPLAY 'ERROR: ACCION NO VALIDA'
+               DISPLAY 'CRUDPGM: ACCION NO VALIDA: ' ACCION-E
            END-EVALUATE
       *
            .
@@ -445,11 +525,11 @@
                    WHEN CT-00
                         DISPLAY 'CRUDPGM: RUTINA CRUD 4 OK'
 
-                        PERFORM 2100-INFORMAR-SALIDA
-                           THRU 2100-INFORMAR-SALIDA-EXIT
+                        PERFORM 2150-INFORMAR-CONSULTA
+                           THRU 2150-INFORMAR-CONSULTA-EXIT
 
-                        PERFORM 2200-ESCRIBIR-FSALIDA
-                           THRU 2200-ESCRIBIR-FSALIDA-EXIT
+                        PERFORM 2250-ESCRIBIR-FCONSUL
+                           THRU 2250-ESCRIBIR-FCONSUL-EXIT
                    WHEN OTHER
                         DISPLAY 'ERROR: MIRAR FINCIDE'
 
@@ -461,6 +541,13 @@
                END-EVALUATE
                WHEN OTHER
                     DISPLAY 'ERROR: ACCION NO VALIDA'
+                    DISPLAY 'ERROR: MIRAR FINCIDE'
+
+                    PERFORM 2400-INFORMAR-INCIDE
+                       THRU 2400-INFORMAR-INCIDE-EXIT
+
+                    PERFORM 2300-ESCRIBIR-FINCIDE
+                       THRU 2300-ESCRIBIR-FINCIDE-EXIT
            END-EVALUATE
       *
            .
@@ -496,6 +583,7 @@
            CLOSE FENTRADA
            CLOSE FSALIDA
            CLOSE FINCIDE
+           CLOSE FCONSUL
       *
            IF FS-FENTRADA NOT = CT-00
               DISPLAY 'ERROR AL CERRAR FENTRADA'
@@ -514,6 +602,12 @@
               DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
               DISPLAY 'FILE STATUS: ' FS-FINCIDE
            END-IF
+      *
+           IF FS-FCONSUL NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FCONSUL'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FCONSUL
+           END-IF
       *
            .
       *
@@ -535,6 +629,7 @@
            DISPLAY '*REG.LEIDOS     FENTRADA: *' CN-REG-LEIDOS-FENTRADA
            DISPLAY '*REG.ESCRITOS    FSALIDA: *' CN-REG-ESCRIT-FSALIDA
            DISPLAY '*REG.ESCRITOS    FINCIDE: *' CN-REG-ESCRIT-FINCIDE
+           DISPLAY '*REG.ESCRITOS    FCONSUL: *' CN-REG-ESCRIT-FCONSUL
            DISPLAY '*SALIDA TOTAL CONTADORES: *' TOTAL-CONTADORES
            DISPLAY '***************************'
       *
