@@ -58,6 +58,9 @@
           05 SW-FIN-CURSOR             PIC X(01).
              88 SI-FIN-CURSOR          VALUE 'S'.
              88 NO-FIN-CURSOR          VALUE 'N'.
+      *
+       01 WK-VARIABLES-HISTORICO.
+          05 WK-FECHA-EFECTIVA         PIC X(26).
       *---------------- SQLCA ------------------------
            EXEC SQL
                INCLUDE SQLCA
@@ -66,6 +69,10 @@
            EXEC SQL
                INCLUDE TBEMPLE
            END-EXEC.
+      *---------------- DCLGEN HISTORICO --------------
+           EXEC SQL
+               INCLUDE TBEMPHIS
+           END-EXEC.
       *
       ******************************************************************
       *     L I N K A G E   S E C T I O N                              *
@@ -94,6 +101,7 @@
       *
            INITIALIZE ERRORES-2
                       DCLEMPLEADOS
+                      DCLEMPLEADOSHIST
       *
            MOVE CA-00              TO RETORNO-ERR-2
            MOVE SPACES             TO DESCRIPCION-ERR-2
@@ -104,6 +112,68 @@
            EXIT.
       *
       ******************************************************************
+      *     1500-GUARDAR-HISTORICO                                     *
+      ******************************************************************
+       1500-GUARDAR-HISTORICO.
+      *
+           EXEC SQL
+               SELECT
+                   APELLIDO, NOMBRE, CATEGORIA, DEPARTAMENTO,
+                   SECCION, SALARIO, FECHA_INGRESO, FECHA_NACIMIENTO
+               INTO
+                   :HI-APELLIDO, :HI-NOMBRE, :HI-CATEGORIA,
+                   :HI-DEPARTAMENTO, :HI-SECCION, :HI-SALARIO,
+                   :HI-FECHA-INGRESO, :HI-FECHA-NACIMIENTO
+               FROM EMPLEADOS
+               WHERE MATRICULA = :TB-MATRICULA
+           END-EXEC
+
+           IF SQLCODE = CA-0
+              EXEC SQL
+                  SELECT CURRENT TIMESTAMP
+                    INTO :WK-FECHA-EFECTIVA
+                    FROM SYSIBM.SYSDUMMY1
+              END-EXEC
+
+              MOVE TB-MATRICULA          TO HI-MATRICULA
+              MOVE WK-FECHA-EFECTIVA     TO HI-FECHA-EFECTIVA
+
+              EXEC SQL
+                  INSERT INTO EMPLEADOS_HIST
+                  VALUES ( :HI-MATRICULA, :HI-APELLIDO, :HI-NOMBRE,
+                           :HI-CATEGORIA, :HI-DEPARTAMENTO,
+                           :HI-SECCION, :HI-SALARIO,
+                           :HI-FECHA-INGRESO, :HI-FECHA-NACIMIENTO,
+                           :HI-FECHA-EFECTIVA )
+              END-EXEC
+
+              EVALUATE SQLCODE
+                 WHEN 0
+                      CONTINUE
+                 WHEN OTHER
+                      MOVE CA-44                    TO RETORNO-ERR-2
+                      MOVE '1500-GUARDAR-HISTORICO' TO PARRAFO-ERR-2
+                      MOVE 'Insert historico'       TO DESCRIPCION-ERR-2
+                      MOVE SQLCODE                  TO SQLCODE-ERR-2
+
+                      PERFORM 3000-FIN
+                         THRU 3000-FIN-EXIT
+              END-EVALUATE
+           ELSE
+              MOVE CA-99                    TO RETORNO-ERR-2
+              MOVE '1500-GUARDAR-HISTORICO' TO PARRAFO-ERR-2
+              MOVE 'Select historico'       TO DESCRIPCION-ERR-2
+              MOVE SQLCODE                  TO SQLCODE-ERR-2
+
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+       1500-GUARDAR-HISTORICO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     2000-PROCESO                                               *
       ******************************************************************
        2000-PROCESO.
@@ -118,6 +188,9 @@
            MOVE FECHA-INGRESO-2    TO TB-FECHA-INGRESO
            MOVE FECHA-NACIMIENTO-2 TO TB-FECHA-NACIMIENTO
 
+           PERFORM 1500-GUARDAR-HISTORICO
+              THRU 1500-GUARDAR-HISTORICO-EXIT
+
            EXEC SQL
                UPDATE EMPLEADOS
                SET
