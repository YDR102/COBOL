@@ -18,6 +18,9 @@
       *--------------------- FICHEROS DE ENTRADA ----------------------*
            SELECT FENTRADA
            ASSIGN TO FENTRADA
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS WK-NUM-REG-REL
            FILE STATUS IS FS-FENTRADA.
       ******************************************************************
       **      D A T A   D I V I S I O N                               **
@@ -37,6 +40,7 @@
           05 CA-REPOS             PIC X(05)         VALUE 'REPOS'.
           05 CA-KO                PIC X(02)         VALUE 'KO'.
           05 CA-OK                PIC X(02)         VALUE 'OK'.
+          05 CA-23                PIC X(02)         VALUE '23'.
       *--------------------- CONSTANTES NUMERICAS ---------------------*
        01 CN-CONSTANTES-NUMERICAS.
           05 CN-100               PIC 9(03)         VALUE 100.
@@ -59,11 +63,16 @@
              10 OFICINA-CLAVE     PIC X(04).
              10 DC-CLAVE          PIC X(02).
              10 NUM-CUENTA-CLAVE  PIC X(10).
+          05 WK-NUM-REG-REL       PIC 9(09)         VALUE ZEROS.
+          05 WK-CLAVE-REPOS-REL.
+             10 WK-NUM-REG-REL-TEXT PIC 9(09).
+             10 FILLER            PIC X(991).
       *--------------------- COPY DE RUTINA ---------------------------*
        COPY CPYREPOS.
       *--------------------- DECLARACIONES SQL ------------------------*
        EXEC SQL INCLUDE SQLCA END-EXEC.
        EXEC SQL INCLUDE TBDAREPO END-EXEC.
+       EXEC SQL INCLUDE TBDAHIST END-EXEC.
       ******************************************************************
       **      P R O C E D U R E   D I V I S I O N                     **
       ******************************************************************
@@ -85,8 +94,14 @@
                       FS-FILE-STATUS
                       CPYREPOS
                       DCLDAREPOS
+                      DCLDAHISTOR
+      *
+           MOVE CA-OK TO DH-ESTADO-FINAL
       *
            SET NO-FIN-FENTRADA TO TRUE
+      *
+           PERFORM INICIAR-HISTORIAL
+              THRU INICIAR-HISTORIAL-EXIT
       *
            PERFORM ABRIR-FICHEROS
               THRU ABRIR-FICHEROS-EXIT
@@ -107,6 +122,7 @@
               DISPLAY 'ERROR EN LA APERTURA DEL FICHERO DE FENTRADA'
               DISPLAY 'NOMBRE DEL FICHERO: FENTRADA'
               DISPLAY 'FILE STATUS: ' FS-FENTRADA
+              MOVE CA-KO    TO DH-ESTADO-FINAL
               PERFORM FIN
                  THRU FIN-EXIT
            END-IF
@@ -115,6 +131,19 @@
       *
        ABRIR-FICHEROS-EXIT.
            EXIT.
+      *--------------------- INICIAR HISTORIAL ------------------------*
+       INICIAR-HISTORIAL.
+           MOVE CA-REPOS TO DH-NOMBRE-PGM
+      *
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+                INTO :DH-FECHA-INICIO
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+           .
+       INICIAR-HISTORIAL-EXIT.
+           EXIT
+           .
       *--------------------- CONSULTAR DAREPOS -------------------------*
        CONSULTAR-DAREPOS.
       *
@@ -133,10 +162,9 @@
       *
                  EVALUATE TB-ESTADO
                     WHEN CA-KO
-                       DISPLAY 'VOY A LEER ENTRADA'
-                       PERFORM LEER-ENTRADA
-                          THRU LEER-ENTRADA-EXIT
-                         UNTIL WK-CLAVE-ENT > TB-VALOR-CLAVE-TEXT
+                       DISPLAY 'VOY A REPOSICIONAR FENTRADA'
+                       PERFORM REPOSICIONAR-FENTRADA
+                          THRU REPOSICIONAR-FENTRADA-EXIT
       *
                     WHEN CA-OK
                        PERFORM LEER-ENTRADA
@@ -144,6 +172,7 @@
       *
                     WHEN OTHER
                        DISPLAY 'ERROR: CAMPO TB-ESTADO NO VALIDO'
+                       MOVE CA-KO    TO DH-ESTADO-FINAL
                        PERFORM FIN
                           THRU FIN-EXIT
                  END-EVALUATE
@@ -161,6 +190,7 @@
                  DISPLAY 'SQLCODE: ' SQLCODE
                  DISPLAY 'PARRAFO: CONSULTAR-DAREPOS'
                  DISPLAY 'TABLA: DAREPOS'
+                 MOVE CA-KO    TO DH-ESTADO-FINAL
                  PERFORM FIN
                     THRU FIN-EXIT
            END-EVALUATE
@@ -189,6 +219,7 @@
                  DISPLAY 'PARRAFO: INSERTAR-DAREPOS'
                  DISPLAY 'TABLA  : DAREPOS'
                  DISPLAY 'ERROR: NO ES PUSIBLA'
+                 MOVE CA-KO    TO DH-ESTADO-FINAL
                  PERFORM FIN
                     THRU FIN-EXIT
               WHEN OTHER
@@ -197,6 +228,7 @@
                  DISPLAY 'SQLCODE: ' SQLCODE
                  DISPLAY 'PARRAFO: INSERTAR-DAREPOS'
                  DISPLAY 'TABLA  : DAREPOS'
+                 MOVE CA-KO    TO DH-ESTADO-FINAL
                  PERFORM FIN
                     THRU FIN-EXIT
            END-EVALUATE
@@ -206,8 +238,36 @@
            .
       *--------------------- LEER ENTRADA ------------------------------*
        LEER-ENTRADA.
+           READ FENTRADA NEXT RECORD INTO ENTRADA
+      *
+           PERFORM TRATAR-LECTURA-FENTRADA
+              THRU TRATAR-LECTURA-FENTRADA-EXIT
+           .
+      *
+       LEER-ENTRADA-EXIT.
+           EXIT
+           .
+      *------------------- REPOSICIONAR FENTRADA --------------------*
+      *    RESTART: EN VEZ DE VOLVER A LEER DESDE EL PRINCIPIO DE
+      *    FENTRADA HASTA LA CLAVE DONDE SE QUEDO EL PROCESO ANTERIOR,
+      *    NOS POSICIONAMOS DIRECTAMENTE EN EL SIGUIENTE REGISTRO A
+      *    PROCESAR MEDIANTE UNA LECTURA POR CLAVE RELATIVA.
+       REPOSICIONAR-FENTRADA.
+           MOVE TB-VALOR-CLAVE-TEXT    TO WK-CLAVE-REPOS-REL
+           MOVE WK-NUM-REG-REL-TEXT    TO WK-NUM-REG-REL
+           ADD 1                       TO WK-NUM-REG-REL
+      *
            READ FENTRADA INTO ENTRADA
       *
+           PERFORM TRATAR-LECTURA-FENTRADA
+              THRU TRATAR-LECTURA-FENTRADA-EXIT
+           .
+      *
+       REPOSICIONAR-FENTRADA-EXIT.
+           EXIT
+           .
+      *------------------- TRATAR LECTURA FENTRADA ------------------*
+       TRATAR-LECTURA-FENTRADA.
            EVALUATE FS-FENTRADA
       *
              WHEN CA-00
@@ -218,6 +278,7 @@
                 MOVE NUM-CUENTA      TO NUM-CUENTA-CLAVE
       *
              WHEN CA-10
+             WHEN CA-23
                 DISPLAY 'HE LEIDO Y SE HA ACABADO'
                 SET SI-FIN-FENTRADA TO TRUE
                  PERFORM DAREPOS-OK
@@ -228,13 +289,14 @@
                 DISPLAY 'ERROR AL LEER FICHERO DE FENTRADA'
                 DISPLAY 'NOMBRE DEL FICHERO: FENTRADA'
                 DISPLAY 'FILE STATUS: ' FS-FENTRADA
+                MOVE CA-KO    TO DH-ESTADO-FINAL
                 PERFORM FIN
                    THRU FIN-EXIT
       *
            END-EVALUATE
            .
       *
-       LEER-ENTRADA-EXIT.
+       TRATAR-LECTURA-FENTRADA-EXIT.
            EXIT
            .
       *--------------------- PROCESO ----------------------------------*
@@ -266,6 +328,7 @@
                   DISPLAY 'TABLA           :' TABLA
                   DISPLAY 'PARRAFO         :' PARRAFO
                   DISPLAY 'SQLCODE         :' SQLCODE-E
+                  MOVE CA-KO    TO DH-ESTADO-FINAL
                   PERFORM FIN
                      THRU FIN-EXIT
            END-EVALUATE
@@ -275,7 +338,9 @@
            .
       *--------------------- UPDATE DAREPOS ---------------------------*
        UPDATE-DAREPOS.
-           MOVE WK-CLAVE-ENT TO TB-VALOR-CLAVE-TEXT
+           INITIALIZE WK-CLAVE-REPOS-REL
+           MOVE WK-NUM-REG-REL      TO WK-NUM-REG-REL-TEXT
+           MOVE WK-CLAVE-REPOS-REL  TO TB-VALOR-CLAVE-TEXT
            MOVE CA-REPOS  TO TB-NOMBRE-PGM
       *
            EXEC SQL
@@ -292,6 +357,7 @@
                  DISPLAY 'PARRAFO: UPDATE-DAREPOS'
                  DISPLAY 'TABLA: DAREPOS'
                  DISPLAY 'SQLCODE: ' SQLCODE
+                 MOVE CA-KO    TO DH-ESTADO-FINAL
                  PERFORM FIN
                     THRU FIN-EXIT
            END-EVALUATE
@@ -307,6 +373,8 @@
        FIN.
            PERFORM CERRAR-FICHEROS
               THRU CERRAR-FICHEROS-EXIT
+           PERFORM INSERTAR-HISTORIAL
+              THRU INSERTAR-HISTORIAL-EXIT
            PERFORM MOSTRAR-ESTADISTICAS
               THRU MOSTRAR-ESTADISTICAS-EXIT
            STOP RUN
@@ -334,6 +402,7 @@
                  DISPLAY 'PARRAFO: DAREPOS-OK'
                  DISPLAY 'TABLA: DAREPOS'
                  DISPLAY 'SQLCODE: ' SQLCODE
+                 MOVE CA-KO    TO DH-ESTADO-FINAL
                  PERFORM FIN
                     THRU FIN-EXIT
            END-EVALUATE
@@ -374,4 +443,41 @@
        MOSTRAR-ESTADISTICAS-EXIT.
            EXIT
            .
+      *--------------------- INSERTAR HISTORIAL -----------------------*
+       INSERTAR-HISTORIAL.
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+                INTO :DH-FECHA-FIN
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           MOVE CNT-REG-FENTRADA TO DH-REG-PROCESADOS
+      *
+           EXEC SQL
+              INSERT INTO DAHISTOR (NOMBRE_PGM,
+                                    FECHA_INICIO,
+                                    FECHA_FIN,
+                                    REG_PROCESADOS,
+                                    ESTADO_FINAL)
+                             VALUES (:DH-NOMBRE-PGM,
+                                     :DH-FECHA-INICIO,
+                                     :DH-FECHA-FIN,
+                                     :DH-REG-PROCESADOS,
+                                     :DH-ESTADO-FINAL)
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR AL INSERTAR EN DAHISTOR'
+              DISPLAY 'PARRAFO: INSERTAR-HISTORIAL'
+              DISPLAY 'SQLCODE: ' SQLCODE
+           ELSE
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+           END-IF
+           .
+      *
+       INSERTAR-HISTORIAL-EXIT.
+           EXIT
+           .
       *
