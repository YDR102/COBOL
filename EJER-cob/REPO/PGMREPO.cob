@@ -63,6 +63,9 @@
            EXEC SQL
                INCLUDE TBDAREPO
            END-EXEC.
+           EXEC SQL
+               INCLUDE TBDAHIST
+           END-EXEC.
       *
       ******************************************************************
       ** PROCEDURE DIVISION                                           **
@@ -90,9 +93,15 @@
       *
            INITIALIZE FS-FILE-STATUS
                       CN-CONTADORES
+                      DCLDAHISTOR
+      *
+           MOVE 'OK'                            TO DH-ESTADO-FINAL
       *
            SET SW-NO-FIN-FENTRADA               TO TRUE
            SET SW-NO-ERROR                      TO TRUE
+      *
+           PERFORM 1150-INICIAR-HISTORIAL
+              THRU 1150-INICIAR-HISTORIAL-EXIT
       *
            PERFORM 1100-ABRIR-FICHEROS
               THRU 1100-ABRIR-FICHEROS-EXIT
@@ -121,6 +130,7 @@
               DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
               DISPLAY 'FILE STATUS: ' FS-FENTRADA
       *
+              MOVE 'KO'                        TO DH-ESTADO-FINAL
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
@@ -131,6 +141,25 @@
            EXIT.
       *
       ******************************************************************
+      * 1150-INICIAR-HISTORIAL                                         *
+      ******************************************************************
+      *
+       1150-INICIAR-HISTORIAL.
+      *
+           MOVE PGM                         TO DH-NOMBRE-PGM
+      *
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :DH-FECHA-INICIO
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           .
+      *
+       1150-INICIAR-HISTORIAL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 1200-CONSULTAR-DAREPOS                                         *
       ******************************************************************
       *
@@ -172,6 +201,7 @@
                     DISPLAY 'PARRAFO: 1200-CONSULTAR-DAREPOS'
                     DISPLAY 'SQLCODE: ' WK-SQLCODE
 
+                    MOVE 'KO'                        TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -205,6 +235,7 @@
                   DISPLAY 'BBDD: ERROR REG DUPLICADO'
                   DISPLAY 'PARRAFO: 1300-INSERTAR-DAREPOS'
 
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
                WHEN OTHER
@@ -213,6 +244,7 @@
                   'PGMREPO: ERROR DESCONOCIDO EN INSERTAR-DAREPOS'
                   DISPLAY 'SQLCODE: ' WK-SQLCODE
 
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -281,6 +313,7 @@
                   DISPLAY 'BBDD: ERROR REG DUPLICADO'
                   DISPLAY '2100-INSERTAR-TABLA'
 
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
                WHEN OTHER
@@ -289,6 +322,7 @@
                   'PGMREPO: ERROR DESCONOCIDO EN INSERTAR-TABLA'
                   DISPLAY 'SQLCODE: ' WK-SQLCODE
 
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -327,6 +361,7 @@
                   DISPLAY 'BBDD: ERROR REG NO ENCONTRADO'
                   DISPLAY '2200-UPDATE-DAREPO-KO'
 
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
                WHEN OTHER
@@ -335,6 +370,7 @@
                   'PGMREPO: ERROR DESCONOCIDO EN UPDATE-DAREPOS-OK'
                   DISPLAY 'SQLCODE: ' WK-SQLCODE
 
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -383,6 +419,7 @@
               DISPLAY 'PARRAFO: 2200-ESCRIBIR-BASEDATOS'
               DISPLAY 'SQLCODE: ' WK-SQLCODE
       *
+              MOVE 'KO'                        TO DH-ESTADO-FINAL
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            ELSE
@@ -404,6 +441,9 @@
            PERFORM 3100-CERRAR-FICHEROS
               THRU 3100-CERRAR-FICHEROS-EXIT
 
+           PERFORM 3300-INSERTAR-HISTORIAL
+              THRU 3300-INSERTAR-HISTORIAL-EXIT
+
            PERFORM 3200-MOSTRAR-ESTADISTICAS
               THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
 
@@ -452,6 +492,51 @@
            EXIT.
       *
       ******************************************************************
+      * 3300-INSERTAR-HISTORIAL                                        *
+      ******************************************************************
+      *
+       3300-INSERTAR-HISTORIAL.
+      *
+           EXEC SQL
+               SELECT CURRENT TIMESTAMP
+                 INTO :DH-FECHA-FIN
+                 FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           MOVE CN-REG-LEIDOS-FENTRADA      TO DH-REG-PROCESADOS
+      *
+           EXEC SQL
+               INSERT INTO DAHISTOR
+                      (NOMBRE_PGM
+                      ,FECHA_INICIO
+                      ,FECHA_FIN
+                      ,REG_PROCESADOS
+                      ,ESTADO_FINAL)
+                      VALUES(
+                       :DH-NOMBRE-PGM
+                      ,:DH-FECHA-INICIO
+                      ,:DH-FECHA-FIN
+                      ,:DH-REG-PROCESADOS
+                      ,:DH-ESTADO-FINAL)
+           END-EXEC
+      *
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WK-SQLCODE
+              DISPLAY 'ERROR AL INSERTAR EN DAHISTOR'
+              DISPLAY 'PARRAFO: 3300-INSERTAR-HISTORIAL'
+              DISPLAY 'SQLCODE: ' WK-SQLCODE
+           ELSE
+              EXEC SQL
+                  COMMIT
+              END-EXEC
+           END-IF
+      *
+           .
+      *
+       3300-INSERTAR-HISTORIAL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       * 9000-LEER-FENTRADA                                             *
       ******************************************************************
       *
@@ -474,6 +559,7 @@
                     DISPLAY 'PARRAFO: 9000-LEER-FENTRADA'
                     DISPLAY 'FILE STATUS: ' FS-FENTRADA
       *
+                    MOVE 'KO'                        TO DH-ESTADO-FINAL
                     PERFORM 3000-FIN
                        THRU 3000-FIN-EXIT
            END-EVALUATE
@@ -508,6 +594,7 @@
                WHEN 100
                   DISPLAY 'BBDD: ERROR REG NO ENCONTRADO'
                   DISPLAY '9100-UPDATE-DAREPOS-OK'
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
                WHEN OTHER
@@ -516,6 +603,7 @@
                   'PGMREPO: ERROR DESCONOCIDO EN PDATE-DAREPOS-OK'
                   DISPLAY 'SQLCODE: ' WK-SQLCODE
 
+                  MOVE 'KO'                        TO DH-ESTADO-FINAL
                   PERFORM 3000-FIN
                      THRU 3000-FIN-EXIT
            END-EVALUATE
