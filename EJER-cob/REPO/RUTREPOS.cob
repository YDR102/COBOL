@@ -22,9 +22,70 @@
        FILE SECTION.
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
+      *--------------------- CONSTANTES NUMERICAS ---------------------*
+       01 CN-CONSTANTES-NUMERICAS.
+          05 CN-PESO-1            PIC 9(02)         VALUE 01.
+          05 CN-PESO-2            PIC 9(02)         VALUE 02.
+          05 CN-PESO-3            PIC 9(02)         VALUE 04.
+          05 CN-PESO-4            PIC 9(02)         VALUE 08.
+          05 CN-PESO-5            PIC 9(02)         VALUE 05.
+          05 CN-PESO-6            PIC 9(02)         VALUE 10.
+          05 CN-PESO-7            PIC 9(02)         VALUE 09.
+          05 CN-PESO-8            PIC 9(02)         VALUE 07.
+          05 CN-PESO-9            PIC 9(02)         VALUE 03.
+          05 CN-PESO-10           PIC 9(02)         VALUE 06.
+          05 CN-MODULO            PIC 9(02)         VALUE 11.
+      *--------------------- VARIABLES CALCULO DC ---------------------*
+      *    CALCULO DEL DIGITO DE CONTROL (DC) DE LA CUENTA BANCARIA,
+      *    SEGUN EL ALGORITMO ESTANDAR: CADA MITAD DE 10 DIGITOS
+      *    (00+BANCO+OFICINA, Y NUM-CUENTA) SE PONDERA CON LOS PESOS
+      *    1,2,4,8,5,10,9,7,3,6, SE SUMA, SE CALCULA EL RESTO MODULO 11
+      *    Y EL DIGITO ES 11 MENOS ESE RESTO (10 -> 1, 11 -> 0).
+       01 WK-VARIABLES-DC.
+          05 WK-BASE-DC1.
+             10 WK-BASE-DC1-CERO     PIC 9(02)      VALUE ZEROS.
+             10 WK-BASE-DC1-BANCO    PIC 9(04).
+             10 WK-BASE-DC1-OFICINA  PIC 9(04).
+          05 WK-DIGITOS-DC1 REDEFINES WK-BASE-DC1.
+             10 WK-DIGITO-DC1-1      PIC 9.
+             10 WK-DIGITO-DC1-2      PIC 9.
+             10 WK-DIGITO-DC1-3      PIC 9.
+             10 WK-DIGITO-DC1-4      PIC 9.
+             10 WK-DIGITO-DC1-5      PIC 9.
+             10 WK-DIGITO-DC1-6      PIC 9.
+             10 WK-DIGITO-DC1-7      PIC 9.
+             10 WK-DIGITO-DC1-8      PIC 9.
+             10 WK-DIGITO-DC1-9      PIC 9.
+             10 WK-DIGITO-DC1-10     PIC 9.
+          05 WK-BASE-DC2             PIC 9(10).
+          05 WK-DIGITOS-DC2 REDEFINES WK-BASE-DC2.
+             10 WK-DIGITO-DC2-1      PIC 9.
+             10 WK-DIGITO-DC2-2      PIC 9.
+             10 WK-DIGITO-DC2-3      PIC 9.
+             10 WK-DIGITO-DC2-4      PIC 9.
+             10 WK-DIGITO-DC2-5      PIC 9.
+             10 WK-DIGITO-DC2-6      PIC 9.
+             10 WK-DIGITO-DC2-7      PIC 9.
+             10 WK-DIGITO-DC2-8      PIC 9.
+             10 WK-DIGITO-DC2-9      PIC 9.
+             10 WK-DIGITO-DC2-10     PIC 9.
+          05 WK-SUMA-DC1             PIC 9(04).
+          05 WK-SUMA-DC2             PIC 9(04).
+          05 WK-COCIENTE-DC          PIC 9(04).
+          05 WK-RESTO-DC1            PIC 9(02).
+          05 WK-RESTO-DC2            PIC 9(02).
+          05 WK-DIGITO-CALC-DC1      PIC 9(02).
+          05 WK-DIGITO-CALC-DC2      PIC 9(02).
+          05 WK-DC-CALCULADO.
+             10 WK-DC-CALC-1         PIC 9.
+             10 WK-DC-CALC-2         PIC 9.
+      *--------------------- VARIABLES MOVIMIENTO CUENTAS -------------*
+       01 WK-VARIABLES-MOVTO.
+          05 WK-FECHA-MOVIMIENTO     PIC X(26).
       *----------------------------------------------------------------*
        EXEC SQL INCLUDE SQLCA    END-EXEC.
        EXEC SQL INCLUDE TBCUENTA END-EXEC.
+       EXEC SQL INCLUDE TBCTAMOV END-EXEC.
       *----------------------------------------------------------------*
        LINKAGE SECTION.
       *----------------------------------------------------------------*
@@ -47,6 +108,7 @@
        INICIO.
            INITIALIZE ERRORES
                       DCLCUENTAS
+                      DCLCTAMOVTO
       *
            MOVE ZEROES TO RETORNO
       *
@@ -111,10 +173,85 @@
               PERFORM FIN
                  THRU FIN-EXIT
            END-IF
+      *
+           PERFORM CALCULAR-DC
+              THRU CALCULAR-DC-EXIT
+      *
+           IF DC NOT = WK-DC-CALCULADO
+              MOVE '88'                            TO RETORNO
+              MOVE '03'                            TO SUBRETORNO
+              MOVE 'DC NO VALIDO'                  TO ACCION
+              MOVE 'VALIDAR-CAMPOS'                TO PARRAFO
+              PERFORM FIN
+                 THRU FIN-EXIT
+           END-IF
            .
        VALIDAR-CAMPOS-EXIT.
            EXIT
            .
+      *--------------------- CALCULAR DC ------------------------------*
+       CALCULAR-DC.
+           MOVE BANCO             TO WK-BASE-DC1-BANCO
+           MOVE OFICINA           TO WK-BASE-DC1-OFICINA
+           MOVE NUM-CUENTA        TO WK-BASE-DC2
+      *
+           COMPUTE WK-SUMA-DC1 =
+                   (WK-DIGITO-DC1-1  * CN-PESO-1)
+                 + (WK-DIGITO-DC1-2  * CN-PESO-2)
+                 + (WK-DIGITO-DC1-3  * CN-PESO-3)
+                 + (WK-DIGITO-DC1-4  * CN-PESO-4)
+                 + (WK-DIGITO-DC1-5  * CN-PESO-5)
+                 + (WK-DIGITO-DC1-6  * CN-PESO-6)
+                 + (WK-DIGITO-DC1-7  * CN-PESO-7)
+                 + (WK-DIGITO-DC1-8  * CN-PESO-8)
+                 + (WK-DIGITO-DC1-9  * CN-PESO-9)
+                 + (WK-DIGITO-DC1-10 * CN-PESO-10)
+      *
+           DIVIDE WK-SUMA-DC1 BY CN-MODULO
+              GIVING WK-COCIENTE-DC
+              REMAINDER WK-RESTO-DC1
+      *
+           COMPUTE WK-DIGITO-CALC-DC1 = CN-MODULO - WK-RESTO-DC1
+      *
+           EVALUATE WK-DIGITO-CALC-DC1
+              WHEN 10
+                 MOVE 1                        TO WK-DC-CALC-1
+              WHEN 11
+                 MOVE 0                        TO WK-DC-CALC-1
+              WHEN OTHER
+                 MOVE WK-DIGITO-CALC-DC1       TO WK-DC-CALC-1
+           END-EVALUATE
+      *
+           COMPUTE WK-SUMA-DC2 =
+                   (WK-DIGITO-DC2-1  * CN-PESO-1)
+                 + (WK-DIGITO-DC2-2  * CN-PESO-2)
+                 + (WK-DIGITO-DC2-3  * CN-PESO-3)
+                 + (WK-DIGITO-DC2-4  * CN-PESO-4)
+                 + (WK-DIGITO-DC2-5  * CN-PESO-5)
+                 + (WK-DIGITO-DC2-6  * CN-PESO-6)
+                 + (WK-DIGITO-DC2-7  * CN-PESO-7)
+                 + (WK-DIGITO-DC2-8  * CN-PESO-8)
+                 + (WK-DIGITO-DC2-9  * CN-PESO-9)
+                 + (WK-DIGITO-DC2-10 * CN-PESO-10)
+      *
+           DIVIDE WK-SUMA-DC2 BY CN-MODULO
+              GIVING WK-COCIENTE-DC
+              REMAINDER WK-RESTO-DC2
+      *
+           COMPUTE WK-DIGITO-CALC-DC2 = CN-MODULO - WK-RESTO-DC2
+      *
+           EVALUATE WK-DIGITO-CALC-DC2
+              WHEN 10
+                 MOVE 1                        TO WK-DC-CALC-2
+              WHEN 11
+                 MOVE 0                        TO WK-DC-CALC-2
+              WHEN OTHER
+                 MOVE WK-DIGITO-CALC-DC2       TO WK-DC-CALC-2
+           END-EVALUATE
+           .
+       CALCULAR-DC-EXIT.
+           EXIT
+           .
       *--------------------- PROCESO ----------------------------------*
        PROCESO.
            PERFORM INFORMAR-DCLGEN
@@ -122,6 +259,9 @@
       *
            PERFORM INSERT-CUENTAS
               THRU INSERT-CUENTAS-EXIT
+      *
+           PERFORM INSERTAR-MOVIMIENTO
+              THRU INSERTAR-MOVIMIENTO-EXIT
            .
        PROCESO-EXIT.
            EXIT
@@ -177,6 +317,60 @@
        INSERT-CUENTAS-EXIT.
            EXIT
            .
+      *--------------------- INSERTAR MOVIMIENTO ----------------------*
+      *    CADA ALTA DE CUENTA EN CUENTAS QUEDA REGISTRADA COMO UN
+      *    MOVIMIENTO DE TIPO 'A' (ALTA) EN CUENTAS_MOVTO, CON EL
+      *    SALDO INICIAL COMO IMPORTE Y COMO SALDO RESULTANTE, PARA
+      *    QUE LA CUENTA SEA AUDITABLE DESDE SU PRIMER APUNTE.
+       INSERTAR-MOVIMIENTO.
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+                INTO :WK-FECHA-MOVIMIENTO
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+      *
+           MOVE TB-BANCO                TO MV-BANCO
+           MOVE TB-OFICINA              TO MV-OFICINA
+           MOVE TB-DC                   TO MV-DC
+           MOVE TB-NUM-CUENTA           TO MV-NUM-CUENTA
+           MOVE WK-FECHA-MOVIMIENTO     TO MV-FECHA-MOVIMIENTO
+           MOVE 'A'                     TO MV-TIPO-MOVIMIENTO
+           MOVE TB-SALDO                TO MV-IMPORTE-MOVTO
+           MOVE TB-SALDO                TO MV-SALDO-RESULTANTE
+           MOVE 'RUTREPOS'              TO MV-NOMBRE-PGM
+      *
+           EXEC SQL
+              INSERT INTO CUENTAS_MOVTO VALUES( :MV-BANCO,
+                                                :MV-OFICINA,
+                                                :MV-DC,
+                                                :MV-NUM-CUENTA,
+                                                :MV-FECHA-MOVIMIENTO,
+                                                :MV-TIPO-MOVIMIENTO,
+                                                :MV-IMPORTE-MOVTO,
+                                                :MV-SALDO-RESULTANTE,
+                                                :MV-NOMBRE-PGM )
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                  EXEC SQL
+                     COMMIT
+                  END-EXEC
+               WHEN OTHER
+                  MOVE '99'                     TO RETORNO
+                  MOVE '11'                     TO SUBRETORNO
+                  MOVE 'INSERT'                 TO ACCION
+                  MOVE 'CUENTAS_MOVTO'          TO TABLA
+                  MOVE 'INSERTAR-MOVIMIENTO'    TO PARRAFO
+                  MOVE 'RUTREPOS'               TO NOMRUTINA
+                  MOVE SQLCODE                  TO SQLCODE-E
+                  PERFORM FIN
+                     THRU FIN-EXIT
+           END-EVALUATE
+           .
+       INSERTAR-MOVIMIENTO-EXIT.
+           EXIT
+           .
       *--------------------- FIN --------------------------------------*
        FIN.
            GOBACK
