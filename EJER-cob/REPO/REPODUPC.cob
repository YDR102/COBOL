@@ -0,0 +1,491 @@
+      ******************************************************************
+      ** P G M R E P O D U P C.-PGM QUE LEE LA TABLA CLIENTES_TIENDA  **
+      **                   ORDENADA POR APELLIDOS Y NOMBRE, Y MARCA   **
+      **                   COMO POSIBLE DUPLICADO CADA PAR DE         **
+      **                   REGISTROS CONSECUTIVOS CUYO NOMBRE,        **
+      **                   DIRECCION O TELEFONO COINCIDAN DE FORMA    **
+      **                   APROXIMADA (MISMO INICIO DE LOS CAMPOS).   **
+      ******************************************************************
+      *
+      ******************************************************************
+      ** IDENTIFICATION DIVISION                                      **
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. REPODUPC.
+       AUTHOR. DAVID.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      ******************************************************************
+      ** ENVIRONMENT DIVISION                                         **
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+      ******************************************************************
+      ** DATA DIVISION                                                **
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                PIC X(130).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FSALIDA             PIC X(02).
+      *
+       01  CT-CONSTANTES.
+           05  CT-00                  PIC X(02) VALUE '00'.
+           05  CT-UMBRAL-DUPLICADO    PIC 9(02) VALUE 5.
+           05  CT-CRIT-NOMBRE         PIC X(20) VALUE
+               'NOMBRE Y APELLIDOS'.
+           05  CT-CRIT-TELEFONO       PIC X(20) VALUE
+               'TELEFONO'.
+           05  CT-CRIT-DIRECCION      PIC X(20) VALUE
+               'DIRECCION'.
+           05  CT-CRIT-VARIOS         PIC X(20) VALUE
+               'VARIOS CRITERIOS'.
+      *
+       01  CN-CONTADORES.
+           05  CN-LEIDOS              PIC 9(05).
+           05  CN-ESCRITOS            PIC 9(05).
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-CURSOR          PIC X(01).
+               88  SI-FIN-CURSOR      VALUE 'S'.
+               88  NO-FIN-CURSOR      VALUE 'N'.
+           05  SW-PRIMERA-VEZ         PIC X(01).
+               88  SI-PRIMERA-VEZ     VALUE 'S'.
+               88  NO-PRIMERA-VEZ     VALUE 'N'.
+      *
+       01  WK-VARIABLES.
+           05  WK-ID-CLIENTE-ANT      PIC 9(09).
+           05  WK-NOMBRE-ANT          PIC X(30).
+           05  WK-APELLIDO1-ANT       PIC X(20).
+           05  WK-APELLIDO2-ANT       PIC X(20).
+           05  WK-TELEFONO-ANT        PIC X(15).
+           05  WK-DIRECCION-ANT       PIC X(40).
+      *
+       01  WK-PUNTUACION.
+           05  WK-PUNTOS              PIC 9(02).
+           05  WK-CRITERIOS-CUMPLIDOS PIC 9(01).
+      *
+      *COPY DEL FICHERO DE SALIDA FSALIDA
+       COPY CPYDUPCL.
+      *
+      *---------------SQLCA---------------*
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+      *--------DCLGEN CLIENTES_TIENDA-----*
+      *
+           EXEC SQL
+              INCLUDE TBCLITIEN
+           END-EXEC.
+      *
+      *-------------- DEFINIMOS EL CURSOR ----------------*
+      *    RECORRE CLIENTES_TIENDA ORDENADO POR APELLIDOS Y NOMBRE
+      *    PARA QUE LOS POSIBLES DUPLICADOS (MISMA PERSONA CON
+      *    PEQUENIAS VARIACIONES DE GRAFIA) QUEDEN CONSECUTIVOS.
+           EXEC SQL
+               DECLARE CUR-CLITIEN CURSOR FOR
+                  SELECT ID_CLIENTE
+                        ,NOMBRE
+                        ,APELLIDO1_CLI
+                        ,APELLIDO2_CLI
+                        ,TELEFONO
+                        ,DIRECCION
+                    FROM CLIENTES_TIENDA
+                   ORDER BY APELLIDO1_CLI, APELLIDO2_CLI, NOMBRE
+           END-EXEC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SI-FIN-CURSOR
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      ** 1000-INICIO                                                  **
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      DATOS-DUP
+                      WK-VARIABLES
+                      DCLCLIENTES-TIENDA
+      *
+           SET SI-PRIMERA-VEZ            TO TRUE
+           SET NO-FIN-CURSOR             TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+      *
+           PERFORM 1200-ABRIR-CURSOR
+              THRU 1200-ABRIR-CURSOR-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1100-ABRIR-FICHEROS                                          **
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN OUTPUT FSALIDA
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1200-ABRIR-CURSOR                                            **
+      ******************************************************************
+      *
+       1200-ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN CUR-CLITIEN
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL CURSOR CUR-CLITIEN'
+                    DISPLAY 'PARRAFO: 1200-ABRIR-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       1200-ABRIR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2000-PROCESO                                                 **
+      ** COMPARA EL CLIENTE LEIDO CON EL ANTERIOR (YA QUE EL CURSOR   **
+      ** VIENE ORDENADO POR APELLIDOS Y NOMBRE); SI LA PUNTUACION DE  **
+      ** PARECIDO SUPERA EL UMBRAL, LOS MARCA COMO POSIBLE DUPLICADO. **
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           IF SI-PRIMERA-VEZ
+              PERFORM 2100-INICIAR-CLIENTE
+                 THRU 2100-INICIAR-CLIENTE-EXIT
+           ELSE
+              PERFORM 2200-PUNTUAR-PARECIDO
+                 THRU 2200-PUNTUAR-PARECIDO-EXIT
+      *
+              IF WK-PUNTOS >= CT-UMBRAL-DUPLICADO
+                 PERFORM 2300-ESCRIBIR-FSALIDA
+                    THRU 2300-ESCRIBIR-FSALIDA-EXIT
+              END-IF
+      *
+              PERFORM 2100-INICIAR-CLIENTE
+                 THRU 2100-INICIAR-CLIENTE-EXIT
+           END-IF
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2100-INICIAR-CLIENTE                                         **
+      ** DEJA EL CLIENTE RECIEN LEIDO COMO "ANTERIOR" PARA LA         **
+      ** COMPARACION CON EL SIGUIENTE REGISTRO DEL CURSOR.            **
+      ******************************************************************
+      *
+       2100-INICIAR-CLIENTE.
+      *
+           MOVE TB-ID-CLIENTE             TO WK-ID-CLIENTE-ANT
+           MOVE TB-NOMBRE                 TO WK-NOMBRE-ANT
+           MOVE TB-APELLIDO1-CLI          TO WK-APELLIDO1-ANT
+           MOVE TB-APELLIDO2-CLI          TO WK-APELLIDO2-ANT
+           MOVE TB-TELEFONO               TO WK-TELEFONO-ANT
+           MOVE TB-DIRECCION              TO WK-DIRECCION-ANT
+      *
+           SET NO-PRIMERA-VEZ             TO TRUE
+      *
+           .
+      *
+       2100-INICIAR-CLIENTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2200-PUNTUAR-PARECIDO                                        **
+      ** CALCULA UNA PUNTUACION DE PARECIDO ENTRE EL CLIENTE ANTERIOR **
+      ** Y EL CLIENTE RECIEN LEIDO, SUMANDO PUNTOS POR CADA CAMPO QUE **
+      ** COINCIDE (DE FORMA EXACTA O EN SUS PRIMERAS POSICIONES).     **
+      ** APELLIDO1 (5 POS.) .... 2 PUNTOS                             **
+      ** APELLIDO2 (5 POS.) .... 2 PUNTOS                             **
+      ** NOMBRE    (3 POS.) .... 1 PUNTO                              **
+      ** TELEFONO  (COMPLETO) .. 3 PUNTOS                             **
+      ** DIRECCION (10 POS.) ... 2 PUNTOS                             **
+      ******************************************************************
+      *
+       2200-PUNTUAR-PARECIDO.
+      *
+           INITIALIZE WK-PUNTUACION
+           MOVE SPACES                    TO CRITERIO-DUP
+      *
+           IF WK-APELLIDO1-ANT(1:5) = TB-APELLIDO1-CLI(1:5)
+              ADD 2                       TO WK-PUNTOS
+              ADD 1                       TO WK-CRITERIOS-CUMPLIDOS
+              MOVE CT-CRIT-NOMBRE         TO CRITERIO-DUP
+           END-IF
+      *
+           IF WK-APELLIDO2-ANT(1:5) = TB-APELLIDO2-CLI(1:5)
+              ADD 2                       TO WK-PUNTOS
+              ADD 1                       TO WK-CRITERIOS-CUMPLIDOS
+              MOVE CT-CRIT-NOMBRE         TO CRITERIO-DUP
+           END-IF
+      *
+           IF WK-NOMBRE-ANT(1:3) = TB-NOMBRE(1:3)
+              ADD 1                       TO WK-PUNTOS
+              ADD 1                       TO WK-CRITERIOS-CUMPLIDOS
+           END-IF
+      *
+           IF WK-TELEFONO-ANT NOT = SPACES
+              AND WK-TELEFONO-ANT = TB-TELEFONO
+              ADD 3                       TO WK-PUNTOS
+              ADD 1                       TO WK-CRITERIOS-CUMPLIDOS
+              MOVE CT-CRIT-TELEFONO       TO CRITERIO-DUP
+           END-IF
+      *
+           IF WK-DIRECCION-ANT(1:10) NOT = SPACES
+              AND WK-DIRECCION-ANT(1:10) = TB-DIRECCION(1:10)
+              ADD 2                       TO WK-PUNTOS
+              ADD 1                       TO WK-CRITERIOS-CUMPLIDOS
+              MOVE CT-CRIT-DIRECCION      TO CRITERIO-DUP
+           END-IF
+      *
+           IF WK-CRITERIOS-CUMPLIDOS > 1
+              MOVE CT-CRIT-VARIOS         TO CRITERIO-DUP
+           END-IF
+      *
+           .
+      *
+       2200-PUNTUAR-PARECIDO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2300-ESCRIBIR-FSALIDA                                        **
+      ** ESCRIBE EL PAR DE CLIENTES MARCADO COMO POSIBLE DUPLICADO.   **
+      ******************************************************************
+      *
+       2300-ESCRIBIR-FSALIDA.
+      *
+           MOVE WK-ID-CLIENTE-ANT         TO ID-CLIENTE-1-DUP
+           MOVE TB-ID-CLIENTE             TO ID-CLIENTE-2-DUP
+      *
+           STRING WK-NOMBRE-ANT      DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WK-APELLIDO1-ANT   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  WK-APELLIDO2-ANT   DELIMITED BY SIZE
+             INTO NOMBRE-1-DUP
+      *
+           STRING TB-NOMBRE          DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  TB-APELLIDO1-CLI   DELIMITED BY SIZE
+                  ' '                DELIMITED BY SIZE
+                  TB-APELLIDO2-CLI   DELIMITED BY SIZE
+             INTO NOMBRE-2-DUP
+      *
+           MOVE WK-TELEFONO-ANT           TO TELEFONO-1-DUP
+           MOVE TB-TELEFONO               TO TELEFONO-2-DUP
+           MOVE WK-PUNTOS                 TO PUNTUACION-DUP
+      *
+           WRITE REG-FSALIDA FROM DATOS-DUP
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA'
+              DISPLAY 'PARRAFO: 2300-ESCRIBIR-FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              ADD 1                       TO CN-ESCRITOS
+           END-IF
+      *
+           .
+      *
+       2300-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3000-FIN                                                     **
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3100-CERRAR-CURSOR
+              THRU 3100-CERRAR-CURSOR-EXIT
+      *
+           PERFORM 3200-CERRAR-FICHEROS
+              THRU 3200-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3300-MOSTRAR-ESTADISTICAS
+              THRU 3300-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3100-CERRAR-CURSOR                                           **
+      ******************************************************************
+      *
+       3100-CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE CUR-CLITIEN
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL CERRAR EL CURSOR CUR-CLITIEN'
+                    DISPLAY 'PARRAFO: 3100-CERRAR-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+           END-EVALUATE
+      *
+           .
+      *
+       3100-CERRAR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3200-CERRAR-FICHEROS                                         **
+      ******************************************************************
+      *
+       3200-CERRAR-FICHEROS.
+      *
+           CLOSE FSALIDA
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 3200-CERRAR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           .
+      *
+       3200-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3300-MOSTRAR-ESTADISTICAS                                    **
+      ******************************************************************
+      *
+       3300-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '************************'
+           DISPLAY '*DATOS REPODUPC        *'
+           DISPLAY '************************'
+           DISPLAY '*CLIENTES LEIDOS:      *' CN-LEIDOS
+           DISPLAY '*POSIBLES DUPLICADOS:  *' CN-ESCRITOS
+           DISPLAY '************************'
+      *
+           .
+      *
+       3300-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 9000-LEER-CURSOR                                             **
+      ******************************************************************
+      *
+       9000-LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH CUR-CLITIEN
+                INTO :TB-ID-CLIENTE
+                    ,:TB-NOMBRE
+                    ,:TB-APELLIDO1-CLI
+                    ,:TB-APELLIDO2-CLI
+                    ,:TB-TELEFONO
+                    ,:TB-DIRECCION
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD 1               TO CN-LEIDOS
+               WHEN 100
+                    SET SI-FIN-CURSOR   TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL CURSOR CUR-CLITIEN'
+                    DISPLAY 'PARRAFO: 9000-LEER-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-CURSOR-EXIT.
+           EXIT.
+      *
