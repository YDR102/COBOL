@@ -0,0 +1,473 @@
+      ******************************************************************
+      ** P G M R E P O N E T O.-PGM QUE LEE LA TABLA BANCO_PICHINCHA  **
+      **                   Y CALCULA EL PATRIMONIO NETO DE CADA       **
+      **                   CLIENTE SUMANDO TODAS SUS CUENTAS          **
+      **                   CONVERTIDAS A UNA DIVISA COMUN (EUR).      **
+      ******************************************************************
+      *
+      ******************************************************************
+      ** IDENTIFICATION DIVISION                                      **
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. REPONETO.
+       AUTHOR. DAVID.
+       DATE-WRITTEN. 10/07/2025.
+      *
+      ******************************************************************
+      ** ENVIRONMENT DIVISION                                         **
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+      ******************************************************************
+      ** DATA DIVISION                                                **
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                PIC X(073).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FSALIDA             PIC X(02).
+      *
+       01  CT-CONSTANTES.
+           05  CT-00                  PIC X(02) VALUE '00'.
+           05  CT-RUT                 PIC X(08) VALUE 'PGMDIVIS'.
+           05  CT-DIVISA-COMUN        PIC X(03) VALUE 'EUR'.
+      *
+       01  CN-CONTADORES.
+           05  CN-LEIDOS              PIC 9(05).
+           05  CN-CLIENTES            PIC 9(05).
+           05  CN-ESCRITOS            PIC 9(05).
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-CURSOR          PIC X(01).
+               88  SI-FIN-CURSOR      VALUE 'S'.
+               88  NO-FIN-CURSOR      VALUE 'N'.
+           05  SW-PRIMERA-VEZ         PIC X(01).
+               88  SI-PRIMERA-VEZ     VALUE 'S'.
+               88  NO-PRIMERA-VEZ     VALUE 'N'.
+      *
+       01  WK-VARIABLES.
+           05  WK-ID-CLIENTE-ANT      PIC X(10).
+           05  WK-NOMBRE-ANT          PIC X(20).
+           05  WK-APELLIDO1-ANT       PIC X(20).
+           05  WK-NUM-CUENTAS-ANT     PIC 9(03).
+           05  WK-IMPORTE-TOTAL-ANT   PIC S9(15)V9(02).
+      *
+      *COPY DEL FICHERO DE SALIDA FSALIDA
+       COPY CPYNETO.
+      *
+      *-- COPY DE COMUNICACION CON LA RUTINA DE CAMBIO DE DIVISA
+       COPY RUTCONT.
+      *
+      *---------------SQLCA---------------*
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+      *--------DCLGEN BANCO_PICHINCHA-----*
+      *
+           EXEC SQL
+              INCLUDE TBBANCO
+           END-EXEC.
+      *
+      *-------------- DEFINIMOS EL CURSOR ----------------*
+      *    RECORRE BANCO_PICHINCHA ORDENADO POR CLIENTE PARA PODER
+      *    ACUMULAR TODAS LAS CUENTAS DE UN MISMO CLIENTE SEGUIDAS.
+           EXEC SQL
+               DECLARE CUR-BANCO CURSOR FOR
+                  SELECT NUM_CUENTA
+                        ,ID_CLIENTE
+                        ,NOMBRE
+                        ,APELLIDO1
+                        ,IMPORTE
+                        ,DIVISA
+                    FROM BANCO_PICHINCHA
+                   ORDER BY ID_CLIENTE
+           END-EXEC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SI-FIN-CURSOR
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      ** 1000-INICIO                                                  **
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      DATOS-NETO
+                      WK-VARIABLES
+                      DCLBANCO-PICHINCHA
+      *
+           SET SI-PRIMERA-VEZ            TO TRUE
+           SET NO-FIN-CURSOR             TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+      *
+           PERFORM 1200-ABRIR-CURSOR
+              THRU 1200-ABRIR-CURSOR-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1100-ABRIR-FICHEROS                                          **
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN OUTPUT FSALIDA
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1200-ABRIR-CURSOR                                            **
+      ******************************************************************
+      *
+       1200-ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN CUR-BANCO
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL CURSOR CUR-BANCO'
+                    DISPLAY 'PARRAFO: 1200-ABRIR-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       1200-ABRIR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2000-PROCESO                                                 **
+      ** ACUMULA LAS CUENTAS DE CADA CLIENTE; AL CAMBIAR DE CLIENTE   **
+      ** ESCRIBE EL TOTAL ACUMULADO DEL CLIENTE ANTERIOR Y EMPIEZA    **
+      ** UN NUEVO ACUMULADO.                                          **
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           IF SI-PRIMERA-VEZ
+              PERFORM 2100-INICIAR-CLIENTE
+                 THRU 2100-INICIAR-CLIENTE-EXIT
+           ELSE
+              IF TB-ID-CLIENTE = WK-ID-CLIENTE-ANT
+                 PERFORM 2200-ACUMULAR-CLIENTE
+                    THRU 2200-ACUMULAR-CLIENTE-EXIT
+              ELSE
+                 PERFORM 2300-ESCRIBIR-FSALIDA
+                    THRU 2300-ESCRIBIR-FSALIDA-EXIT
+      *
+                 PERFORM 2100-INICIAR-CLIENTE
+                    THRU 2100-INICIAR-CLIENTE-EXIT
+              END-IF
+           END-IF
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2100-INICIAR-CLIENTE                                         **
+      ** ABRE EL ACUMULADO DE UN CLIENTE NUEVO CON SU PRIMERA CUENTA. **
+      ******************************************************************
+      *
+       2100-INICIAR-CLIENTE.
+      *
+           PERFORM 2150-CONVERTIR-IMPORTE
+              THRU 2150-CONVERTIR-IMPORTE-EXIT
+      *
+           MOVE TB-ID-CLIENTE             TO WK-ID-CLIENTE-ANT
+           MOVE TB-NOMBRE                 TO WK-NOMBRE-ANT
+           MOVE TB-APELLIDO1              TO WK-APELLIDO1-ANT
+           MOVE 1                         TO WK-NUM-CUENTAS-ANT
+           MOVE IMPORT-DEST               TO WK-IMPORTE-TOTAL-ANT
+      *
+           SET NO-PRIMERA-VEZ             TO TRUE
+      *
+           ADD 1                          TO CN-CLIENTES
+      *
+           .
+      *
+       2100-INICIAR-CLIENTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2150-CONVERTIR-IMPORTE                                       **
+      ** LLAMA A LA RUTINA DE CAMBIO DE DIVISA PARA DEJAR EL IMPORTE  **
+      ** DE LA CUENTA LEIDA EN LA DIVISA COMUN (EUR).                 **
+      ******************************************************************
+      *
+       2150-CONVERTIR-IMPORTE.
+      *
+           MOVE TB-IMPORTE                TO IMPORT-ORIG
+           MOVE TB-DIVISA                 TO DIV-ORIG
+      *
+           CALL CT-RUT USING RUTCONT
+      *
+           EVALUATE COD-RETORNO OF ERRORES-RUT
+               WHEN CT-00
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR: MIRAR FRECHAZO RUTCONT'
+                    DISPLAY COD-RETORNO OF ERRORES-RUT
+                    DISPLAY COD-SUBRETORNO OF ERRORES-RUT
+                    DISPLAY PARRAFO OF ERRORES-RUT
+                    DISPLAY DESCRIPCION OF ERRORES-RUT
+                    DISPLAY TABLA OF ERRORES-RUT
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       2150-CONVERTIR-IMPORTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2200-ACUMULAR-CLIENTE                                        **
+      ** SUMA UNA CUENTA MAS AL ACUMULADO DEL CLIENTE EN CURSO.       **
+      ******************************************************************
+      *
+       2200-ACUMULAR-CLIENTE.
+      *
+           PERFORM 2150-CONVERTIR-IMPORTE
+              THRU 2150-CONVERTIR-IMPORTE-EXIT
+      *
+           ADD 1                          TO WK-NUM-CUENTAS-ANT
+           ADD IMPORT-DEST                TO WK-IMPORTE-TOTAL-ANT
+      *
+           .
+      *
+       2200-ACUMULAR-CLIENTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2300-ESCRIBIR-FSALIDA                                        **
+      ** ESCRIBE EL RESUMEN DE PATRIMONIO NETO DEL CLIENTE ANTERIOR.  **
+      ******************************************************************
+      *
+       2300-ESCRIBIR-FSALIDA.
+      *
+           INITIALIZE DATOS-NETO
+      *
+           MOVE WK-ID-CLIENTE-ANT         TO ID-CLIENTE-NETO
+           MOVE WK-NOMBRE-ANT             TO NOMBRE-NETO
+           MOVE WK-APELLIDO1-ANT          TO APELLIDO1-NETO
+           MOVE WK-NUM-CUENTAS-ANT        TO NUM-CUENTAS-NETO
+           MOVE WK-IMPORTE-TOTAL-ANT      TO IMPORTE-TOTAL-NETO
+           MOVE CT-DIVISA-COMUN           TO DIVISA-NETO
+      *
+           WRITE REG-FSALIDA FROM DATOS-NETO
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA'
+              DISPLAY 'PARRAFO: 2300-ESCRIBIR-FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              ADD 1                       TO CN-ESCRITOS
+           END-IF
+      *
+           .
+      *
+       2300-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3000-FIN                                                     **
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           IF NOT SI-PRIMERA-VEZ
+              PERFORM 2300-ESCRIBIR-FSALIDA
+                 THRU 2300-ESCRIBIR-FSALIDA-EXIT
+      *
+              SET SI-PRIMERA-VEZ          TO TRUE
+           END-IF
+      *
+           PERFORM 3100-CERRAR-CURSOR
+              THRU 3100-CERRAR-CURSOR-EXIT
+      *
+           PERFORM 3200-CERRAR-FICHEROS
+              THRU 3200-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3300-MOSTRAR-ESTADISTICAS
+              THRU 3300-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3100-CERRAR-CURSOR                                           **
+      ******************************************************************
+      *
+       3100-CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE CUR-BANCO
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL CERRAR EL CURSOR CUR-BANCO'
+                    DISPLAY 'PARRAFO: 3100-CERRAR-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+           END-EVALUATE
+      *
+           .
+      *
+       3100-CERRAR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3200-CERRAR-FICHEROS                                         **
+      ******************************************************************
+      *
+       3200-CERRAR-FICHEROS.
+      *
+           CLOSE FSALIDA
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 3200-CERRAR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           .
+      *
+       3200-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3300-MOSTRAR-ESTADISTICAS                                    **
+      ******************************************************************
+      *
+       3300-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '************************'
+           DISPLAY '*DATOS REPONETO        *'
+           DISPLAY '************************'
+           DISPLAY '*CUENTAS LEIDAS:       *' CN-LEIDOS
+           DISPLAY '*CLIENTES DETECTADOS:  *' CN-CLIENTES
+           DISPLAY '*CLIENTES ESCRITOS:    *' CN-ESCRITOS
+           DISPLAY '************************'
+      *
+           .
+      *
+       3300-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 9000-LEER-CURSOR                                             **
+      ******************************************************************
+      *
+       9000-LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH CUR-BANCO
+                INTO :TB-NUM-CUENTA
+                    ,:TB-ID-CLIENTE
+                    ,:TB-NOMBRE
+                    ,:TB-APELLIDO1
+                    ,:TB-IMPORTE
+                    ,:TB-DIVISA
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD 1               TO CN-LEIDOS
+               WHEN 100
+                    SET SI-FIN-CURSOR   TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL CURSOR CUR-BANCO'
+                    DISPLAY 'PARRAFO: 9000-LEER-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-CURSOR-EXIT.
+           EXIT.
+      *
