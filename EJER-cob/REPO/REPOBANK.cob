@@ -31,6 +31,9 @@
       *
            SELECT FINCIDE ASSIGN TO FINCIDE
            FILE STATUS FS-FINCIDE.
+      *
+           SELECT FREPORTE ASSIGN TO FREPORTE
+           FILE STATUS FS-FREPORTE.
       *
       ******************************************************************
       ** DATA DIVISION                                                **
@@ -47,16 +50,50 @@
        FD FINCIDE
            RECORDING MODE IS F.
        01  REG-FINCIDE                PIC X(191).
+      *
+       FD FREPORTE
+           RECORDING MODE IS F.
+       01  REG-FREPORTE               PIC X(047).
       *
        WORKING-STORAGE SECTION.
       *
        01  FS-FILE-STATUS.
            05  FS-FENTRADA            PIC X(02).
            05  FS-FINCIDE             PIC X(02).
+           05  FS-FREPORTE            PIC X(02).
       *
        01  CN-CONTADORES.
-           05  CN-REG-LEIDOS-FENTRADA PIC 9(03).
-           05  CN-REG-ESCRIT-FINCIDE  PIC 9(03).
+           05  CN-REG-LEIDOS-FENTRADA     PIC 9(03).
+           05  CN-REG-INSERT-PICHINCHA    PIC 9(03).
+           05  CN-REG-ESCRIT-FINCIDE      PIC 9(03).
+      *
+       01  WK-IMPORTES.
+           05  WK-SUMA-IMPORTE-PICHINCHA  PIC S9(15)V9(2) COMP-3
+                                           VALUE ZEROS.
+           05  WK-SUMA-IMPORTE-FINCIDE    PIC S9(15)V9(2) COMP-3
+                                           VALUE ZEROS.
+           05  WK-SUMA-IMPORTE-TOTAL      PIC S9(15)V9(2) COMP-3
+                                           VALUE ZEROS.
+      *
+       01  DATOS-REPORTE.
+           05  ETIQUETA-RESUMEN           PIC X(25).
+           05  VALOR-RESUMEN              PIC Z(05)9.
+           05  VALOR-RESUMEN-IMPORTE      PIC Z(10)9,99.
+           05  FILLER                     PIC X(02).
+      *
+       01  CT-ETIQUETAS-REPORTE.
+           05  CT-ETQ-LEIDOS              PIC X(25) VALUE
+               'TOTAL REG. LEIDOS'.
+           05  CT-ETQ-INSERTADOS          PIC X(25) VALUE
+               'TOTAL REG. INSERTADOS'.
+           05  CT-ETQ-RECHAZADOS          PIC X(25) VALUE
+               'TOTAL REG. RECHAZADOS'.
+           05  CT-ETQ-IMP-INSERT          PIC X(25) VALUE
+               'SUMA IMPORTE INSERTADO'.
+           05  CT-ETQ-IMP-RECHAZ          PIC X(25) VALUE
+               'SUMA IMPORTE RECHAZADO'.
+           05  CT-ETQ-IMP-TOTAL           PIC X(25) VALUE
+               'SUMA IMPORTE TOTAL'.
       *
        01  SW-SWITCHES.
            05  SW-FIN-FENTRADA        PIC X(01).
@@ -137,6 +174,7 @@
       *
            OPEN INPUT  FENTRADA
            OPEN OUTPUT FINCIDE
+           OPEN OUTPUT FREPORTE
 
       *
            IF FS-FENTRADA NOT = '00'
@@ -148,6 +186,16 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            END-IF
+      *
+           IF FS-FREPORTE NOT = '00'
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FREPORTE'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FREPORTE'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
       *
            .
       *
@@ -310,7 +358,8 @@
       *
            EVALUATE SQLCODE
                WHEN 0
-                    CONTINUE
+                    ADD 1             TO CN-REG-INSERT-PICHINCHA
+                    ADD TB-IMPORTE    TO WK-SUMA-IMPORTE-PICHINCHA
                WHEN -803
                     DISPLAY 'ERROR: REG. DUPLICADO EN BBDD'
                     DISPLAY 'PARRAFO: 2100-INSERT-EMPLEADOS'
@@ -405,8 +454,9 @@
               PERFORM 3000-FIN
                  THRU 3000-FIN-EXIT
            ELSE
-              INITIALIZE CPYBANCO-ERR
               ADD 1                  TO CN-REG-ESCRIT-FINCIDE
+              ADD TB-IMPORTE         TO WK-SUMA-IMPORTE-FINCIDE
+              INITIALIZE CPYBANCO-ERR
            END-IF
       *
            .
@@ -419,6 +469,9 @@
       ******************************************************************
       *
        3000-FIN.
+      *
+           PERFORM 3050-ESCRIBIR-RESUMEN-REPORTE
+              THRU 3050-ESCRIBIR-RESUMEN-REPORTE-EXIT
       *
            PERFORM 3100-CERRAR-FICHEROS
               THRU 3100-CERRAR-FICHEROS-EXIT
@@ -434,6 +487,55 @@
            EXIT.
       *
       ******************************************************************
+      ** 3050-ESCRIBIR-RESUMEN-REPORTE                                **
+      ** ESCRIBE EL REPORTE DE TOTALES DE CONTROL: REGISTROS LEIDOS,  **
+      ** INSERTADOS, RECHAZADOS Y LA SUMA DE IMPORTES DE CADA UNO,    **
+      ** PARA CUADRAR QUE NADA SE PERDIO NI SE DUPLICO EN LA CARGA.   **
+      ******************************************************************
+      *
+       3050-ESCRIBIR-RESUMEN-REPORTE.
+      *
+           IF FS-FREPORTE = '00'
+              COMPUTE WK-SUMA-IMPORTE-TOTAL =
+                      WK-SUMA-IMPORTE-PICHINCHA +
+                      WK-SUMA-IMPORTE-FINCIDE
+      *
+              INITIALIZE DATOS-REPORTE
+              MOVE CT-ETQ-LEIDOS             TO ETIQUETA-RESUMEN
+              MOVE CN-REG-LEIDOS-FENTRADA    TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              INITIALIZE DATOS-REPORTE
+              MOVE CT-ETQ-INSERTADOS         TO ETIQUETA-RESUMEN
+              MOVE CN-REG-INSERT-PICHINCHA   TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              INITIALIZE DATOS-REPORTE
+              MOVE CT-ETQ-RECHAZADOS         TO ETIQUETA-RESUMEN
+              MOVE CN-REG-ESCRIT-FINCIDE     TO VALOR-RESUMEN
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              INITIALIZE DATOS-REPORTE
+              MOVE CT-ETQ-IMP-INSERT         TO ETIQUETA-RESUMEN
+              MOVE WK-SUMA-IMPORTE-PICHINCHA TO VALOR-RESUMEN-IMPORTE
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              INITIALIZE DATOS-REPORTE
+              MOVE CT-ETQ-IMP-RECHAZ         TO ETIQUETA-RESUMEN
+              MOVE WK-SUMA-IMPORTE-FINCIDE   TO VALOR-RESUMEN-IMPORTE
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+      *
+              INITIALIZE DATOS-REPORTE
+              MOVE CT-ETQ-IMP-TOTAL          TO ETIQUETA-RESUMEN
+              MOVE WK-SUMA-IMPORTE-TOTAL     TO VALOR-RESUMEN-IMPORTE
+              WRITE REG-FREPORTE FROM DATOS-REPORTE
+           END-IF
+      *
+           .
+       3050-ESCRIBIR-RESUMEN-REPORTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       ** 3100-CERRAR-FICHEROS                                         **
       ******************************************************************
       *
@@ -441,6 +543,7 @@
       *
            CLOSE FENTRADA
            CLOSE FINCIDE
+           CLOSE FREPORTE
       *
            IF FS-FENTRADA NOT = '00'
               DISPLAY 'ERROR AL CERRAR EL FICHERO FENTRADA'
@@ -448,6 +551,13 @@
               DISPLAY 'NOMBRE FICHERO: FENTRADA'
               DISPLAY 'FILE STATUS: ' FS-FENTRADA
            END-IF
+      *
+           IF FS-FREPORTE NOT = '00'
+              DISPLAY 'ERROR AL CERRAR EL FICHERO FREPORTE'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FREPORTE'
+              DISPLAY 'FILE STATUS: ' FS-FREPORTE
+           END-IF
       *
            .
       *
@@ -464,7 +574,11 @@
            DISPLAY '*DATOS REPOBANCK       *'
            DISPLAY '************************'
            DISPLAY '*REGEGISTRO FENTRADA:  *' CN-REG-LEIDOS-FENTRADA
+           DISPLAY '*REG. INSERTADOS BANCO:*' CN-REG-INSERT-PICHINCHA
            DISPLAY '*REGEGISTRO FINCIDE:   *' CN-REG-ESCRIT-FINCIDE
+           DISPLAY '*SUMA IMPORTE INSERT.: *' WK-SUMA-IMPORTE-PICHINCHA
+           DISPLAY '*SUMA IMPORTE RECHAZ.: *' WK-SUMA-IMPORTE-FINCIDE
+           DISPLAY '*SUMA IMPORTE TOTAL:   *' WK-SUMA-IMPORTE-TOTAL
            DISPLAY '************************'
       *
            .
