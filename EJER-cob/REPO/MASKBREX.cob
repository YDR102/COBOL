@@ -0,0 +1,412 @@
+      ******************************************************************
+      ** M A S K B R E X.-LEE BREXIT_BANK Y GENERA UN EXTRACTO        **
+      **              ENMASCARADO (SIN PII) PARA CARGAR EL ENTORNO    **
+      **              DE QA.                                          **
+      ******************************************************************
+      *
+      ******************************************************************
+      ** IDENTIFICATION DIVISION                                      **
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. MASKBREX.
+       AUTHOR. DAVID.
+       DATE-WRITTEN. 11/07/2025.
+      *
+      ******************************************************************
+      ** ENVIRONMENT DIVISION                                         **
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+      ******************************************************************
+      ** DATA DIVISION                                                **
+      ******************************************************************
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                PIC X(182).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FSALIDA             PIC X(02).
+      *
+       01  CT-CONSTANTES.
+           05  CT-00                  PIC X(02) VALUE '00'.
+           05  CT-SEMILLA-ALEATORIA   PIC 9(08) VALUE 19730419.
+           05  CT-BANDA-MINIMA        PIC 9V9(05) VALUE 0,90.
+           05  CT-BANDA-AMPLITUD      PIC 9V9(05) VALUE 0,20.
+           05  CT-FECHA-MASCARA       PIC X(06) VALUE '-01-01'.
+      *
+       01  CN-CONTADORES.
+           05  CN-LEIDOS              PIC 9(05).
+           05  CN-ESCRITOS            PIC 9(05).
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-CURSOR          PIC X(01).
+               88  SI-FIN-CURSOR      VALUE 'S'.
+               88  NO-FIN-CURSOR      VALUE 'N'.
+      *
+       01  WK-VARIABLES.
+           05  WK-FACTOR-ALEATORIO    PIC 9V9(05).
+           05  WK-DESCARTE-ALEATORIO  PIC 9V9(05).
+      *
+      *COPY DEL FICHERO DE SALIDA FSALIDA
+       COPY CPYBREXM.
+      *
+      *---------------SQLCA---------------*
+      *
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *
+      *--------DCLGEN BREXIT_BANK---------*
+      *
+           EXEC SQL
+              INCLUDE TBBREXIT
+           END-EXEC.
+      *
+      *-------------- DEFINIMOS EL CURSOR ----------------*
+           EXEC SQL
+               DECLARE CUR-BREXIT CURSOR FOR
+                  SELECT BANK
+                        ,OFFICE
+                        ,CD
+                        ,COUNT_NUMBER
+                        ,CUSTOMER
+                        ,TYPE
+                        ,BALANCE
+                        ,CURRENCY
+                        ,NAME
+                        ,SURNAME
+                        ,CITY
+                        ,COUNTRY
+                        ,BIRTHDAY
+                    FROM BREXIT_BANK
+           END-EXEC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SI-FIN-CURSOR
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      ** 1000-INICIO                                                  **
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      DATOS-BREXIT-MASK
+                      DCLBREXIT-BANK
+      *
+           SET NO-FIN-CURSOR              TO TRUE
+      *
+      *    INICIAMOS LA SECUENCIA ALEATORIA CON UNA SEMILLA FIJA PARA
+      *    QUE EL EXTRACTO ENMASCARADO SEA REPRODUCIBLE ENTRE CARGAS.
+           COMPUTE WK-DESCARTE-ALEATORIO =
+                   FUNCTION RANDOM(CT-SEMILLA-ALEATORIA)
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+      *
+           PERFORM 1200-ABRIR-CURSOR
+              THRU 1200-ABRIR-CURSOR-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1100-ABRIR-FICHEROS                                          **
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN OUTPUT FSALIDA
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 1200-ABRIR-CURSOR                                            **
+      ******************************************************************
+      *
+       1200-ABRIR-CURSOR.
+      *
+           EXEC SQL
+               OPEN CUR-BREXIT
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL CURSOR CUR-BREXIT'
+                    DISPLAY 'PARRAFO: 1200-ABRIR-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       1200-ABRIR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2000-PROCESO                                                 **
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           PERFORM 2100-ENMASCARAR-DATOS
+              THRU 2100-ENMASCARAR-DATOS-EXIT
+      *
+           PERFORM 2200-ESCRIBIR-FSALIDA
+              THRU 2200-ESCRIBIR-FSALIDA-EXIT
+      *
+           PERFORM 9000-LEER-CURSOR
+              THRU 9000-LEER-CURSOR-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2100-ENMASCARAR-DATOS                                        **
+      ** DEJA EN DATOS-BREXIT-MASK UNA VERSION SIN PII DEL REGISTRO   **
+      ** LEIDO: NOMBRE/APELLIDO INVERTIDOS, SOLO EL ANO DE NACIMIENTO **
+      ** Y EL SALDO DENTRO DE UNA BANDA ALEATORIA DEL +/-10%.         **
+      ******************************************************************
+      *
+       2100-ENMASCARAR-DATOS.
+      *
+           INITIALIZE DATOS-BREXIT-MASK
+      *
+           MOVE TB-BANK                   TO BANK-MASK
+           MOVE TB-OFFICE                 TO OFFICE-MASK
+           MOVE TB-CD                     TO CD-MASK
+           MOVE TB-COUNT-NUMBER           TO COUNT-NUMBER-MASK
+           MOVE TB-CUSTOMER               TO CUSTOMER-MASK
+           MOVE TB-TYPE                   TO TYPE-MASK
+           MOVE TB-CURRENCY               TO CURRENCY-MASK
+           MOVE TB-CITY                   TO CITY-MASK
+           MOVE TB-COUNTRY                TO COUNTRY-MASK
+      *
+           MOVE FUNCTION REVERSE(FUNCTION TRIM(TB-NAME))
+                                           TO NAME-MASK
+           MOVE FUNCTION REVERSE(FUNCTION TRIM(TB-SURNAME))
+                                           TO SURNAME-MASK
+      *
+           STRING TB-BIRTHDAY(1:4) DELIMITED BY SIZE
+                  CT-FECHA-MASCARA DELIMITED BY SIZE
+                  INTO BIRTHDAY-MASK
+           END-STRING
+      *
+           COMPUTE WK-FACTOR-ALEATORIO =
+               CT-BANDA-MINIMA + (FUNCTION RANDOM * CT-BANDA-AMPLITUD)
+      *
+           COMPUTE BALANCE-MASK = TB-BALANCE * WK-FACTOR-ALEATORIO
+      *
+           .
+      *
+       2100-ENMASCARAR-DATOS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 2200-ESCRIBIR-FSALIDA                                        **
+      ******************************************************************
+      *
+       2200-ESCRIBIR-FSALIDA.
+      *
+           WRITE REG-FSALIDA FROM DATOS-BREXIT-MASK
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA'
+              DISPLAY 'PARRAFO: 2200-ESCRIBIR-FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              ADD 1                       TO CN-ESCRITOS
+           END-IF
+      *
+           .
+      *
+       2200-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3000-FIN                                                     **
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3100-CERRAR-CURSOR
+              THRU 3100-CERRAR-CURSOR-EXIT
+      *
+           PERFORM 3200-CERRAR-FICHEROS
+              THRU 3200-CERRAR-FICHEROS-EXIT
+      *
+           PERFORM 3300-MOSTRAR-ESTADISTICAS
+              THRU 3300-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3100-CERRAR-CURSOR                                           **
+      ******************************************************************
+      *
+       3100-CERRAR-CURSOR.
+      *
+           EXEC SQL
+               CLOSE CUR-BREXIT
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL CERRAR EL CURSOR CUR-BREXIT'
+                    DISPLAY 'PARRAFO: 3100-CERRAR-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+           END-EVALUATE
+      *
+           .
+      *
+       3100-CERRAR-CURSOR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3200-CERRAR-FICHEROS                                         **
+      ******************************************************************
+      *
+       3200-CERRAR-FICHEROS.
+      *
+           CLOSE FSALIDA
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR EL FICHERO FSALIDA'
+              DISPLAY 'PARRAFO: 3200-CERRAR-FICHEROS'
+              DISPLAY 'NOMBRE FICHERO: FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           .
+      *
+       3200-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 3300-MOSTRAR-ESTADISTICAS                                    **
+      ******************************************************************
+      *
+       3300-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '************************'
+           DISPLAY '*DATOS MASKBREX        *'
+           DISPLAY '************************'
+           DISPLAY '*REGISTROS LEIDOS:     *' CN-LEIDOS
+           DISPLAY '*REGISTROS ESCRITOS:   *' CN-ESCRITOS
+           DISPLAY '************************'
+      *
+           .
+      *
+       3300-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      ** 9000-LEER-CURSOR                                             **
+      ******************************************************************
+      *
+       9000-LEER-CURSOR.
+      *
+           EXEC SQL
+               FETCH CUR-BREXIT
+                INTO :TB-BANK
+                    ,:TB-OFFICE
+                    ,:TB-CD
+                    ,:TB-COUNT-NUMBER
+                    ,:TB-CUSTOMER
+                    ,:TB-TYPE
+                    ,:TB-BALANCE
+                    ,:TB-CURRENCY
+                    ,:TB-NAME
+                    ,:TB-SURNAME
+                    ,:TB-CITY
+                    ,:TB-COUNTRY
+                    ,:TB-BIRTHDAY
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN 0
+                    ADD 1               TO CN-LEIDOS
+               WHEN 100
+                    SET SI-FIN-CURSOR   TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL CURSOR CUR-BREXIT'
+                    DISPLAY 'PARRAFO: 9000-LEER-CURSOR'
+                    DISPLAY 'SQLCODE: ' SQLCODE
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-CURSOR-EXIT.
+           EXIT.
+      *
