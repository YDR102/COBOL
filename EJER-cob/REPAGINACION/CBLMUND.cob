@@ -44,6 +44,10 @@
            SELECT FSALIDA
               ASSIGN TO FSALIDA
               FILE STATUS IS FS-FSALIDA.
+      *
+           SELECT FINTERMEDIO
+              ASSIGN TO FINTERMEDIO
+              FILE STATUS IS FS-FINTERMEDIO.
       *
       ******************************************************************
       *     DATA DIVISION                                              *
@@ -76,6 +80,19 @@
        01 REG-SAL             PIC X(150).
       *
       ******************************************************************
+      *     F I C H E R O   D E   C H E C K P O I N T                  *
+      ******************************************************************
+       FD FINTERMEDIO
+            BLOCK CONTAINS 0 RECORDS
+            LABEL RECORD ARE STANDARD
+            RECORDING MODE IS F
+            DATA RECORD IS REG-FINTERMEDIO.
+
+       01 REG-FINTERMEDIO.
+          05 INT-SELECCION-REP       PIC X(30).
+          05 INT-ESCRITOS            PIC 9(03).
+      *
+      ******************************************************************
       *     W O R K I N G   S T O R A G E                              *
       ******************************************************************
        WORKING-STORAGE SECTION.
@@ -91,11 +108,14 @@
       *
        01 FS-FILE-STATUS.
           05 FS-FSALIDA                PIC X(02).
+          05 FS-FINTERMEDIO            PIC X(02).
       *
        01 WK-VARIABLES.
           05 WK-REG-RECUPERADOS        PIC 9(03).
           05 WK-REG-LLAMADAS           PIC 9(03).
           05 WK-ESCRITOS-1             PIC 9(03).
+          05 WK-ESCRITOS-PREVIOS       PIC 9(03).
+          05 WK-NUM-ELEM-E             PIC 9(03).
       *
        COPY CPYMUND.
       *
@@ -117,6 +137,12 @@
           05 SW-ERROR                  PIC X(01) VALUE 'N'.
              88 SI-ERROR                         VALUE 'S'.
              88 NO-ERROR                         VALUE 'N'.
+          05 SW-REANUDAR               PIC X(01) VALUE 'N'.
+             88 SI-REANUDAR                      VALUE 'S'.
+             88 NO-REANUDAR                      VALUE 'N'.
+          05 SW-FIN-FINTERMEDIO        PIC X(01) VALUE 'N'.
+             88 SI-FIN-FINTERMEDIO               VALUE 'S'.
+             88 NO-FIN-FINTERMEDIO               VALUE 'N'.
       *
       ******************************************************************
       *     PROCEDURE DIVISION                                         *
@@ -144,11 +170,18 @@
                       WK-SALIDA
       *
            SET NO-ERROR          TO TRUE
+           SET NO-REANUDAR       TO TRUE
+      *
+           PERFORM 1150-LEER-SYSIN
+              THRU 1150-LEER-SYSIN-EXIT
+      *
+           PERFORM 1160-LEER-INTERMEDIO
+              THRU 1160-LEER-INTERMEDIO-EXIT
       *
            PERFORM 1100-ABRIR-SALIDA
               THRU 1100-ABRIR-SALIDA-EXIT
       *
-           MOVE 3                TO NUM-ELEM-E
+           MOVE WK-NUM-ELEM-E    TO NUM-ELEM-E
            MOVE CA-L             TO OPCION
       *
            .
@@ -160,7 +193,11 @@
       ******************************************************************
        1100-ABRIR-SALIDA.
       *
-           OPEN OUTPUT FSALIDA
+           IF SI-REANUDAR
+                OPEN EXTEND FSALIDA
+           ELSE
+                OPEN OUTPUT FSALIDA
+           END-IF
 
            IF FS-FSALIDA NOT = CA-00
                 DISPLAY 'ERROR AL ABRIR FSALIDA'
@@ -171,11 +208,80 @@
                    THRU 3000-FIN-EXIT
            END-IF
       *
+           OPEN OUTPUT FINTERMEDIO
+
+           IF FS-FINTERMEDIO NOT = CA-00
+                DISPLAY 'ERROR AL ABRIR FINTERMEDIO'
+                DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+                DISPLAY 'FILE STATUS: ' FS-FINTERMEDIO
+
+                PERFORM 3000-FIN
+                   THRU 3000-FIN-EXIT
+           END-IF
+      *
            .
        1100-ABRIR-SALIDA-EXIT.
            EXIT.
       *
       ******************************************************************
+      *     1160-LEER-INTERMEDIO                                       *
+      * LEE EL FICHERO DE CHECKPOINT DE UNA EJECUCION ANTERIOR QUE NO  *
+      * LLEGO A TERMINAR, PARA REANUDAR DESDE EL ULTIMO PUNTO GRABADO  *
+      ******************************************************************
+       1160-LEER-INTERMEDIO.
+      *
+           OPEN INPUT FINTERMEDIO
+      *
+           IF FS-FINTERMEDIO = CA-00
+                SET NO-FIN-FINTERMEDIO    TO TRUE
+
+                PERFORM UNTIL SI-FIN-FINTERMEDIO
+                     READ FINTERMEDIO
+                        AT END
+                             SET SI-FIN-FINTERMEDIO    TO TRUE
+                        NOT AT END
+                             MOVE INT-SELECCION-REP TO SELECCION-REP
+                             MOVE INT-ESCRITOS
+                                  TO WK-ESCRITOS-PREVIOS
+                     END-READ
+                END-PERFORM
+
+                CLOSE FINTERMEDIO
+
+                IF WK-ESCRITOS-PREVIOS > 0
+                     SET SI-REANUDAR          TO TRUE
+                     MOVE WK-ESCRITOS-PREVIOS TO WK-ESCRITOS-1
+                     DISPLAY 'CBLBRLR: REANUDANDO DESDE CHECKPOINT'
+                     DISPLAY 'CBLBRLR: REGISTROS YA ESCRITOS: '
+                              WK-ESCRITOS-PREVIOS
+                     DISPLAY 'CBLBRLR: ULTIMA SELECCION: '
+                              SELECCION-REP
+                END-IF
+           END-IF
+      *
+           .
+       1160-LEER-INTERMEDIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1150-LEER-SYSIN                                            *
+      ******************************************************************
+       1150-LEER-SYSIN.
+      *
+           ACCEPT WK-NUM-ELEM-E FROM SYSIN
+      *
+           IF WK-NUM-ELEM-E = 0 OR WK-NUM-ELEM-E = SPACES
+              MOVE 3                TO WK-NUM-ELEM-E
+              DISPLAY 'CBLBRLR: TAMANO DE LOTE POR DEFECTO: 003'
+           ELSE
+              DISPLAY 'CBLBRLR: TAMANO DE LOTE: ' WK-NUM-ELEM-E
+           END-IF
+      *
+           .
+       1150-LEER-SYSIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     2000-PROCESO                                               *
       ******************************************************************
        2000-PROCESO.
@@ -207,6 +313,8 @@
                    ADD 1               TO WK-REG-LLAMADAS
                    ADD NUM-ELEM-S      TO WK-REG-RECUPERADOS
               WHEN OTHER
+                   SET SI-ERROR        TO TRUE
+      *
                    PERFORM 3300-GRABA-ERROR
                       THRU 3300-GRABA-ERROR-EXIT
       *
@@ -229,11 +337,13 @@
                 UNTIL IND > NUM-ELEM-S
                  PERFORM 2500-ESCRIBIR-SALIDA
                      THRU 2500-ESCRIBIR-SALIDA-EXIT
-
-                IF FUNCTION MOD(IND, NUM-ELEM-E) = 0
-                     PERFORM 2600-ESCRIBIR-INTERMEDIO
-                          THRU 2600-ESCRIBIR-INTERMEDIO-EXIT
-                END-IF
+      *
+      * SE GRABA EL CHECKPOINT TRAS CADA REGISTRO (Y NO CADA LOTE)
+      * PARA QUE FINTERMEDIO SIEMPRE REFLEJE EXACTAMENTE LO YA
+      * ESCRITO EN FSALIDA; ASI UNA REANUDACION NUNCA REPITE
+      * REGISTROS YA GRABADOS EN UNA EJECUCION ANTERIOR
+                 PERFORM 2600-ESCRIBIR-INTERMEDIO
+                      THRU 2600-ESCRIBIR-INTERMEDIO-EXIT
            END-PERFORM
       *
            .
@@ -288,6 +398,22 @@
            ELSE
                 CONTINUE
            END-IF
+      *
+           MOVE SELECCION IN SALIDA-TB (IND)  TO INT-SELECCION-REP
+           MOVE WK-ESCRITOS-1                 TO INT-ESCRITOS
+      *
+           WRITE REG-FINTERMEDIO
+      *
+           IF FS-FINTERMEDIO NOT = CA-00
+                DISPLAY 'ERROR AL ESCRIBIR FINTERMEDIO'
+                DISPLAY 'PARRAFO: 2600-ESCRIBIR-INTERMEDIO'
+                DISPLAY 'FILE STATUS: ' FS-FINTERMEDIO
+      *
+                SET SI-ERROR      TO TRUE
+      *
+                PERFORM 3000-FIN
+                   THRU 3000-FIN-EXIT
+           END-IF
       *
            .
        2600-ESCRIBIR-INTERMEDIO-EXIT.
@@ -326,11 +452,39 @@
               DISPLAY 'FILE STATUS: ' FS-FSALIDA
               SET SI-ERROR    TO TRUE
            END-IF
+      *
+           CLOSE FINTERMEDIO
+
+           IF FS-FINTERMEDIO  NOT = CA-00
+              DISPLAY 'ERROR AL CERRAR FINTERMEDIO'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINTERMEDIO
+              SET SI-ERROR    TO TRUE
+           END-IF
+      *
+           IF NO-ERROR
+              PERFORM 3150-LIMPIAR-INTERMEDIO
+                 THRU 3150-LIMPIAR-INTERMEDIO-EXIT
+           END-IF
            .
        3100-CERRAR-FICHEROS-EXIT.
            EXIT.
       *
       ******************************************************************
+      *     3150-LIMPIAR-INTERMEDIO                                    *
+      * EL PROCESO HA TERMINADO SIN ERRORES: SE VACIA EL CHECKPOINT    *
+      * PARA QUE UNA PROXIMA EJECUCION NO LO INTERPRETE COMO REANUDA-  *
+      * CION DE UN PROCESO YA COMPLETADO                               *
+      ******************************************************************
+       3150-LIMPIAR-INTERMEDIO.
+      *
+           OPEN OUTPUT FINTERMEDIO
+           CLOSE FINTERMEDIO
+           .
+       3150-LIMPIAR-INTERMEDIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
       *     3200-GRABAR-ESTADIS                                        *
       ******************************************************************
        3200-GRABAR-ESTADIS.
