@@ -0,0 +1,452 @@
+      ******************************************************************
+      * PGM ACTENVIO.- LEE PETICIONES DE ACTUALIZACION DE ENVIO DE    *
+      *                PEDIDOS DE TBPROCLI (TRANSPORTISTA Y NUMERO DE *
+      *                SEGUIMIENTO), APLICANDO EL CAMBIO DE ESTADO A  *
+      *                TRAVES DE RUTESTPC CUANDO LA PETICION LO TRAE  *
+      *                Y DEJANDO EL DATO DE ENVIO A TRAVES DE RUTENVIO.*
+      *                ASI NO HAY MAS QUE UN PUNTO DE ENTRADA PARA    *
+      *                CAMBIAR EL ESTADO DE UN PEDIDO_CLIENTE.        *
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  ACTENVIO.
+       AUTHOR.      DAVID.
+       DATE-WRITTEN 09/08/2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENTRADA ASSIGN TO FENTRADA
+           FILE STATUS FS-FENTRADA.
+      *
+           SELECT FINCIDE  ASSIGN TO FINCIDE
+           FILE STATUS FS-FINCIDE.
+      *
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FENTRADA
+           RECORDING MODE IS F.
+       01  REG-FENTRADA                                      PIC X(068).
+      *
+       FD FINCIDE
+           RECORDING MODE IS F.
+       01  REG-FINCIDE                                       PIC X(086).
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                                       PIC X(077).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FENTRADA                         PIC X(02).
+           05  FS-FSALIDA                          PIC X(02).
+           05  FS-FINCIDE                          PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-REG-LEIDOS-FENTRADA              PIC 9(03).
+           05  CN-REG-ESCRIT-FSALIDA               PIC 9(03).
+           05  CN-REG-ESCRIT-FINCIDE                PIC 9(03).
+      *
+       01  CT-CONTANTES.
+           05  CT-00                               PIC X(02) VALUE '00'.
+           05  CT-10                               PIC X(02) VALUE '10'.
+           05  CT-99                               PIC X(02) VALUE '99'.
+           05  CT-1                                PIC 9(02) VALUE 1.
+      *
+       01  CT-RUTINAS.
+           05  CT-RUT-ESTADO                       PIC X(08)
+                                            VALUE 'RUTESTPC'.
+           05  CT-RUT-ENVIO                        PIC X(08)
+                                            VALUE 'RUTENVIO'.
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-FENTRADA                     PIC X(01).
+               88  SW-SI-FIN-FENTRADA                         VALUE 'S'.
+               88  SW-NO-FIN-FENTRADA                         VALUE 'N'.
+           05  SW-ERROR-REGISTRO                   PIC X(01).
+               88  SI-ERROR-REGISTRO                          VALUE 'S'.
+               88  NO-ERROR-REGISTRO                          VALUE 'N'.
+      *
+      *CPY DE ENTRADA
+       COPY CPYENVE.
+      *
+      *CPY DE SALIDA
+       COPY CPYENVS.
+      *
+      *CPY DE ERRORES
+       COPY CPYENVR.
+      *
+      *CPY DE RUTINA DE VALIDACION DE ESTADO
+       COPY CPYESTPC.
+      *
+      *CPY DE RUTINA DE ACTUALIZACION DE ENVIO
+       COPY CPYENVC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SW-SI-FIN-FENTRADA
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      * 1000-INICIO                                                    *
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      CPYENVE
+                      CPYENVS
+                      CPYENVR
+                      CPYESTPC
+                      CPYENVC
+      *
+           SET SW-NO-FIN-FENTRADA               TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS                                            *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN INPUT FENTRADA
+           OPEN OUTPUT FSALIDA
+           OPEN OUTPUT FINCIDE
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FENTRADA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FINCIDE'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESO                                                   *
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           INITIALIZE CPYESTPC
+                      CPYENVC
+                      SALIDA-S
+      *
+           SET NO-ERROR-REGISTRO TO TRUE
+      *
+           DISPLAY 'ACTENVIO: ACTUALIZANDO ENVIO DEL PEDIDO '
+                   ID-PEDIDO-E
+      *
+           IF ESTADO-NUEVO-E NOT = SPACES
+              PERFORM 2100-LLAMAR-RUTESTPC
+                 THRU 2100-LLAMAR-RUTESTPC-EXIT
+           END-IF
+      *
+           IF NO-ERROR-REGISTRO
+              PERFORM 2200-LLAMAR-RUTENVIO
+                 THRU 2200-LLAMAR-RUTENVIO-EXIT
+           END-IF
+      *
+           IF NO-ERROR-REGISTRO
+              PERFORM 2300-INFORMAR-SALIDA
+                 THRU 2300-INFORMAR-SALIDA-EXIT
+
+              PERFORM 2310-ESCRIBIR-FSALIDA
+                 THRU 2310-ESCRIBIR-FSALIDA-EXIT
+           END-IF
+      *
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-LLAMAR-RUTESTPC                                           *
+      ******************************************************************
+      *
+       2100-LLAMAR-RUTESTPC.
+      *
+           MOVE ID-PEDIDO-E             TO ID-PEDIDO IN CPYESTPC
+           MOVE ESTADO-NUEVO-E          TO ESTADO-NUEVO IN CPYESTPC
+      *
+           CALL CT-RUT-ESTADO USING CPYESTPC
+      *
+           IF RETORNO-ERR IN CPYESTPC = CT-00
+              MOVE ESTADO-ANTERIOR IN CPYESTPC TO ESTADO-ANTERIOR-S
+           ELSE
+              DISPLAY 'ERROR: MIRAR FINCIDE'
+              SET SI-ERROR-REGISTRO TO TRUE
+      *
+              MOVE RETORNO-ERR IN CPYESTPC      TO RETORNO
+              MOVE PARRAFO-ERR IN CPYESTPC      TO PARRAFO
+              MOVE DESCRIPCION-ERR IN CPYESTPC  TO DESCRIPCION
+              MOVE SQLCODE-ERR IN CPYESTPC      TO
+                   SQLCODE-ERR IN CPYENVR
+      *
+              PERFORM 2320-ESCRIBIR-FINCIDE
+                 THRU 2320-ESCRIBIR-FINCIDE-EXIT
+           END-IF
+      *
+           .
+      *
+       2100-LLAMAR-RUTESTPC-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-LLAMAR-RUTENVIO                                           *
+      ******************************************************************
+      *
+       2200-LLAMAR-RUTENVIO.
+      *
+           MOVE ID-PEDIDO-E             TO ID-PEDIDO IN CPYENVC
+           MOVE TRANSPORTISTA-E         TO TRANSPORTISTA IN CPYENVC
+           MOVE NUM-SEGUIMIENTO-E       TO NUM-SEGUIMIENTO IN CPYENVC
+      *
+           CALL CT-RUT-ENVIO USING CPYENVC
+      *
+           IF RETORNO-ERR IN CPYENVC NOT = CT-00
+              DISPLAY 'ERROR: MIRAR FINCIDE'
+              SET SI-ERROR-REGISTRO TO TRUE
+      *
+              MOVE RETORNO-ERR IN CPYENVC      TO RETORNO
+              MOVE PARRAFO-ERR IN CPYENVC      TO PARRAFO
+              MOVE DESCRIPCION-ERR IN CPYENVC  TO DESCRIPCION
+              MOVE SQLCODE-ERR IN CPYENVC      TO SQLCODE-ERR IN CPYENVR
+      *
+              PERFORM 2320-ESCRIBIR-FINCIDE
+                 THRU 2320-ESCRIBIR-FINCIDE-EXIT
+           END-IF
+      *
+           .
+      *
+       2200-LLAMAR-RUTENVIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-INFORMAR-SALIDA                                           *
+      ******************************************************************
+      *
+       2300-INFORMAR-SALIDA.
+      *
+           MOVE ID-PEDIDO-E             TO ID-PEDIDO-S
+           MOVE ESTADO-NUEVO-E          TO ESTADO-NUEVO-S
+           MOVE TRANSPORTISTA-E         TO TRANSPORTISTA-S
+           MOVE NUM-SEGUIMIENTO-E       TO NUM-SEGUIMIENTO-S
+      *
+           .
+      *
+       2300-INFORMAR-SALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2310-ESCRIBIR-FSALIDA                                          *
+      ******************************************************************
+      *
+       2310-ESCRIBIR-FSALIDA.
+      *
+           WRITE REG-FSALIDA        FROM CPYENVS
+           DISPLAY 'ACTENVIO: ESCRIBIENDO REGISTRO EN FSALIDA'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA'
+              DISPLAY 'PARRAFO: 2310-ESCRIBIR-FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              ADD CT-1                  TO CN-REG-ESCRIT-FSALIDA
+           END-IF
+      *
+           .
+      *
+       2310-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2320-ESCRIBIR-FINCIDE                                          *
+      ******************************************************************
+      *
+       2320-ESCRIBIR-FINCIDE.
+      *
+           WRITE REG-FINCIDE        FROM CPYENVR
+           DISPLAY 'ACTENVIO: ESCRIBIENDO REGISTRO EN FINCIDE'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FINCIDE'
+              DISPLAY 'PARRAFO: 2320-ESCRIBIR-FINCIDE'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE CPYENVR
+              ADD CT-1                  TO CN-REG-ESCRIT-FINCIDE
+           END-IF
+      *
+           .
+      *
+       2320-ESCRIBIR-FINCIDE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FIN                                                       *
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3200-MOSTRAR-ESTADISTICAS
+              THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
+
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-FICHEROS                                           *
+      ******************************************************************
+      *
+       3100-CERRAR-FICHEROS.
+      *
+           CLOSE FENTRADA
+           CLOSE FSALIDA
+           CLOSE FINCIDE
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FENTRADA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FSALIDA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FINCIDE'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+           END-IF
+      *
+           .
+      *
+       3100-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3200-MOSTRAR-ESTADISTICAS                                      *
+      ******************************************************************
+      *
+       3200-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '***************************'
+           DISPLAY '*  ESTADISTICAS DEL  PGM  *'
+           DISPLAY '***************************'
+           DISPLAY '*REG.LEIDOS     FENTRADA: *' CN-REG-LEIDOS-FENTRADA
+           DISPLAY '*REG.ESCRITOS    FSALIDA: *' CN-REG-ESCRIT-FSALIDA
+           DISPLAY '*REG.ESCRITOS    FINCIDE: *' CN-REG-ESCRIT-FINCIDE
+           DISPLAY '***************************'
+      *
+           .
+      *
+       3200-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9000-LEER-FENTRADA                                             *
+      ******************************************************************
+      *
+       9000-LEER-FENTRADA.
+      *
+           READ FENTRADA INTO CPYENVE
+           DISPLAY 'ACTENVIO: LEYENDO REGISTRO DE FENTRADA'
+      *
+           EVALUATE FS-FENTRADA
+               WHEN CT-00
+                    ADD CT-1                  TO CN-REG-LEIDOS-FENTRADA
+               WHEN CT-10
+                    SET SW-SI-FIN-FENTRADA TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL FICHERO FENTRADA'
+                    DISPLAY 'PARRAFO: 9000-LEER-FENTRADA'
+                    DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-FENTRADA-EXIT.
+           EXIT.
+      *
