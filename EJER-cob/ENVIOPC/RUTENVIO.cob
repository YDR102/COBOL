@@ -0,0 +1,164 @@
+      ******************************************************************
+      *                      R  U  T  E  N  V  I  O                    *
+      ******************************************************************
+      *     I D E N T I F I C A T I O N  D I V I S I O N               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   RUTENVIO.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      * OBLIGATORIO, PARA DECLARAR LOS FICHEROS DE ENTRADA Y SALIDA
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CA-00                     PIC X(02) VALUE '00'.
+          05 CA-88                     PIC X(02) VALUE '88'.
+          05 CA-66                     PIC X(02) VALUE '66'.
+          05 CA-44                     PIC X(02) VALUE '44'.
+      *---------------- SQLCA ------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *---------------- DCLGEN -----------------------
+           EXEC SQL
+               INCLUDE TBPROCLI
+           END-EXEC.
+      *
+      ******************************************************************
+      *     L I N K A G E   S E C T I O N                              *
+      ******************************************************************
+       LINKAGE SECTION.
+      *ESTRUCTURA DE COMUNICACION DE MI RUTINA
+       COPY CPYENVC.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION USING CPYENVC.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE ERRORES
+                      DCLPEDIDOS-CLIENTE
+      *
+           MOVE CA-00              TO RETORNO-ERR
+           MOVE SPACES             TO DESCRIPCION-ERR
+           MOVE SPACES             TO PARRAFO-ERR
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           PERFORM 2200-ACTUALIZAR-ENVIO
+              THRU 2200-ACTUALIZAR-ENVIO-EXIT
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2200-ACTUALIZAR-ENVIO                                      *
+      ******************************************************************
+       2200-ACTUALIZAR-ENVIO.
+      *
+           MOVE ID-PEDIDO           TO TB-ID-PEDIDO
+           MOVE TRANSPORTISTA       TO TB-TRANSPORTISTA
+           MOVE NUM-SEGUIMIENTO     TO TB-NUM-SEGUIMIENTO
+      *
+           EXEC SQL
+               UPDATE PEDIDOS_CLIENTE
+               SET
+                   TRANSPORTISTA   = :TB-TRANSPORTISTA,
+                   NUM_SEGUIMIENTO = :TB-NUM-SEGUIMIENTO
+               WHERE
+                   ID_PEDIDO = :TB-ID-PEDIDO
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   DISPLAY 'RUTENVIO: ENVIO ACTUALIZADO OK'
+              WHEN 100
+                   MOVE CA-88                  TO RETORNO-ERR
+                   MOVE '2200-ACTUALIZAR-ENVIO' TO PARRAFO-ERR
+                   MOVE 'Update vacio'         TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -305
+                   MOVE CA-66                  TO RETORNO-ERR
+                   MOVE '2200-ACTUALIZAR-ENVIO' TO PARRAFO-ERR
+                   MOVE 'Update nulo'          TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN OTHER
+                   MOVE CA-44                  TO RETORNO-ERR
+                   MOVE '2200-ACTUALIZAR-ENVIO' TO PARRAFO-ERR
+                   MOVE 'Update envio'         TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2200-ACTUALIZAR-ENVIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           GOBACK.
+       3000-FIN-EXIT.
+           EXIT.
+      *
