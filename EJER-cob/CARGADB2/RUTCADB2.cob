@@ -0,0 +1,169 @@
+      ******************************************************************
+      *                     R  U  T  C  A  D  B  2                     *
+      ******************************************************************
+      *     I D E N T I F I C A T I O N  D I V I S I O N               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   RUTCADB2.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      * OBLIGATORIO, PARA DECLARAR LOS FICHEROS DE ENTRADA Y SALIDA
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CA-00                     PIC X(02) VALUE '00'.
+          05 CA-88                     PIC X(02) VALUE '88'.
+          05 CA-66                     PIC X(02) VALUE '66'.
+          05 CA-44                     PIC X(02) VALUE '44'.
+      *---------------- SQLCA ------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *---------------- DCLGEN -----------------------
+           EXEC SQL
+               INCLUDE TBCLIDB2
+           END-EXEC.
+      *
+      ******************************************************************
+      *     L I N K A G E   S E C T I O N                              *
+      ******************************************************************
+       LINKAGE SECTION.
+      *ESTRUCTURA DE COMUNICACION DE MI RUTINA
+       COPY CPYCDBC.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION USING CPYCDBC.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE ERRORES
+                      DCLCLIENTES-DB2
+      *
+           MOVE CA-00              TO RETORNO-ERR
+           MOVE SPACES             TO DESCRIPCION-ERR
+           MOVE SPACES             TO PARRAFO-ERR
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           PERFORM 2100-INSERTAR-CLIENTE
+              THRU 2100-INSERTAR-CLIENTE-EXIT
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2100-INSERTAR-CLIENTE                                      *
+      ******************************************************************
+       2100-INSERTAR-CLIENTE.
+      *
+           MOVE ID-CLIENTE          TO TB-ID-CLIENTE
+           MOVE NOMBRE              TO TB-NOMBRE
+           MOVE TIPO-CLIENTE        TO TB-TIPO-CLIENTE
+           MOVE DNI-CIF             TO TB-DNI-CIF
+           MOVE TELEFONO            TO TB-TELEFONO
+           MOVE EMAIL               TO TB-EMAIL
+           MOVE DIRECCION           TO TB-DIRECCION
+      *
+           EXEC SQL
+               INSERT INTO CLIENTES_DB2
+                      (ID_CLIENTE
+                      ,NOMBRE
+                      ,TIPO_CLIENTE
+                      ,DNI_CIF
+                      ,TELEFONO
+                      ,EMAIL
+                      ,DIRECCION)
+                      VALUES(
+                       :TB-ID-CLIENTE
+                      ,:TB-NOMBRE
+                      ,:TB-TIPO-CLIENTE
+                      ,:TB-DNI-CIF
+                      ,:TB-TELEFONO
+                      ,:TB-EMAIL
+                      ,:TB-DIRECCION)
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   DISPLAY 'RUTCADB2: CLIENTE INSERTADO OK'
+              WHEN -803
+                   MOVE CA-88                   TO RETORNO-ERR
+                   MOVE '2100-INSERTAR-CLIENTE' TO PARRAFO-ERR
+                   MOVE 'Cliente duplicado'     TO DESCRIPCION-ERR
+                   MOVE SQLCODE                 TO SQLCODE-ERR
+      *
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN OTHER
+                   MOVE CA-44                   TO RETORNO-ERR
+                   MOVE '2100-INSERTAR-CLIENTE' TO PARRAFO-ERR
+                   MOVE 'Error tecnico insert'  TO DESCRIPCION-ERR
+                   MOVE SQLCODE                 TO SQLCODE-ERR
+      *
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2100-INSERTAR-CLIENTE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           GOBACK.
+       3000-FIN-EXIT.
+           EXIT.
