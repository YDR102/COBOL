@@ -0,0 +1,509 @@
+      ******************************************************************
+      * PGM ACTCARGA.- LEE PETICIONES DE ALTA DE CLIENTES_DB2,        *
+      *                VALIDANDO EL DNI_CIF CONTRA EL FORMATO QUE LE  *
+      *                CORRESPONDA SEGUN EL TIPO_CLIENTE (DNI PARA    *
+      *                PERSONAS FISICAS A TRAVES DE RUTVALDN, CIF     *
+      *                PARA PERSONAS JURIDICAS A TRAVES DE RUTVALCF)  *
+      *                ANTES DE DAR DE ALTA EL CLIENTE A TRAVES DE    *
+      *                RUTCADB2. LOS REGISTROS CON DNI_CIF NO VALIDO  *
+      *                O TIPO_CLIENTE DESCONOCIDO SE ENCAMINAN A      *
+      *                FINCIDE SIN DETENER LA CARGA DEL RESTO.        *
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  ACTCARGA.
+       AUTHOR.      DAVID.
+       DATE-WRITTEN 09/08/2026.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENTRADA ASSIGN TO FENTRADA
+           FILE STATUS FS-FENTRADA.
+      *
+           SELECT FINCIDE  ASSIGN TO FINCIDE
+           FILE STATUS FS-FINCIDE.
+      *
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FENTRADA
+           RECORDING MODE IS F.
+       01  REG-FENTRADA                                      PIC X(238).
+      *
+       FD FINCIDE
+           RECORDING MODE IS F.
+       01  REG-FINCIDE                                       PIC X(086).
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                                       PIC X(076).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FENTRADA                         PIC X(02).
+           05  FS-FSALIDA                          PIC X(02).
+           05  FS-FINCIDE                          PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-REG-LEIDOS-FENTRADA              PIC 9(03).
+           05  CN-REG-ESCRIT-FSALIDA               PIC 9(03).
+           05  CN-REG-ESCRIT-FINCIDE               PIC 9(03).
+      *
+       01  CT-CONTANTES.
+           05  CT-00                               PIC X(02) VALUE '00'.
+           05  CT-10                               PIC X(02) VALUE '10'.
+           05  CT-99                               PIC X(02) VALUE '99'.
+           05  CT-1                                PIC 9(02) VALUE 1.
+           05  CT-TIPO-FISICA                      PIC X(01) VALUE 'F'.
+           05  CT-TIPO-JURIDICA                    PIC X(01) VALUE 'J'.
+           05  CT-MSG-TIPO                         PIC X(50)
+               VALUE 'TIPO_CLIENTE DESCONOCIDO: DEBE SER F O J'.
+      *
+       01  CT-RUTINAS.
+           05  CT-RUT-VALDN                        PIC X(08)
+                                            VALUE 'RUTVALDN'.
+           05  CT-RUT-VALCF                        PIC X(08)
+                                            VALUE 'RUTVALCF'.
+           05  CT-RUT-CADB2                        PIC X(08)
+                                            VALUE 'RUTCADB2'.
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-FENTRADA                     PIC X(01).
+               88  SW-SI-FIN-FENTRADA                         VALUE 'S'.
+               88  SW-NO-FIN-FENTRADA                         VALUE 'N'.
+           05  SW-ERROR-REGISTRO                   PIC X(01).
+               88  SI-ERROR-REGISTRO                          VALUE 'S'.
+               88  NO-ERROR-REGISTRO                          VALUE 'N'.
+      *
+      *CPY DE ENTRADA
+       COPY CPYCDBE.
+      *
+      *CPY DE SALIDA
+       COPY CPYCDBS.
+      *
+      *CPY DE ERRORES
+       COPY CPYCDBR.
+      *
+      *CPY DE RUTINA DE VALIDACION DE DNI
+       COPY CPRUTDN.
+      *
+      *CPY DE RUTINA DE VALIDACION DE CIF
+       COPY CPRUTCF.
+      *
+      *CPY DE RUTINA DE ALTA DE CLIENTE
+       COPY CPYCDBC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SW-SI-FIN-FENTRADA
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      * 1000-INICIO                                                    *
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      CPYCDBE
+                      CPYCDBS
+                      CPYCDBR
+                      CPRUTDN
+                      CPRUTCF
+                      CPYCDBC
+      *
+           SET SW-NO-FIN-FENTRADA               TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS                                            *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN INPUT FENTRADA
+           OPEN OUTPUT FSALIDA
+           OPEN OUTPUT FINCIDE
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FENTRADA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FINCIDE'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESO                                                   *
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           INITIALIZE CPRUTDN
+                      CPRUTCF
+                      CPYCDBC
+                      SALIDA-S
+      *
+           SET NO-ERROR-REGISTRO TO TRUE
+      *
+           DISPLAY 'ACTCARGA: VALIDANDO CLIENTE ' ID-CLIENTE-E
+      *
+           EVALUATE TIPO-CLIENTE-E
+              WHEN CT-TIPO-FISICA
+                   PERFORM 2100-VALIDAR-DNI
+                      THRU 2100-VALIDAR-DNI-EXIT
+              WHEN CT-TIPO-JURIDICA
+                   PERFORM 2150-VALIDAR-CIF
+                      THRU 2150-VALIDAR-CIF-EXIT
+              WHEN OTHER
+                   SET SI-ERROR-REGISTRO TO TRUE
+      *
+                   MOVE CT-99            TO RETORNO
+                   MOVE '2000-PROCESO'   TO PARRAFO IN CPYCDBR
+                   MOVE CT-MSG-TIPO      TO DESCRIPCION IN CPYCDBR
+      *
+                   PERFORM 2320-ESCRIBIR-FINCIDE
+                      THRU 2320-ESCRIBIR-FINCIDE-EXIT
+           END-EVALUATE
+      *
+           IF NO-ERROR-REGISTRO
+              PERFORM 2200-LLAMAR-RUTCADB2
+                 THRU 2200-LLAMAR-RUTCADB2-EXIT
+           END-IF
+      *
+           IF NO-ERROR-REGISTRO
+              PERFORM 2300-INFORMAR-SALIDA
+                 THRU 2300-INFORMAR-SALIDA-EXIT
+      *
+              PERFORM 2310-ESCRIBIR-FSALIDA
+                 THRU 2310-ESCRIBIR-FSALIDA-EXIT
+           END-IF
+      *
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-VALIDAR-DNI                                               *
+      ******************************************************************
+      *
+       2100-VALIDAR-DNI.
+      *
+           MOVE DNI-CIF-E (1:9)         TO DNI-NIF-E
+      *
+           CALL CT-RUT-VALDN USING CPRUTDN
+      *
+           IF NOT SI-DNI-NIF-VALIDO
+              DISPLAY 'ERROR: MIRAR FINCIDE'
+              SET SI-ERROR-REGISTRO TO TRUE
+      *
+              MOVE COD-RETORNO  IN CPRUTDN      TO RETORNO
+              MOVE PARRAFO      IN CPRUTDN      TO PARRAFO IN CPYCDBR
+              MOVE DESCRIPCION  IN CPRUTDN      TO
+                   DESCRIPCION IN CPYCDBR
+      *
+              PERFORM 2320-ESCRIBIR-FINCIDE
+                 THRU 2320-ESCRIBIR-FINCIDE-EXIT
+           END-IF
+      *
+           .
+      *
+       2100-VALIDAR-DNI-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2150-VALIDAR-CIF                                               *
+      ******************************************************************
+      *
+       2150-VALIDAR-CIF.
+      *
+           MOVE DNI-CIF-E (1:9)         TO CIF-E
+      *
+           CALL CT-RUT-VALCF USING CPRUTCF
+      *
+           IF NOT SI-CIF-VALIDO
+              DISPLAY 'ERROR: MIRAR FINCIDE'
+              SET SI-ERROR-REGISTRO TO TRUE
+      *
+              MOVE COD-RETORNO  IN CPRUTCF      TO RETORNO
+              MOVE PARRAFO      IN CPRUTCF      TO PARRAFO IN CPYCDBR
+              MOVE DESCRIPCION  IN CPRUTCF      TO
+                   DESCRIPCION IN CPYCDBR
+           END-IF
+      *
+           IF SI-ERROR-REGISTRO
+              PERFORM 2320-ESCRIBIR-FINCIDE
+                 THRU 2320-ESCRIBIR-FINCIDE-EXIT
+           END-IF
+      *
+           .
+      *
+       2150-VALIDAR-CIF-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-LLAMAR-RUTCADB2                                           *
+      ******************************************************************
+      *
+       2200-LLAMAR-RUTCADB2.
+      *
+           MOVE ID-CLIENTE-E            TO ID-CLIENTE   IN CPYCDBC
+           MOVE NOMBRE-E                TO NOMBRE       IN CPYCDBC
+           MOVE TIPO-CLIENTE-E          TO TIPO-CLIENTE IN CPYCDBC
+           MOVE DNI-CIF-E               TO DNI-CIF      IN CPYCDBC
+           MOVE TELEFONO-E              TO TELEFONO     IN CPYCDBC
+           MOVE EMAIL-E                 TO EMAIL        IN CPYCDBC
+           MOVE DIRECCION-E             TO DIRECCION    IN CPYCDBC
+      *
+           CALL CT-RUT-CADB2 USING CPYCDBC
+      *
+           IF RETORNO-ERR IN CPYCDBC NOT = CT-00
+              DISPLAY 'ERROR: MIRAR FINCIDE'
+              SET SI-ERROR-REGISTRO TO TRUE
+      *
+              MOVE RETORNO-ERR IN CPYCDBC      TO RETORNO
+              MOVE PARRAFO-ERR IN CPYCDBC      TO PARRAFO IN CPYCDBR
+              MOVE DESCRIPCION-ERR IN CPYCDBC  TO
+                   DESCRIPCION IN CPYCDBR
+              MOVE SQLCODE-ERR IN CPYCDBC      TO
+                   SQLCODE-ERR IN CPYCDBR
+      *
+              PERFORM 2320-ESCRIBIR-FINCIDE
+                 THRU 2320-ESCRIBIR-FINCIDE-EXIT
+           END-IF
+      *
+           .
+      *
+       2200-LLAMAR-RUTCADB2-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-INFORMAR-SALIDA                                           *
+      ******************************************************************
+      *
+       2300-INFORMAR-SALIDA.
+      *
+           MOVE ID-CLIENTE-E            TO ID-CLIENTE-S
+           MOVE NOMBRE-E                TO NOMBRE-S
+           MOVE TIPO-CLIENTE-E          TO TIPO-CLIENTE-S
+           MOVE DNI-CIF-E               TO DNI-CIF-S
+      *
+           .
+      *
+       2300-INFORMAR-SALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2310-ESCRIBIR-FSALIDA                                          *
+      ******************************************************************
+      *
+       2310-ESCRIBIR-FSALIDA.
+      *
+           WRITE REG-FSALIDA        FROM CPYCDBS
+           DISPLAY 'ACTCARGA: ESCRIBIENDO REGISTRO EN FSALIDA'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA'
+              DISPLAY 'PARRAFO: 2310-ESCRIBIR-FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              ADD CT-1                  TO CN-REG-ESCRIT-FSALIDA
+           END-IF
+      *
+           .
+      *
+       2310-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2320-ESCRIBIR-FINCIDE                                          *
+      ******************************************************************
+      *
+       2320-ESCRIBIR-FINCIDE.
+      *
+           WRITE REG-FINCIDE        FROM CPYCDBR
+           DISPLAY 'ACTCARGA: ESCRIBIENDO REGISTRO EN FINCIDE'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FINCIDE'
+              DISPLAY 'PARRAFO: 2320-ESCRIBIR-FINCIDE'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE CPYCDBR
+              ADD CT-1                  TO CN-REG-ESCRIT-FINCIDE
+           END-IF
+      *
+           .
+      *
+       2320-ESCRIBIR-FINCIDE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FIN                                                       *
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3200-MOSTRAR-ESTADISTICAS
+              THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
+      *
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+      *
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-FICHEROS                                           *
+      ******************************************************************
+      *
+       3100-CERRAR-FICHEROS.
+      *
+           CLOSE FENTRADA
+           CLOSE FSALIDA
+           CLOSE FINCIDE
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FENTRADA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FSALIDA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FINCIDE'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+           END-IF
+      *
+           .
+      *
+       3100-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3200-MOSTRAR-ESTADISTICAS                                      *
+      ******************************************************************
+      *
+       3200-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '***************************'
+           DISPLAY '*  ESTADISTICAS DEL  PGM  *'
+           DISPLAY '***************************'
+           DISPLAY '*REG.LEIDOS     FENTRADA: *' CN-REG-LEIDOS-FENTRADA
+           DISPLAY '*REG.ESCRITOS    FSALIDA: *' CN-REG-ESCRIT-FSALIDA
+           DISPLAY '*REG.ESCRITOS    FINCIDE: *' CN-REG-ESCRIT-FINCIDE
+           DISPLAY '***************************'
+      *
+           .
+      *
+       3200-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9000-LEER-FENTRADA                                             *
+      ******************************************************************
+      *
+       9000-LEER-FENTRADA.
+      *
+           READ FENTRADA INTO CPYCDBE
+           DISPLAY 'ACTCARGA: LEYENDO REGISTRO DE FENTRADA'
+      *
+           EVALUATE FS-FENTRADA
+               WHEN CT-00
+                    ADD CT-1                  TO CN-REG-LEIDOS-FENTRADA
+               WHEN CT-10
+                    SET SW-SI-FIN-FENTRADA TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL FICHERO FENTRADA'
+                    DISPLAY 'PARRAFO: 9000-LEER-FENTRADA'
+                    DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-FENTRADA-EXIT.
+           EXIT.
+      *
