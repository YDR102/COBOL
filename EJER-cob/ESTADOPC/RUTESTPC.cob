@@ -0,0 +1,279 @@
+      ******************************************************************
+      *                      R  U  T  E  S  T  P  C                    *
+      ******************************************************************
+      *     I D E N T I F I C A T I O N  D I V I S I O N               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.   RUTESTPC.
+       AUTHOR.       DAVID.
+       DATE-WRITTEN. 22/07/2025.
+       DATE-COMPILED.
+      *
+      ******************************************************************
+      *     ENVIRONMENT DIVISION                                       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER.  IBM-3090.
+         OBJECT-COMPUTER.  IBM-3090.
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      * OBLIGATORIO, PARA DECLARAR LOS FICHEROS DE ENTRADA Y SALIDA
+      *
+      ******************************************************************
+      *     DATA DIVISION                                              *
+      ******************************************************************
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+      ******************************************************************
+      *     W O R K I N G   S T O R A G E                              *
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      *
+       01 CA-CONSTANTES.
+          05 CA-00                     PIC X(02) VALUE '00'.
+          05 CA-88                     PIC X(02) VALUE '88'.
+          05 CA-77                     PIC X(02) VALUE '77'.
+          05 CA-66                     PIC X(02) VALUE '66'.
+          05 CA-44                     PIC X(02) VALUE '44'.
+      *
+      * ESTADOS VALIDOS DEL CICLO DE VIDA DE UN PEDIDO
+       01 CA-ESTADOS.
+          05 CA-PENDIENTE              PIC X(09) VALUE 'PENDIENTE'.
+          05 CA-PREPARADO              PIC X(09) VALUE 'PREPARADO'.
+          05 CA-ENVIADO                PIC X(09) VALUE 'ENVIADO'.
+          05 CA-ENTREGADO              PIC X(09) VALUE 'ENTREGADO'.
+          05 CA-CANCELADO              PIC X(09) VALUE 'CANCELADO'.
+          05 CA-DEVUELTO               PIC X(09) VALUE 'DEVUELTO'.
+      *
+       01 SW-SWITCHES.
+          05 SW-TRANSICION             PIC X(01).
+             88 SI-TRANSICION-VALIDA   VALUE 'S'.
+             88 NO-TRANSICION-VALIDA   VALUE 'N'.
+      *---------------- SQLCA ------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *---------------- DCLGEN -----------------------
+           EXEC SQL
+               INCLUDE TBPROCLI
+           END-EXEC.
+      *
+      ******************************************************************
+      *     L I N K A G E   S E C T I O N                              *
+      ******************************************************************
+       LINKAGE SECTION.
+      *ESTRUCTURA DE COMUNICACION DE MI RUTINA
+       COPY CPYESTPC.
+      *
+      ******************************************************************
+      *     PROCEDURE DIVISION                                         *
+      ******************************************************************
+       PROCEDURE DIVISION USING CPYESTPC.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT.
+      *
+      ******************************************************************
+      *     1000-INICIO                                                *
+      ******************************************************************
+       1000-INICIO.
+      *
+           INITIALIZE ERRORES
+                      SALIDA
+                      DCLPEDIDOS-CLIENTE
+      *
+           MOVE CA-00              TO RETORNO-ERR
+           MOVE SPACES             TO DESCRIPCION-ERR
+           MOVE SPACES             TO PARRAFO-ERR
+      *
+           SET NO-TRANSICION-VALIDA TO TRUE
+      *
+           .
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     1500-CONSULTAR-ESTADO-ACTUAL                               *
+      ******************************************************************
+       1500-CONSULTAR-ESTADO-ACTUAL.
+      *
+           MOVE ID-PEDIDO           TO TB-ID-PEDIDO
+      *
+           EXEC SQL
+               SELECT ESTADO
+                 INTO :TB-ESTADO
+                 FROM PEDIDOS_CLIENTE
+                WHERE ID_PEDIDO = :TB-ID-PEDIDO
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   MOVE TB-ESTADO          TO ESTADO-ANTERIOR
+              WHEN 100
+                   MOVE CA-88                  TO RETORNO-ERR
+                   MOVE '1500-CONSULTAR-ESTADO-ACTUAL' TO PARRAFO-ERR
+                   MOVE 'Pedido no encontrado'     TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN OTHER
+                   MOVE CA-44                  TO RETORNO-ERR
+                   MOVE '1500-CONSULTAR-ESTADO-ACTUAL' TO PARRAFO-ERR
+                   MOVE 'Select estado'         TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       1500-CONSULTAR-ESTADO-ACTUAL-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2000-PROCESO                                               *
+      ******************************************************************
+       2000-PROCESO.
+      *
+           PERFORM 1500-CONSULTAR-ESTADO-ACTUAL
+              THRU 1500-CONSULTAR-ESTADO-ACTUAL-EXIT
+      *
+           PERFORM 2100-VALIDAR-TRANSICION
+              THRU 2100-VALIDAR-TRANSICION-EXIT
+      *
+           IF SI-TRANSICION-VALIDA
+              PERFORM 2200-ACTUALIZAR-ESTADO
+                 THRU 2200-ACTUALIZAR-ESTADO-EXIT
+           ELSE
+              MOVE CA-77                      TO RETORNO-ERR
+              MOVE '2000-PROCESO'             TO PARRAFO-ERR
+              STRING 'TRANSICION NO PERMITIDA: '  DELIMITED BY SIZE
+                     ESTADO-ANTERIOR           DELIMITED BY SIZE
+                     ' A '                     DELIMITED BY SIZE
+                     ESTADO-NUEVO              DELIMITED BY SIZE
+                INTO DESCRIPCION-ERR
+              MOVE 0                          TO SQLCODE-ERR
+
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2100-VALIDAR-TRANSICION                                    *
+      * TABLA DE TRANSICIONES PERMITIDAS PARA EL ESTADO DEL PEDIDO:    *
+      *   PENDIENTE  -> PREPARADO / CANCELADO                          *
+      *   PREPARADO  -> ENVIADO   / CANCELADO                          *
+      *   ENVIADO    -> ENTREGADO / DEVUELTO                           *
+      *   ENTREGADO  -> DEVUELTO                                       *
+      *   CANCELADO Y DEVUELTO SON ESTADOS FINALES, SIN SALIDA         *
+      ******************************************************************
+       2100-VALIDAR-TRANSICION.
+      *
+           EVALUATE ESTADO-ANTERIOR
+              WHEN CA-PENDIENTE
+                   EVALUATE ESTADO-NUEVO
+                      WHEN CA-PREPARADO
+                      WHEN CA-CANCELADO
+                           SET SI-TRANSICION-VALIDA TO TRUE
+                   END-EVALUATE
+              WHEN CA-PREPARADO
+                   EVALUATE ESTADO-NUEVO
+                      WHEN CA-ENVIADO
+                      WHEN CA-CANCELADO
+                           SET SI-TRANSICION-VALIDA TO TRUE
+                   END-EVALUATE
+              WHEN CA-ENVIADO
+                   EVALUATE ESTADO-NUEVO
+                      WHEN CA-ENTREGADO
+                      WHEN CA-DEVUELTO
+                           SET SI-TRANSICION-VALIDA TO TRUE
+                   END-EVALUATE
+              WHEN CA-ENTREGADO
+                   EVALUATE ESTADO-NUEVO
+                      WHEN CA-DEVUELTO
+                           SET SI-TRANSICION-VALIDA TO TRUE
+                   END-EVALUATE
+           END-EVALUATE
+      *
+           .
+       2100-VALIDAR-TRANSICION-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     2200-ACTUALIZAR-ESTADO                                     *
+      ******************************************************************
+       2200-ACTUALIZAR-ESTADO.
+      *
+           MOVE ESTADO-NUEVO        TO TB-ESTADO
+      *
+           EXEC SQL
+               UPDATE PEDIDOS_CLIENTE
+               SET
+                   ESTADO = :TB-ESTADO
+               WHERE
+                   ID_PEDIDO = :TB-ID-PEDIDO
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+              WHEN 0
+                   DISPLAY 'RUTESTPC: TRANSICION DE ESTADO OK'
+              WHEN 100
+                   MOVE CA-88                  TO RETORNO-ERR
+                   MOVE '2200-ACTUALIZAR-ESTADO' TO PARRAFO-ERR
+                   MOVE 'Update vacio'         TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN -305
+                   MOVE CA-66                  TO RETORNO-ERR
+                   MOVE '2200-ACTUALIZAR-ESTADO' TO PARRAFO-ERR
+                   MOVE 'Update nulo'          TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+              WHEN OTHER
+                   MOVE CA-44                  TO RETORNO-ERR
+                   MOVE '2200-ACTUALIZAR-ESTADO' TO PARRAFO-ERR
+                   MOVE 'Update estado'        TO DESCRIPCION-ERR
+                   MOVE SQLCODE                TO SQLCODE-ERR
+
+                   PERFORM 3000-FIN
+                      THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+       2200-ACTUALIZAR-ESTADO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      *     3000-FIN                                                   *
+      ******************************************************************
+       3000-FIN.
+      *
+           GOBACK.
+       3000-FIN-EXIT.
+           EXIT.
+      *
