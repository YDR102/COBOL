@@ -0,0 +1,424 @@
+      ******************************************************************
+      * PGM ACTESTPC.- LEE PETICIONES DE CAMBIO DE ESTADO DE PEDIDOS  *
+      *                DE TBPROCLI Y LAS APLICA A TRAVES DE RUTESTPC, *
+      *                QUE ES QUIEN VALIDA LA TRANSICION Y GRABA EN   *
+      *                BBDD. ES EL UNICO PUNTO DE ENTRADA PARA        *
+      *                CAMBIAR EL ESTADO DE UN PEDIDO_CLIENTE.        *
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  ACTESTPC.
+       AUTHOR.      DAVID.
+       DATE-WRITTEN 22/07/2025.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FENTRADA ASSIGN TO FENTRADA
+           FILE STATUS FS-FENTRADA.
+      *
+           SELECT FINCIDE  ASSIGN TO FINCIDE
+           FILE STATUS FS-FINCIDE.
+      *
+           SELECT FSALIDA ASSIGN TO FSALIDA
+           FILE STATUS FS-FSALIDA.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD FENTRADA
+           RECORDING MODE IS F.
+       01  REG-FENTRADA                                      PIC X(018).
+      *
+       FD FINCIDE
+           RECORDING MODE IS F.
+       01  REG-FINCIDE                                       PIC X(086).
+      *
+       FD FSALIDA
+           RECORDING MODE IS F.
+       01  REG-FSALIDA                                       PIC X(027).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  FS-FILE-STATUS.
+           05  FS-FENTRADA                         PIC X(02).
+           05  FS-FSALIDA                          PIC X(02).
+           05  FS-FINCIDE                          PIC X(02).
+      *
+       01  CN-CONTADORES.
+           05  CN-REG-LEIDOS-FENTRADA              PIC 9(03).
+           05  CN-REG-ESCRIT-FSALIDA               PIC 9(03).
+           05  CN-REG-ESCRIT-FINCIDE               PIC 9(03).
+      *
+       01  CT-CONTANTES.
+           05  CT-00                               PIC X(02) VALUE '00'.
+           05  CT-10                               PIC X(02) VALUE '10'.
+           05  CT-99                               PIC X(02) VALUE '99'.
+           05  CT-1                                PIC 9(02) VALUE 1.
+      *
+       01  CT-RUT                                  PIC X(08)
+                                            VALUE 'RUTESTPC'.
+      *
+       01  SW-SWITCHES.
+           05  SW-FIN-FENTRADA                     PIC X(01).
+               88  SW-SI-FIN-FENTRADA                         VALUE 'S'.
+               88  SW-NO-FIN-FENTRADA                         VALUE 'N'.
+      *
+      *CPY DE ENTRADA
+       COPY CPYESTPE.
+      *
+      *CPY DE SALIDA
+       COPY CPYESTPS.
+      *
+      *CPY DE ERRORES
+       COPY CPYESTPR.
+      *
+      *CPY DE RUTINA DE VALIDACION/ACTUALIZACION
+       COPY CPYESTPC.
+      *
+      ******************************************************************
+      ** PROCEDURE DIVISION                                           **
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT
+      *
+           PERFORM 2000-PROCESO
+              THRU 2000-PROCESO-EXIT
+             UNTIL SW-SI-FIN-FENTRADA
+      *
+           PERFORM 3000-FIN
+              THRU 3000-FIN-EXIT
+      *
+           .
+      *
+      ******************************************************************
+      * 1000-INICIO                                                    *
+      ******************************************************************
+      *
+       1000-INICIO.
+      *
+           INITIALIZE FS-FILE-STATUS
+                      CN-CONTADORES
+                      CPYESTPE
+                      CPYESTPS
+                      CPYESTPR
+                      CPYESTPC
+      *
+           SET SW-NO-FIN-FENTRADA               TO TRUE
+      *
+           PERFORM 1100-ABRIR-FICHEROS
+              THRU 1100-ABRIR-FICHEROS-EXIT
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       1000-INICIO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 1100-ABRIR-FICHEROS                                            *
+      ******************************************************************
+      *
+       1100-ABRIR-FICHEROS.
+      *
+           OPEN INPUT FENTRADA
+           OPEN OUTPUT FSALIDA
+           OPEN OUTPUT FINCIDE
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FENTRADA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FSALIDA'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ABRIR FINCIDE'
+              DISPLAY 'PARRAFO: 1100-ABRIR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           END-IF
+      *
+           .
+      *
+       1100-ABRIR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2000-PROCESO                                                   *
+      ******************************************************************
+      *
+       2000-PROCESO.
+      *
+           PERFORM 2500-INFORMAR
+              THRU 2500-INFORMAR-EXIT
+      *
+           PERFORM 2600-LLAMADA-RUTINA
+              THRU 2600-LLAMADA-RUTINA-EXIT
+      *
+           PERFORM 9000-LEER-FENTRADA
+              THRU 9000-LEER-FENTRADA-EXIT
+      *
+           .
+      *
+       2000-PROCESO-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2100-INFORMAR-SALIDA                                           *
+      ******************************************************************
+      *
+       2100-INFORMAR-SALIDA.
+      *
+           MOVE ID-PEDIDO-E             TO ID-PEDIDO-S
+           MOVE ESTADO-ANTERIOR         TO ESTADO-ANTERIOR-S
+           MOVE ESTADO-NUEVO-E          TO ESTADO-NUEVO-S
+      *
+           .
+      *
+       2100-INFORMAR-SALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2200-ESCRIBIR-FSALIDA                                          *
+      ******************************************************************
+      *
+       2200-ESCRIBIR-FSALIDA.
+      *
+           WRITE REG-FSALIDA        FROM CPYESTPS
+           DISPLAY 'ACTESTPC: ESCRIBIENDO REGISTRO EN FSALIDA'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FSALIDA'
+              DISPLAY 'PARRAFO: 2200-ESCRIBIR-FSALIDA'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE CPYESTPS
+              ADD CT-1                  TO CN-REG-ESCRIT-FSALIDA
+           END-IF
+      *
+           .
+      *
+       2200-ESCRIBIR-FSALIDA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2300-ESCRIBIR-FINCIDE                                          *
+      ******************************************************************
+      *
+       2300-ESCRIBIR-FINCIDE.
+      *
+           WRITE REG-FINCIDE        FROM CPYESTPR
+           DISPLAY 'ACTESTPC: ESCRIBIENDO REGISTRO EN FINCIDE'
+           DISPLAY '**************************************************'
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL ESCRIBIR FINCIDE'
+              DISPLAY 'PARRAFO: 2300-ESCRIBIR-FINCIDE'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+      *
+              PERFORM 3000-FIN
+                 THRU 3000-FIN-EXIT
+           ELSE
+              INITIALIZE CPYESTPR
+              ADD CT-1                  TO CN-REG-ESCRIT-FINCIDE
+           END-IF
+      *
+           .
+      *
+       2300-ESCRIBIR-FINCIDE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2400-INFORMAR-INCIDE                                           *
+      ******************************************************************
+      *
+       2400-INFORMAR-INCIDE.
+      *
+           MOVE RETORNO-ERR              TO RETORNO
+           MOVE PARRAFO-ERR              TO PARRAFO
+           MOVE DESCRIPCION-ERR          TO DESCRIPCION
+           MOVE SQLCODE-ERR IN CPYESTPC  TO SQLCODE-ERR IN CPYESTPR
+      *
+           .
+      *
+       2400-INFORMAR-INCIDE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2500-INFORMAR                                                  *
+      ******************************************************************
+      *
+       2500-INFORMAR.
+      *
+           DISPLAY 'ACTESTPC: CAMBIO DE ESTADO SOLICITADO PARA PEDIDO '
+                   ID-PEDIDO-E ' A ' ESTADO-NUEVO-E
+      *
+           INITIALIZE CPYESTPC
+      *
+           MOVE ID-PEDIDO-E             TO ID-PEDIDO
+           MOVE ESTADO-NUEVO-E          TO ESTADO-NUEVO
+      *
+           CALL CT-RUT USING CPYESTPC
+      *
+           .
+      *
+       2500-INFORMAR-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 2600-LLAMADA-RUTINA                                            *
+      ******************************************************************
+      *
+       2600-LLAMADA-RUTINA.
+      *
+           EVALUATE RETORNO-ERR IN CPYESTPC
+               WHEN CT-00
+                    DISPLAY 'ACTESTPC: RUTINA RUTESTPC OK'
+
+                    PERFORM 2100-INFORMAR-SALIDA
+                       THRU 2100-INFORMAR-SALIDA-EXIT
+
+                    PERFORM 2200-ESCRIBIR-FSALIDA
+                       THRU 2200-ESCRIBIR-FSALIDA-EXIT
+               WHEN OTHER
+                    DISPLAY 'ERROR: MIRAR FINCIDE'
+
+                    PERFORM 2400-INFORMAR-INCIDE
+                       THRU 2400-INFORMAR-INCIDE-EXIT
+
+                    PERFORM 2300-ESCRIBIR-FINCIDE
+                       THRU 2300-ESCRIBIR-FINCIDE-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       2600-LLAMADA-RUTINA-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3000-FIN                                                       *
+      ******************************************************************
+      *
+       3000-FIN.
+      *
+           PERFORM 3200-MOSTRAR-ESTADISTICAS
+              THRU 3200-MOSTRAR-ESTADISTICAS-EXIT
+
+           PERFORM 3100-CERRAR-FICHEROS
+              THRU 3100-CERRAR-FICHEROS-EXIT
+
+           STOP RUN
+      *
+           .
+      *
+       3000-FIN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3100-CERRAR-FICHEROS                                           *
+      ******************************************************************
+      *
+       3100-CERRAR-FICHEROS.
+      *
+           CLOSE FENTRADA
+           CLOSE FSALIDA
+           CLOSE FINCIDE
+      *
+           IF FS-FENTRADA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FENTRADA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FENTRADA
+           END-IF
+      *
+           IF FS-FSALIDA NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FSALIDA'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FSALIDA
+           END-IF
+      *
+           IF FS-FINCIDE NOT = CT-00
+              DISPLAY 'ERROR AL CERRAR FINCIDE'
+              DISPLAY 'PARRAFO: 3100-CERRAR-FICHEROS'
+              DISPLAY 'FILE STATUS: ' FS-FINCIDE
+           END-IF
+      *
+           .
+      *
+       3100-CERRAR-FICHEROS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 3200-MOSTRAR-ESTADISTICAS                                      *
+      ******************************************************************
+      *
+       3200-MOSTRAR-ESTADISTICAS.
+      *
+           DISPLAY '***************************'
+           DISPLAY '*  ESTADISTICAS DEL  PGM  *'
+           DISPLAY '***************************'
+           DISPLAY '*REG.LEIDOS     FENTRADA: *' CN-REG-LEIDOS-FENTRADA
+           DISPLAY '*REG.ESCRITOS    FSALIDA: *' CN-REG-ESCRIT-FSALIDA
+           DISPLAY '*REG.ESCRITOS    FINCIDE: *' CN-REG-ESCRIT-FINCIDE
+           DISPLAY '***************************'
+      *
+           .
+      *
+       3200-MOSTRAR-ESTADISTICAS-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+      * 9000-LEER-FENTRADA                                             *
+      ******************************************************************
+      *
+       9000-LEER-FENTRADA.
+      *
+           READ FENTRADA INTO CPYESTPE
+           DISPLAY 'ACTESTPC: LEYENDO REGISTRO DE FENTRADA'
+      *
+           EVALUATE FS-FENTRADA
+               WHEN CT-00
+                    ADD CT-1                  TO CN-REG-LEIDOS-FENTRADA
+               WHEN CT-10
+                    SET SW-SI-FIN-FENTRADA TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL FICHERO FENTRADA'
+                    DISPLAY 'PARRAFO: 9000-LEER-FENTRADA'
+                    DISPLAY 'FILE STATUS: ' FS-FENTRADA
+      *
+                    PERFORM 3000-FIN
+                       THRU 3000-FIN-EXIT
+           END-EVALUATE
+      *
+           .
+      *
+       9000-LEER-FENTRADA-EXIT.
+           EXIT.
+      *
