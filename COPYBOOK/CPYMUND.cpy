@@ -5,7 +5,7 @@
            05 REPAGINACION.
                10 SELECCION-REP               PIC X(30).
            05 SALIDA.
-               10 SALIDA-TB         OCCURS 3.
+               10 SALIDA-TB         OCCURS 999.
                    15 SELECCION               PIC X(30).
                    15 ENTRENADOR              PIC X(30).
                    15 NUM-JUGADORES-CONV      PIC S9(03)V USAGE COMP-3.
