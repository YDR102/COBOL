@@ -0,0 +1,6 @@
+       01 CPYCDBS.
+          05 SALIDA-S.
+               10 ID-CLIENTE-S                    PIC X(10).
+               10 NOMBRE-S                        PIC X(50).
+               10 TIPO-CLIENTE-S                  PIC X(01).
+               10 DNI-CIF-S                       PIC X(15).
