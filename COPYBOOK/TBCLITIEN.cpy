@@ -14,6 +14,7 @@
              APELLIDO1_CLI    CHAR(20),
              APELLIDO2_CLI    CHAR(20),
              TELEFONO         CHAR(15),
+             DIRECCION        CHAR(40),
              FECHA_ALTA       DATE
            )
            END-EXEC.
@@ -26,7 +27,8 @@
            10 TB-APELLIDO1-CLI   PIC X(20).
            10 TB-APELLIDO2-CLI   PIC X(20).
            10 TB-TELEFONO        PIC X(15).
+           10 TB-DIRECCION       PIC X(40).
            10 TB-FECHA-ALTA      PIC X(10).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
       ******************************************************************
