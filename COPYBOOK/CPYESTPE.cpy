@@ -0,0 +1,4 @@
+       01 CPYESTPE.
+          05 ENTRADA-E.
+               10 ID-PEDIDO-E                     PIC 9(09).
+               10 ESTADO-NUEVO-E                  PIC X(09).
