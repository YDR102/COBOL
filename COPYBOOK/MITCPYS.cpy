@@ -0,0 +1,8 @@
+       01 MITCPYS.
+          05 SALIDA-S.
+               10 DNI-S                           PIC X(09).
+               10 NOMBRE-S                        PIC X(10).
+               10 APELLIDOS-S                     PIC X(30).
+               10 ACCION-S                        PIC X(01).
+               10 TIMESTAMP-MODIF-S               PIC X(26).
+               10 USUARIO-MODIF-S                 PIC X(30).
