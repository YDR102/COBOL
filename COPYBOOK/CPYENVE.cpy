@@ -0,0 +1,6 @@
+       01 CPYENVE.
+          05 ENTRADA-E.
+               10 ID-PEDIDO-E                     PIC 9(09).
+               10 ESTADO-NUEVO-E                  PIC X(09).
+               10 TRANSPORTISTA-E                 PIC X(20).
+               10 NUM-SEGUIMIENTO-E               PIC X(30).
