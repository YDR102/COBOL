@@ -0,0 +1,10 @@
+       01 CPYENVC.
+          05 ENTRADA.
+               10 ID-PEDIDO                       PIC 9(09).
+               10 TRANSPORTISTA                    PIC X(20).
+               10 NUM-SEGUIMIENTO                  PIC X(30).
+          05 ERRORES.
+               10 RETORNO-ERR                     PIC X(02).
+               10 DESCRIPCION-ERR                  PIC X(50).
+               10 PARRAFO-ERR                      PIC X(30).
+               10 SQLCODE-ERR                      PIC -999.
