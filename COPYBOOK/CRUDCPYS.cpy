@@ -0,0 +1,4 @@
+       01 CRUDCPYS.
+          05 SALIDA-S.
+               10 SALARIO-S                       PIC 9(04)V9(03).
+               10 FECHA-NACIMIENTO-S              PIC X(10).
