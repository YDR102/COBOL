@@ -0,0 +1,10 @@
+       01 CRUDCPYC.
+          05 SALIDA-C.
+               10 MATRICULA-C                     PIC X(04).
+               10 APELLIDO-C                      PIC X(30).
+               10 NOMBRE-C                        PIC X(20).
+               10 CATEGORIA-C                     PIC X(40).
+               10 DEPARTAMENTO-C                  PIC X(40).
+               10 SECCION-C                       PIC X(30).
+               10 SALARIO-C                       PIC 9(04)V9(03).
+               10 FECHA-NACIMIENTO-C              PIC X(10).
