@@ -0,0 +1,16 @@
+       01 MITCPY1.
+          05 ENTRADA-1.
+               10 DNI-1                           PIC X(09).
+               10 NOMBRE-1                        PIC X(10).
+               10 APELLIDOS-1                     PIC X(30).
+               10 FECNAC-1                        PIC X(10).
+               10 SEXO-1                          PIC X(01).
+               10 USUARIO-1                       PIC X(30).
+          05 SALIDA-1.
+               10 TIMESTAMP-MODIF-S-1             PIC X(26).
+               10 USUARIO-MODIF-S-1               PIC X(30).
+          05 ERRORES-1.
+               10 RETORNO-ERR-1                   PIC X(02).
+               10 DESCRIPCION-ERR-1               PIC X(50).
+               10 PARRAFO-ERR-1                   PIC X(30).
+               10 SQLCODE-ERR-1                   PIC -999.
