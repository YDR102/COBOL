@@ -15,7 +15,9 @@
              IMPORTE_TOTAL          DECIMAL(10,2),
              ESTADO                 CHAR(9),
              TIPO_ENVIO             CHAR(8),
-             COMENTARIOS            CHAR(50)
+             COMENTARIOS            CHAR(50),
+             TRANSPORTISTA          CHAR(20),
+             NUM_SEGUIMIENTO        CHAR(30)
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE PEDIDOS_CLIENTE                    *
@@ -28,7 +30,9 @@
            10  TB-ESTADO              PIC X(9).
            10  TB-TIPO-ENVIO          PIC X(8).
            10  TB-COMENTARIOS         PIC X(50).
+           10  TB-TRANSPORTISTA       PIC X(20).
+           10  TB-NUM-SEGUIMIENTO     PIC X(30).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
       ******************************************************************
 
