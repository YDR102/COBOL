@@ -0,0 +1,24 @@
+      ******************************************************************
+      ** C O P Y   S A L I D A                                        **
+      **--------------------------------------------------------------**
+      ** LONGITUD: 130                                                **
+      **--------------------------------------------------------------**
+      ** ID-CLIENTE-1-DUP   --> NUMERICO     DE 09 POSICIONES         **
+      ** ID-CLIENTE-2-DUP   --> NUMERICO     DE 09 POSICIONES         **
+      ** NOMBRE-1-DUP       --> ALFANUMERICO DE 30 POSICIONES         **
+      ** NOMBRE-2-DUP       --> ALFANUMERICO DE 30 POSICIONES         **
+      ** TELEFONO-1-DUP     --> ALFANUMERICO DE 15 POSICIONES         **
+      ** TELEFONO-2-DUP     --> ALFANUMERICO DE 15 POSICIONES         **
+      ** PUNTUACION-DUP     --> NUMERICO     DE 02 POSICIONES         **
+      ** CRITERIO-DUP       --> ALFANUMERICO DE 20 POSICIONES         **
+      ******************************************************************
+       01 CPYDUPCL.
+          05 DATOS-DUP.
+             10 ID-CLIENTE-1-DUP     PIC 9(09).
+             10 ID-CLIENTE-2-DUP     PIC 9(09).
+             10 NOMBRE-1-DUP         PIC X(30).
+             10 NOMBRE-2-DUP         PIC X(30).
+             10 TELEFONO-1-DUP       PIC X(15).
+             10 TELEFONO-2-DUP       PIC X(15).
+             10 PUNTUACION-DUP       PIC 9(02).
+             10 CRITERIO-DUP         PIC X(20).
