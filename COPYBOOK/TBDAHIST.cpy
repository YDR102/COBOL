@@ -0,0 +1,40 @@
+      ******************************************************************
+      * DCLGEN TABLE(DAHISTOR)                                         *
+      *        LIBRARY(IBMUSER.COBOL.COPYS(TBDAHIST))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DH-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DAHISTOR TABLE
+           ( NOMBRE_PGM                     CHAR(8) NOT NULL,
+             FECHA_INICIO                   TIMESTAMP NOT NULL,
+             FECHA_FIN                      TIMESTAMP,
+             REG_PROCESADOS                 INTEGER,
+             ESTADO_FINAL                   CHAR(2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DAHISTOR                           *
+      ******************************************************************
+       01  DCLDAHISTOR.
+      *    *************************************************************
+      *                       NOMBRE_PGM
+           10 DH-NOMBRE-PGM        PIC X(8).
+      *    *************************************************************
+      *                       FECHA_INICIO
+           10 DH-FECHA-INICIO      PIC X(26).
+      *    *************************************************************
+      *                       FECHA_FIN
+           10 DH-FECHA-FIN         PIC X(26).
+      *    *************************************************************
+      *                       REG_PROCESADOS
+           10 DH-REG-PROCESADOS    PIC S9(9) USAGE COMP.
+      *    *************************************************************
+      *                       ESTADO_FINAL
+           10 DH-ESTADO-FINAL      PIC X(2).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
