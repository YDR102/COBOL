@@ -0,0 +1,5 @@
+       01 CPYESTPS.
+          05 SALIDA-S.
+               10 ID-PEDIDO-S                     PIC 9(09).
+               10 ESTADO-ANTERIOR-S                PIC X(09).
+               10 ESTADO-NUEVO-S                   PIC X(09).
