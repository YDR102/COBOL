@@ -1,5 +1,8 @@
        01 CPY-CPYCURS.
-           05 SALIDA-OCC                   OCCURS 10 TIMES.
+           05 ENTRADA-RUT.
+                10  ID-PEDIDO-DESDE        PIC S9(9) USAGE COMP.
+                10  NUM-ELEM-E             PIC 9(03).
+           05 SALIDA-OCC                   OCCURS 999 TIMES.
                 10  ID-PEDIDO              PIC S9(9) USAGE COMP.
                 10  ID-CLIENTE             PIC S9(9) USAGE COMP.
                 10  FECHA-PEDIDO           PIC X(10).
@@ -14,4 +17,7 @@
                 10 CAMPO-ERR               PIC X(20).
                 10 PARRAFO-ERR             PIC X(40).
            05 SALIDA-RUT.
-                10 REG-RECUPERADOS         PIC 9(03).
\ No newline at end of file
+                10 REG-RECUPERADOS         PIC 9(03).
+                10 MAS-DATOS               PIC X(01).
+                   88 SI-MAS-DATOS         VALUE 'S'.
+                   88 NO-MAS-DATOS         VALUE 'N'.
\ No newline at end of file
