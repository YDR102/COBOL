@@ -1,5 +1,5 @@
        01 CPYPARTI.
-           05 SALIDA-OCC                    OCCURS 20 TIMES.
+           05 SALIDA-OCC                    OCCURS 999 TIMES.
                 10  ID-CLIENTE              PIC X(10).
                 10  NOMBRE                  PIC X(50).
                 10  TIPO-CLIENTE            PIC X(01).
@@ -14,4 +14,5 @@
                 10  CAMPO-ERR               PIC X(20).
                 10  PARRAFO-ERR             PIC X(40).
            05 SALIDA-RUT.
-                10  REG-RECUPERADOS         PIC 9(03).
\ No newline at end of file
+                10  REG-RECUPERADOS         PIC 9(03).
+                10  REG-DESCARTADOS         PIC 9(05).
\ No newline at end of file
