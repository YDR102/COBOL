@@ -0,0 +1,16 @@
+       01 MITCPY4.
+          05 ENTRADA-4.
+               10 DNI-4                           PIC X(09).
+          05 SALIDA.
+               10 DNI-S-4                         PIC X(09).
+               10 NOMBRE-S-4                      PIC X(10).
+               10 APELLIDOS-S-4                   PIC X(30).
+               10 FECNAC-S-4                      PIC X(10).
+               10 SEXO-S-4                        PIC X(01).
+               10 TIMESTAMP-MODIF-S-4             PIC X(26).
+               10 USUARIO-MODIF-S-4               PIC X(30).
+          05 ERRORES-4.
+               10 RETORNO-ERR-4                   PIC X(02).
+               10 DESCRIPCION-ERR-4               PIC X(50).
+               10 PARRAFO-ERR-4                   PIC X(30).
+               10 SQLCODE-ERR-4                   PIC -999.
