@@ -0,0 +1,9 @@
+       01 CPYCDBE.
+          05 ENTRADA-E.
+               10 ID-CLIENTE-E                    PIC X(10).
+               10 NOMBRE-E                        PIC X(50).
+               10 TIPO-CLIENTE-E                  PIC X(01).
+               10 DNI-CIF-E                       PIC X(15).
+               10 TELEFONO-E                      PIC X(12).
+               10 EMAIL-E                         PIC X(50).
+               10 DIRECCION-E                     PIC X(100).
