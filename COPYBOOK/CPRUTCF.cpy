@@ -0,0 +1,14 @@
+       01 CPRUTCF.
+           05 ENTRADA-RUT.
+                10 CIF-E                     PIC X(09).
+           05 SALIDA-RUT.
+                10 CIF-VALIDO                PIC X(01).
+                   88 SI-CIF-VALIDO                 VALUE 'S'.
+                   88 NO-CIF-VALIDO                 VALUE 'N'.
+                10 DIGITO-CALCULADO          PIC X(01).
+           05 ERRORES-RUT.
+                10 COD-RETORNO               PIC X(02).
+                10 COD-SUBRETORNO            PIC X(02).
+                10 PARRAFO                   PIC X(30).
+                10 TABLA                     PIC X(30).
+                10 DESCRIPCION               PIC X(50).
