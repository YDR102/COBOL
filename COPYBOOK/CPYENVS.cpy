@@ -0,0 +1,7 @@
+       01 CPYENVS.
+          05 SALIDA-S.
+               10 ID-PEDIDO-S                     PIC 9(09).
+               10 ESTADO-ANTERIOR-S                PIC X(09).
+               10 ESTADO-NUEVO-S                   PIC X(09).
+               10 TRANSPORTISTA-S                  PIC X(20).
+               10 NUM-SEGUIMIENTO-S                PIC X(30).
