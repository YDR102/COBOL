@@ -12,7 +12,9 @@
            EXEC SQL DECLARE DIRELEC TABLE
            ( TIPO_DIR_ELEC                  CHAR(3) NOT NULL,
              VALOR                          CHAR(20) NOT NULL,
-             COD_CLIENTE                    CHAR(9) NOT NULL
+             COD_CLIENTE                    CHAR(9) NOT NULL,
+             PROVINCIA                      CHAR(20) NOT NULL,
+             TIMESTAMP_MODIF                CHAR(8) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE DIRELEC                            *
@@ -27,6 +29,12 @@
       *    *************************************************************
       *                       COD_CLIENTE
            10 TB-COD-CLIENTE       PIC X(9).
+      *    *************************************************************
+      *                       PROVINCIA
+           10 TB-PROVINCIA         PIC X(20).
+      *    *************************************************************
+      *                       TIMESTAMP_MODIF
+           10 TB-TIMESTAMP-MODIF   PIC X(8).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
       ******************************************************************
