@@ -0,0 +1,11 @@
+       01 CPYESTPC.
+          05 ENTRADA.
+               10 ID-PEDIDO                       PIC 9(09).
+               10 ESTADO-NUEVO                     PIC X(09).
+          05 SALIDA.
+               10 ESTADO-ANTERIOR                  PIC X(09).
+          05 ERRORES.
+               10 RETORNO-ERR                     PIC X(02).
+               10 DESCRIPCION-ERR                  PIC X(50).
+               10 PARRAFO-ERR                      PIC X(30).
+               10 SQLCODE-ERR                      PIC -999.
