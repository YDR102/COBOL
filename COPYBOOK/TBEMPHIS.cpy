@@ -0,0 +1,60 @@
+      ******************************************************************
+      * DCLGEN TABLE(EMPLEADOS_HIST)                                   *
+      *        LIBRARY(IBMUSER.COBOL.COPYS(TBEMPHIS))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(HI-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE EMPLEADOS_HIST TABLE
+           ( MATRICULA                      CHAR(4) NOT NULL,
+             APELLIDO                       CHAR(30) NOT NULL,
+             NOMBRE                         CHAR(20) NOT NULL,
+             CATEGORIA                      CHAR(40) NOT NULL,
+             DEPARTAMENTO                   CHAR(40) NOT NULL,
+             SECCION                        CHAR(30) NOT NULL,
+             SALARIO                        DECIMAL(7, 3),
+             FECHA_INGRESO                  DATE,
+             FECHA_NACIMIENTO               DATE,
+             FECHA_EFECTIVA                 TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE EMPLEADOS_HIST                     *
+      ******************************************************************
+       01  DCLEMPLEADOSHIST.
+      *    *************************************************************
+      *                       MATRICULA
+           10 HI-MATRICULA         PIC X(4).
+      *    *************************************************************
+      *                       APELLIDO
+           10 HI-APELLIDO          PIC X(30).
+      *    *************************************************************
+      *                       NOMBRE
+           10 HI-NOMBRE            PIC X(20).
+      *    *************************************************************
+      *                       CATEGORIA
+           10 HI-CATEGORIA         PIC X(40).
+      *    *************************************************************
+      *                       DEPARTAMENTO
+           10 HI-DEPARTAMENTO      PIC X(40).
+      *    *************************************************************
+      *                       SECCION
+           10 HI-SECCION           PIC X(30).
+      *    *************************************************************
+      *                       SALARIO
+           10 HI-SALARIO           PIC S9(4)V9(3) USAGE COMP-3.
+      *    *************************************************************
+      *                       FECHA_INGRESO
+           10 HI-FECHA-INGRESO     PIC X(10).
+      *    *************************************************************
+      *                       FECHA_NACIMIENTO
+           10 HI-FECHA-NACIMIENTO  PIC X(10).
+      *    *************************************************************
+      *                       FECHA_EFECTIVA
+           10 HI-FECHA-EFECTIVA    PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 10      *
+      ******************************************************************
