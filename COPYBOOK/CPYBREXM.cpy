@@ -0,0 +1,35 @@
+      ******************************************************************
+      ** C O P Y   S A L I D A   ( B R E X I T   E N M A S C A R A D O)**
+      **--------------------------------------------------------------**
+      ** LONGITUD: 182                                                **
+      **--------------------------------------------------------------**
+      ** BANK-MASK           --> ALFANUMERICO DE 04 POSICIONES        **
+      ** OFFICE-MASK         --> ALFANUMERICO DE 04 POSICIONES        **
+      ** CD-MASK             --> ALFANUMERICO DE 02 POSICIONES        **
+      ** COUNT-NUMBER-MASK   --> ALFANUMERICO DE 07 POSICIONES        **
+      ** CUSTOMER-MASK       --> NUMERICO     DE 10 POSICIONES        **
+      ** TYPE-MASK           --> ALFANUMERICO DE 15 POSICIONES        **
+      ** BALANCE-MASK        --> DECIMAL  SIG DE 17 POSICIONES (15,02)**
+      ** CURRENCY-MASK       --> ALFANUMERICO DE 03 POSICIONES        **
+      ** NAME-MASK           --> ALFANUMERICO DE 20 POSICIONES        **
+      ** SURNAME-MASK        --> ALFANUMERICO DE 50 POSICIONES        **
+      ** CITY-MASK           --> ALFANUMERICO DE 20 POSICIONES        **
+      ** COUNTRY-MASK        --> ALFANUMERICO DE 20 POSICIONES        **
+      ** BIRTHDAY-MASK       --> ALFANUMERICO DE 10 POSICIONES (SOLO  **
+      **                         EL ANO, MES Y DIA FIJOS A 01-01)     **
+      ******************************************************************
+       01 CPYBREXM.
+          05 DATOS-BREXIT-MASK.
+             10 BANK-MASK             PIC X(04).
+             10 OFFICE-MASK           PIC X(04).
+             10 CD-MASK               PIC X(02).
+             10 COUNT-NUMBER-MASK     PIC X(07).
+             10 CUSTOMER-MASK         PIC S9(10).
+             10 TYPE-MASK             PIC X(15).
+             10 BALANCE-MASK          PIC S9(15)V9(02).
+             10 CURRENCY-MASK         PIC X(03).
+             10 NAME-MASK             PIC X(20).
+             10 SURNAME-MASK          PIC X(50).
+             10 CITY-MASK             PIC X(20).
+             10 COUNTRY-MASK          PIC X(20).
+             10 BIRTHDAY-MASK         PIC X(10).
