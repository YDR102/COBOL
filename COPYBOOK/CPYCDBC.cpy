@@ -0,0 +1,14 @@
+       01 CPYCDBC.
+          05 ENTRADA.
+               10 ID-CLIENTE                      PIC X(10).
+               10 NOMBRE                          PIC X(50).
+               10 TIPO-CLIENTE                    PIC X(01).
+               10 DNI-CIF                         PIC X(15).
+               10 TELEFONO                        PIC X(12).
+               10 EMAIL                           PIC X(50).
+               10 DIRECCION                       PIC X(100).
+          05 ERRORES.
+               10 RETORNO-ERR                     PIC X(02).
+               10 DESCRIPCION-ERR                 PIC X(50).
+               10 PARRAFO-ERR                     PIC X(30).
+               10 SQLCODE-ERR                     PIC -999.
