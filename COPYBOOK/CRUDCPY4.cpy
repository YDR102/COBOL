@@ -2,6 +2,11 @@
           05 ENTRADA-4.
                10 MATRICULA-4                      PIC X(04).
           05 SALIDA.
+               10 APELLIDO-S-4                     PIC X(30).
+               10 NOMBRE-S-4                       PIC X(20).
+               10 CATEGORIA-S-4                    PIC X(40).
+               10 DEPARTAMENTO-S-4                 PIC X(40).
+               10 SECCION-S-4                      PIC X(30).
                10 SALARIO-S-4                      PIC 9(04)V9(03).
                10 FECHA-NACIMIENTO-S-4             PIC X(10).
           05 ERRORES-4.
