@@ -0,0 +1,56 @@
+      ******************************************************************
+      * DCLGEN TABLE(CUENTAS_MOVTO)                                    *
+      *        LIBRARY(IBMUSER.COBOL.COPYS(TBCTAMOV))                  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(MV-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE CUENTAS_MOVTO TABLE
+           ( BANCO                          CHAR(4) NOT NULL,
+             OFICINA                        CHAR(4) NOT NULL,
+             DC                             CHAR(2) NOT NULL,
+             NUM_CUENTA                     CHAR(10) NOT NULL,
+             FECHA_MOVIMIENTO               TIMESTAMP NOT NULL,
+             TIPO_MOVIMIENTO                CHAR(1) NOT NULL,
+             IMPORTE_MOVIMIENTO             DECIMAL(17, 2) NOT NULL,
+             SALDO_RESULTANTE               DECIMAL(17, 2) NOT NULL,
+             NOMBRE_PGM                     CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE CUENTAS_MOVTO                      *
+      ******************************************************************
+       01  DCLCTAMOVTO.
+      *    *************************************************************
+      *                       BANCO
+           10 MV-BANCO             PIC X(4).
+      *    *************************************************************
+      *                       OFICINA
+           10 MV-OFICINA           PIC X(4).
+      *    *************************************************************
+      *                       DC
+           10 MV-DC                PIC X(2).
+      *    *************************************************************
+      *                       NUM_CUENTA
+           10 MV-NUM-CUENTA        PIC X(10).
+      *    *************************************************************
+      *                       FECHA_MOVIMIENTO
+           10 MV-FECHA-MOVIMIENTO  PIC X(26).
+      *    *************************************************************
+      *                       TIPO_MOVIMIENTO
+           10 MV-TIPO-MOVIMIENTO   PIC X(1).
+      *    *************************************************************
+      *                       IMPORTE_MOVIMIENTO
+           10 MV-IMPORTE-MOVTO     PIC S9(15)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       SALDO_RESULTANTE
+           10 MV-SALDO-RESULTANTE  PIC S9(15)V9(2) USAGE COMP-3.
+      *    *************************************************************
+      *                       NOMBRE_PGM
+           10 MV-NOMBRE-PGM        PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *
+      ******************************************************************
