@@ -9,7 +9,7 @@
              10 COUNT-NUMBER-REP            PIC X(07).
              10 CUSTOMER-REP                PIC S9(10).
           05 SALIDA.
-             10 SALIDA-TB OCCURS 3.
+             10 SALIDA-TB OCCURS 999.
                 15 BANK                     PIC X(4).
                 15 OFFICE                   PIC X(4).
                 15 CD-S                     PIC X(2).
