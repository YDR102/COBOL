@@ -0,0 +1,20 @@
+      ******************************************************************
+      ** C O P Y   S A L I D A                                        **
+      **--------------------------------------------------------------**
+      ** LONGITUD: 73                                                 **
+      **--------------------------------------------------------------**
+      ** ID-CLIENTE-NETO    --> ALFANUMERICO DE 10 POSICIONES         **
+      ** NOMBRE-NETO        --> ALFANUMERICO DE 20 POSICIONES         **
+      ** APELLIDO1-NETO     --> ALFANUMERICO DE 20 POSICIONES         **
+      ** NUM-CUENTAS-NETO   --> NUMERICO     DE 03 POSICIONES         **
+      ** IMPORTE-TOTAL-NETO --> DECIMAL  SIG DE 17 POSICIONES (15,02) **
+      ** DIVISA-NETO        --> ALFANUMERICO DE 03 POSICIONES         **
+      ******************************************************************
+       01 CPYNETO.
+          05 DATOS-NETO.
+             10 ID-CLIENTE-NETO      PIC X(10).
+             10 NOMBRE-NETO          PIC X(20).
+             10 APELLIDO1-NETO       PIC X(20).
+             10 NUM-CUENTAS-NETO     PIC 9(03).
+             10 IMPORTE-TOTAL-NETO   PIC S9(15)V9(02).
+             10 DIVISA-NETO          PIC X(03).
