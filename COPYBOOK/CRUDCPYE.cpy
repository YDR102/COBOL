@@ -0,0 +1,12 @@
+       01 CRUDCPYE.
+          05 ENTRADA-E.
+               10 MATRICULA-E                     PIC X(04).
+               10 APELLIDO-E                      PIC X(30).
+               10 NOMBRE-E                        PIC X(20).
+               10 CATEGORIA-E                     PIC X(40).
+               10 DEPARTAMENTO-E                  PIC X(40).
+               10 SECCION-E                       PIC X(30).
+               10 SALARIO-E                       PIC 9(04)V9(03).
+               10 FECHA-INGRESO-E                 PIC X(10).
+               10 FECHA-NACIMIENTO-E              PIC X(10).
+               10 ACCION-E                        PIC X(01).
