@@ -0,0 +1,9 @@
+       01 MITCPYE.
+          05 ENTRADA-E.
+               10 DNI-E                           PIC X(09).
+               10 NOMBRE-E                        PIC X(10).
+               10 APELLIDOS-E                     PIC X(30).
+               10 FECNAC-E                        PIC X(10).
+               10 SEXO-E                          PIC X(01).
+               10 USUARIO-E                       PIC X(30).
+               10 ACCION-E                        PIC X(01).
