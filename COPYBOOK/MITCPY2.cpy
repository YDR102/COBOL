@@ -0,0 +1,16 @@
+       01 MITCPY2.
+          05 ENTRADA-2.
+               10 DNI-2                           PIC X(09).
+               10 NOMBRE-2                        PIC X(10).
+               10 APELLIDOS-2                     PIC X(30).
+               10 FECNAC-2                        PIC X(10).
+               10 SEXO-2                          PIC X(01).
+               10 USUARIO-2                       PIC X(30).
+          05 SALIDA-2.
+               10 TIMESTAMP-MODIF-S-2             PIC X(26).
+               10 USUARIO-MODIF-S-2               PIC X(30).
+          05 ERRORES-2.
+               10 RETORNO-ERR-2                   PIC X(02).
+               10 DESCRIPCION-ERR-2               PIC X(50).
+               10 PARRAFO-ERR-2                   PIC X(30).
+               10 SQLCODE-ERR-2                   PIC -999.
