@@ -14,7 +14,9 @@
              NOMBRE                         CHAR(10),
              APELLIDOS                      CHAR(30),
              FECNAC                         DATE,
-             SEXO                           CHAR(1)
+             SEXO                           CHAR(1),
+             TIMESTAMP_MODIF                TIMESTAMP NOT NULL,
+             USUARIO_MODIF                  CHAR(30) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE MITABLA                            *
@@ -35,6 +37,12 @@
       *    *************************************************************
       *                       SEXO
            10 TB-SEXO              PIC X(1).
+      *    *************************************************************
+      *                       TIMESTAMP_MODIF
+           10 TB-TIMESTAMP-MODIF   PIC X(26).
+      *    *************************************************************
+      *                       USUARIO_MODIF
+           10 TB-USUARIO-MODIF     PIC X(30).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
       ******************************************************************
