@@ -0,0 +1,27 @@
+      ******************************************************************
+      ** C O P Y   E N T R A D A   E M P L E A D O S                  **
+      **--------------------------------------------------------------**
+      ** LONGITUD: 192                                                **
+      **--------------------------------------------------------------**
+      ** MATRICULA          --> ALFANUMERICO DE 04 POSICIONES         **
+      ** APELLIDO           --> ALFANUMERICO DE 30 POSICIONES         **
+      ** NOMBRE             --> ALFANUMERICO DE 20 POSICIONES         **
+      ** CATEGORIA          --> ALFANUMERICO DE 40 POSICIONES         **
+      ** DEPARTAMENTO       --> ALFANUMERICO DE 40 POSICIONES         **
+      ** SECCION            --> ALFANUMERICO DE 30 POSICIONES         **
+      ** SALARIO            --> DECIMAL SIG DE 07 POSICIONES (04,03)  **
+      ** FECHA-INGRESO      --> ALFANUMERICO DE 10 POSICIONES         **
+      ** FECHA-NACIMIENTO   --> ALFANUMERICO DE 10 POSICIONES         **
+      ******************************************************************
+       01 CPYREPO.
+          05 MATRICULA              PIC X(04).
+          05 APELLIDO               PIC X(30).
+          05 NOMBRE                 PIC X(20).
+          05 CATEGORIA              PIC X(40).
+          05 DEPARTAMENTO           PIC X(40).
+          05 SECCION                PIC X(30).
+          05 SALARIO                PIC S9(04)V9(03).
+          05 FECHA-INGRESO          PIC X(10).
+          05 FECHA-NACIMIENTO       PIC X(10).
+          05 FILLER                 PIC X(01).
+      *
